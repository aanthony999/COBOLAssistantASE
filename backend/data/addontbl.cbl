@@ -0,0 +1,49 @@
+000100****************************************************************  00010000
+000200* COPYBOOK: ADDONTBL                                           *  00020000
+000300* STANDARD RURAL STATE & COUNTY CODE ADD ON TABLE              *  00030000
+000400*--------------------------------------------------------------*  00040000
+000500* CATEGORY                    CY2019 CY2020 CY2021 CY2022      *  00050000
+000600* (A) HIGH UTILIZATION         1.5%   0.5%   ----   ----       *  00060000
+000700* (B) LOW POPULATION DENSITY   4.0%   3.0%   2.0%   1.0%       *  00070000
+000800* (C) ALL OTHER                3.0%   2.0%   1.0%   ----       *  00080000
+000900****************************************************************  00090000
+001000 01 T-STD-COUNTY-CODES.                                           00100000
+001100    05  T-STD-COUNTY-CODE-DATA.                                   00110000
+001200        10  FILLER             PIC X(6) VALUE '02013B'.           00120000
+001300        10  FILLER             PIC X(6) VALUE '02016B'.           00130000
+001400        10  FILLER             PIC X(6) VALUE '02050B'.           00140000
+001500        10  FILLER             PIC X(6) VALUE '02070B'.           00150000
+001600        10  FILLER             PIC X(6) VALUE '04001C'.           00160000
+001700        10  FILLER             PIC X(6) VALUE '04009C'.           00170000
+001800        10  FILLER             PIC X(6) VALUE '06003B'.           00180000
+001900        10  FILLER             PIC X(6) VALUE '06049B'.           00190000
+002000        10  FILLER             PIC X(6) VALUE '08025B'.           00200000
+002100        10  FILLER             PIC X(6) VALUE '08053B'.           00210000
+002200        10  FILLER             PIC X(6) VALUE '16009B'.           00220000
+002300        10  FILLER             PIC X(6) VALUE '16013B'.           00230000
+002400        10  FILLER             PIC X(6) VALUE '20009C'.           00240000
+002500        10  FILLER             PIC X(6) VALUE '20075C'.           00250000
+002600        10  FILLER             PIC X(6) VALUE '30003B'.           00260000
+002700        10  FILLER             PIC X(6) VALUE '30009B'.           00270000
+002800        10  FILLER             PIC X(6) VALUE '31005C'.           00280000
+002900        10  FILLER             PIC X(6) VALUE '31075C'.           00290000
+003000        10  FILLER             PIC X(6) VALUE '35003B'.           00300000
+003100        10  FILLER             PIC X(6) VALUE '35006B'.           00310000
+003200        10  FILLER             PIC X(6) VALUE '38025B'.           00320000
+003300        10  FILLER             PIC X(6) VALUE '38053B'.           00330000
+003400        10  FILLER             PIC X(6) VALUE '40015C'.           00340000
+003500        10  FILLER             PIC X(6) VALUE '40059C'.           00350000
+003600        10  FILLER             PIC X(6) VALUE '46013B'.           00360000
+003700        10  FILLER             PIC X(6) VALUE '46081B'.           00370000
+003800        10  FILLER             PIC X(6) VALUE '49009C'.           00380000
+003900        10  FILLER             PIC X(6) VALUE '49055C'.           00390000
+004000        10  FILLER             PIC X(6) VALUE '53013B'.           00400000
+004100        10  FILLER             PIC X(6) VALUE '53039B'.           00410000
+004200        10  FILLER             PIC X(6) VALUE '56007C'.           00420000
+004300        10  FILLER             PIC X(6) VALUE '56045C'.           00430000
+004400    05  FILLER     REDEFINES  T-STD-COUNTY-CODE-DATA.             00440000
+004500        10  T-SCC-DATA         OCCURS    30 TIMES                 00450000
+004600                               ASCENDING KEY IS T-SCC-CODE        00460000
+004700                               INDEXED BY IX-SCC.                 00470000
+004800            15  T-SCC-CODE     PIC X(5).                          00480000
+004900            15  T-SCC-CATEGORY PIC X(1).                          00490000

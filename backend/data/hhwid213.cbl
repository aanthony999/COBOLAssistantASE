@@ -0,0 +1,510 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    HHWID213.                                         00020000
+000300                                                                  00030000
+000400*----------------------------------------------------------------*00040000
+000500*  THIS PROGRAM COMPARES A PRIOR AND CURRENT CBSAFILE/MSAFILE     00050000
+000600*  WAGE-INDEX EXTRACT AND REPORTS, PER CBSA/MSA CODE, THE PRIOR   00060000
+000700*  T-CBSA-WAGEIND/TB-WAGEIND VERSUS THE NEW ONE AND THE PERCENT   00070000
+000800*  CHANGE, SO A WAGE-INDEX REFRESH CAN BE SANITY-CHECKED BEFORE   00080000
+000900*  IT IS CUT INTO PRODUCTION PRICING                             *00090000
+001000*----------------------------------------------------------------*00100000
+001100                                                                  00110000
+001200 DATE-COMPILED.                                                   00120000
+001300 ENVIRONMENT                     DIVISION.                        00130000
+001400                                                                  00140000
+001500 CONFIGURATION                   SECTION.                         00150000
+001600 SOURCE-COMPUTER.                IBM-370.                         00160000
+001700 OBJECT-COMPUTER.                IBM-370.                         00170000
+001800                                                                  00180000
+001900 INPUT-OUTPUT SECTION.                                            00190000
+002000 FILE-CONTROL.                                                    00200000
+002100                                                                  00210000
+002200     SELECT OLDCBSA   ASSIGN TO UT-S-OLDCBSA                      00220000
+002300         FILE STATUS IS OCB-STAT.                                 00230000
+002400     SELECT NEWCBSA   ASSIGN TO UT-S-NEWCBSA                      00240000
+002500         FILE STATUS IS NCB-STAT.                                 00250000
+002600     SELECT OLDMSA    ASSIGN TO UT-S-OLDMSA                       00260000
+002700         FILE STATUS IS OMS-STAT.                                 00270000
+002800     SELECT NEWMSA    ASSIGN TO UT-S-NEWMSA                       00280000
+002900         FILE STATUS IS NMS-STAT.                                 00290000
+003000     SELECT DIFFRPT   ASSIGN TO UT-S-DIFFRPT                      00300000
+003100         FILE STATUS IS DIF-STAT.                                 00310000
+003200                                                                  00320000
+003300 DATA DIVISION.                                                   00330000
+003400 FILE SECTION.                                                    00340000
+003500 FD  OLDCBSA                                                      00350000
+003600     RECORDING MODE IS F                                          00360000
+003700     LABEL RECORDS ARE STANDARD.                                  00370000
+003800 01  OLD-CBSA-REC.                                                00380000
+003900     05  OLD-CBSA.                                                00390000
+004000         10  OLD-CBSA-BLANK          PIC X(03).                   00400000
+004100         10  OLD-CBSA-STATE          PIC X(02).                   00410000
+004200     05  FILLER                   PIC X.                          00420000
+004300     05  OLD-CBSA-EFFDATE         PIC X(08).                      00430000
+004400     05  FILLER                   PIC X.                          00440000
+004500     05  OLD-CBSA-WAGEIND         PIC 9(02)V9(04).                00450000
+004600     05  FILLER                   PIC X(08).                      00460000
+004700     05  OLD-CBSA-NAME            PIC X(51).                      00470000
+004800                                                                  00480000
+004900 FD  NEWCBSA                                                      00490000
+005000     RECORDING MODE IS F                                          00500000
+005100     LABEL RECORDS ARE STANDARD.                                  00510000
+005200 01  NEW-CBSA-REC.                                                00520000
+005300     05  NEW-CBSA.                                                00530000
+005400         10  NEW-CBSA-BLANK          PIC X(03).                   00540000
+005500         10  NEW-CBSA-STATE          PIC X(02).                   00550000
+005600     05  FILLER                   PIC X.                          00560000
+005700     05  NEW-CBSA-EFFDATE         PIC X(08).                      00570000
+005800     05  FILLER                   PIC X.                          00580000
+005900     05  NEW-CBSA-WAGEIND         PIC 9(02)V9(04).                00590000
+006000     05  FILLER                   PIC X(08).                      00600000
+006100     05  NEW-CBSA-NAME            PIC X(51).                      00610000
+006200                                                                  00620000
+006300 FD  OLDMSA                                                       00630000
+006400     RECORDING MODE IS F                                          00640000
+006500     LABEL RECORDS ARE STANDARD.                                  00650000
+006600 01  OLD-MSA-REC.                                                 00660000
+006700     05  OLD-MSA-CODE.                                            00670000
+006800         10  OLD-MSA-BLANK           PIC X(02).                   00680000
+006900         10  OLD-MSA-STATE           PIC X(02).                   00690000
+007000     05  FILLER                   PIC X.                          00700000
+007100     05  OLD-MSA-EFFDATE          PIC X(08).                      00710000
+007200     05  FILLER                   PIC X.                          00720000
+007300     05  OLD-MSA-WAGEIND          PIC 9(02)V9(04).                00730000
+007400     05  FILLER                   PIC X(08).                      00740000
+007500     05  OLD-MSA-NAME             PIC X(52).                      00750000
+007600                                                                  00760000
+007700 FD  NEWMSA                                                       00770000
+007800     RECORDING MODE IS F                                          00780000
+007900     LABEL RECORDS ARE STANDARD.                                  00790000
+008000 01  NEW-MSA-REC.                                                 00800000
+008100     05  NEW-MSA-CODE.                                            00810000
+008200         10  NEW-MSA-BLANK           PIC X(02).                   00820000
+008300         10  NEW-MSA-STATE           PIC X(02).                   00830000
+008400     05  FILLER                   PIC X.                          00840000
+008500     05  NEW-MSA-EFFDATE          PIC X(08).                      00850000
+008600     05  FILLER                   PIC X.                          00860000
+008700     05  NEW-MSA-WAGEIND          PIC 9(02)V9(04).                00870000
+008800     05  FILLER                   PIC X(08).                      00880000
+008900     05  NEW-MSA-NAME             PIC X(52).                      00890000
+009000                                                                  00900000
+009100 FD  DIFFRPT                                                      00910000
+009200     RECORDING MODE IS F                                          00920000
+009300     BLOCK CONTAINS 133 RECORDS                                   00930000
+009400     LABEL RECORDS ARE STANDARD.                                  00940000
+009500 01  DIFFRPT-LINE             PIC X(133).                         00950000
+009600                                                                  00960000
+009700 WORKING-STORAGE SECTION.                                         00970000
+009800 01  FILLER                      PIC X(40)  VALUE                 00980000
+009900     'HHWID    - W O R K I N G   S T O R A G E'.                  00990000
+010000 01  HHWID-VERSION                PIC X(07)  VALUE 'W2021.4'.     01000000
+010100 01  SUB1                         PIC 9(05)  VALUE 0.             01010000
+010200 01  EOF-OCB                      PIC 9(01)  VALUE 0.             01020000
+010300 01  EOF-NCB                      PIC 9(01)  VALUE 0.             01030000
+010400 01  EOF-OMS                      PIC 9(01)  VALUE 0.             01040000
+010500 01  EOF-NMS                      PIC 9(01)  VALUE 0.             01050000
+010600 01  OCB-CT                       PIC 9(05)  VALUE 0.             01060000
+010700 01  NCB-CT                       PIC 9(05)  VALUE 0.             01070000
+010800 01  OMS-CT                       PIC 9(05)  VALUE 0.             01080000
+010900 01  NMS-CT                       PIC 9(05)  VALUE 0.             01090000
+011000 01  CBSA-ADD-CT                  PIC 9(05)  VALUE 0.             01100000
+011100 01  CBSA-DEL-CT                  PIC 9(05)  VALUE 0.             01110000
+011200 01  CBSA-CHG-CT                  PIC 9(05)  VALUE 0.             01120000
+011300 01  MSA-ADD-CT                   PIC 9(05)  VALUE 0.             01130000
+011400 01  MSA-DEL-CT                   PIC 9(05)  VALUE 0.             01140000
+011500 01  MSA-CHG-CT                   PIC 9(05)  VALUE 0.             01150000
+011600 01  WK-PCT-CHANGE                PIC S9(03)V9(02) VALUE 0.       01160000
+011610 01  WK-2500-OLD-WI               PIC 9(02)V9(04)  VALUE 0.       01161000
+011620 01  WK-2500-NEW-WI               PIC 9(02)V9(04)  VALUE 0.       01162000
+011700 01  OCB-STAT.                                                    01170000
+011800     05  OCB-STAT1                PIC X.                          01180000
+011900     05  OCB-STAT2                PIC X.                          01190000
+012000 01  NCB-STAT.                                                    01200000
+012100     05  NCB-STAT1                PIC X.                          01210000
+012200     05  NCB-STAT2                PIC X.                          01220000
+012300 01  OMS-STAT.                                                    01230000
+012400     05  OMS-STAT1                PIC X.                          01240000
+012500     05  OMS-STAT2                PIC X.                          01250000
+012600 01  NMS-STAT.                                                    01260000
+012700     05  NMS-STAT1                PIC X.                          01270000
+012800     05  NMS-STAT2                PIC X.                          01280000
+012900 01  DIF-STAT.                                                    01290000
+013000     05  DIF-STAT1                PIC X.                          01300000
+013100     05  DIF-STAT2                PIC X.                          01310000
+013200                                                                  01320000
+013300 01  OLD-CBSA-TABLE.                                              01330000
+013400     05  T-OCB-DATA        OCCURS 8000                            01340000
+013500                           INDEXED BY OU1 OU2 OU3.                01350000
+013600         10  TB-OCB-CBSA         PIC X(05).                       01360000
+013700         10  TB-OCB-EFFDATE      PIC X(08).                       01370000
+013800         10  TB-OCB-WAGEIND      PIC 9(02)V9(04).                 01380000
+013900                                                                  01390000
+014000 01  NEW-CBSA-TABLE.                                              01400000
+014100     05  T-NCB-DATA        OCCURS 8000                            01410000
+014200                           INDEXED BY NU1 NU2 NU3.                01420000
+014300         10  TB-NCB-CBSA         PIC X(05).                       01430000
+014400         10  TB-NCB-EFFDATE      PIC X(08).                       01440000
+014500         10  TB-NCB-WAGEIND      PIC 9(02)V9(04).                 01450000
+014600                                                                  01460000
+014700 01  OLD-MSA-TABLE.                                               01470000
+014800     05  T-OMS-DATA        OCCURS 4000                            01480000
+014900                           INDEXED BY OM1 OM2 OM3.                01490000
+015000         10  TB-OMS-MSA          PIC X(04).                       01500000
+015100         10  TB-OMS-EFFDATE      PIC X(08).                       01510000
+015200         10  TB-OMS-WAGEIND      PIC 9(02)V9(04).                 01520000
+015300                                                                  01530000
+015400 01  NEW-MSA-TABLE.                                               01540000
+015500     05  T-NMS-DATA        OCCURS 4000                            01550000
+015600                           INDEXED BY NM1 NM2 NM3.                01560000
+015700         10  TB-NMS-MSA          PIC X(04).                       01570000
+015800         10  TB-NMS-EFFDATE      PIC X(08).                       01580000
+015900         10  TB-NMS-WAGEIND      PIC 9(02)V9(04).                 01590000
+016000                                                                  01600000
+016100*----------------------------------------------------------------*01610000
+016200*    WAGE-INDEX REFRESH DIFFERENCE REPORT COMPONENTS             *01620000
+016300*----------------------------------------------------------------*01630000
+016400 01  DIF-HEAD1.                                                   01640000
+016500     05  FILLER              PIC X(01)  VALUE SPACES.             01650000
+016600     05  FILLER              PIC X(60)  VALUE                     01660000
+016700        ' HHWID213 - WAGE INDEX REFRESH DIFFERENCE REPORT '.      01670000
+016800 01  DIF-HEAD2.                                                   01680000
+016900     05  FILLER              PIC X(01)  VALUE SPACES.             01690000
+017000     05  FILLER              PIC X(60)  VALUE                     01700000
+017100    ' ACTION   TYPE  CODE   OLD W.I.  NEW W.I.  PCT CHANGE'.      01710000
+017200 01  DIF-DETAIL-LINE.                                             01720000
+017300     05  FILLER              PIC X(03)  VALUE SPACES.             01730000
+017400     05  DIF-ACTION          PIC X(08).                           01740000
+017500     05  FILLER              PIC X(02)  VALUE SPACES.             01750000
+017600     05  DIF-TYPE            PIC X(04).                           01760000
+017700     05  FILLER              PIC X(02)  VALUE SPACES.             01770000
+017800     05  DIF-CODE            PIC X(05).                           01780000
+017900     05  FILLER              PIC X(02)  VALUE SPACES.             01790000
+018000     05  DIF-OLD-WI          PIC Z9.9999.                         01800000
+018100     05  FILLER              PIC X(02)  VALUE SPACES.             01810000
+018200     05  DIF-NEW-WI          PIC Z9.9999.                         01820000
+018300     05  FILLER              PIC X(02)  VALUE SPACES.             01830000
+018400     05  DIF-PCT             PIC -ZZ9.99.                         01840000
+018500     05  FILLER              PIC X(01)  VALUE '%'.                01850000
+018600 01  DIF-SUMM-LINE.                                               01860000
+018700     05  FILLER              PIC X(03)  VALUE SPACES.             01870000
+018800     05  DIF-SUMM-LABEL      PIC X(20).                           01880000
+018900     05  DIF-SUMM-COUNT      PIC ZZ,ZZ9.                          01890000
+019000                                                                  01900000
+019100**--------------------------------------------------------------  01910000
+019200 PROCEDURE  DIVISION.                                             01920000
+019300                                                                  01930000
+019400 0000-MAINLINE  SECTION.                                          01940000
+019500     OPEN INPUT  OLDCBSA                                          01950000
+019600          INPUT  NEWCBSA                                          01960000
+019700          INPUT  OLDMSA                                           01970000
+019800          INPUT  NEWMSA                                           01980000
+019900          OUTPUT DIFFRPT.                                         01990000
+020000                                                                  02000000
+020100     PERFORM 1000-LOAD-OLDCBSA THRU 1000-EXIT.                    02010000
+020200     PERFORM 1100-LOAD-NEWCBSA THRU 1100-EXIT.                    02020000
+020300     PERFORM 1200-LOAD-OLDMSA  THRU 1200-EXIT.                    02030000
+020400     PERFORM 1300-LOAD-NEWMSA  THRU 1300-EXIT.                    02040000
+020500                                                                  02050000
+020600     PERFORM 2000-WRITE-DIFF-HEADERS THRU 2000-EXIT.              02060000
+020700                                                                  02070000
+020800     PERFORM 2100-COMPARE-NEW-CBSA-TO-OLD THRU 2100-EXIT          02080000
+020900             VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > NCB-CT.        02090000
+021000                                                                  02100000
+021100     PERFORM 2200-COMPARE-OLD-CBSA-TO-NEW THRU 2200-EXIT          02110000
+021200             VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > OCB-CT.        02120000
+021300                                                                  02130000
+021400     PERFORM 2300-COMPARE-NEW-MSA-TO-OLD  THRU 2300-EXIT          02140000
+021500             VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > NMS-CT.        02150000
+021600                                                                  02160000
+021700     PERFORM 2400-COMPARE-OLD-MSA-TO-NEW  THRU 2400-EXIT          02170000
+021800             VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > OMS-CT.        02180000
+021900                                                                  02190000
+022000     PERFORM 2900-WRITE-DIFF-SUMMARY THRU 2900-EXIT.              02200000
+022100                                                                  02210000
+022200     CLOSE OLDCBSA.                                               02220000
+022300     CLOSE NEWCBSA.                                               02230000
+022400     CLOSE OLDMSA.                                                02240000
+022500     CLOSE NEWMSA.                                                02250000
+022600     CLOSE DIFFRPT.                                               02260000
+022700                                                                  02270000
+022800     DISPLAY '-- PROGRAM HHWID213  VERSION  ===> ' HHWID-VERSION. 02280000
+022900     DISPLAY '-- CBSA CODES ADDED    ===> ' CBSA-ADD-CT.          02290000
+023000     DISPLAY '-- CBSA CODES DELETED  ===> ' CBSA-DEL-CT.          02300000
+023100     DISPLAY '-- CBSA CODES CHANGED  ===> ' CBSA-CHG-CT.          02310000
+023200     DISPLAY '-- MSA  CODES ADDED    ===> ' MSA-ADD-CT.           02320000
+023300     DISPLAY '-- MSA  CODES DELETED  ===> ' MSA-DEL-CT.           02330000
+023400     DISPLAY '-- MSA  CODES CHANGED  ===> ' MSA-CHG-CT.           02340000
+023500                                                                  02350000
+023600     STOP RUN.                                                    02360000
+023700                                                                  02370000
+023800*================================================================*02380000
+023900*    LOAD THE PRIOR (OLD) CBSA WAGE-INDEX EXTRACT                *02390000
+024000*================================================================*02400000
+024100 1000-LOAD-OLDCBSA.                                               02410000
+024200     INITIALIZE OLD-CBSA-TABLE.                                   02420000
+024300     MOVE 0 TO EOF-OCB.                                           02430000
+024400     SET OU3 TO EOF-OCB.                                          02440000
+024500                                                                  02450000
+024600     PERFORM 1010-READ-OLDCBSA THRU 1010-EXIT                     02460000
+024700             UNTIL EOF-OCB = 1.                                   02470000
+024800 1000-EXIT.  EXIT.                                                02480000
+024900                                                                  02490000
+025000 1010-READ-OLDCBSA.                                               02500000
+025100     READ OLDCBSA                                                 02510000
+025200          AT END   MOVE 1 TO EOF-OCB.                             02520000
+025300                                                                  02530000
+025400     IF EOF-OCB = 0                                               02540000
+025500        ADD 1 TO OCB-CT                                           02550000
+025600        SET OU3 UP BY 1                                           02560000
+025700            MOVE OLD-CBSA          TO TB-OCB-CBSA     (OU3)       02570000
+025800            MOVE OLD-CBSA-EFFDATE  TO TB-OCB-EFFDATE  (OU3)       02580000
+025900            MOVE OLD-CBSA-WAGEIND  TO TB-OCB-WAGEIND  (OU3).      02590000
+026000 1010-EXIT.  EXIT.                                                02600000
+026100                                                                  02610000
+026200*================================================================*02620000
+026300*    LOAD THE CURRENT (NEW) CBSA WAGE-INDEX EXTRACT               02630000
+026400*================================================================*02640000
+026500 1100-LOAD-NEWCBSA.                                               02650000
+026600     INITIALIZE NEW-CBSA-TABLE.                                   02660000
+026700     MOVE 0 TO EOF-NCB.                                           02670000
+026800     SET NU3 TO EOF-NCB.                                          02680000
+026900                                                                  02690000
+027000     PERFORM 1110-READ-NEWCBSA THRU 1110-EXIT                     02700000
+027100             UNTIL EOF-NCB = 1.                                   02710000
+027200 1100-EXIT.  EXIT.                                                02720000
+027300                                                                  02730000
+027400 1110-READ-NEWCBSA.                                               02740000
+027500     READ NEWCBSA                                                 02750000
+027600          AT END   MOVE 1 TO EOF-NCB.                             02760000
+027700                                                                  02770000
+027800     IF EOF-NCB = 0                                               02780000
+027900        ADD 1 TO NCB-CT                                           02790000
+028000        SET NU3 UP BY 1                                           02800000
+028100            MOVE NEW-CBSA          TO TB-NCB-CBSA     (NU3)       02810000
+028200            MOVE NEW-CBSA-EFFDATE  TO TB-NCB-EFFDATE  (NU3)       02820000
+028300            MOVE NEW-CBSA-WAGEIND  TO TB-NCB-WAGEIND  (NU3).      02830000
+028400 1110-EXIT.  EXIT.                                                02840000
+028500                                                                  02850000
+028600*================================================================*02860000
+028700*    LOAD THE PRIOR (OLD) MSA WAGE-INDEX EXTRACT                 *02870000
+028800*================================================================*02880000
+028900 1200-LOAD-OLDMSA.                                                02890000
+029000     INITIALIZE OLD-MSA-TABLE.                                    02900000
+029100     MOVE 0 TO EOF-OMS.                                           02910000
+029200     SET OM3 TO EOF-OMS.                                          02920000
+029300                                                                  02930000
+029400     PERFORM 1210-READ-OLDMSA THRU 1210-EXIT                      02940000
+029500             UNTIL EOF-OMS = 1.                                   02950000
+029600 1200-EXIT.  EXIT.                                                02960000
+029700                                                                  02970000
+029800 1210-READ-OLDMSA.                                                02980000
+029900     READ OLDMSA                                                  02990000
+030000          AT END   MOVE 1 TO EOF-OMS.                             03000000
+030100                                                                  03010000
+030200     IF EOF-OMS = 0                                               03020000
+030300        ADD 1 TO OMS-CT                                           03030000
+030400        SET OM3 UP BY 1                                           03040000
+030500            MOVE OLD-MSA-CODE     TO TB-OMS-MSA      (OM3)        03050000
+030600            MOVE OLD-MSA-EFFDATE  TO TB-OMS-EFFDATE  (OM3)        03060000
+030700            MOVE OLD-MSA-WAGEIND  TO TB-OMS-WAGEIND  (OM3).       03070000
+030800 1210-EXIT.  EXIT.                                                03080000
+030900                                                                  03090000
+031000*================================================================*03100000
+031100*    LOAD THE CURRENT (NEW) MSA WAGE-INDEX EXTRACT                03110000
+031200*================================================================*03120000
+031300 1300-LOAD-NEWMSA.                                                03130000
+031400     INITIALIZE NEW-MSA-TABLE.                                    03140000
+031500     MOVE 0 TO EOF-NMS.                                           03150000
+031600     SET NM3 TO EOF-NMS.                                          03160000
+031700                                                                  03170000
+031800     PERFORM 1310-READ-NEWMSA THRU 1310-EXIT                      03180000
+031900             UNTIL EOF-NMS = 1.                                   03190000
+032000 1300-EXIT.  EXIT.                                                03200000
+032100                                                                  03210000
+032200 1310-READ-NEWMSA.                                                03220000
+032300     READ NEWMSA                                                  03230000
+032400          AT END   MOVE 1 TO EOF-NMS.                             03240000
+032500                                                                  03250000
+032600     IF EOF-NMS = 0                                               03260000
+032700        ADD 1 TO NMS-CT                                           03270000
+032800        SET NM3 UP BY 1                                           03280000
+032900            MOVE NEW-MSA-CODE     TO TB-NMS-MSA      (NM3)        03290000
+033000            MOVE NEW-MSA-EFFDATE  TO TB-NMS-EFFDATE  (NM3)        03300000
+033100            MOVE NEW-MSA-WAGEIND  TO TB-NMS-WAGEIND  (NM3).       03310000
+033200 1310-EXIT.  EXIT.                                                03320000
+033300                                                                  03330000
+033400*================================================================*03340000
+033500*    WRITE THE DIFFERENCE REPORT HEADINGS                        *03350000
+033600*================================================================*03360000
+034100 2000-WRITE-DIFF-HEADERS.                                         03410000
+034200     WRITE DIFFRPT-LINE FROM DIF-HEAD1                            03420000
+034300                           AFTER ADVANCING PAGE.                  03430000
+034400     WRITE DIFFRPT-LINE FROM DIF-HEAD2                            03440000
+034500                           AFTER ADVANCING 2.                     03450000
+034600     MOVE ALL '-' TO DIFFRPT-LINE.                                03460000
+034700     WRITE DIFFRPT-LINE AFTER ADVANCING 1.                        03470000
+034800 2000-EXIT.  EXIT.                                                03480000
+034900                                                                  03490000
+035000*================================================================*03500000
+035100*    FOR EACH NEW CBSA-TABLE ENTRY, LOOK IT UP IN THE OLD TABLE   *03510000
+035200*    MISSING  = CBSA CODE ADDED                                  *03520000
+035300*    MISMATCH = CBSA WAGE INDEX CHANGED                          *03530000
+035400*================================================================*03540000
+035500 2100-COMPARE-NEW-CBSA-TO-OLD.                                    03550000
+035600     SET OU1 TO 1.                                                03560000
+035700     SEARCH T-OCB-DATA VARYING OU1                                03570000
+035800            AT END                                                03580000
+035900               ADD 1 TO CBSA-ADD-CT                               03590000
+036000               MOVE SPACES        TO DIF-DETAIL-LINE              03600000
+036100               MOVE 'ADDED'       TO DIF-ACTION                   03610000
+036200               MOVE 'CBSA'        TO DIF-TYPE                     03620000
+036300               MOVE TB-NCB-CBSA (SUB1)     TO DIF-CODE            03630000
+036400               MOVE TB-NCB-WAGEIND (SUB1)  TO DIF-NEW-WI          03640000
+036500               WRITE DIFFRPT-LINE FROM DIF-DETAIL-LINE            03650000
+036600                                     AFTER ADVANCING 1            03660000
+036700            WHEN TB-OCB-CBSA (OU1) = TB-NCB-CBSA (SUB1)           03670000
+036800               IF TB-OCB-WAGEIND (OU1) NOT = TB-NCB-WAGEIND (SUB1)03680000
+036900                  ADD 1 TO CBSA-CHG-CT                            03690000
+037000                  MOVE SPACES        TO DIF-DETAIL-LINE           03700000
+037100                  MOVE 'CHANGED'     TO DIF-ACTION                03710000
+037200                  MOVE 'CBSA'        TO DIF-TYPE                  03720000
+037300                  MOVE TB-NCB-CBSA (SUB1)     TO DIF-CODE         03730000
+037400                  MOVE TB-OCB-WAGEIND (OU1)   TO DIF-OLD-WI       03740000
+037500                  MOVE TB-NCB-WAGEIND (SUB1)  TO DIF-NEW-WI       03750000
+037510                  MOVE TB-OCB-WAGEIND (OU1)   TO WK-2500-OLD-WI   03751000
+037520                  MOVE TB-NCB-WAGEIND (SUB1)  TO WK-2500-NEW-WI   03752000
+037600                  PERFORM 2500-CALC-PCT-CHANGE THRU 2500-EXIT     03760000
+037900                  WRITE DIFFRPT-LINE FROM DIF-DETAIL-LINE         03790000
+038000                                        AFTER ADVANCING 1         03800000
+038100               END-IF                                             03810000
+038200     END-SEARCH.                                                  03820000
+038300 2100-EXIT.  EXIT.                                                03830000
+038400                                                                  03840000
+038500*================================================================*03850000
+038600*    FOR EACH OLD CBSA-TABLE ENTRY, LOOK IT UP IN THE NEW TABLE   *03860000
+038700*    MISSING = CBSA CODE DELETED                                 *03870000
+038800*================================================================*03880000
+038900 2200-COMPARE-OLD-CBSA-TO-NEW.                                    03890000
+039000     SET NU1 TO 1.                                                03900000
+039100     SEARCH T-NCB-DATA VARYING NU1                                03910000
+039200            AT END                                                03920000
+039300               ADD 1 TO CBSA-DEL-CT                               03930000
+039400               MOVE SPACES        TO DIF-DETAIL-LINE              03940000
+039500               MOVE 'DELETED'     TO DIF-ACTION                   03950000
+039600               MOVE 'CBSA'        TO DIF-TYPE                     03960000
+039700               MOVE TB-OCB-CBSA (SUB1)     TO DIF-CODE            03970000
+039800               MOVE TB-OCB-WAGEIND (SUB1)  TO DIF-OLD-WI          03980000
+039900               WRITE DIFFRPT-LINE FROM DIF-DETAIL-LINE            03990000
+040000                                     AFTER ADVANCING 1            04000000
+040100            WHEN TB-NCB-CBSA (NU1) = TB-OCB-CBSA (SUB1)           04010000
+040200               CONTINUE                                           04020000
+040300     END-SEARCH.                                                  04030000
+040400 2200-EXIT.  EXIT.                                                04040000
+040500                                                                  04050000
+040600*================================================================*04060000
+040700*    FOR EACH NEW MSA-TABLE ENTRY, LOOK IT UP IN THE OLD TABLE    *04070000
+040800*    MISSING  = MSA CODE ADDED                                   *04080000
+040900*    MISMATCH = MSA WAGE INDEX CHANGED                           *04090000
+041000*================================================================*04100000
+041100 2300-COMPARE-NEW-MSA-TO-OLD.                                     04110000
+041200     SET OM1 TO 1.                                                04120000
+041300     SEARCH T-OMS-DATA VARYING OM1                                04130000
+041400            AT END                                                04140000
+041500               ADD 1 TO MSA-ADD-CT                                04150000
+041600               MOVE SPACES        TO DIF-DETAIL-LINE              04160000
+041700               MOVE 'ADDED'       TO DIF-ACTION                   04170000
+041800               MOVE 'MSA'         TO DIF-TYPE                     04180000
+041900               MOVE TB-NMS-MSA (SUB1)      TO DIF-CODE            04190000
+042000               MOVE TB-NMS-WAGEIND (SUB1)  TO DIF-NEW-WI          04200000
+042100               WRITE DIFFRPT-LINE FROM DIF-DETAIL-LINE            04210000
+042200                                     AFTER ADVANCING 1            04220000
+042300            WHEN TB-OMS-MSA (OM1) = TB-NMS-MSA (SUB1)             04230000
+042400               IF TB-OMS-WAGEIND (OM1) NOT = TB-NMS-WAGEIND (SUB1)04240000
+042500                  ADD 1 TO MSA-CHG-CT                             04250000
+042600                  MOVE SPACES        TO DIF-DETAIL-LINE           04260000
+042700                  MOVE 'CHANGED'     TO DIF-ACTION                04270000
+042800                  MOVE 'MSA'         TO DIF-TYPE                  04280000
+042900                  MOVE TB-NMS-MSA (SUB1)      TO DIF-CODE         04290000
+043000                  MOVE TB-OMS-WAGEIND (OM1)   TO DIF-OLD-WI       04300000
+043100                  MOVE TB-NMS-WAGEIND (SUB1)  TO DIF-NEW-WI       04310000
+043110                  MOVE TB-OMS-WAGEIND (OM1)   TO WK-2500-OLD-WI   04311000
+043120                  MOVE TB-NMS-WAGEIND (SUB1)  TO WK-2500-NEW-WI   04312000
+043200                  PERFORM 2500-CALC-PCT-CHANGE THRU 2500-EXIT     04320000
+043500                  WRITE DIFFRPT-LINE FROM DIF-DETAIL-LINE         04350000
+043600                                        AFTER ADVANCING 1         04360000
+043700               END-IF                                             04370000
+043800     END-SEARCH.                                                  04380000
+043900 2300-EXIT.  EXIT.                                                04390000
+044000                                                                  04400000
+044100*================================================================*04410000
+044200*    FOR EACH OLD MSA-TABLE ENTRY, LOOK IT UP IN THE NEW TABLE    *04420000
+044300*    MISSING = MSA CODE DELETED                                  *04430000
+044400*================================================================*04440000
+044500 2400-COMPARE-OLD-MSA-TO-NEW.                                     04450000
+044600     SET NM1 TO 1.                                                04460000
+044700     SEARCH T-NMS-DATA VARYING NM1                                04470000
+044800            AT END                                                04480000
+044900               ADD 1 TO MSA-DEL-CT                                04490000
+045000               MOVE SPACES        TO DIF-DETAIL-LINE              04500000
+045100               MOVE 'DELETED'     TO DIF-ACTION                   04510000
+045200               MOVE 'MSA'         TO DIF-TYPE                     04520000
+045300               MOVE TB-OMS-MSA (SUB1)      TO DIF-CODE            04530000
+045400               MOVE TB-OMS-WAGEIND (SUB1)  TO DIF-OLD-WI          04540000
+045500               WRITE DIFFRPT-LINE FROM DIF-DETAIL-LINE            04550000
+045600                                     AFTER ADVANCING 1            04560000
+045700            WHEN TB-NMS-MSA (NM1) = TB-OMS-MSA (SUB1)             04570000
+045800               CONTINUE                                           04580000
+045900     END-SEARCH.                                                  04590000
+046000 2400-EXIT.  EXIT.                                                04600000
+046100                                                                  04610000
+046200*================================================================*04620000
+046300*    COMPUTE THE PERCENT CHANGE BETWEEN AN OLD AND NEW WAGE INDEX*04630000
+046400*    A ZERO OLD WAGE INDEX IS TREATED AS "NO PRIOR VALUE" AND    *04640000
+046500*    LEFT AT ZERO RATHER THAN DIVIDING BY ZERO                   *04650000
+046600*================================================================*04660000
+046700 2500-CALC-PCT-CHANGE.                                            04670000
+046800     MOVE 0 TO WK-PCT-CHANGE.                                     04680000
+046900     IF WK-2500-OLD-WI NOT = 0                                    04690000
+047000        COMPUTE WK-PCT-CHANGE ROUNDED =                           04700000
+047100           ((WK-2500-NEW-WI - WK-2500-OLD-WI) /                   04710000
+047200             WK-2500-OLD-WI) * 100.                               04720000
+047300     MOVE WK-PCT-CHANGE TO DIF-PCT.                               04730000
+047400 2500-EXIT.  EXIT.                                                04740000
+047500                                                                  04750000
+047600*================================================================*04760000
+047700*    WRITE THE DIFFERENCE REPORT SUMMARY COUNTS                  *04770000
+047800*================================================================*04780000
+047900 2900-WRITE-DIFF-SUMMARY.                                         04790000
+048000     MOVE ALL '-' TO DIFFRPT-LINE.                                04800000
+048100     WRITE DIFFRPT-LINE AFTER ADVANCING 2.                        04810000
+048200                                                                  04820000
+048300     MOVE SPACES               TO DIF-SUMM-LINE.                  04830000
+048400     MOVE 'CBSA CODES ADDED   ' TO DIF-SUMM-LABEL.                04840000
+048500     MOVE CBSA-ADD-CT          TO DIF-SUMM-COUNT.                 04850000
+048600     WRITE DIFFRPT-LINE FROM DIF-SUMM-LINE AFTER ADVANCING 1.     04860000
+048700                                                                  04870000
+048800     MOVE SPACES               TO DIF-SUMM-LINE.                  04880000
+048900     MOVE 'CBSA CODES DELETED ' TO DIF-SUMM-LABEL.                04890000
+049000     MOVE CBSA-DEL-CT          TO DIF-SUMM-COUNT.                 04900000
+049100     WRITE DIFFRPT-LINE FROM DIF-SUMM-LINE AFTER ADVANCING 1.     04910000
+049200                                                                  04920000
+049300     MOVE SPACES               TO DIF-SUMM-LINE.                  04930000
+049400     MOVE 'CBSA CODES CHANGED ' TO DIF-SUMM-LABEL.                04940000
+049500     MOVE CBSA-CHG-CT          TO DIF-SUMM-COUNT.                 04950000
+049600     WRITE DIFFRPT-LINE FROM DIF-SUMM-LINE AFTER ADVANCING 1.     04960000
+049700                                                                  04970000
+049800     MOVE SPACES               TO DIF-SUMM-LINE.                  04980000
+049900     MOVE 'MSA CODES ADDED    ' TO DIF-SUMM-LABEL.                04990000
+050000     MOVE MSA-ADD-CT           TO DIF-SUMM-COUNT.                 05000000
+050100     WRITE DIFFRPT-LINE FROM DIF-SUMM-LINE AFTER ADVANCING 1.     05010000
+050200                                                                  05020000
+050300     MOVE SPACES               TO DIF-SUMM-LINE.                  05030000
+050400     MOVE 'MSA CODES DELETED  ' TO DIF-SUMM-LABEL.                05040000
+050500     MOVE MSA-DEL-CT           TO DIF-SUMM-COUNT.                 05050000
+050600     WRITE DIFFRPT-LINE FROM DIF-SUMM-LINE AFTER ADVANCING 1.     05060000
+050700                                                                  05070000
+050800     MOVE SPACES               TO DIF-SUMM-LINE.                  05080000
+050900     MOVE 'MSA CODES CHANGED  ' TO DIF-SUMM-LABEL.                05090000
+051000     MOVE MSA-CHG-CT           TO DIF-SUMM-COUNT.                 05100000
+051100     WRITE DIFFRPT-LINE FROM DIF-SUMM-LINE AFTER ADVANCING 1.     05110000
+051200 2900-EXIT.  EXIT.                                                05120000

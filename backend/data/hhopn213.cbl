@@ -23,6 +23,12 @@
 002300         FILE STATUS IS HRG-STAT.                                 00230028
 002400     SELECT REVTABL    ASSIGN TO UT-S-REVTABL                     00240028
 002500         FILE STATUS IS REV-STAT.                                 00250028
+002510     SELECT TBLAUDIT   ASSIGN TO UT-S-TBLAUDIT                    00251028
+002520         FILE STATUS IS AUD-STAT.                                 00252028
+002530     SELECT PROVFILE   ASSIGN TO UT-S-PROVFILE                    00253028
+002540         FILE STATUS IS PROV-STAT.                                00254028
+002550     SELECT TOBTABL    ASSIGN TO UT-S-TOBTABL                           44
+002560     FILE STATUS IS TOB-STAT.                                           44
 002600                                                                  00260028
 002700 DATA DIVISION.                                                   00270028
 002800 FILE SECTION.                                                    00280028
@@ -91,7 +97,31 @@
 009100     05  REV-UDOLL-RATE-NRURAL-NOSUBMIT PIC 9(07)V9(02).          00910028
 009200     05  FILLER                         PIC X.                    00920028
 009300     05  REV-UDOLL-RATE-RURAL-NOSUBMIT  PIC 9(07)V9(02).          00930028
-009400                                                                  00940028
+009310                                                                  00931028
+009320 FD  TBLAUDIT                                                     00932028
+009330     RECORDING MODE IS F                                          00933028
+009340     BLOCK CONTAINS 133 RECORDS                                   00934028
+009350     LABEL RECORDS ARE STANDARD.                                  00935028
+009360 01  TBLAUDIT-LINE              PIC X(133).                       00936028
+009370                                                                  00937028
+009380 FD  PROVFILE                                                     00938028
+009390     RECORDING MODE IS F                                          00939028
+009400     LABEL RECORDS ARE STANDARD.                                  00940028
+009410 01  PROV-TABL-REC.                                               00941028
+009420     05  PROV-NO              PIC X(06).                          00942028
+009430     05  FILLER                PIC X(01).                         00943028
+009440     05  PROV-EFFDATE          PIC X(08).                         00944028
+009450     05  FILLER                PIC X(01).                         00945028
+009460     05  PROV-VBP-ADJ-FAC      PIC 9V9(5).                        00946028
+009470                                                                        44
+009480 FD  TOBTABL                                                            44
+009490 RECORDING MODE IS F                                                    44
+009491 LABEL RECORDS ARE STANDARD.                                            44
+009492 01  TOB-TABL-REC.                                                      44
+009493     05  TOB-CODE                PIC X(03).                             44
+009494     05  FILLER                  PIC X(01).                             44
+009495     05  TOB-TYPE                PIC X(01).                             44
+009470                                                                  00947028
 009500 WORKING-STORAGE SECTION.                                         00950028
 009600 01  FILLER                         PIC X(40)  VALUE              00960028
 009700     'HHOPN    - W O R K I N G   S T O R A G E'.                  00970028
@@ -104,6 +134,8 @@
 010400 01  EOF-CBSA                    PIC 9(01)  VALUE 0.              01040028
 010500 01  EOF-HRG                     PIC 9(01)  VALUE 0.              01050028
 010600 01  EOF-REV                     PIC 9(01)  VALUE 0.              01060028
+010650 01  EOF-PROV                    PIC 9(01)  VALUE 0.              01065028
+010660 01  EOF-TOB                     PIC 9(01)  VALUE 0.                    44
 010700 01  LOAD-TABLES-SW              PIC 9(01)  VALUE 0.              01070028
 010800 01  TABLES-LOADED-SW            PIC 9(01)  VALUE 0.              01080028
 010900 01  HRG-CT                      PIC 9(10)  VALUE 0.              01090028
@@ -119,6 +151,59 @@
 011900 01  REV-STAT.                                                    01190028
 012000     05  REV-STAT1               PIC X.                           01200028
 012100     05  REV-STAT2               PIC X.                           01210028
+012105 01  PROV-STAT.                                                   01210528
+012106     05  PROV-STAT1             PIC X.                            01210628
+012107     05  PROV-STAT2             PIC X.                            01210728
+012108 01  TOB-STAT.                                                          44
+012108     05  TOB-STAT1              PIC X.                                  44
+012109     05  TOB-STAT2              PIC X.                                  44
+012110 01  AUD-STAT.                                                    01211028
+012120     05  AUD-STAT1              PIC X.                            01212028
+012130     05  AUD-STAT2              PIC X.                            01213028
+012140 01  CBSA-READ-CTR           PIC 9(09)  VALUE 0.                  01214028
+012150 01  CBSA-LOAD-CTR           PIC 9(09)  VALUE 0.                  01215028
+012160 01  MSA-READ-CTR            PIC 9(09)  VALUE 0.                  01216028
+012170 01  MSA-LOAD-CTR            PIC 9(09)  VALUE 0.                  01217028
+012180 01  HRG-LOAD-CTR            PIC 9(09)  VALUE 0.                  01218028
+012190 01  REV-READ-CTR            PIC 9(09)  VALUE 0.                  01219028
+012200 01  REV-LOAD-CTR            PIC 9(09)  VALUE 0.                  01220028
+012201 01  PROV-READ-CTR           PIC 9(09)  VALUE 0.                  01220128
+012202 01  PROV-LOAD-CTR           PIC 9(09)  VALUE 0.                  01220228
+012203 01  TOB-READ-CTR            PIC 9(09)  VALUE 0.                        44
+012204 01  TOB-LOAD-CTR            PIC 9(09)  VALUE 0.                        44
+012203 01  CBSA-EFFDATE-MIN        PIC X(08)  VALUE HIGH-VALUES.        01220328
+012204 01  CBSA-EFFDATE-MAX        PIC X(08)  VALUE LOW-VALUES.         01220428
+012205 01  HRG-EFFDATE-MIN         PIC X(08)  VALUE HIGH-VALUES.        01220528
+012206 01  HRG-EFFDATE-MAX         PIC X(08)  VALUE LOW-VALUES.         01220628
+012207 01  REV-EFFDATE-MIN         PIC X(08)  VALUE HIGH-VALUES.        01220728
+012208 01  REV-EFFDATE-MAX         PIC X(08)  VALUE LOW-VALUES.         01220828
+012210                                                                  01221028
+012220*---------------------------------------------------------------* 01222028
+012230*    REFERENCE TABLE LOAD AUDIT REPORT COMPONENTS               * 01223028
+012240*---------------------------------------------------------------* 01224028
+012250 01  AUD-HEAD1.                                                   01225028
+012260     05  FILLER              PIC X(01)  VALUE SPACES.             01226028
+012270     05  FILLER              PIC X(50)  VALUE                     01227028
+012280        ' HHOPN213 - REFERENCE TABLE LOAD AUDIT REPORT     '.     01228028
+012290 01  AUD-HEAD2.                                                   01229028
+012300     05  FILLER              PIC X(01)  VALUE SPACES.             01230028
+012310     05  FILLER              PIC X(50)  VALUE                     01231028
+012320        '  TABLE NAME    RECORDS READ  RECORDS LOADED    '.       01232028
+012330 01  AUD-DETAIL-LINE.                                             01233028
+012340     05  FILLER              PIC X(03)  VALUE SPACES.             01234028
+012350     05  AUD-TBL-NAME         PIC X(10).                          01235028
+012360     05  FILLER              PIC X(05)  VALUE SPACES.             01236028
+012370     05  AUD-READ-CT          PIC ZZZ,ZZZ,ZZ9.                    01237028
+012380     05  FILLER              PIC X(05)  VALUE SPACES.             01238028
+012390     05  AUD-LOAD-CT          PIC ZZZ,ZZZ,ZZ9.                    01239028
+012391 01  AUD-RANGE-LINE.                                                01239128
+012392     05  FILLER              PIC X(03)  VALUE SPACES.              01239228
+012393     05  AUD-RNG-TBL-NAME     PIC X(10).                           01239328
+012394     05  FILLER              PIC X(05)  VALUE SPACES.              01239428
+012395     05  FILLER              PIC X(15)  VALUE 'EFFDATE RANGE: '.   01239528
+012396     05  AUD-RNG-MIN          PIC X(08).                           01239628
+012397     05  FILLER              PIC X(04)  VALUE ' TO '.              01239728
+012398     05  AUD-RNG-MAX          PIC X(08).                           01239828
 012200*******************************************************           01220028
 012300*    PASSED TO HHDRV PROGRAM                          *           01230028
 012400*******************************************************           01240028
@@ -187,6 +272,22 @@
 018700         10  TB-UDOLL-RATE-NRURAL-NOSUBMIT PIC 9(07)V9(02).       01870028
 018800         10  FILLER                       PIC X.                  01880028
 018900         10  TB-UDOLL-RATE-RURAL-NOSUBMIT PIC 9(07)V9(02).        01890028
+019050                                                                  01905028
+019060 01  PROV-VBP-TABLE.                                              01906028
+019070     05  T-PROV-DATA       OCCURS 5000                            01907028
+019080                           INDEXED BY PU1 PU2 PU3.                01908028
+019090         10  TB-PROV-NO           PIC X(06).                      01909028
+019091         10  FILLER               PIC X(01).                      01909128
+019092         10  TB-PROV-EFFDATE      PIC X(08).                      01909228
+019093         10  FILLER               PIC X(01).                      01909328
+019094         10  TB-PROV-VBP-ADJ-FAC  PIC 9V9(5).                     01909428
+019095                                                                        44
+019096 01  TOB-TABLE.                                                         44
+019097     05  T-TOB-DATA       OCCURS 20                                     44
+019098                       INDEXED BY TU1 TU2 TU3.                          44
+019099         10  T-TOB-CODE        PIC X(03).                               44
+019099         10  FILLER            PIC X(01).                               44
+019099         10  T-TOB-TYPE        PIC X(01).                               44
 019000                                                                  01900028
 019100 LINKAGE SECTION.                                                 01910028
 019200*----------------------------------------------------------------*01920028
@@ -205,12 +306,6 @@
 019960         10  HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).          01996028
 019970         10  HHA-PROV-PAYMENT-TOTAL  PIC 9(09)V9(02).             01997028
 019980         10  HHA-TOB                 PIC X(03).                   01998028
-019990             88 HHA-VALID-TOB-CLAIM  VALUE                        01999028
-019991             '327', '329',                                        01999128
-019992             '32F', '32G', '32H', '32I', '32J',                   01999228
-019993             '32K', '32M', '32Q', '32P'.                          01999328
-019994             88 H-VALID-TOB-RAP     VALUE                         01999428
-019995             '322'.                                               01999528
 019996         10  HHA-CBSA                PIC X(05).                   01999628
 019997         10  HHA-COUNTY-CODE         PIC X(05).                   01999728
 019998         10  HHA-SERV-FROM-DATE.                                  01999828
@@ -255,7 +350,23 @@
 020037         10  HHA-RECEIPT-DATE           PIC X(8).                 02003728
 020038         10  HHA-OVERRIDE-IND           PIC X(1).                 02003828
 020039         10  HHA-LATE-SUB-PEN-AMT       PIC 9(7)V9(2).            02003928
-020040         10  FILLER                     PIC X(188).               02004028
+020039         10  HHA-RURAL-ADDON-CAT    PIC X(01).                    02003928
+020040         10  HHA-OUTLIER-CAP-IND    PIC X(01).                    02004028
+020041         10  HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).                02004128
+020041         10  HHA-LATE-SUB-DAYS      PIC 9(03).                    02004128
+020042         10  HHA-LATE-NOA-DAYS      PIC 9(03).                    02004228
+020043         10  HHA-CBSA-MATCHED-EFFDATE PIC X(08).                  02004328
+020044         10  HHA-HRG-MATCHED-EFFDATE  PIC X(08).                  02004428
+020045         10  HHA-REV-MATCHED-EFFDATE  PIC X(08).                  02004528
+020041     10  HHA-TOB-CLASS           PIC X(01).                             44
+020047     10  HHA-PEP-FULL-HRG-AMT    PIC 9(07)V9(02).                       45
+020041     10  HHA-LABOR-PORTION       PIC 9(07)V9(02).                       46
+020041     10  HHA-NONLABOR-PORTION    PIC 9(07)V9(02).                       46
+020043     10  HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.                   50
+020044         88  HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.             50
+020048     10  HHA-MSA2                 PIC X(05).                           51
+020046     10  HHA-LUPA-ADDON-REASON-CD PIC X(01).                         52
+020045     10  FILLER                     PIC X(107).                        52
 020050                                                                  02005028
 020060 01  HOLD-VARIABLES-DATA.                                         02006028
 020070     02  HOLD-VAR-DATA.                                           02007028
@@ -282,6 +393,9 @@
 021900            PERFORM 1300-LOAD-MSAFILE THRU 1300-EXIT              02190028
 022000            PERFORM 1800-LOAD-HRGTABL THRU 1800-EXIT              02200028
 022100            PERFORM 2500-LOAD-REVTABL THRU 2500-EXIT              02210028
+022120         PERFORM 3200-LOAD-PROVFILE THRU 3200-EXIT                02212028
+022130     PERFORM 3400-LOAD-TOBTABL THRU 3400-EXIT                           44
+022150             PERFORM 3000-WRITE-TBL-AUDIT THRU 3000-EXIT          02215028
 022200            MOVE 1 TO TABLES-LOADED-SW.                           02220028
 022300                                                                  02230028
 022400        INITIALIZE      HHA-PAY-RTC                               02240028
@@ -302,6 +416,8 @@
 023900                             CBSA-WI-TABLE                        02390028
 024000                             HRG-TABLE                            02400028
 024100                             REVENUE-TABLE                        02410028
+024050                             PROV-VBP-TABLE                       02405028
+024060                              TOB-TABLE                                 44
 024200                             HHA-INPUT-DATA                       02420028
 024300                             HOLD-VARIABLES-DATA.                 02430028
 024400         GOBACK.                                                  02440028
@@ -327,14 +443,31 @@
 026400 1200-READ-CBSAFILE.                                              02640028
 026500     READ CBSAFILE                                                02650028
 026600          AT END   MOVE 1 TO EOF-CBSA.                            02660028
+026610                                                                  02661047
+026620     IF CBSA-STAT NOT = '00' AND CBSA-STAT NOT = '10'             02662047
+026630         DISPLAY '** HHOPN213 - CBSAFILE READ ERROR - STATUS ='   02663047
+026640             CBSA-STAT                                            02664047
+026650         DISPLAY '** CBSAFILE RECORDS LOADED BEFORE ERROR = '     02665047
+026660             CBSA-LOAD-CTR                                        02666047
+026670         MOVE 16 TO RETURN-CODE                                   02667047
+026680         STOP RUN                                                 02668047
+026690     END-IF.                                                      02669047
 026700                                                                  02670028
 026800     IF EOF-CBSA = 0                                              02680028
+026810         ADD 1 TO CBSA-READ-CTR                                   02681028
 026900        IF F-CBSA-EFFDATE > '20050930' OR                         02690028
 027000          (F-CBSA-STATE = '98' OR '99')                           02700028
 027100           SET MA3 UP BY 1                                        02710028
 027200               MOVE F-CBSA         TO T-CBSA         (MA3)        02720028
 027300               MOVE F-CBSA-EFFDATE TO T-CBSA-EFFDATE (MA3)        02730028
-027400               MOVE F-CBSA-WAGEIND TO T-CBSA-WAGEIND (MA3).       02740028
+027400                MOVE F-CBSA-WAGEIND TO T-CBSA-WAGEIND (MA3)       02740028
+027410                ADD 1 TO CBSA-LOAD-CTR                            02741028
+027420                IF F-CBSA-EFFDATE < CBSA-EFFDATE-MIN              02741228
+027430                    MOVE F-CBSA-EFFDATE TO CBSA-EFFDATE-MIN       02741328
+027440                END-IF                                            02741428
+027450                IF F-CBSA-EFFDATE > CBSA-EFFDATE-MAX              02741528
+027460                    MOVE F-CBSA-EFFDATE TO CBSA-EFFDATE-MAX       02741628
+027470                END-IF.                                           02741728
 027500                                                                  02750028
 027600 1200-EXIT.  EXIT.                                                02760028
 027700                                                                  02770028
@@ -354,14 +487,25 @@
 029100 1400-READ-MSAFILE.                                               02910028
 029200     READ MSAFILE                                                 02920028
 029300          AT END   MOVE 1 TO EOF-MSA.                             02930028
+029210                                                                  02921047
+029220     IF MSA-STAT NOT = '00' AND MSA-STAT NOT = '10'               02922047
+029230         DISPLAY '** HHOPN213 - MSAFILE READ ERROR - STATUS ='    02923047
+029240             MSA-STAT                                             02924047
+029250         DISPLAY '** MSAFILE RECORDS LOADED BEFORE ERROR = '      02925047
+029260             MSA-LOAD-CTR                                         02926047
+029270         MOVE 16 TO RETURN-CODE                                   02927047
+029280         STOP RUN                                                 02928047
+029290     END-IF.                                                      02929047
 029400                                                                  02940028
 029500     IF EOF-MSA = 0                                               02950028
+029510         ADD 1 TO MSA-READ-CTR                                    02951028
 029600        IF MSA-EFFDATE > '19970930' OR                            02960028
 029700          (MSA-STATE = '98' OR '99')                              02970028
 029800           SET MU3 UP BY 1                                        02980028
 029900               MOVE MSA-CODE    TO TB-MSA     (MU3)               02990028
 030000               MOVE MSA-EFFDATE TO TB-EFFDATE (MU3)               03000028
-030100               MOVE MSA-WAGEIND TO TB-WAGEIND (MU3).              03010028
+030100                MOVE MSA-WAGEIND TO TB-WAGEIND (MU3)              03010028
+030110                ADD 1 TO MSA-LOAD-CTR.                            03011028
 030200                                                                  03020028
 030300 1400-EXIT.  EXIT.                                                03030028
 030400                                                                  03040028
@@ -382,13 +526,29 @@
 031900 1900-READ-HRGTABL.                                               03190028
 032000     READ HRGTABL                                                 03200028
 032100          AT END   MOVE 1 TO EOF-HRG.                             03210028
+032010                                                                  03201047
+032020     IF HRG-STAT NOT = '00' AND HRG-STAT NOT = '10'               03202047
+032030         DISPLAY '** HHOPN213 - HRGTABL READ ERROR - STATUS ='    03203047
+032040             HRG-STAT                                             03204047
+032050         DISPLAY '** HRGTABL RECORDS LOADED BEFORE ERROR = '      03205047
+032060             HRG-LOAD-CTR                                         03206047
+032070         MOVE 16 TO RETURN-CODE                                   03207047
+032080         STOP RUN                                                 03208047
+032090     END-IF.                                                      03209047
 032200     ADD 1 TO HRG-CT.                                             03220028
 032300     IF EOF-HRG = 0                                               03230028
 032400        SET HU3 UP BY 1                                           03240028
 032500            MOVE HRG-CODE      TO TB-HRG-CODE     (HU3)           03250028
 032600            MOVE HRG-EFFDATE   TO TB-HRG-EFFDATE  (HU3)           03260028
 032700            MOVE HRG-WGTS      TO TB-HRG-WGTS     (HU3)           03270028
-032800            MOVE HRG-THRESHOLD TO TB-HRG-THRESHOLD(HU3).          03280028
+032800             MOVE HRG-THRESHOLD TO TB-HRG-THRESHOLD(HU3)          03280028
+032810             ADD 1 TO HRG-LOAD-CTR                                03281028
+032820             IF HRG-EFFDATE < HRG-EFFDATE-MIN                     03282028
+032830                 MOVE HRG-EFFDATE TO HRG-EFFDATE-MIN              03283028
+032840             END-IF                                               03284028
+032850             IF HRG-EFFDATE > HRG-EFFDATE-MAX                     03285028
+032860                 MOVE HRG-EFFDATE TO HRG-EFFDATE-MAX              03286028
+032870             END-IF.                                              03287028
 032900                                                                  03290028
 033000 1900-EXIT.  EXIT.                                                03300028
 033100                                                                  03310028
@@ -409,8 +569,18 @@
 034600 2600-READ-REVTABL.                                               03460028
 034700     READ REVTABL                                                 03470028
 034800          AT END   MOVE 1 TO EOF-REV.                             03480028
+034710                                                                  03471047
+034720     IF REV-STAT NOT = '00' AND REV-STAT NOT = '10'               03472047
+034730         DISPLAY '** HHOPN213 - REVTABL READ ERROR - STATUS ='    03473047
+034740             REV-STAT                                             03474047
+034750         DISPLAY '** REVTABL RECORDS LOADED BEFORE ERROR = '      03475047
+034760             REV-LOAD-CTR                                         03476047
+034770         MOVE 16 TO RETURN-CODE                                   03477047
+034780         STOP RUN                                                 03478047
+034790     END-IF.                                                      03479047
 034900                                                                  03490028
 035000     IF EOF-REV = 0                                               03500028
+035010         ADD 1 TO REV-READ-CTR                                    03501028
 035100        SET RU3 UP BY 1                                           03510028
 035200            MOVE REV-CODE      TO TB-REV-CODE     (RU3)           03520028
 035300            MOVE REV-EFFDATE   TO TB-REV-EFFDATE  (RU3)           03530028
@@ -431,7 +601,147 @@
 036800                          TB-UDOLL-RATE-NRURAL-NOSUBMIT (RU3)     03680028
 036900            MOVE REV-UDOLL-RATE-RURAL-NOSUBMIT TO                 03690028
 037000                         TB-UDOLL-RATE-RURAL-NOSUBMIT (RU3)       03700028
-037100     END-IF.                                                      03710028
+037100             ADD 1 TO REV-LOAD-CTR                                03710028
+037110             IF REV-EFFDATE < REV-EFFDATE-MIN                     03711028
+037120                 MOVE REV-EFFDATE TO REV-EFFDATE-MIN              03712028
+037130             END-IF                                               03713028
+037140             IF REV-EFFDATE > REV-EFFDATE-MAX                     03714028
+037150                 MOVE REV-EFFDATE TO REV-EFFDATE-MAX              03715028
+037160             END-IF                                               03716028
+037101      END-IF.                                                     03710128
 037200                                                                  03720028
 037300 2600-EXIT.  EXIT.                                                03730028
+037400                                                                  03740028
+037500 3000-WRITE-TBL-AUDIT.                                            03750028
+037600*---------------------------------------------------------------* 03760028
+037700*    WRITE A ONE-TIME AUDIT REPORT OF RECORDS READ VS RECORDS   * 03770028
+037800*    ACTUALLY LOADED INTO EACH IN-MEMORY REFERENCE TABLE        * 03780028
+037900*---------------------------------------------------------------* 03790028
+038000      OPEN OUTPUT TBLAUDIT.                                       03800028
+038100                                                                  03810028
+038200      WRITE TBLAUDIT-LINE FROM AUD-HEAD1                          03820028
+038300                            AFTER ADVANCING PAGE.                 03830028
+038400      WRITE TBLAUDIT-LINE FROM AUD-HEAD2                          03840028
+038500                            AFTER ADVANCING 2.                    03850028
+038600      MOVE ALL '-' TO TBLAUDIT-LINE.                              03860028
+038700      WRITE TBLAUDIT-LINE AFTER ADVANCING 1.                      03870028
+038800                                                                  03880028
+038900      MOVE SPACES           TO AUD-DETAIL-LINE.                   03890028
+039000      MOVE 'CBSAFILE'       TO AUD-TBL-NAME.                      03900028
+039100      MOVE CBSA-READ-CTR    TO AUD-READ-CT.                       03910028
+039200      MOVE CBSA-LOAD-CTR    TO AUD-LOAD-CT.                       03920028
+039300      WRITE TBLAUDIT-LINE FROM AUD-DETAIL-LINE                    03930028
+039400                            AFTER ADVANCING 1.                    03940028
+039410      MOVE SPACES           TO AUD-RANGE-LINE.                    03941028
+039420      MOVE 'CBSAFILE'       TO AUD-RNG-TBL-NAME.                  03942028
+039430      MOVE CBSA-EFFDATE-MIN TO AUD-RNG-MIN.                       03943028
+039440      MOVE CBSA-EFFDATE-MAX TO AUD-RNG-MAX.                       03944028
+039450      WRITE TBLAUDIT-LINE FROM AUD-RANGE-LINE                     03945028
+039460                            AFTER ADVANCING 1.                    03946028
+039500                                                                  03950028
+039600      MOVE SPACES           TO AUD-DETAIL-LINE.                   03960028
+039700      MOVE 'MSAFILE'        TO AUD-TBL-NAME.                      03970028
+039800      MOVE MSA-READ-CTR     TO AUD-READ-CT.                       03980028
+039900      MOVE MSA-LOAD-CTR     TO AUD-LOAD-CT.                       03990028
+040000      WRITE TBLAUDIT-LINE FROM AUD-DETAIL-LINE                    04000028
+040100                            AFTER ADVANCING 1.                    04010028
+040200                                                                  04020028
+040300      MOVE SPACES           TO AUD-DETAIL-LINE.                   04030028
+040400      MOVE 'HRGTABL'        TO AUD-TBL-NAME.                      04040028
+040500      MOVE HRG-CT           TO AUD-READ-CT.                       04050028
+040600      MOVE HRG-LOAD-CTR     TO AUD-LOAD-CT.                       04060028
+040700      WRITE TBLAUDIT-LINE FROM AUD-DETAIL-LINE                    04070028
+040800                            AFTER ADVANCING 1.                    04080028
+040810      MOVE SPACES           TO AUD-RANGE-LINE.                    04081028
+040820      MOVE 'HRGTABL'        TO AUD-RNG-TBL-NAME.                  04082028
+040830      MOVE HRG-EFFDATE-MIN  TO AUD-RNG-MIN.                       04083028
+040840      MOVE HRG-EFFDATE-MAX  TO AUD-RNG-MAX.                       04084028
+040850      WRITE TBLAUDIT-LINE FROM AUD-RANGE-LINE                     04085028
+040860                            AFTER ADVANCING 1.                    04086028
+040900                                                                  04090028
+041000      MOVE SPACES           TO AUD-DETAIL-LINE.                   04100028
+041100      MOVE 'REVTABL'        TO AUD-TBL-NAME.                      04110028
+041200      MOVE REV-READ-CTR     TO AUD-READ-CT.                       04120028
+041300      MOVE REV-LOAD-CTR     TO AUD-LOAD-CT.                       04130028
+041400      WRITE TBLAUDIT-LINE FROM AUD-DETAIL-LINE                    04140028
+041500                            AFTER ADVANCING 1.                    04150028
+041510      MOVE SPACES           TO AUD-RANGE-LINE.                    04151028
+041520      MOVE 'REVTABL'        TO AUD-RNG-TBL-NAME.                  04152028
+041530      MOVE REV-EFFDATE-MIN  TO AUD-RNG-MIN.                       04153028
+041540      MOVE REV-EFFDATE-MAX  TO AUD-RNG-MAX.                       04154028
+041550      WRITE TBLAUDIT-LINE FROM AUD-RANGE-LINE                     04155028
+041560                            AFTER ADVANCING 1.                    04156028
+041600                                                                  04160028
+041350      MOVE SPACES           TO AUD-DETAIL-LINE.                   04135028
+041360      MOVE 'PROVFILE'       TO AUD-TBL-NAME.                      04136028
+041370      MOVE PROV-READ-CTR    TO AUD-READ-CT.                       04137028
+041380      MOVE PROV-LOAD-CTR    TO AUD-LOAD-CT.                       04138028
+041390      WRITE TBLAUDIT-LINE FROM AUD-DETAIL-LINE                    04139028
+041395                            AFTER ADVANCING 1.                    04139528
+041396                                                                        44
+041397     MOVE SPACES           TO AUD-DETAIL-LINE.                          44
+041398     MOVE 'TOBTABL'        TO AUD-TBL-NAME.                             44
+041399     MOVE TOB-READ-CTR     TO AUD-READ-CT.                              44
+041400     MOVE TOB-LOAD-CTR     TO AUD-LOAD-CT.                              44
+041401     WRITE TBLAUDIT-LINE FROM AUD-DETAIL-LINE                           44
+041402                              AFTER ADVANCING 1.                        44
+041398                                                                  04139828
+041700      CLOSE TBLAUDIT.                                             04170028
+041800                                                                  04180028
+041900 3000-EXIT.  EXIT.                                                04190028
+                                                                                
+042000 3200-LOAD-PROVFILE.                                              04200028
+042100     OPEN INPUT PROVFILE.                                         04210028
+042200     INITIALIZE PROV-VBP-TABLE.                                   04220028
+042300     MOVE 0 TO EOF-PROV.                                          04230028
+042400     SET PU3 TO EOF-PROV.                                         04240028
+                                                                                
+042500     PERFORM 3300-READ-PROVFILE THRU 3300-EXIT                    04250028
+042600             UNTIL EOF-PROV = 1.                                  04260028
+                                                                                
+042700     CLOSE PROVFILE.                                              04270028
+                                                                                
+042800 3200-EXIT.  EXIT.                                                04280028
+                                                                                
+042900 3300-READ-PROVFILE.                                              04290028
+043000     READ PROVFILE                                                04300028
+043100          AT END   MOVE 1 TO EOF-PROV.                            04310028
+                                                                                
+043200     IF EOF-PROV = 0                                              04320028
+043300         ADD 1 TO PROV-READ-CTR                                   04330028
+043400        SET PU3 UP BY 1                                           04340028
+043500            MOVE PROV-NO          TO TB-PROV-NO         (PU3)     04350028
+043600            MOVE PROV-EFFDATE      TO TB-PROV-EFFDATE     (PU3)   04360028
+043700            MOVE PROV-VBP-ADJ-FAC  TO TB-PROV-VBP-ADJ-FAC (PU3)   04370028
+043800             ADD 1 TO PROV-LOAD-CTR                               04380028
+043900      END-IF.                                                     04390028
+                                                                                
+044000 3300-EXIT.  EXIT.                                                04400028
+044010                                                                        44
+044100 3400-LOAD-TOBTABL.                                                     44
+044200     OPEN INPUT TOBTABL.                                                44
+044300     INITIALIZE TOB-TABLE.                                              44
+044400     MOVE 0 TO EOF-TOB.                                                 44
+044500     SET TU3 TO EOF-TOB.                                                44
+044600                                                                        44
+044700     PERFORM 3500-READ-TOBTABL THRU 3500-EXIT                           44
+044800          UNTIL EOF-TOB = 1.                                            44
+044900                                                                        44
+045000     CLOSE TOBTABL.                                                     44
+045100                                                                        44
+045200 3400-EXIT.  EXIT.                                                      44
+045300                                                                        44
+045400 3500-READ-TOBTABL.                                                     44
+045500     READ TOBTABL                                                       44
+045600           AT END   MOVE 1 TO EOF-TOB.                                  44
+045700                                                                        44
+045800     IF EOF-TOB = 0                                                     44
+045900         ADD 1 TO TOB-READ-CTR                                          44
+046000        SET TU3 UP BY 1                                                 44
+046100             MOVE TOB-CODE        TO T-TOB-CODE (TU3)                   44
+046200             MOVE TOB-TYPE        TO T-TOB-TYPE (TU3)                   44
+046300              ADD 1 TO TOB-LOAD-CTR                                     44
+046400      END-IF.                                                           44
+046500                                                                        44
+046600 3500-EXIT.  EXIT.                                                      44
 
\ No newline at end of file

@@ -0,0 +1,309 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    HHRGT213.                                         00020000
+000300                                                                  00030000
+000400*----------------------------------------------------------------*00040000
+000500*  THIS PROGRAM IS A REGRESSION BASELINE DRIVER FOR HHOPN213/     00050000
+000600*  HHDRV213.  IT READS A LIBRARY OF PREVIOUSLY-PRICED SAMPLE      00060000
+000700*  CLAIMS (BASELIB, A SAVED COPY OF A PRIOR OUTFILE RUN CARRYING  00070000
+000800*  ITS OWN EXPECTED HHA-PAY-RTC/HHA-OUTLIER-PAYMENT/              00080000
+000900*  HHA-TOTAL-PAYMENT), REPRICES EACH CLAIM AGAINST WHATEVER       00090000
+001000*  CBSAFILE/HRGTABL/REVTABL/ADXONTBL/TOBTABL HHOPN213 HAS JUST    00100000
+001100*  LOADED, AND REPORTS ANY CLAIM WHOSE RECALCULATED RESULT NO     00110000
+001200*  LONGER MATCHES ITS SAVED BASELINE - SO A QUARTERLY CMS TABLE   00120000
+001300*  REFRESH CAN BE PROVEN NOT TO HAVE SILENTLY MOVED A CLAIM THAT  00130000
+001400*  SHOULDN'T HAVE CHANGED BEFORE IT GOES INTO PRODUCTION PRICING  00140000
+001500*----------------------------------------------------------------*00150000
+001600                                                                  00160000
+001700 DATE-COMPILED.                                                   00170000
+001800 ENVIRONMENT                     DIVISION.                        00180000
+001900                                                                  00190000
+002000 CONFIGURATION                   SECTION.                         00200000
+002100 SOURCE-COMPUTER.                IBM-370.                         00210000
+002200 OBJECT-COMPUTER.                IBM-370.                         00220000
+002300                                                                  00230000
+002400 INPUT-OUTPUT SECTION.                                            00240000
+002500 FILE-CONTROL.                                                    00250000
+002600                                                                  00260000
+002700     SELECT BASELIB   ASSIGN TO UT-S-BASELIB                      00270000
+002800         FILE STATUS IS BAS-STAT.                                 00280000
+002900     SELECT RGRSRPT   ASSIGN TO UT-S-RGRSRPT                      00290000
+003000         FILE STATUS IS RGR-STAT.                                 00300000
+003100                                                                  00310000
+003200 DATA DIVISION.                                                   00320000
+003300 FILE SECTION.                                                    00330000
+003400 FD  BASELIB                                                      00340000
+003500     RECORDING MODE IS F                                          00350000
+003600     LABEL RECORDS ARE STANDARD.                                  00360000
+003700 01  BASELIB-REC                PIC X(650).                       00370000
+003800                                                                  00380000
+003900 FD  RGRSRPT                                                      00390000
+004000     RECORDING MODE IS F                                          00400000
+004100     BLOCK CONTAINS 133 RECORDS                                   00410000
+004200     LABEL RECORDS ARE STANDARD.                                  00420000
+004300 01  RGRSRPT-LINE                PIC X(133).                      00430000
+004400                                                                  00440000
+004500 WORKING-STORAGE SECTION.                                         00450000
+004600 01  FILLER                      PIC X(40)  VALUE                 00460000
+004700     'HHRGT    - W O R K I N G   S T O R A G E'.                  00470000
+004800 01  HHRGT-VERSION                PIC X(07)  VALUE 'R2026.1'.     00480000
+004900 01  EOF-BAS                      PIC 9(01)  VALUE 0.             00490000
+005000 01  BAS-CT                       PIC 9(07)  VALUE 0.             00500000
+005100 01  MATCH-CT                     PIC 9(07)  VALUE 0.             00510000
+005200 01  EXCEP-CT                     PIC 9(07)  VALUE 0.             00520000
+005300 01  HHOPN213                     PIC X(08)  VALUE 'HHOPN213'.    00530000
+005310 01  HOLD-VARIABLES-DATA.                                         00531000
+005320     02  HOLD-VAR-DATA.                                           00532000
+005330         05  PRICER-OPTION-SW         PIC X.                      00533000
+005340         05  HHOPN-VERSION            PIC X(07).                  00534000
+005350         05  HHDRV-VERSION            PIC X(07).                  00535000
+005360         05  HHCAL-VERSION            PIC X(07).                  00536000
+005370         05  FILLER                   PIC X(20).                  00537000
+005400 01  CLAIM-MISMATCH-SW            PIC X(01)  VALUE 'N'.           00540000
+005500     88  CLAIM-MISMATCH          VALUE 'Y'.                       00550000
+005600 01  WK-EXP-RTC                   PIC 99      VALUE 0.            00560000
+005700 01  WK-EXP-OUTLIER-PMT           PIC 9(07)V9(02) VALUE 0.        00570000
+005800 01  WK-EXP-TOTAL-PMT             PIC 9(07)V9(02) VALUE 0.        00580000
+005900 01  BAS-STAT.                                                    00590000
+006000     05  BAS-STAT1                PIC X.                          00600000
+006100     05  BAS-STAT2                PIC X.                          00610000
+006200 01  RGR-STAT.                                                    00620000
+006300     05  RGR-STAT1                PIC X.                          00630000
+006400     05  RGR-STAT2                PIC X.                          00640000
+006500                                                                  00650000
+006600*----------------------------------------------------------------*00660000
+006700*  INPUT/OUTPUT RECORD LAYOUT - PIC X(650) - MUST STAY IN SYNC    00670000
+006800*  WITH THE HHA-INPUT-DATA LAYOUT CARRIED BY HHMGR213/HHDRV213/   00680000
+006900*  HHCAL213/HHCAL200/HHOPN213/HHRMT213                            00690000
+007000*----------------------------------------------------------------*00700000
+007100 01  HHA-INPUT-DATA.                                              00710000
+007200     05  HHA-DATA.                                                00720000
+007300         10  HHA-NPI                 PIC X(10).                   00730000
+007400         10  HHA-HIC                 PIC X(12).                   00740000
+007500         10  HHA-PROV-NO             PIC X(06).                   00750000
+007600         10  HHA-INIT-PAY-QRP-INDICATOR  PIC X(01).               00760000
+007700             88  HHA-WITH-DATA-CHECK VALUE '0', '1'.              00770000
+007800             88  HHA-NO-DATA-CHECK   VALUE '2', '3'.              00780000
+007900         10  HHA-PROV-VBP-ADJ-FAC    PIC 9V9(5).                  00790000
+008000         10  HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).          00800000
+008100         10  HHA-PROV-PAYMENT-TOTAL  PIC 9(09)V9(02).             00810000
+008200         10  HHA-TOB                 PIC X(03).                   00820000
+008300         10  HHA-CBSA                PIC X(05).                   00830000
+008400         10  HHA-COUNTY-CODE         PIC X(05).                   00840000
+008500         10  HHA-SERV-FROM-DATE.                                  00850000
+008600             15  HHA-FROM-CC         PIC XX.                      00860000
+008700             15  HHA-FROM-YYMMDD.                                 00870000
+008800                 25  HHA-FROM-YY     PIC XX.                      00880000
+008900                 25  HHA-FROM-MM     PIC XX.                      00890000
+009000                 25  HHA-FROM-DD     PIC XX.                      00900000
+009100         10  HHA-SERV-THRU-DATE.                                  00910000
+009200             15  HHA-THRU-CC         PIC XX.                      00920000
+009300             15  HHA-THRU-YYMMDD.                                 00930000
+009400                 25  HHA-THRU-YY     PIC XX.                      00940000
+009500                 25  HHA-THRU-MM     PIC XX.                      00950000
+009600                 25  HHA-THRU-DD     PIC XX.                      00960000
+009700         10  HHA-ADMIT-DATE.                                      00970000
+009800             15  HHA-ADMIT-CC        PIC XX.                      00980000
+009900             15  HHA-ADMIT-YYMMDD.                                00990000
+010000                 25  HHA-ADMIT-YY    PIC XX.                      01000000
+010100                 25  HHA-ADMIT-MM    PIC XX.                      01010000
+010200                 25  HHA-ADMIT-DD    PIC XX.                      01020000
+010300         10  HHA-LUPA-SRC-ADM           PIC X.                    01030000
+010400         10  HHA-ADJ-IND                PIC X.                    01040000
+010500         10  HHA-PEP-INDICATOR       PIC X.                       01050000
+010600         10  HHA-HRG-INPUT-CODE       PIC X(05).                  01060000
+010700         10  HHA-HRG-NO-OF-DAYS       PIC 9(03).                  01070000
+010800         10  HHA-HRG-WGTS             PIC 9(02)V9(04).            01080000
+010900         10  HHA-HRG-PAY              PIC 9(07)V9(02).            01090000
+011000         10  HHA-REVENUE-DATA     OCCURS 6.                       01100000
+011100             15  HHA-REVENUE-CODE              PIC X(04).         01110000
+011200             15  HHA-REVENUE-QTY-COV-VISITS    PIC 9(03).         01120000
+011300             15  HHA-REVENUE-QTY-OUTL-UNITS    PIC 9(05).         01130000
+011400             15  HHA-REVENUE-EARLIEST-DATE     PIC 9(08).         01140000
+011500             15  HHA-REVENUE-DOLL-RATE         PIC 9(07)V9(02).   01150000
+011600             15  HHA-REVENUE-COST              PIC 9(07)V9(02).   01160000
+011700             15  HHA-REVENUE-ADD-ON-VISIT-AMT  PIC 9(07)V9(02).   01170000
+011800         10  HHA-PAY-RTC                PIC 99.                   01180000
+011900         10  HHA-REVENUE-SUM1-6-QTY-ALL PIC 9(05).                01190000
+012000         10  HHA-OUTLIER-PAYMENT        PIC 9(07)V9(02).          01200000
+012100         10  HHA-TOTAL-PAYMENT          PIC 9(07)V9(02).          01210000
+012200     05  HHA-VBP-ADJ-AMT                PIC S9(7)V99.             01220000
+012300     05  HHA-PPS-STD-VALUE              PIC 9(7)V99.              01230000
+012400     05  HHA-RECEIPT-DATE           PIC X(8).                     01240000
+012500     05  HHA-OVERRIDE-IND           PIC X(1).                     01250000
+012600     05  HHA-LATE-SUB-PEN-AMT       PIC 9(7)V9(2).                01260000
+012700     05  HHA-RURAL-ADDON-CAT    PIC X(01).                        01270000
+012800     05  HHA-OUTLIER-CAP-IND    PIC X(01).                        01280000
+012900     05  HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).                    01290000
+013000     05  HHA-LATE-SUB-DAYS          PIC 9(03).                    01300000
+013100     05  HHA-LATE-NOA-DAYS          PIC 9(03).                    01310000
+013200     05  HHA-CBSA-MATCHED-EFFDATE   PIC X(08).                    01320000
+013300     05  HHA-HRG-MATCHED-EFFDATE    PIC X(08).                    01330000
+013400     05  HHA-REV-MATCHED-EFFDATE    PIC X(08).                    01340000
+013500     05  HHA-TOB-CLASS           PIC X(01).                       01350000
+013600         88  HHA-TOB-IS-CLAIM     VALUE 'C'.                      01360000
+013700         88  HHA-TOB-IS-RAP       VALUE 'R'.                      01370000
+013800         88  HHA-TOB-IS-NOA       VALUE 'N'.                      01380000
+013810     05  HHA-PEP-FULL-HRG-AMT    PIC 9(07)V9(02).                 01381000
+013820     05  HHA-LABOR-PORTION       PIC 9(07)V9(02).                 01382000
+013830     05  HHA-NONLABOR-PORTION    PIC 9(07)V9(02).                 01383000
+013840     05  HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.             01384000
+013841         88  HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.       01384100
+013850     05  HHA-MSA2                 PIC X(05).                      01385000
+013860     05  HHA-LUPA-ADDON-REASON-CD PIC X(01).                      01386000
+013900     05  FILLER                     PIC X(107).                   01390000
+014000                                                                  01400000
+014100*----------------------------------------------------------------*01410000
+014200*    REGRESSION EXCEPTION REPORT COMPONENTS                       01420000
+014300*----------------------------------------------------------------*01430000
+014400 01  RGR-HEAD1.                                                   01440000
+014500     05  FILLER              PIC X(01)  VALUE SPACES.             01450000
+014600     05  FILLER              PIC X(70)  VALUE                     01460000
+014700        ' HHRGT213 - PRICING REGRESSION EXCEPTION REPORT '.       01470000
+014800 01  RGR-HEAD2.                                                   01480000
+014900     05  FILLER              PIC X(01)  VALUE SPACES.             01490000
+014910     05  FILLER              PIC X(13) VALUE 'NPI'.               01491000
+014920     05  FILLER              PIC X(15) VALUE 'HIC'.               01492000
+014930     05  FILLER              PIC X(11) VALUE 'EXP ACT'.           01493000
+014940     05  FILLER              PIC X(15) VALUE 'EXP-TOTAL'.         01494000
+014950     05  FILLER              PIC X(15) VALUE 'ACT-TOTAL'.         01495000
+014960     05  FILLER              PIC X(15) VALUE 'EXP-OUTLR'.         01496000
+014970     05  FILLER              PIC X(15) VALUE 'ACT-OUTLR'.         01497000
+015200 01  RGR-DETAIL-LINE.                                             01520000
+015300     05  FILLER              PIC X(01)  VALUE SPACES.             01530000
+015400     05  RGR-NPI             PIC X(10).                           01540000
+015500     05  FILLER              PIC X(02)  VALUE SPACES.             01550000
+015600     05  RGR-HIC             PIC X(12).                           01560000
+015700     05  FILLER              PIC X(03)  VALUE SPACES.             01570000
+015800     05  RGR-EXP-RTC         PIC 99.                              01580000
+015900     05  FILLER              PIC X(05)  VALUE SPACES.             01590000
+016000     05  RGR-ACT-RTC         PIC 99.                              01600000
+016100     05  FILLER              PIC X(03)  VALUE SPACES.             01610000
+016200     05  RGR-EXP-TOTAL       PIC ZZZ,ZZ9.99.                      01620000
+016300     05  FILLER              PIC X(03)  VALUE SPACES.             01630000
+016400     05  RGR-ACT-TOTAL       PIC ZZZ,ZZ9.99.                      01640000
+016500     05  FILLER              PIC X(03)  VALUE SPACES.             01650000
+016600     05  RGR-EXP-OUTLIER     PIC ZZZ,ZZ9.99.                      01660000
+016700     05  FILLER              PIC X(03)  VALUE SPACES.             01670000
+016800     05  RGR-ACT-OUTLIER     PIC ZZZ,ZZ9.99.                      01680000
+016900 01  RGR-SUMM-LINE.                                               01690000
+017000     05  FILLER              PIC X(03)  VALUE SPACES.             01700000
+017100     05  RGR-SUMM-LABEL      PIC X(24).                           01710000
+017200     05  RGR-SUMM-COUNT      PIC ZZ,ZZ9.                          01720000
+017300                                                                  01730000
+017400 PROCEDURE  DIVISION.                                             01740000
+017500                                                                  01750000
+017600 0000-MAINLINE  SECTION.                                          01760000
+017700     OPEN INPUT  BASELIB                                          01770000
+017800          OUTPUT RGRSRPT.                                         01780000
+017900                                                                  01790000
+018000     PERFORM 2000-WRITE-RGR-HEADERS THRU 2000-EXIT.               01800000
+018100                                                                  01810000
+018200     MOVE 0 TO EOF-BAS.                                           01820000
+018300                                                                  01830000
+018400     PERFORM 1000-PROCESS-BASELINE THRU 1000-EXIT                 01840000
+018500          UNTIL EOF-BAS = 1.                                      01850000
+018600                                                                  01860000
+018700     PERFORM 2900-WRITE-RGR-SUMMARY THRU 2900-EXIT.               01870000
+018800                                                                  01880000
+018900     CLOSE BASELIB.                                               01890000
+019000     CLOSE RGRSRPT.                                               01900000
+019100                                                                  01910000
+019200     DISPLAY '-- PROGRAM HHRGT213  VERSION  ===> ' HHRGT-VERSION. 01920000
+019300     DISPLAY '-- BASELINE CLAIMS READ    ===> ' BAS-CT.           01930000
+019400     DISPLAY '-- CLAIMS MATCHED BASELINE ===> ' MATCH-CT.         01940000
+019500     DISPLAY '-- CLAIMS FLAGGED (DIFFER) ===> ' EXCEP-CT.         01950000
+019600                                                                  01960000
+019700     STOP RUN.                                                    01970000
+019800                                                                  01980000
+019900*================================================================*01990000
+020000*    READ ONE BASELINE CLAIM, SAVE ITS EXPECTED RESULTS, AND      02000000
+020100*    REPRICE IT THROUGH HHOPN213/HHDRV213                         02010000
+020200*================================================================*02020000
+020300 1000-PROCESS-BASELINE.                                           02030000
+020400     READ BASELIB INTO HHA-INPUT-DATA                             02040000
+020500          AT END   MOVE 1 TO EOF-BAS                              02050000
+020600             GO TO 1000-EXIT.                                     02060000
+020700                                                                  02070000
+020800     ADD 1 TO BAS-CT.                                             02080000
+020900                                                                  02090000
+021000     MOVE HHA-PAY-RTC         TO WK-EXP-RTC.                      02100000
+021100     MOVE HHA-OUTLIER-PAYMENT TO WK-EXP-OUTLIER-PMT.              02110000
+021200     MOVE HHA-TOTAL-PAYMENT   TO WK-EXP-TOTAL-PMT.                02120000
+021300                                                                  02130000
+021350     MOVE 'A' TO PRICER-OPTION-SW.                                02135000
+021400     CALL HHOPN213 USING HHA-INPUT-DATA                           02140000
+021450                         HOLD-VARIABLES-DATA.                     02144500
+021500                                                                  02150000
+021600     PERFORM 1100-CHECK-BASELINE THRU 1100-EXIT.                  02160000
+021700 1000-EXIT.  EXIT.                                                02170000
+021800                                                                  02180000
+021900*================================================================*02190000
+022000*    COMPARE THE JUST-CALCULATED RESULT TO THE SAVED BASELINE     02200000
+022100*================================================================*02210000
+022200 1100-CHECK-BASELINE.                                             02220000
+022300     MOVE 'N' TO CLAIM-MISMATCH-SW.                               02230000
+022400                                                                  02240000
+022500     IF HHA-PAY-RTC         NOT = WK-EXP-RTC                      02250000
+022600        OR HHA-OUTLIER-PAYMENT NOT = WK-EXP-OUTLIER-PMT           02260000
+022700        OR HHA-TOTAL-PAYMENT   NOT = WK-EXP-TOTAL-PMT             02270000
+022800         SET CLAIM-MISMATCH TO TRUE.                              02280000
+022900                                                                  02290000
+023000     IF CLAIM-MISMATCH                                            02300000
+023100        ADD 1 TO EXCEP-CT                                         02310000
+023200        PERFORM 1200-WRITE-EXCEPTION THRU 1200-EXIT               02320000
+023300     ELSE                                                         02330000
+023400        ADD 1 TO MATCH-CT.                                        02340000
+023500 1100-EXIT.  EXIT.                                                02350000
+023600                                                                  02360000
+023700*================================================================*02370000
+023800*    WRITE ONE EXCEPTION DETAIL LINE - EXPECTED VS ACTUAL         02380000
+023900*================================================================*02390000
+024000 1200-WRITE-EXCEPTION.                                            02400000
+024100     MOVE SPACES              TO RGR-DETAIL-LINE.                 02410000
+024200     MOVE HHA-NPI             TO RGR-NPI.                         02420000
+024300     MOVE HHA-HIC             TO RGR-HIC.                         02430000
+024400     MOVE WK-EXP-RTC          TO RGR-EXP-RTC.                     02440000
+024500     MOVE HHA-PAY-RTC         TO RGR-ACT-RTC.                     02450000
+024600     MOVE WK-EXP-TOTAL-PMT    TO RGR-EXP-TOTAL.                   02460000
+024700     MOVE HHA-TOTAL-PAYMENT   TO RGR-ACT-TOTAL.                   02470000
+024800     MOVE WK-EXP-OUTLIER-PMT  TO RGR-EXP-OUTLIER.                 02480000
+024900     MOVE HHA-OUTLIER-PAYMENT TO RGR-ACT-OUTLIER.                 02490000
+025000                                                                  02500000
+025100     WRITE RGRSRPT-LINE FROM RGR-DETAIL-LINE                      02510000
+025200                 AFTER ADVANCING 1.                               02520000
+025300 1200-EXIT.  EXIT.                                                02530000
+025400                                                                  02540000
+025500*================================================================*02550000
+025600*    WRITE THE EXCEPTION REPORT HEADINGS                          02560000
+025700*================================================================*02570000
+025800 2000-WRITE-RGR-HEADERS.                                          02580000
+025900     WRITE RGRSRPT-LINE FROM RGR-HEAD1                            02590000
+026000                 AFTER ADVANCING PAGE.                            02600000
+026100     WRITE RGRSRPT-LINE FROM RGR-HEAD2                            02610000
+026200                 AFTER ADVANCING 2.                               02620000
+026300     MOVE ALL '-' TO RGRSRPT-LINE.                                02630000
+026400     WRITE RGRSRPT-LINE AFTER ADVANCING 1.                        02640000
+026500 2000-EXIT.  EXIT.                                                02650000
+026600                                                                  02660000
+026700*================================================================*02670000
+026800*    WRITE THE REGRESSION RUN SUMMARY COUNTS                      02680000
+026900*================================================================*02690000
+027000 2900-WRITE-RGR-SUMMARY.                                          02700000
+027100     MOVE ALL '-' TO RGRSRPT-LINE.                                02710000
+027200     WRITE RGRSRPT-LINE AFTER ADVANCING 2.                        02720000
+027300                                                                  02730000
+027400     MOVE SPACES                  TO RGR-SUMM-LINE.               02740000
+027500     MOVE 'BASELINE CLAIMS READ  ' TO RGR-SUMM-LABEL.             02750000
+027600     MOVE BAS-CT                  TO RGR-SUMM-COUNT.              02760000
+027700     WRITE RGRSRPT-LINE FROM RGR-SUMM-LINE AFTER ADVANCING 1.     02770000
+027800                                                                  02780000
+027900     MOVE SPACES                  TO RGR-SUMM-LINE.               02790000
+028000     MOVE 'CLAIMS MATCHED       ' TO RGR-SUMM-LABEL.              02800000
+028100     MOVE MATCH-CT                TO RGR-SUMM-COUNT.              02810000
+028200     WRITE RGRSRPT-LINE FROM RGR-SUMM-LINE AFTER ADVANCING 1.     02820000
+028300                                                                  02830000
+028400     MOVE SPACES                  TO RGR-SUMM-LINE.               02840000
+028500     MOVE 'CLAIMS FLAGGED       ' TO RGR-SUMM-LABEL.              02850000
+028600     MOVE EXCEP-CT                TO RGR-SUMM-COUNT.              02860000
+028700     WRITE RGRSRPT-LINE FROM RGR-SUMM-LINE AFTER ADVANCING 1.     02870000
+028800 2900-EXIT.  EXIT.                                                02880000

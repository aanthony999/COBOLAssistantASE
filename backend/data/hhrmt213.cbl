@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    HHRMT213.                                         00020000
+000300                                                                  00030000
+000400*----------------------------------------------------------------*00040000
+000500*  THIS PROGRAM READS THE PRICED OUTFILE (THE RAW 650-BYTE       *00050000
+000600*  HHA-INPUT-DATA RECORD WRITTEN BY HHMGR213) AND BUILDS A        00060000
+000700*  DELIMITED REMITTANCE EXTRACT CONTAINING ONLY THE FIELDS THE    00070000
+000800*  GENERAL-LEDGER AND CLAIMS-PAYMENT SYSTEMS NEED - NPI, HIC,     00080000
+000900*  TOB, TOTAL PAYMENT, OUTLIER PAYMENT, VBP ADJUSTMENT AMOUNT,    00090000
+001000*  AND THE PRICER RETURN CODE - SO THOSE SYSTEMS NEVER HAVE TO    00100000
+001100*  KNOW OUR INTERNAL 650-BYTE RECORD LAYOUT                       00110000
+001200*----------------------------------------------------------------*00120000
+001300                                                                  00130000
+001400 DATE-COMPILED.                                                   00140000
+001500 ENVIRONMENT                     DIVISION.                        00150000
+001600                                                                  00160000
+001700 CONFIGURATION                   SECTION.                         00170000
+001800 SOURCE-COMPUTER.                IBM-370.                         00180000
+001900 OBJECT-COMPUTER.                IBM-370.                         00190000
+002000                                                                  00200000
+002100 INPUT-OUTPUT SECTION.                                            00210000
+002200 FILE-CONTROL.                                                    00220000
+002300                                                                  00230000
+002400     SELECT OUTFILE   ASSIGN TO UT-S-OUTFILE                      00240000
+002500         FILE STATUS IS OUT-STAT.                                 00250000
+002600     SELECT REMITFIL  ASSIGN TO UT-S-REMITFIL                     00260000
+002700         FILE STATUS IS RMT-STAT.                                 00270000
+002800                                                                  00280000
+002900 DATA DIVISION.                                                   00290000
+003000 FILE SECTION.                                                    00300000
+003100 FD  OUTFILE                                                      00310000
+003200     LABEL RECORDS ARE STANDARD                                   00320000
+003300     RECORDING MODE IS F                                          00330000
+003400     BLOCK CONTAINS 0 RECORDS.                                    00340000
+003500 01  OUT-REC                     PIC X(650).                      00350000
+003600                                                                  00360000
+003700 FD  REMITFIL                                                     00370000
+003800     LABEL RECORDS ARE STANDARD                                   00380000
+003900     RECORDING MODE IS F                                          00390000
+004000     BLOCK CONTAINS 0 RECORDS.                                    00400000
+004100 01  REMITFIL-REC                PIC X(80).                       00410000
+004200                                                                  00420000
+004300 WORKING-STORAGE SECTION.                                         00430000
+004400 01  FILLER                      PIC X(40)  VALUE                 00440000
+004500     'HHRMT    - W O R K I N G   S T O R A G E'.                  00450000
+004600 01  HHRMT-VERSION                PIC X(07)  VALUE 'R2026.1'.     00460000
+004700 01  EOF-OUT                      PIC 9(01)  VALUE 0.             00470000
+004800 01  IN-CT                        PIC 9(07)  VALUE 0.             00480000
+004900 01  OUT-CT                       PIC 9(07)  VALUE 0.             00490000
+005000 01  OUT-STAT.                                                    00500000
+005100     05  OUT-STAT1                PIC X.                          00510000
+005200     05  OUT-STAT2                PIC X.                          00520000
+005300 01  RMT-STAT.                                                    00530000
+005400     05  RMT-STAT1                PIC X.                          00540000
+005500     05  RMT-STAT2                PIC X.                          00550000
+005600                                                                  00560000
+005700*----------------------------------------------------------------*00570000
+005800*  INPUT RECORD LAYOUT - PIC X(650) - MUST STAY IN SYNC WITH      00580000
+005900*  THE HHA-INPUT-DATA LAYOUT CARRIED BY HHMGR213/HHDRV213/        00590000
+006000*  HHCAL213/HHCAL200/HHOPN213                                     00600000
+006100*----------------------------------------------------------------*00610000
+006200 01  HHA-INPUT-DATA.                                              00620000
+006300     05  HHA-DATA.                                                00630000
+006400         10  HHA-NPI                 PIC X(10).                   00640000
+006500         10  HHA-HIC                 PIC X(12).                   00650000
+006600         10  HHA-PROV-NO             PIC X(06).                   00660000
+006700         10  HHA-INIT-PAY-QRP-INDICATOR  PIC X(01).               00670000
+006800         10  HHA-PROV-VBP-ADJ-FAC    PIC 9V9(5).                  00680000
+006900         10  HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).          00690000
+007000         10  HHA-PROV-PAYMENT-TOTAL  PIC 9(09)V9(02).             00700000
+007100         10  HHA-TOB                 PIC X(03).                   00710000
+007200         10  HHA-CBSA                PIC X(05).                   00720000
+007300         10  HHA-COUNTY-CODE         PIC X(05).                   00730000
+007400         10  HHA-SERV-FROM-DATE.                                  00740000
+007500             15  HHA-FROM-CC         PIC XX.                      00750000
+007600             15  HHA-FROM-YYMMDD.                                 00760000
+007700                 25  HHA-FROM-YY     PIC XX.                      00770000
+007800                 25  HHA-FROM-MM     PIC XX.                      00780000
+007900                 25  HHA-FROM-DD     PIC XX.                      00790000
+008000         10  HHA-SERV-THRU-DATE.                                  00800000
+008100             15  HHA-THRU-CC         PIC XX.                      00810000
+008200             15  HHA-THRU-YYMMDD.                                 00820000
+008300                 25  HHA-THRU-YY     PIC XX.                      00830000
+008400                 25  HHA-THRU-MM     PIC XX.                      00840000
+008500                 25  HHA-THRU-DD     PIC XX.                      00850000
+008600         10  HHA-ADMIT-DATE.                                      00860000
+008700             15  HHA-ADMIT-CC        PIC XX.                      00870000
+008800             15  HHA-ADMIT-YYMMDD.                                00880000
+008900                 25  HHA-ADMIT-YY    PIC XX.                      00890000
+009000                 25  HHA-ADMIT-MM    PIC XX.                      00900000
+009100                 25  HHA-ADMIT-DD    PIC XX.                      00910000
+009200         10  HHA-LUPA-SRC-ADM           PIC X.                    00920000
+009300         10  HHA-ADJ-IND                PIC X.                    00930000
+009400         10  HHA-PEP-INDICATOR       PIC X.                       00940000
+009500         10  HHA-HRG-INPUT-CODE       PIC X(05).                  00950000
+009600         10  HHA-HRG-NO-OF-DAYS       PIC 9(03).                  00960000
+009700         10  HHA-HRG-WGTS             PIC 9(02)V9(04).            00970000
+009800         10  HHA-HRG-PAY              PIC 9(07)V9(02).            00980000
+009900         10  HHA-REVENUE-DATA     OCCURS 6.                       00990000
+010000             15  HHA-REVENUE-CODE              PIC X(04).         01000000
+010100             15  HHA-REVENUE-QTY-COV-VISITS    PIC 9(03).         01010000
+010200             15  HHA-REVENUE-QTY-OUTL-UNITS    PIC 9(05).         01020000
+010300             15  HHA-REVENUE-EARLIEST-DATE     PIC 9(08).         01030000
+010400             15  HHA-REVENUE-DOLL-RATE         PIC 9(07)V9(02).   01040000
+010500             15  HHA-REVENUE-COST              PIC 9(07)V9(02).   01050000
+010600             15  HHA-REVENUE-ADD-ON-VISIT-AMT  PIC 9(07)V9(02).   01060000
+010700         10  HHA-PAY-RTC                PIC 99.                   01070000
+010800         10  HHA-REVENUE-SUM1-6-QTY-ALL PIC 9(05).                01080000
+010900         10  HHA-OUTLIER-PAYMENT        PIC 9(07)V9(02).          01090000
+011000         10  HHA-TOTAL-PAYMENT          PIC 9(07)V9(02).          01100000
+011100     05  HHA-VBP-ADJ-AMT                PIC S9(7)V99.             01110000
+011200     05  HHA-PPS-STD-VALUE              PIC 9(7)V99.              01120000
+011300     05  HHA-RECEIPT-DATE           PIC X(8).                     01130000
+011400     05  HHA-OVERRIDE-IND           PIC X(1).                     01140000
+011500     05  HHA-LATE-SUB-PEN-AMT       PIC 9(7)V9(2).                01150000
+011600     05  HHA-RURAL-ADDON-CAT    PIC X(01).                        01160000
+011700     05  HHA-OUTLIER-CAP-IND    PIC X(01).                        01170000
+011800     05  HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).                    01180000
+011900     05  HHA-LATE-SUB-DAYS          PIC 9(03).                    01190000
+012000     05  HHA-LATE-NOA-DAYS          PIC 9(03).                    01200000
+012100     05  HHA-CBSA-MATCHED-EFFDATE   PIC X(08).                    01210000
+012200     05  HHA-HRG-MATCHED-EFFDATE    PIC X(08).                    01220000
+012300     05  HHA-REV-MATCHED-EFFDATE    PIC X(08).                    01230000
+012390     05  HHA-TOB-CLASS           PIC X(01).                             44
+012392     05  HHA-PEP-FULL-HRG-AMT    PIC 9(07)V9(02).                       45
+012395     05  HHA-LABOR-PORTION       PIC 9(07)V9(02).                       46
+012398     05  HHA-NONLABOR-PORTION    PIC 9(07)V9(02).                       46
+012399     05  HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.                   50
+012401         88  HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.             50
+012404     05  HHA-MSA2                 PIC X(05).                           51
+012403     05  HHA-LUPA-ADDON-REASON-CD PIC X(01).                         52
+012402     05  FILLER                     PIC X(107).                        52
+012500                                                                  01250000
+012600*----------------------------------------------------------------*01260000
+012700*  DELIMITED REMITTANCE RECORD - COMMA-SEPARATED FIXED FIELDS     01270000
+012800*----------------------------------------------------------------*01280000
+012900 01  RMT-DETAIL-LINE.                                             01290000
+013000     05  RMT-NPI                 PIC X(10).                       01300000
+013100     05  FILLER                  PIC X(01)  VALUE ','.            01310000
+013200     05  RMT-HIC                 PIC X(12).                       01320000
+013300     05  FILLER                  PIC X(01)  VALUE ','.            01330000
+013400     05  RMT-TOB                 PIC X(03).                       01340000
+013500     05  FILLER                  PIC X(01)  VALUE ','.            01350000
+013600     05  RMT-TOTAL-PAYMENT       PIC ZZZZZZ9.99.                  01360000
+013700     05  FILLER                  PIC X(01)  VALUE ','.            01370000
+013800     05  RMT-OUTLIER-PAYMENT     PIC ZZZZZZ9.99.                  01380000
+013900     05  FILLER                  PIC X(01)  VALUE ','.            01390000
+014000     05  RMT-VBP-ADJ-AMT         PIC -ZZZZZZ9.99.                 01400000
+014100     05  FILLER                  PIC X(01)  VALUE ','.            01410000
+014200     05  RMT-PAY-RTC             PIC 99.                          01420000
+014300     05  FILLER                  PIC X(14)  VALUE SPACES.         01430000
+014400                                                                  01440000
+014500**--------------------------------------------------------------  01450000
+014600 PROCEDURE  DIVISION.                                             01460000
+014700                                                                  01470000
+014800 0000-MAINLINE  SECTION.                                          01480000
+014900     OPEN INPUT  OUTFILE                                          01490000
+015000          OUTPUT REMITFIL.                                        01500000
+015100                                                                  01510000
+015200     MOVE 0 TO EOF-OUT.                                           01520000
+015300                                                                  01530000
+015400     PERFORM 1000-READ-OUTFILE THRU 1000-EXIT                     01540000
+015500             UNTIL EOF-OUT = 1.                                   01550000
+015600                                                                  01560000
+015700     CLOSE OUTFILE.                                               01570000
+015800     CLOSE REMITFIL.                                              01580000
+015900                                                                  01590000
+016000     DISPLAY '-- PROGRAM HHRMT213  VERSION  ===> ' HHRMT-VERSION. 01600000
+016100     DISPLAY '-- OUTFILE RECORDS READ    ===> ' IN-CT.            01610000
+016200     DISPLAY '-- REMITFIL RECORDS WRITTEN ===> ' OUT-CT.          01620000
+016300                                                                  01630000
+016400     STOP RUN.                                                    01640000
+016500                                                                  01650000
+016600*================================================================*01660000
+016700*    READ ONE PRICED CLAIM AND BUILD ITS REMITTANCE RECORD       *01670000
+016800*================================================================*01680000
+016900 1000-READ-OUTFILE.                                               01690000
+017000     READ OUTFILE INTO HHA-INPUT-DATA                             01700000
+017100          AT END   MOVE 1 TO EOF-OUT                              01710000
+017200                   GO TO 1000-EXIT.                               01720000
+017300                                                                  01730000
+017400     ADD 1 TO IN-CT.                                              01740000
+017500                                                                  01750000
+017600     PERFORM 1100-BUILD-REMIT-LINE THRU 1100-EXIT.                01760000
+017700                                                                  01770000
+017800     WRITE REMITFIL-REC FROM RMT-DETAIL-LINE.                     01780000
+017900     ADD 1 TO OUT-CT.                                             01790000
+018000 1000-EXIT.  EXIT.                                                01800000
+018100                                                                  01810000
+018200*================================================================*01820000
+018300*    MAP THE INTERNAL PAYMENT FIELDS INTO THE DELIMITED RECORD   *01830000
+018400*================================================================*01840000
+018500 1100-BUILD-REMIT-LINE.                                           01850000
+018700     MOVE HHA-NPI             TO RMT-NPI.                         01870000
+018800     MOVE HHA-HIC             TO RMT-HIC.                         01880000
+018900     MOVE HHA-TOB             TO RMT-TOB.                         01890000
+019000     MOVE HHA-TOTAL-PAYMENT   TO RMT-TOTAL-PAYMENT.               01900000
+019100     MOVE HHA-OUTLIER-PAYMENT TO RMT-OUTLIER-PAYMENT.             01910000
+019200     MOVE HHA-VBP-ADJ-AMT     TO RMT-VBP-ADJ-AMT.                 01920000
+019300     MOVE HHA-PAY-RTC         TO RMT-PAY-RTC.                     01930000
+019400 1100-EXIT.  EXIT.                                                01940000

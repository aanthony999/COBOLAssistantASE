@@ -0,0 +1,405 @@
+000200 IDENTIFICATION DIVISION.                                         00020000
+000300 PROGRAM-ID.    HHMRG213.                                         00030000
+000400                                                                  00040000
+000500*----------------------------------------------------------------*00050000
+000600*  THIS PROGRAM IS THE PARTNER TO HHSPL213.  ONCE FOUR CONCURRENT 00060000
+000700*  COPIES OF THE HHMGR213/HHOPN213/HHDRV213 CHAIN HAVE EACH       00070000
+000800*  PRICED ONE OF THE FOUR SPLIT1-SPLIT4 PARTITIONS PRODUCED BY    00080000
+000900*  HHSPL213, THIS PROGRAM MERGES THEIR FOUR OUTFILE1-OUTFILE4     00090000
+001000*  RESULT STREAMS BACK INTO A SINGLE OUTFILE IN THE EXACT CLAIM   00100000
+001100*  ORDER THE ORIGINAL HHAFILE WAS IN, USING THE ORIGINAL-ORDER    00110000
+001200*  SEQUENCE NUMBERS HHSPL213 LEFT ON THE COMPANION SEQ1-SEQ4      00120000
+001300*  FILES.  BECAUSE EACH HHMGR213 STREAM READS AND WRITES ITS      00130000
+001400*  PARTITION STRICTLY ONE RECORD IN, ONE RECORD OUT, OUTFILEn'S   00140000
+001500*  Nth RECORD ALWAYS CORRESPONDS TO SEQn'S Nth RECORD, SO A       00150000
+001600*  FOUR-WAY LOCKSTEP MERGE ON THAT SEQUENCE NUMBER RESTORES       00160000
+001700*  ORIGINAL ORDER WITHOUT TOUCHING THE OUTFILE RECORD LAYOUT.     00170000
+001800*  PRTFILE IS A PAGINATED PRINT REPORT, NOT A FLAT EXTRACT, SO    00180000
+001900*  ITS FOUR PARTITION REPORTS (PRTFIL1-PRTFIL4) ARE NOT           00190000
+002000*  INTERLEAVED BACK TO CLAIM ORDER - THEY ARE CONCATENATED IN     00200000
+002100*  PARTITION ORDER, ONE COMPLETE PARTITION REPORT AFTER ANOTHER,  00210000
+002200*  INTO THE FINAL PRTFILE                                         00220000
+002300*----------------------------------------------------------------*00230000
+002400                                                                  00240000
+002500 DATE-COMPILED.                                                   00250000
+002600 ENVIRONMENT                     DIVISION.                        00260000
+002700                                                                  00270000
+002800 CONFIGURATION                   SECTION.                         00280000
+002900 SOURCE-COMPUTER.                IBM-370.                         00290000
+003000 OBJECT-COMPUTER.                IBM-370.                         00300000
+003100                                                                  00310000
+003200 INPUT-OUTPUT SECTION.                                            00320000
+003300 FILE-CONTROL.                                                    00330000
+003400                                                                  00340000
+003500     SELECT OUTFILE1  ASSIGN TO UT-S-OUTFIL1                      00350000
+003600         FILE STATUS IS OUT1-STAT.                                00360000
+003700     SELECT OUTFILE2  ASSIGN TO UT-S-OUTFIL2                      00370000
+003800         FILE STATUS IS OUT2-STAT.                                00380000
+003900     SELECT OUTFILE3  ASSIGN TO UT-S-OUTFIL3                      00390000
+004000         FILE STATUS IS OUT3-STAT.                                00400000
+004100     SELECT OUTFILE4  ASSIGN TO UT-S-OUTFIL4                      00410000
+004200         FILE STATUS IS OUT4-STAT.                                00420000
+004300     SELECT SEQ1      ASSIGN TO UT-S-SEQ1                         00430000
+004400         FILE STATUS IS SEQ1-STAT.                                00440000
+004500     SELECT SEQ2      ASSIGN TO UT-S-SEQ2                         00450000
+004600         FILE STATUS IS SEQ2-STAT.                                00460000
+004700     SELECT SEQ3      ASSIGN TO UT-S-SEQ3                         00470000
+004800         FILE STATUS IS SEQ3-STAT.                                00480000
+004900     SELECT SEQ4      ASSIGN TO UT-S-SEQ4                         00490000
+005000         FILE STATUS IS SEQ4-STAT.                                00500000
+005100     SELECT OUTFILE   ASSIGN TO UT-S-OUTFILE                      00510000
+005200         FILE STATUS IS OUT-STAT.                                 00520000
+005300     SELECT PRTFIL1   ASSIGN TO UT-S-PRTFIL1                      00530000
+005400         FILE STATUS IS PRT1-STAT.                                00540000
+005500     SELECT PRTFIL2   ASSIGN TO UT-S-PRTFIL2                      00550000
+005600         FILE STATUS IS PRT2-STAT.                                00560000
+005700     SELECT PRTFIL3   ASSIGN TO UT-S-PRTFIL3                      00570000
+005800         FILE STATUS IS PRT3-STAT.                                00580000
+005900     SELECT PRTFIL4   ASSIGN TO UT-S-PRTFIL4                      00590000
+006000         FILE STATUS IS PRT4-STAT.                                00600000
+006100     SELECT PRTFILE   ASSIGN TO UT-S-PRTFILE                      00610000
+006200         FILE STATUS IS PRT-STAT.                                 00620000
+006300                                                                  00630000
+006400 DATA DIVISION.                                                   00640000
+006500 FILE SECTION.                                                    00650000
+006600 FD  OUTFILE1                                                     00660000
+006700     RECORDING MODE IS F                                          00670000
+006800     LABEL RECORDS ARE STANDARD.                                  00680000
+006900 01  OUTFILE1-REC             PIC X(650).                         00690000
+007000 FD  OUTFILE2                                                     00700000
+007100     RECORDING MODE IS F                                          00710000
+007200     LABEL RECORDS ARE STANDARD.                                  00720000
+007300 01  OUTFILE2-REC             PIC X(650).                         00730000
+007400 FD  OUTFILE3                                                     00740000
+007500     RECORDING MODE IS F                                          00750000
+007600     LABEL RECORDS ARE STANDARD.                                  00760000
+007700 01  OUTFILE3-REC             PIC X(650).                         00770000
+007800 FD  OUTFILE4                                                     00780000
+007900     RECORDING MODE IS F                                          00790000
+008000     LABEL RECORDS ARE STANDARD.                                  00800000
+008100 01  OUTFILE4-REC             PIC X(650).                         00810000
+008200                                                                  00820000
+008300 FD  SEQ1                                                         00830000
+008400     RECORDING MODE IS F                                          00840000
+008500     LABEL RECORDS ARE STANDARD.                                  00850000
+008600 01  SEQ1-REC                 PIC 9(09).                          00860000
+008700 FD  SEQ2                                                         00870000
+008800     RECORDING MODE IS F                                          00880000
+008900     LABEL RECORDS ARE STANDARD.                                  00890000
+009000 01  SEQ2-REC                 PIC 9(09).                          00900000
+009100 FD  SEQ3                                                         00910000
+009200     RECORDING MODE IS F                                          00920000
+009300     LABEL RECORDS ARE STANDARD.                                  00930000
+009400 01  SEQ3-REC                 PIC 9(09).                          00940000
+009500 FD  SEQ4                                                         00950000
+009600     RECORDING MODE IS F                                          00960000
+009700     LABEL RECORDS ARE STANDARD.                                  00970000
+009800 01  SEQ4-REC                 PIC 9(09).                          00980000
+009900                                                                  00990000
+010000 FD  OUTFILE                                                      01000000
+010100     RECORDING MODE IS F                                          01010000
+010200     LABEL RECORDS ARE STANDARD.                                  01020000
+010300 01  OUTFILE-REC              PIC X(650).                         01030000
+010400                                                                  01040000
+010500 FD  PRTFIL1                                                      01050000
+010600     RECORDING MODE IS F                                          01060000
+010700     BLOCK CONTAINS 133 RECORDS                                   01070000
+010800     LABEL RECORDS ARE STANDARD.                                  01080000
+010900 01  PRTFIL1-LINE             PIC X(133).                         01090000
+011000 FD  PRTFIL2                                                      01100000
+011100     RECORDING MODE IS F                                          01110000
+011200     BLOCK CONTAINS 133 RECORDS                                   01120000
+011300     LABEL RECORDS ARE STANDARD.                                  01130000
+011400 01  PRTFIL2-LINE             PIC X(133).                         01140000
+011500 FD  PRTFIL3                                                      01150000
+011600     RECORDING MODE IS F                                          01160000
+011700     BLOCK CONTAINS 133 RECORDS                                   01170000
+011800     LABEL RECORDS ARE STANDARD.                                  01180000
+011900 01  PRTFIL3-LINE             PIC X(133).                         01190000
+012000 FD  PRTFIL4                                                      01200000
+012100     RECORDING MODE IS F                                          01210000
+012200     BLOCK CONTAINS 133 RECORDS                                   01220000
+012300     LABEL RECORDS ARE STANDARD.                                  01230000
+012400 01  PRTFIL4-LINE             PIC X(133).                         01240000
+012500                                                                  01250000
+012600 FD  PRTFILE                                                      01260000
+012700     RECORDING MODE IS F                                          01270000
+012800     BLOCK CONTAINS 133 RECORDS                                   01280000
+012900     LABEL RECORDS ARE STANDARD.                                  01290000
+013000 01  PRTFILE-LINE             PIC X(133).                         01300000
+013100                                                                  01310000
+013200 WORKING-STORAGE SECTION.                                         01320000
+013300 01  FILLER                      PIC X(40)  VALUE                 01330000
+013400     'HHMRG    - W O R K I N G   S T O R A G E'.                  01340000
+013500 01  HHMRG-VERSION                PIC X(07)  VALUE 'R2026.1'.     01350000
+013600 01  MERGE-CTR                     PIC 9(09)  VALUE 0.            01360000
+013700 01  PRTCOPY-CTR                   PIC 9(09)  VALUE 0.            01370000
+013800 01  WK-LOW-PART                   PIC 9(01)  VALUE 0.            01380000
+013900 01  WK-LOW-SEQ                     PIC 9(09)  VALUE 0.           01390000
+014000 01  ALL-DONE-SW                    PIC X(01)  VALUE 'N'.         01400000
+014100     88  ALL-DONE                    VALUE 'Y'.                   01410000
+014200 01  EOF-PRT1                       PIC 9(01)  VALUE 0.           01420000
+014300 01  EOF-PRT2                       PIC 9(01)  VALUE 0.           01430000
+014400 01  EOF-PRT3                       PIC 9(01)  VALUE 0.           01440000
+014500 01  EOF-PRT4                       PIC 9(01)  VALUE 0.           01450000
+014600 01  OUT1-STAT.                                                   01460000
+014700     05  OUT1-STAT1              PIC X.                           01470000
+014800     05  OUT1-STAT2              PIC X.                           01480000
+014900 01  OUT2-STAT.                                                   01490000
+015000     05  OUT2-STAT1              PIC X.                           01500000
+015100     05  OUT2-STAT2              PIC X.                           01510000
+015200 01  OUT3-STAT.                                                   01520000
+015300     05  OUT3-STAT1              PIC X.                           01530000
+015400     05  OUT3-STAT2              PIC X.                           01540000
+015500 01  OUT4-STAT.                                                   01550000
+015600     05  OUT4-STAT1              PIC X.                           01560000
+015700     05  OUT4-STAT2              PIC X.                           01570000
+015800 01  SEQ1-STAT.                                                   01580000
+015900     05  SEQ1-STAT1              PIC X.                           01590000
+016000     05  SEQ1-STAT2              PIC X.                           01600000
+016100 01  SEQ2-STAT.                                                   01610000
+016200     05  SEQ2-STAT1              PIC X.                           01620000
+016300     05  SEQ2-STAT2              PIC X.                           01630000
+016400 01  SEQ3-STAT.                                                   01640000
+016500     05  SEQ3-STAT1              PIC X.                           01650000
+016600     05  SEQ3-STAT2              PIC X.                           01660000
+016700 01  SEQ4-STAT.                                                   01670000
+016800     05  SEQ4-STAT1              PIC X.                           01680000
+016900     05  SEQ4-STAT2              PIC X.                           01690000
+017000 01  OUT-STAT.                                                    01700000
+017100     05  OUT-STAT1               PIC X.                           01710000
+017200     05  OUT-STAT2               PIC X.                           01720000
+017300 01  PRT1-STAT.                                                   01730000
+017400     05  PRT1-STAT1              PIC X.                           01740000
+017500     05  PRT1-STAT2              PIC X.                           01750000
+017600 01  PRT2-STAT.                                                   01760000
+017700     05  PRT2-STAT1              PIC X.                           01770000
+017800     05  PRT2-STAT2              PIC X.                           01780000
+017900 01  PRT3-STAT.                                                   01790000
+018000     05  PRT3-STAT1              PIC X.                           01800000
+018100     05  PRT3-STAT2              PIC X.                           01810000
+018200 01  PRT4-STAT.                                                   01820000
+018300     05  PRT4-STAT1              PIC X.                           01830000
+018400     05  PRT4-STAT2              PIC X.                           01840000
+018500 01  PRT-STAT.                                                    01850000
+018600     05  PRT-STAT1               PIC X.                           01860000
+018700     05  PRT-STAT2               PIC X.                           01870000
+018800                                                                  01880000
+018900*----------------------------------------------------------------*01890000
+019000*  ONE STATE ROW PER PARTITION - THE 650-BYTE OUTFILEn RECORD     01900000
+019100*  CURRENTLY PENDING FOR THAT PARTITION, ITS ORIGINAL-ORDER       01910000
+019200*  SEQUENCE NUMBER FROM THE COMPANION SEQn FILE, AND WHETHER      01920000
+019300*  THAT PARTITION HAS BEEN EXHAUSTED                              01930000
+019400*----------------------------------------------------------------*01940000
+019500 01  PART-STATE-TABLE.                                            01950000
+019600     05  PART-ROW           OCCURS 4                              01960000
+019700             INDEXED BY MU1.                                      01970000
+019800         10  PS-EOF             PIC 9(01)  VALUE 0.               01980000
+019900         10  PS-CURR-SEQ        PIC 9(09)  VALUE 0.               01990000
+020000         10  PS-CURR-REC        PIC X(650).                       02000000
+020100                                                                  02010000
+020200 PROCEDURE  DIVISION.                                             02020000
+020300                                                                  02030000
+020400 0000-MAINLINE  SECTION.                                          02040000
+020500     OPEN INPUT  OUTFILE1 OUTFILE2 OUTFILE3 OUTFILE4              02050000
+020600         INPUT  SEQ1 SEQ2 SEQ3 SEQ4                               02060000
+020700         OUTPUT OUTFILE.                                          02070000
+020800                                                                  02080000
+020900     PERFORM 1000-PRIME-PART-1 THRU 1000-EXIT.                    02090000
+021000     PERFORM 1010-PRIME-PART-2 THRU 1010-EXIT.                    02100000
+021100     PERFORM 1020-PRIME-PART-3 THRU 1020-EXIT.                    02110000
+021200     PERFORM 1030-PRIME-PART-4 THRU 1030-EXIT.                    02120000
+021300                                                                  02130000
+021400     PERFORM 2000-MERGE-ONE-RECORD THRU 2000-EXIT                 02140000
+021500         UNTIL ALL-DONE.                                          02150000
+021600                                                                  02160000
+021700     CLOSE OUTFILE1 OUTFILE2 OUTFILE3 OUTFILE4.                   02170000
+021800     CLOSE SEQ1 SEQ2 SEQ3 SEQ4.                                   02180000
+021900     CLOSE OUTFILE.                                               02190000
+022000                                                                  02200000
+022100     OPEN OUTPUT PRTFILE.                                         02210000
+022200     PERFORM 3010-COPY-PRTFIL1 THRU 3010-EXIT.                    02220000
+022300     PERFORM 3020-COPY-PRTFIL2 THRU 3020-EXIT.                    02230000
+022400     PERFORM 3030-COPY-PRTFIL3 THRU 3030-EXIT.                    02240000
+022500     PERFORM 3040-COPY-PRTFIL4 THRU 3040-EXIT.                    02250000
+022600     CLOSE PRTFILE.                                               02260000
+022700                                                                  02270000
+022800     DISPLAY '-- PROGRAM HHMRG213  VERSION  ===> ' HHMRG-VERSION. 02280000
+022900     DISPLAY '-- OUTFILE RECORDS MERGED  ===> ' MERGE-CTR.        02290000
+023000     DISPLAY '-- PRTFILE LINES COPIED    ===> ' PRTCOPY-CTR.      02300000
+023100                                                                  02310000
+023200     STOP RUN.                                                    02320000
+023300                                                                  02330000
+023400*================================================================*02340000
+023500*  PRIME EACH PARTITION WITH ITS FIRST (OUTFILEn,SEQn) PAIR       02350000
+023600*================================================================*02360000
+023700 1000-PRIME-PART-1.                                               02370000
+023800     READ OUTFILE1 INTO PS-CURR-REC (1)                           02380000
+023900           AT END   MOVE 1 TO PS-EOF (1)                          02390000
+024000              GO TO 1000-EXIT.                                    02400000
+024100                                                                  02410000
+024200     READ SEQ1                                                    02420000
+024300           AT END   MOVE 1 TO PS-EOF (1)                          02430000
+024400              GO TO 1000-EXIT.                                    02440000
+024500     MOVE SEQ1-REC TO PS-CURR-SEQ (1).                            02450000
+024600 1000-EXIT.  EXIT.                                                02460000
+024700                                                                  02470000
+024800 1010-PRIME-PART-2.                                               02480000
+024900     READ OUTFILE2 INTO PS-CURR-REC (2)                           02490000
+025000           AT END   MOVE 1 TO PS-EOF (2)                          02500000
+025100              GO TO 1010-EXIT.                                    02510000
+025200                                                                  02520000
+025300     READ SEQ2                                                    02530000
+025400           AT END   MOVE 1 TO PS-EOF (2)                          02540000
+025500              GO TO 1010-EXIT.                                    02550000
+025600     MOVE SEQ2-REC TO PS-CURR-SEQ (2).                            02560000
+025700 1010-EXIT.  EXIT.                                                02570000
+025800                                                                  02580000
+025900 1020-PRIME-PART-3.                                               02590000
+026000     READ OUTFILE3 INTO PS-CURR-REC (3)                           02600000
+026100           AT END   MOVE 1 TO PS-EOF (3)                          02610000
+026200              GO TO 1020-EXIT.                                    02620000
+026300                                                                  02630000
+026400     READ SEQ3                                                    02640000
+026500           AT END   MOVE 1 TO PS-EOF (3)                          02650000
+026600              GO TO 1020-EXIT.                                    02660000
+026700     MOVE SEQ3-REC TO PS-CURR-SEQ (3).                            02670000
+026800 1020-EXIT.  EXIT.                                                02680000
+026900                                                                  02690000
+027000 1030-PRIME-PART-4.                                               02700000
+027100     READ OUTFILE4 INTO PS-CURR-REC (4)                           02710000
+027200           AT END   MOVE 1 TO PS-EOF (4)                          02720000
+027300              GO TO 1030-EXIT.                                    02730000
+027400                                                                  02740000
+027500     READ SEQ4                                                    02750000
+027600           AT END   MOVE 1 TO PS-EOF (4)                          02760000
+027700              GO TO 1030-EXIT.                                    02770000
+027800     MOVE SEQ4-REC TO PS-CURR-SEQ (4).                            02780000
+027900 1030-EXIT.  EXIT.                                                02790000
+028000                                                                  02800000
+028100*================================================================*02810000
+028200*  MERGE ONE RECORD - FIND THE PARTITION HOLDING THE LOWEST       02820000
+028300*  PENDING ORIGINAL-ORDER SEQUENCE NUMBER, WRITE ITS RECORD TO    02830000
+028400*  OUTFILE, THEN PRIME THAT PARTITION WITH ITS NEXT PAIR          02840000
+028500*================================================================*02850000
+028600 2000-MERGE-ONE-RECORD.                                           02860000
+028700     PERFORM 2100-FIND-LOWEST-PARTITION THRU 2100-EXIT.           02870000
+028800                                                                  02880000
+028900     IF WK-LOW-PART = 0                                           02890000
+029000         SET ALL-DONE TO TRUE                                     02900000
+029100         GO TO 2000-EXIT.                                         02910000
+029200                                                                  02920000
+029300     PERFORM 2200-WRITE-MERGED-RECORD THRU 2200-EXIT.             02930000
+029400     PERFORM 2300-ADVANCE-PARTITION    THRU 2300-EXIT.            02940000
+029500 2000-EXIT.  EXIT.                                                02950000
+029600                                                                  02960000
+029700 2100-FIND-LOWEST-PARTITION.                                      02970000
+029800     MOVE 0         TO WK-LOW-PART.                               02980000
+029900     MOVE 999999999 TO WK-LOW-SEQ.                                02990000
+030000                                                                  03000000
+030100     PERFORM 2110-CHECK-PARTITION THRU 2110-EXIT                  03010000
+030200         VARYING MU1 FROM 1 BY 1 UNTIL MU1 > 4.                   03020000
+030300 2100-EXIT.  EXIT.                                                03030000
+030400                                                                  03040000
+030500 2110-CHECK-PARTITION.                                            03050000
+030600     IF PS-EOF (MU1) = 0                                          03060000
+030700         IF PS-CURR-SEQ (MU1) < WK-LOW-SEQ                        03070000
+030800            MOVE PS-CURR-SEQ (MU1) TO WK-LOW-SEQ                  03080000
+030900            MOVE MU1               TO WK-LOW-PART.                03090000
+031000 2110-EXIT.  EXIT.                                                03100000
+031100                                                                  03110000
+031200 2200-WRITE-MERGED-RECORD.                                        03120000
+031300     IF WK-LOW-PART = 1                                           03130000
+031400         WRITE OUTFILE-REC FROM PS-CURR-REC (1)                   03140000
+031500     ELSE                                                         03150000
+031600     IF WK-LOW-PART = 2                                           03160000
+031700         WRITE OUTFILE-REC FROM PS-CURR-REC (2)                   03170000
+031800     ELSE                                                         03180000
+031900     IF WK-LOW-PART = 3                                           03190000
+032000         WRITE OUTFILE-REC FROM PS-CURR-REC (3)                   03200000
+032100     ELSE                                                         03210000
+032200         WRITE OUTFILE-REC FROM PS-CURR-REC (4).                  03220000
+032300                                                                  03230000
+032400     ADD 1 TO MERGE-CTR.                                          03240000
+032500 2200-EXIT.  EXIT.                                                03250000
+032600                                                                  03260000
+032700 2300-ADVANCE-PARTITION.                                          03270000
+032800     IF WK-LOW-PART = 1                                           03280000
+032900         PERFORM 1000-PRIME-PART-1 THRU 1000-EXIT                 03290000
+033000     ELSE                                                         03300000
+033100     IF WK-LOW-PART = 2                                           03310000
+033200         PERFORM 1010-PRIME-PART-2 THRU 1010-EXIT                 03320000
+033300     ELSE                                                         03330000
+033400     IF WK-LOW-PART = 3                                           03340000
+033500         PERFORM 1020-PRIME-PART-3 THRU 1020-EXIT                 03350000
+033600     ELSE                                                         03360000
+033700         PERFORM 1030-PRIME-PART-4 THRU 1030-EXIT.                03370000
+033800 2300-EXIT.  EXIT.                                                03380000
+033900                                                                  03390000
+034000*================================================================*03400000
+034100*  COPY EACH PARTITION'S PRINT REPORT INTO PRTFILE, IN PARTITION  03410000
+034200*  ORDER, ONE COMPLETE REPORT AFTER ANOTHER                       03420000
+034300*================================================================*03430000
+034400 3010-COPY-PRTFIL1.                                               03440000
+034500     OPEN INPUT PRTFIL1.                                          03450000
+034600     MOVE 0 TO EOF-PRT1.                                          03460000
+034700     PERFORM 3011-COPY-PRT1-LINE THRU 3011-EXIT                   03470000
+034800         UNTIL EOF-PRT1 = 1.                                      03480000
+034900     CLOSE PRTFIL1.                                               03490000
+035000 3010-EXIT.  EXIT.                                                03500000
+035100                                                                  03510000
+035200 3011-COPY-PRT1-LINE.                                             03520000
+035300     READ PRTFIL1 INTO PRTFILE-LINE                               03530000
+035400           AT END   MOVE 1 TO EOF-PRT1                            03540000
+035500              GO TO 3011-EXIT.                                    03550000
+035600     WRITE PRTFILE-LINE.                                          03560000
+035700     ADD 1 TO PRTCOPY-CTR.                                        03570000
+035800 3011-EXIT.  EXIT.                                                03580000
+035900                                                                  03590000
+036000 3020-COPY-PRTFIL2.                                               03600000
+036100     OPEN INPUT PRTFIL2.                                          03610000
+036200     MOVE 0 TO EOF-PRT2.                                          03620000
+036300     PERFORM 3021-COPY-PRT2-LINE THRU 3021-EXIT                   03630000
+036400         UNTIL EOF-PRT2 = 1.                                      03640000
+036500     CLOSE PRTFIL2.                                               03650000
+036600 3020-EXIT.  EXIT.                                                03660000
+036700                                                                  03670000
+036800 3021-COPY-PRT2-LINE.                                             03680000
+036900     READ PRTFIL2 INTO PRTFILE-LINE                               03690000
+037000           AT END   MOVE 1 TO EOF-PRT2                            03700000
+037100              GO TO 3021-EXIT.                                    03710000
+037200     WRITE PRTFILE-LINE.                                          03720000
+037300     ADD 1 TO PRTCOPY-CTR.                                        03730000
+037400 3021-EXIT.  EXIT.                                                03740000
+037500                                                                  03750000
+037600 3030-COPY-PRTFIL3.                                               03760000
+037700     OPEN INPUT PRTFIL3.                                          03770000
+037800     MOVE 0 TO EOF-PRT3.                                          03780000
+037900     PERFORM 3031-COPY-PRT3-LINE THRU 3031-EXIT                   03790000
+038000         UNTIL EOF-PRT3 = 1.                                      03800000
+038100     CLOSE PRTFIL3.                                               03810000
+038200 3030-EXIT.  EXIT.                                                03820000
+038300                                                                  03830000
+038400 3031-COPY-PRT3-LINE.                                             03840000
+038500     READ PRTFIL3 INTO PRTFILE-LINE                               03850000
+038600           AT END   MOVE 1 TO EOF-PRT3                            03860000
+038700              GO TO 3031-EXIT.                                    03870000
+038800     WRITE PRTFILE-LINE.                                          03880000
+038900     ADD 1 TO PRTCOPY-CTR.                                        03890000
+039000 3031-EXIT.  EXIT.                                                03900000
+039100                                                                  03910000
+039200 3040-COPY-PRTFIL4.                                               03920000
+039300     OPEN INPUT PRTFIL4.                                          03930000
+039400     MOVE 0 TO EOF-PRT4.                                          03940000
+039500     PERFORM 3041-COPY-PRT4-LINE THRU 3041-EXIT                   03950000
+039600         UNTIL EOF-PRT4 = 1.                                      03960000
+039700     CLOSE PRTFIL4.                                               03970000
+039800 3040-EXIT.  EXIT.                                                03980000
+039900                                                                  03990000
+040000 3041-COPY-PRT4-LINE.                                             04000000
+040100     READ PRTFIL4 INTO PRTFILE-LINE                               04010000
+040200           AT END   MOVE 1 TO EOF-PRT4                            04020000
+040300              GO TO 3041-EXIT.                                    04030000
+040400     WRITE PRTFILE-LINE.                                          04040000
+040500     ADD 1 TO PRTCOPY-CTR.                                        04050000
+040600 3041-EXIT.  EXIT.                                                04060000

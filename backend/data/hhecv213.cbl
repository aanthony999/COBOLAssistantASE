@@ -0,0 +1,336 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    HHECV213.                                         00020000
+000300                                                                  00030000
+000400*----------------------------------------------------------------*00040000
+000500*  THIS PROGRAM VALIDATES A CANDIDATE REPLACEMENT LIST FOR THE    00050000
+000600*  ADXONTBL (EXTRA RURAL COUNTY CODE) COPYBOOK BEFORE IT IS       00060000
+000700*  HAND-KEYED INTO THE COPYBOOK'S FILLER VALUE CLAUSES.  EACH     00070000
+000800*  CANDIDATE ENTRY IS CHECKED FOR A NUMERIC 5-DIGIT FIPS CODE,    00080000
+000900*  A VALID CATEGORY (A/B/C), AND STRICT ASCENDING SEQUENCE BY     00090000
+001000*  CODE -- ASCENDING SEQUENCE IS NOT COSMETIC HERE, IT IS         00100000
+001100*  REQUIRED BECAUSE HHCAL213/HHCAL200 RESOLVE T-ECC-DATA WITH A   00110000
+001200*  SEARCH ALL (BINARY SEARCH).  THE VALIDATED LIST IS THEN        00120000
+001300*  DIFFED AGAINST THE CURRENTLY COMPILED ADXONTBL TABLE SO THE    00130000
+001400*  MAINTAINER CAN SEE WHAT WOULD ADDED, DROPPED, OR RECATEGORIZED 00140000
+001500*----------------------------------------------------------------*00150000
+001600                                                                  00160000
+001700 DATE-COMPILED.                                                   00170000
+001800 ENVIRONMENT                     DIVISION.                        00180000
+001900                                                                  00190000
+002000 CONFIGURATION                   SECTION.                         00200000
+002100 SOURCE-COMPUTER.                IBM-370.                         00210000
+002200 OBJECT-COMPUTER.                IBM-370.                         00220000
+002300                                                                  00230000
+002400 INPUT-OUTPUT SECTION.                                            00240000
+002500 FILE-CONTROL.                                                    00250000
+002600                                                                  00260000
+002700     SELECT REPLTBL   ASSIGN TO UT-S-REPLTBL                      00270000
+002800         FILE STATUS IS REP-STAT.                                 00280000
+002900     SELECT VALRPT    ASSIGN TO UT-S-VALRPT                       00290000
+003000         FILE STATUS IS VAL-STAT.                                 00300000
+003100                                                                  00310000
+003200 DATA DIVISION.                                                   00320000
+003300 FILE SECTION.                                                    00330000
+003400 FD  REPLTBL                                                      00340000
+003500     RECORDING MODE IS F                                          00350000
+003600     LABEL RECORDS ARE STANDARD.                                  00360000
+003700 01  REPL-REC.                                                    00370000
+003800     05  REPL-CODE                PIC X(05).                      00380000
+003900     05  REPL-CATEGORY            PIC X(01).                      00390000
+004000                                                                  00400000
+004100 FD  VALRPT                                                       00410000
+004200     RECORDING MODE IS F                                          00420000
+004300     BLOCK CONTAINS 133 RECORDS                                   00430000
+004400     LABEL RECORDS ARE STANDARD.                                  00440000
+004500 01  VALRPT-LINE              PIC X(133).                         00450000
+004600                                                                  00460000
+004700 WORKING-STORAGE SECTION.                                         00470000
+004800 01  FILLER                      PIC X(40)  VALUE                 00480000
+004900     'HHECV    - W O R K I N G   S T O R A G E'.                  00490000
+005000 01  HHECV-VERSION                PIC X(07)  VALUE 'E2021.4'.     00500000
+005100 01  SUB1                         PIC 9(05)  VALUE 0.             00510000
+005200 01  EOF-REPL                     PIC 9(01)  VALUE 0.             00520000
+005300 01  REPL-CT                      PIC 9(05)  VALUE 0.             00530000
+005400 01  REPL-VALID-CT                PIC 9(05)  VALUE 0.             00540000
+005500 01  ERR-FORMAT-CT                PIC 9(05)  VALUE 0.             00550000
+005600 01  ERR-CATEGORY-CT              PIC 9(05)  VALUE 0.             00560000
+005700 01  ERR-DUP-CT                   PIC 9(05)  VALUE 0.             00570000
+005800 01  ERR-SEQ-CT                   PIC 9(05)  VALUE 0.             00580000
+005900 01  ADD-CT                       PIC 9(05)  VALUE 0.             00590000
+006000 01  DEL-CT                       PIC 9(05)  VALUE 0.             00600000
+006100 01  CHG-CT                       PIC 9(05)  VALUE 0.             00610000
+006200 01  PRV-REPL-CODE                PIC X(05)  VALUE LOW-VALUES.    00620000
+006300 01  WS-REPL-VALID-SW             PIC X(01)  VALUE 'Y'.           00630000
+006400     88  WS-REPL-VALID                 VALUE 'Y'.                 00640000
+006500     88  WS-REPL-INVALID               VALUE 'N'.                 00650000
+006600 01  REP-STAT.                                                    00660000
+006700     05  REP-STAT1                PIC X.                          00670000
+006800     05  REP-STAT2                PIC X.                          00680000
+006900 01  VAL-STAT.                                                    00690000
+007000     05  VAL-STAT1                PIC X.                          00700000
+007100     05  VAL-STAT2                PIC X.                          00710000
+007200                                                                  00720000
+007300 01  REPL-TABLE.                                                  00730000
+007400     05  T-REPL-DATA       OCCURS 200                             00740000
+007500                           INDEXED BY RX1 RX2 RX3.                00750000
+007600         10  TB-REPL-CODE          PIC X(05).                     00760000
+007700         10  TB-REPL-CATEGORY      PIC X(01).                     00770000
+007800                                                                  00780000
+007900*----------------------------------------------------------------*00790000
+008000*    CURRENT (COMPILED) EXTRA RURAL COUNTY CODE TABLE            * 00800000
+008100*----------------------------------------------------------------*00810000
+008200     COPY ADXONTBL.                                               00820000
+008300                                                                  00830000
+008400*----------------------------------------------------------------*00840000
+008500*    VALIDATION REPORT COMPONENTS                                * 00850000
+008600*----------------------------------------------------------------*00860000
+008700 01  VAL-HEAD1.                                                   00870000
+008800     05  FILLER              PIC X(01)  VALUE SPACES.             00880000
+008900     05  FILLER              PIC X(60)  VALUE                     00890000
+009000        ' HHECV213 - ADXONTBL REPLACEMENT LIST VALIDATION REPORT '.00900000
+009100 01  VAL-HEAD2.                                                   00910000
+009200     05  FILLER              PIC X(01)  VALUE SPACES.             00920000
+009300     05  FILLER              PIC X(50)  VALUE                     00930000
+009400    ' LINE     CODE  CAT  STATUS'.                                00940000
+009500 01  VAL-DETAIL-LINE.                                             00950000
+009600     05  FILLER              PIC X(03)  VALUE SPACES.             00960000
+009700     05  VAL-LINE-NO         PIC ZZZZ9.                           00970000
+009800     05  FILLER              PIC X(02)  VALUE SPACES.             00980000
+009900     05  VAL-CODE            PIC X(05).                           00990000
+010000     05  FILLER              PIC X(02)  VALUE SPACES.             01000000
+010100     05  VAL-CATEGORY        PIC X(01).                           01010000
+010200     05  FILLER              PIC X(02)  VALUE SPACES.             01020000
+010300     05  VAL-RESULT          PIC X(40).                           01030000
+010400 01  DIF-DETAIL-LINE.                                             01040000
+010500     05  FILLER              PIC X(03)  VALUE SPACES.             01050000
+010600     05  DIF-ACTION          PIC X(08).                           01060000
+010700     05  FILLER              PIC X(02)  VALUE SPACES.             01070000
+010800     05  DIF-CODE            PIC X(05).                           01080000
+010900     05  FILLER              PIC X(05)  VALUE SPACES.             01090000
+011000     05  DIF-OLD-CAT         PIC X(01).                           01100000
+011100     05  FILLER              PIC X(05)  VALUE SPACES.             01110000
+011200     05  DIF-NEW-CAT         PIC X(01).                           01120000
+011300 01  VAL-SUMM-LINE.                                               01130000
+011400     05  FILLER              PIC X(03)  VALUE SPACES.             01140000
+011500     05  VAL-SUMM-LABEL      PIC X(24).                           01150000
+011600     05  VAL-SUMM-COUNT      PIC ZZ,ZZ9.                          01160000
+011700                                                                  01170000
+011800**--------------------------------------------------------------  01180000
+011900 PROCEDURE  DIVISION.                                             01190000
+012000                                                                  01200000
+012100 0000-MAINLINE  SECTION.                                          01210000
+012200     OPEN INPUT  REPLTBL                                          01220000
+012300          OUTPUT VALRPT.                                          01230000
+012400                                                                  01240000
+012500     PERFORM 1000-WRITE-HEADERS THRU 1000-EXIT.                   01250000
+012600                                                                  01260000
+012700     PERFORM 1100-VALIDATE-REPL THRU 1100-EXIT                    01270000
+012800             UNTIL EOF-REPL = 1.                                  01280000
+012900                                                                  01290000
+013000     MOVE ALL '-' TO VALRPT-LINE.                                 01300000
+013100     WRITE VALRPT-LINE AFTER ADVANCING 2.                         01310000
+013200                                                                  01320000
+013300     PERFORM 2000-COMPARE-REPL-TO-CURRENT THRU 2000-EXIT          01330000
+013400             VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > REPL-VALID-CT. 01340000
+013500                                                                  01350000
+013600     PERFORM 2100-COMPARE-CURRENT-TO-REPL THRU 2100-EXIT          01360000
+013700             VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > 47.            01370000
+013800                                                                  01380000
+013900     PERFORM 2900-WRITE-SUMMARY THRU 2900-EXIT.                   01390000
+014000                                                                  01400000
+014100     CLOSE REPLTBL.                                               01410000
+014200     CLOSE VALRPT.                                                01420000
+014300                                                                  01430000
+014400     DISPLAY '-- PROGRAM HHECV213    VERSION  ===> ' HHECV-VERSION01440000
+014500                                                    .              01450000
+014600     DISPLAY '-- RECORDS READ         ===> ' REPL-CT.             01460000
+014700     DISPLAY '-- RECORDS VALID        ===> ' REPL-VALID-CT.       01470000
+014800     DISPLAY '-- FORMAT ERRORS        ===> ' ERR-FORMAT-CT.       01480000
+014900     DISPLAY '-- CATEGORY ERRORS      ===> ' ERR-CATEGORY-CT.     01490000
+015000     DISPLAY '-- DUPLICATE CODES      ===> ' ERR-DUP-CT.          01500000
+015100     DISPLAY '-- OUT-OF-SEQUENCE      ===> ' ERR-SEQ-CT.          01510000
+015200     DISPLAY '-- CODES ADDED          ===> ' ADD-CT.              01520000
+015300     DISPLAY '-- CODES DELETED        ===> ' DEL-CT.              01530000
+015400     DISPLAY '-- CODES RECATEGORIZED  ===> ' CHG-CT.              01540000
+015500                                                                  01550000
+015600     STOP RUN.                                                    01560000
+015700                                                                  01570000
+015800*================================================================*01580000
+015900*    WRITE THE VALIDATION REPORT HEADINGS                        *01590000
+016000*================================================================*01600000
+016100 1000-WRITE-HEADERS.                                              01610000
+016200     WRITE VALRPT-LINE FROM VAL-HEAD1                             01620000
+016300                           AFTER ADVANCING PAGE.                  01630000
+016400     WRITE VALRPT-LINE FROM VAL-HEAD2                             01640000
+016500                           AFTER ADVANCING 2.                     01650000
+016600     MOVE ALL '-' TO VALRPT-LINE.                                 01660000
+016700     WRITE VALRPT-LINE AFTER ADVANCING 1.                         01670000
+016800 1000-EXIT.  EXIT.                                                01680000
+016900                                                                  01690000
+017000*================================================================*01700000
+017100*    READ AND VALIDATE THE NEXT CANDIDATE REPLACEMENT ENTRY.     *01710000
+017200*    A VALID ENTRY IS ADDED TO REPL-TABLE FOR THE DIFF PASS       01720000
+017300*    AGAINST THE CURRENTLY COMPILED ADXONTBL TABLE               *01730000
+017400*================================================================*01740000
+017500 1100-VALIDATE-REPL.                                              01750000
+017600     READ REPLTBL                                                 01760000
+017700          AT END   MOVE 1 TO EOF-REPL.                            01770000
+017800                                                                  01780000
+017900     IF EOF-REPL = 1                                              01790000
+018000        GO TO 1100-EXIT.                                          01800000
+018100                                                                  01810000
+018200     ADD 1 TO REPL-CT.                                            01820000
+018300     SET WS-REPL-VALID TO TRUE.                                   01830000
+018400     MOVE SPACES TO VAL-DETAIL-LINE.                              01840000
+018500     MOVE REPL-CT TO VAL-LINE-NO.                                 01850000
+018600     MOVE REPL-CODE TO VAL-CODE.                                  01860000
+018700     MOVE REPL-CATEGORY TO VAL-CATEGORY.                          01870000
+018800                                                                  01880000
+018900     IF REPL-CODE NOT NUMERIC                                     01890000
+019000        ADD 1 TO ERR-FORMAT-CT                                    01900000
+019100        SET WS-REPL-INVALID TO TRUE                               01910000
+019200        MOVE 'INVALID CODE - NOT A 5-DIGIT FIPS CODE'             01920000
+019300                          TO VAL-RESULT                           01930000
+019400        WRITE VALRPT-LINE FROM VAL-DETAIL-LINE                    01940000
+019500                              AFTER ADVANCING 1                   01950000
+019600        GO TO 1100-EXIT.                                          01960000
+019700                                                                  01970000
+019800     IF REPL-CATEGORY NOT = 'A' AND NOT = 'B' AND NOT = 'C'       01980000
+019900        ADD 1 TO ERR-CATEGORY-CT                                  01990000
+020000        SET WS-REPL-INVALID TO TRUE                               02000000
+020100        MOVE 'INVALID CATEGORY - MUST BE A, B, OR C'              02010000
+020200                          TO VAL-RESULT                           02020000
+020300        WRITE VALRPT-LINE FROM VAL-DETAIL-LINE                    02030000
+020400                              AFTER ADVANCING 1                   02040000
+020500        GO TO 1100-EXIT.                                          02050000
+020600                                                                  02060000
+020700     IF REPL-CODE = PRV-REPL-CODE                                 02070000
+020800        ADD 1 TO ERR-DUP-CT                                       02080000
+020900        SET WS-REPL-INVALID TO TRUE                               02090000
+021000        MOVE 'DUPLICATE CODE'  TO VAL-RESULT                      02100000
+021100        WRITE VALRPT-LINE FROM VAL-DETAIL-LINE                    02110000
+021200                              AFTER ADVANCING 1                   02120000
+021300        GO TO 1100-EXIT.                                          02130000
+021400                                                                  02140000
+021500     IF REPL-CODE < PRV-REPL-CODE                                 02150000
+021600        ADD 1 TO ERR-SEQ-CT                                       02160000
+021700        SET WS-REPL-INVALID TO TRUE                               02170000
+021800        MOVE 'OUT OF ASCENDING SEQUENCE'                          02180000
+021900                          TO VAL-RESULT                           02190000
+022000        WRITE VALRPT-LINE FROM VAL-DETAIL-LINE                    02200000
+022100                              AFTER ADVANCING 1                   02210000
+022200        GO TO 1100-EXIT.                                          02220000
+022300                                                                  02230000
+022400     MOVE REPL-CODE TO PRV-REPL-CODE.                             02240000
+022500     ADD 1 TO REPL-VALID-CT.                                      02250000
+022600     SET RX1 TO REPL-VALID-CT.                                    02260000
+022700     MOVE REPL-CODE     TO TB-REPL-CODE     (RX1).                02270000
+022800     MOVE REPL-CATEGORY TO TB-REPL-CATEGORY  (RX1).               02280000
+022900     MOVE 'OK'          TO VAL-RESULT.                            02290000
+023000     WRITE VALRPT-LINE FROM VAL-DETAIL-LINE                       02300000
+023100                           AFTER ADVANCING 1.                     02310000
+023200 1100-EXIT.  EXIT.                                                02320000
+023300                                                                  02330000
+023400*================================================================*02340000
+023500*    FOR EACH VALID REPLACEMENT ENTRY, LOOK IT UP IN THE CURRENT *02350000
+023600*    ADXONTBL TABLE.  MISSING = CODE ADDED, MISMATCHED CATEGORY  *02360000
+023700*    = CODE RECATEGORIZED                                        02370000
+023800*================================================================*02380000
+023900 2000-COMPARE-REPL-TO-CURRENT.                                    02390000
+024000     SET IX-ECC TO 1                                              02400000
+024100     SEARCH ALL T-ECC-DATA                                        02410000
+024200            AT END                                                02420000
+024300               ADD 1 TO ADD-CT                                    02430000
+024400               MOVE SPACES         TO DIF-DETAIL-LINE             02440000
+024500               MOVE 'ADDED'        TO DIF-ACTION                  02450000
+024600               MOVE TB-REPL-CODE (SUB1)     TO DIF-CODE           02460000
+024700               MOVE TB-REPL-CATEGORY (SUB1) TO DIF-NEW-CAT        02470000
+024800               WRITE VALRPT-LINE FROM DIF-DETAIL-LINE             02480000
+024900                                     AFTER ADVANCING 1            02490000
+025000            WHEN T-ECC-CODE (IX-ECC) = TB-REPL-CODE (SUB1)        02500000
+025100               IF T-ECC-CATEGORY (IX-ECC) NOT =                   02510000
+025200                                  TB-REPL-CATEGORY (SUB1)         02520000
+025300                  ADD 1 TO CHG-CT                                 02530000
+025400                  MOVE SPACES         TO DIF-DETAIL-LINE          02540000
+025500                  MOVE 'RECAT'        TO DIF-ACTION               02550000
+025600                  MOVE TB-REPL-CODE (SUB1)      TO DIF-CODE       02560000
+025700                  MOVE T-ECC-CATEGORY (IX-ECC)  TO DIF-OLD-CAT    02570000
+025800                  MOVE TB-REPL-CATEGORY (SUB1)  TO DIF-NEW-CAT    02580000
+025900                  WRITE VALRPT-LINE FROM DIF-DETAIL-LINE          02590000
+026000                                        AFTER ADVANCING 1         02600000
+026100               END-IF                                             02610000
+026200     END-SEARCH.                                                  02620000
+026300 2000-EXIT.  EXIT.                                                02630000
+026400                                                                  02640000
+026500*================================================================*02650000
+026600*    FOR EACH CURRENT ADXONTBL ENTRY, LOOK IT UP IN THE VALID     02660000
+026700*    REPLACEMENT ENTRIES.  MISSING = CODE DELETED                *02670000
+026800*================================================================*02680000
+026900 2100-COMPARE-CURRENT-TO-REPL.                                    02690000
+027000     SET RX2 TO 1                                                 02700000
+027100     SEARCH T-REPL-DATA VARYING RX2                               02710000
+027200            AT END                                                02720000
+027300               ADD 1 TO DEL-CT                                    02730000
+027400               MOVE SPACES         TO DIF-DETAIL-LINE             02740000
+027500               MOVE 'DELETED'      TO DIF-ACTION                  02750000
+027600               MOVE T-ECC-CODE (SUB1)     TO DIF-CODE             02760000
+027700               MOVE T-ECC-CATEGORY (SUB1) TO DIF-OLD-CAT          02770000
+027800               WRITE VALRPT-LINE FROM DIF-DETAIL-LINE             02780000
+027900                                     AFTER ADVANCING 1            02790000
+028000            WHEN TB-REPL-CODE (RX2) = T-ECC-CODE (SUB1)           02800000
+028100               CONTINUE                                           02810000
+028300     END-SEARCH.                                                  02830000
+028400 2100-EXIT.  EXIT.                                                02840000
+028500                                                                  02850000
+028600*================================================================*02860000
+028700*    WRITE THE VALIDATION REPORT SUMMARY COUNTS                  *02870000
+028800*================================================================*02880000
+028900 2900-WRITE-SUMMARY.                                              02890000
+029000     MOVE ALL '-' TO VALRPT-LINE.                                 02900000
+029100     WRITE VALRPT-LINE AFTER ADVANCING 2.                         02910000
+029200                                                                  02920000
+029300     MOVE SPACES                    TO VAL-SUMM-LINE.             02930000
+029400     MOVE 'RECORDS READ           ' TO VAL-SUMM-LABEL.            02940000
+029500     MOVE REPL-CT                   TO VAL-SUMM-COUNT.            02950000
+029600     WRITE VALRPT-LINE FROM VAL-SUMM-LINE AFTER ADVANCING 1.      02960000
+029700                                                                  02970000
+029800     MOVE SPACES                    TO VAL-SUMM-LINE.             02980000
+029900     MOVE 'RECORDS VALID           ' TO VAL-SUMM-LABEL.           02990000
+030000     MOVE REPL-VALID-CT             TO VAL-SUMM-COUNT.            03000000
+030100     WRITE VALRPT-LINE FROM VAL-SUMM-LINE AFTER ADVANCING 1.      03010000
+030200                                                                  03020000
+030300     MOVE SPACES                    TO VAL-SUMM-LINE.             03030000
+030400     MOVE 'FORMAT ERRORS           ' TO VAL-SUMM-LABEL.           03040000
+030500     MOVE ERR-FORMAT-CT             TO VAL-SUMM-COUNT.            03050000
+030600     WRITE VALRPT-LINE FROM VAL-SUMM-LINE AFTER ADVANCING 1.      03060000
+030700                                                                  03070000
+030800     MOVE SPACES                    TO VAL-SUMM-LINE.             03080000
+030900     MOVE 'CATEGORY ERRORS         ' TO VAL-SUMM-LABEL.           03090000
+031000     MOVE ERR-CATEGORY-CT           TO VAL-SUMM-COUNT.            03100000
+031100     WRITE VALRPT-LINE FROM VAL-SUMM-LINE AFTER ADVANCING 1.      03110000
+031200                                                                  03120000
+031300     MOVE SPACES                    TO VAL-SUMM-LINE.             03130000
+031400     MOVE 'DUPLICATE CODES         ' TO VAL-SUMM-LABEL.           03140000
+031500     MOVE ERR-DUP-CT                TO VAL-SUMM-COUNT.            03150000
+031600     WRITE VALRPT-LINE FROM VAL-SUMM-LINE AFTER ADVANCING 1.      03160000
+031700                                                                  03170000
+031800     MOVE SPACES                    TO VAL-SUMM-LINE.             03180000
+031900     MOVE 'OUT-OF-SEQUENCE ENTRIES ' TO VAL-SUMM-LABEL.           03190000
+032000     MOVE ERR-SEQ-CT                TO VAL-SUMM-COUNT.            03200000
+032100     WRITE VALRPT-LINE FROM VAL-SUMM-LINE AFTER ADVANCING 1.      03210000
+032200                                                                  03220000
+032300     MOVE SPACES                    TO VAL-SUMM-LINE.             03230000
+032400     MOVE 'CODES ADDED             ' TO VAL-SUMM-LABEL.           03240000
+032500     MOVE ADD-CT                    TO VAL-SUMM-COUNT.            03250000
+032600     WRITE VALRPT-LINE FROM VAL-SUMM-LINE AFTER ADVANCING 1.      03260000
+032700                                                                  03270000
+032800     MOVE SPACES                    TO VAL-SUMM-LINE.             03280000
+032900     MOVE 'CODES DELETED           ' TO VAL-SUMM-LABEL.           03290000
+033000     MOVE DEL-CT                    TO VAL-SUMM-COUNT.            03300000
+033100     WRITE VALRPT-LINE FROM VAL-SUMM-LINE AFTER ADVANCING 1.      03310000
+033200                                                                  03320000
+033300     MOVE SPACES                    TO VAL-SUMM-LINE.             03330000
+033400     MOVE 'CODES RECATEGORIZED     ' TO VAL-SUMM-LABEL.           03340000
+033500     MOVE CHG-CT                    TO VAL-SUMM-COUNT.            03350000
+033600     WRITE VALRPT-LINE FROM VAL-SUMM-LINE AFTER ADVANCING 1.      03360000
+033700 2900-EXIT.  EXIT.                                                03370000

@@ -62,6 +62,8 @@
 007300*  85 = NO REVENUE CODE PRESENT                                  *00730000
 007400*       TOB = 327, 329, 32F, 32G, 32H, 32I, 32J,                 *00740000
 007500*             32K, 32M, 32Q, 32P                                 *00750000
+007550*  90 = DUPLICATE CLAIM - SAME NPI/HIC/FROM-DATE/THRU-DATE       *00755000
+007560*       ALREADY SEEN THIS RUN                                   *00756000
 007600*                                                                *00760000
 007700******************************************************************00770000
 007800* QRP  = QUALITY REPORTING PROGRAM                               *00780000
@@ -132,6 +134,21 @@
 013900******  2327.68 TIMES 0.65  = 1512.99  ROUNDED UP  ************** 01390000
 014000***************************************************************** 01400000
 014100 01  OUTL-LOSS-SHAR-RATIO-PERCENT PIC 9(01)V9(02) VALUE 0.80.     01410000
+014110*----------------------------------------------------------------    48
+014120*    OUTLIER LOSS-SHARING RATIO / FDL RATE-PARAMETERS TABLE       *    48
+014130*    ALLOWS THE LOSS-SHARING PERCENTAGE TO BE CHANGED FOR A       *    48
+014140*    LATER EFFECTIVE DATE WITHOUT A PROGRAM CHANGE - THE ROW      *    48
+014150*    WITH THE LATEST EFFECTIVE DATE NOT AFTER THE CLAIM'S         *    48
+014160*    SERVICE THRU DATE WINS                                      *    48
+014170*----------------------------------------------------------------    48
+014180 01  RATE-PARM-TABLE-DATA.                                            48
+014190     05  FILLER   PIC X(11) VALUE '20210101080'.                      48
+014200 01  RATE-PARM-TABLE REDEFINES RATE-PARM-TABLE-DATA.                  48
+014210     05  RATE-PARM-ROW   OCCURS 1 TIMES                               48
+014220                         INDEXED BY RPM1.                             48
+014230         10  RATE-PARM-EFFDATE        PIC X(08).                      48
+014240         10  RATE-PARM-LOSS-SHARE-PCT PIC 9V99.                       48
+014250 01  WS-RATE-PARM-BEST-EFFDATE  PIC X(08)      VALUE SPACES.          48
 014200 01  LUPA-LABOR-ADJ               PIC 9(03)V9(02) VALUE 0.        01420000
 014300 01  LUPA-NON-LABOR-ADJ           PIC 9(03)V9(02) VALUE 0.        01430000
 014400 01  FED-EPISODE-RATE-AMT         PIC 9(05)V9(02) VALUE 0.        01440000
@@ -197,6 +214,7 @@
 020400     05  WK-10000-OUTLIER-POOL-DIF      PIC S9(07)V9(02).         02040000
 020500     05  WK-10000-OUTLIER-POOL-PERCENT  PIC S9(09)V9(02).         02050000
 020600     05  WK-10000-OUTLIER-AVAIL-POOL    PIC S9(09)V9(02).         02060000
+020650     05  WK-10100-WAGE-ADJ-DIVISOR      PIC 9(03)V9(05).               46
 020700                                                                  02070000
 020800*----------------------------------------------------------------*02080000
 020900*    STATE & COUNTY CODE RURAL ADD ON TABLE                      *02090000
@@ -223,12 +241,6 @@
 023000         10  H-HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).        02300000
 023100         10  H-HHA-PROV-PAYMENT-TOTAL PIC 9(09)V9(02).            02310000
 023200         10  H-HHA-TOB               PIC X(03).                   02320000
-023300             88 H-HHA-VALID-TOB-CLAIM VALUE                       02330000
-023400             '327', '329',                                        02340000
-023500             '32F', '32G', '32H', '32I', '32J',                   02350000
-023600             '32K', '32M', '32Q', '32P'.                          02360000
-023700             88 H-HHA-VALID-TOB-RAP  VALUE                        02370000
-023800             '322'.                                               02380000
 023900         10  H-HHA-CBSA              PIC X(05).                   02390000
 024000             88  H-HHA-CBSA-RURAL-CHECK-ALL VALUE                 02400000
 024100             '50001', '50002', '50005', '50007', '50025',         02410000
@@ -297,7 +309,26 @@
 030400*            N = NO EXCEPTION APPLIES, CALCULATE                  03040000
 030500*                LATE FILING PENALTY, IF APPLICABLE               03050000
 030600         10  H-HHA-LATE-SUB-PEN-AMT     PIC 9(7)V9(2).            03060000
-030700         10  FILLER                     PIC X(188).               03070000
+030700         10  H-HHA-RURAL-ADDON-CAT  PIC X(01).                    03070000
+030710         10  H-HHA-OUTLIER-CAP-IND    PIC X(01).                  03071000
+030720         10  H-HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).              03072000
+030725         10  H-HHA-LATE-SUB-DAYS      PIC 9(03).                  03072500
+030726         10  H-HHA-LATE-NOA-DAYS      PIC 9(03).                  03072600
+030727         10  H-HHA-CBSA-MATCHED-EFFDATE PIC X(08).                03072700
+030728         10  H-HHA-HRG-MATCHED-EFFDATE  PIC X(08).                03072800
+030729         10  H-HHA-REV-MATCHED-EFFDATE  PIC X(08).                03072900
+030729     10  H-HHA-TOB-CLASS         PIC X(01).                             44
+030729         88  H-HHA-TOB-IS-CLAIM   VALUE 'C'.                            44
+030729         88  H-HHA-TOB-IS-RAP     VALUE 'R'.                            44
+030729         88  H-HHA-TOB-IS-NOA     VALUE 'N'.                            44
+030729     10  H-HHA-PEP-FULL-HRG-AMT  PIC 9(07)V9(02).                       45
+030729     10  H-HHA-LABOR-PORTION     PIC 9(07)V9(02).                       46
+030729     10  H-HHA-NONLABOR-PORTION  PIC 9(07)V9(02).                       46
+030731     10  H-HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.                50
+030732         88  H-HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.          50
+030733     10  H-HHA-MSA2                 PIC X(05).                         52
+030734     10  H-HHA-LUPA-ADDON-REASON-CD PIC X(01).                         52
+030730     10  FILLER                     PIC X(107).                         52
 030800 LINKAGE SECTION.                                                 03080000
 030900*----------------------------------------------------------------*03090000
 031000*  INPUT/OUTPUT RECORD LAYOUT - PIC X(650)                       *03100000
@@ -315,12 +346,6 @@
 032200         10  HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).          03220000
 032300         10  HHA-PROV-PAYMENT-TOTAL  PIC 9(09)V9(02).             03230000
 032400         10  HHA-TOB                 PIC X(03).                   03240000
-032500             88 HHA-VALID-TOB-CLAIM  VALUE                        03250000
-032600             '327', '329',                                        03260000
-032700             '32F', '32G', '32H', '32I', '32J',                   03270000
-032800             '32K', '32M', '32Q', '32P'.                          03280000
-032900             88 HHA-VALID-TOB-RAP    VALUE                        03290000
-033000             '322'.                                               03300000
 033100         10  HHA-CBSA                PIC X(05).                   03310000
 033200             88  HHA-CBSA-RURAL-CHECK-ALL VALUE                   03320000
 033300             '50001', '50002', '50005', '50007', '50025',         03330000
@@ -380,7 +405,26 @@
 038700         10  HHA-RECEIPT-DATE           PIC X(8).                 03870000
 038800         10  HHA-OVERRIDE-IND           PIC X(1).                 03880000
 038900         10  HHA-LATE-SUB-PEN-AMT       PIC 9(7)V9(2).            03890000
-039000         10  FILLER                     PIC X(188).               03900000
+039000         10  HHA-RURAL-ADDON-CAT  PIC X(01).                      03900000
+039010         10  HHA-OUTLIER-CAP-IND    PIC X(01).                    03901000
+039020         10  HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).                03902000
+039025         10  HHA-LATE-SUB-DAYS      PIC 9(03).                    03902500
+039026         10  HHA-LATE-NOA-DAYS      PIC 9(03).                    03902600
+039027         10  HHA-CBSA-MATCHED-EFFDATE PIC X(08).                  03902700
+039028         10  HHA-HRG-MATCHED-EFFDATE  PIC X(08).                  03902800
+039029         10  HHA-REV-MATCHED-EFFDATE  PIC X(08).                  03902900
+039029     10  HHA-TOB-CLASS           PIC X(01).                             44
+039029         88  HHA-TOB-IS-CLAIM     VALUE 'C'.                            44
+039029         88  HHA-TOB-IS-RAP       VALUE 'R'.                            44
+039029         88  HHA-TOB-IS-NOA       VALUE 'N'.                            44
+039029     10  HHA-PEP-FULL-HRG-AMT    PIC 9(07)V9(02).                       45
+039029     10  HHA-LABOR-PORTION       PIC 9(07)V9(02).                       46
+039029     10  HHA-NONLABOR-PORTION    PIC 9(07)V9(02).                       46
+039031     10  HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.                  50
+039032         88  HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.            50
+039034     10  HHA-MSA2                 PIC X(05).                           52
+039033     10  HHA-LUPA-ADDON-REASON-CD PIC X(01).                           52
+039030     10  FILLER                     PIC X(107).                         52
 039100                                                                  03910000
 039200 01  HOLD-VARIABLES-DATA.                                         03920000
 039300     02  HOLD-VAR-DATA.                                           03930000
@@ -428,13 +472,14 @@
 043500                                                                  04350000
 043600 400-CALC-THE-HHA.                                                04360000
 043700                                                                  04370000
-043800     IF H-HHA-VALID-TOB-RAP                                       04380000
+043800     IF H-HHA-TOB-IS-RAP                                          04380000
 043900        MOVE 0        TO H-HHA-TOTAL-PAYMENT                      04390000
 044000        MOVE 0        TO H-HHA-HRG-PAY                            04400000
+044050        MOVE 0        TO H-HHA-PEP-FULL-HRG-AMT                   04405045
 044100        MOVE '03'     TO H-HHA-PAY-RTC                            04410000
 044200        GO   TO 400-EXIT.                                         04420000
 044300                                                                  04430000
-044400     IF H-HHA-VALID-TOB-CLAIM                                     04440000
+044400     IF H-HHA-TOB-IS-CLAIM                                        04440000
 044500         CONTINUE                                                 04450000
 044600     ELSE                                                         04460000
 044700         MOVE '10' TO H-HHA-PAY-RTC                               04470000
@@ -453,17 +498,19 @@
 046000        END-IF                                                    04600000
 046100     ELSE                                                         04610000
 046200        PERFORM 2100-TBL-ECC-SEARCH THRU 2100-EXIT.               04620000
+046210*    SAVE RURAL ADD-ON CATEGORY FOR AUDIT REPORTING               04621010
+046220     MOVE WS-RURAL-CATEGORY TO H-HHA-RURAL-ADDON-CAT.             04622010
 046300                                                                  04630000
 046400     IF H-HHA-HRG-INPUT-CODE = SPACE                              04640000
 046500         MOVE '70' TO H-HHA-PAY-RTC                               04650000
 046600         GO TO 400-EXIT.                                          04660000
 046700                                                                  04670000
-046800     IF H-HHA-VALID-TOB-CLAIM                                     04680000
+046800     IF H-HHA-TOB-IS-CLAIM                                        04680000
 046900        IF H-HHA-REVENUE-CODE (1) = SPACE                         04690000
 047000           MOVE '85' TO H-HHA-PAY-RTC                             04700000
 047100           GO TO 400-EXIT.                                        04710000
 047200                                                                  04720000
-047300     IF H-HHA-VALID-TOB-CLAIM                                     04730000
+047300     IF H-HHA-TOB-IS-CLAIM                                        04730000
 047400        IF H-HHA-PEP-IND = 'Y'                                    04740000
 047500           IF H-HHA-HRG-NO-OF-DAYS = ZEROES                       04750000
 047600              MOVE '15' TO H-HHA-PAY-RTC                          04760000
@@ -525,7 +572,7 @@
 053200             VARYING SS-ADJ FROM 1 BY 1                           05320000
 053300             UNTIL SS-ADJ > 6.                                    05330000
 053400                                                                  05340000
-053500     IF H-HHA-VALID-TOB-CLAIM                                     05350000
+053500     IF H-HHA-TOB-IS-CLAIM                                        05350000
 053600        PERFORM 1000-FINAL-PAYMENT THRU 1000-EXIT                 05360000
 053700     END-IF.                                                      05370000
 053800                                                                  05380000
@@ -603,6 +650,7 @@
 061100                      H-HHA-REVENUE-ADD-ON-VISIT-AMT (4)          06110000
 061200                      H-HHA-REVENUE-ADD-ON-VISIT-AMT (5)          06120000
 061300                                                                  06130000
+061350           MOVE '1' TO H-HHA-LUPA-ADDON-REASON-CD.                06135000
 061400           GO TO RTC-CHECK.                                       06140000
 061500                                                                  06150000
 061600*    IF  REVENUE EARLIEST DATES = DEFAULT THEN                    06160000
@@ -618,6 +666,7 @@
 062600                    H-HHA-REVENUE-ADD-ON-VISIT-AMT (4)            06260000
 062700                    H-HHA-REVENUE-ADD-ON-VISIT-AMT (5)            06270000
 062800                                                                  06280000
+062850           MOVE '2' TO H-HHA-LUPA-ADDON-REASON-CD.                06285000
 062900           GO TO RTC-CHECK.                                       06290000
 063000                                                                  06300000
 063100*    IF PT OCCURS ON EARLIEST DATE THEN LUPA ADD ON APPLIES TO    06310000
@@ -1010,6 +1059,7 @@
 101800                                                                  10180000
 101900     COMPUTE WK-3000-PEP-N-PAYMENT ROUNDED =                      10190000
 102000          (FED-LABOR-ADJ + FED-NON-LABOR-ADJ).                    10200000
+102110     MOVE WK-3000-PEP-N-PAYMENT TO H-HHA-PEP-FULL-HRG-AMT.        10211045
 102100                                                                  10210000
 102200     COMPUTE H-HHA-HRG-PAY ROUNDED =                              10220000
 102300             WK-3000-PEP-N-PAYMENT.                               10230000
@@ -1039,6 +1089,7 @@
 104700                                                                  10470000
 104800     COMPUTE WK-4000-PEP-Y-PAYMENT ROUNDED =                      10480000
 104900         (FED-LABOR-ADJP + FED-NON-LABOR-ADJP).                   10490000
+104910     MOVE WK-4000-PEP-Y-PAYMENT TO H-HHA-PEP-FULL-HRG-AMT.        10491045
 105000                                                                  10500000
 105100     COMPUTE WK-HRG-NO-OF-DAYS-FAC ROUNDED =                      10510000
 105200               (WK-HRG-NO-OF-DAYS / 30).                          10520000
@@ -1060,6 +1111,7 @@
 106800***************************************************************   10680000
 106900 7000-OUTLIER-PAYMENT.                                            10690000
 107000                                                                  10700000
+107050     PERFORM 7050-GET-RATE-PARMS THRU 7050-EXIT.                      48
 107100     COMPUTE OUT-THRES-LABOR-ADJ ROUNDED =                        10710000
 107200               WIR-CBSA-WAGEIND *                                 10720000
 107300               LABOR-PERCENT * OUTLIER-THRESHOLD-AMT.             10730000
@@ -1086,9 +1138,17 @@
 109400      IF WK-7000-AB-DIFF > ZERO                                   10940000
 109500         COMPUTE WK-7000-CALC ROUNDED =                           10950000
 109600               OUTL-LOSS-SHAR-RATIO-PERCENT * WK-7000-AB-DIFF     10960000
+109610                                                                  10961000
+109620     MOVE WK-7000-CALC TO H-HHA-OUTLIER-PRECAP-AMT                10962000
 109700                                                                  10970000
 109800*** ================== NEW OUTLIER CAP HERE ========              10980000
 109900         PERFORM 10000-OUTLIER-CAP-CALC THRU 10000-EXIT           10990000
+109920                                                                  10992000
+109930     IF WK-RTC-ADJ-IND = 4                                        10993000
+109940        MOVE 'Y' TO H-HHA-OUTLIER-CAP-IND                         10994000
+109950     ELSE                                                         10995000
+109960        MOVE 'N' TO H-HHA-OUTLIER-CAP-IND                         10996000
+109970     END-IF                                                       10997000
 110000*** ================== NEW OUTLIER CAP HERE ========              11000000
 110100                                                                  11010000
 110200****===================                                           11020000
@@ -1105,10 +1165,35 @@
 111300         COMPUTE H-HHA-TOTAL-PAYMENT ROUNDED =                    11130000
 111400                (WK-3000-PEP-N-PRETOT-PAY +                       11140000
 111500                 WK-4000-PEP-Y-PRETOT-PAY)                        11150000
-111600         PERFORM 9050-WHICH-RTC-NO-OUTLIER THRU 9050-EXIT.        11160000
+111600         PERFORM 9050-WHICH-RTC-NO-OUTLIER THRU 9050-EXIT          11160000
+111610         MOVE SPACE TO H-HHA-OUTLIER-CAP-IND                      11161000
+111620         MOVE ZERO  TO H-HHA-OUTLIER-PRECAP-AMT.                  11162000
 111700                                                                  11170000
+111710     PERFORM 10100-CALC-LABOR-NONLABOR-SPLIT THRU 10100-EXIT.           46
 111800 7000-EXIT.   EXIT.                                               11180000
 111900                                                                  11190000
+111910*----------------------------------------------------------------   48
+111920*    RESOLVE OUTL-LOSS-SHAR-RATIO-PERCENT FROM RATE-PARM-TABLE,     48
+111930*    TAKING THE ROW WITH THE LATEST EFFECTIVE DATE NOT AFTER THE    48
+111940*    CLAIM'S SERVICE THRU DATE                                      48
+111950*----------------------------------------------------------------   48
+111960 7050-GET-RATE-PARMS.                                                48
+111970     INITIALIZE WS-RATE-PARM-BEST-EFFDATE.                           48
+111980     SET RPM1 TO 1.                                                  48
+111990     PERFORM 7060-CHECK-RATE-PARM-ROW THRU 7060-EXIT                 48
+112000         VARYING RPM1 FROM 1 BY 1                                    48
+112010         UNTIL RPM1 > 1.                                             48
+112020 7050-EXIT.   EXIT.                                                  48
+112030                                                                     48
+112040 7060-CHECK-RATE-PARM-ROW.                                           48
+112050     IF RATE-PARM-EFFDATE (RPM1) NOT > H-HHA-SERV-THRU-DATE          48
+112060        AND RATE-PARM-EFFDATE (RPM1) > WS-RATE-PARM-BEST-EFFDATE     48
+112070        MOVE RATE-PARM-EFFDATE (RPM1)        TO                     48
+112080             WS-RATE-PARM-BEST-EFFDATE                              48
+112090        MOVE RATE-PARM-LOSS-SHARE-PCT (RPM1) TO                     48
+112100             OUTL-LOSS-SHAR-RATIO-PERCENT.                          48
+112110 7060-EXIT.   EXIT.                                                  48
+112120                                                                     48
 112000 8000-ADD-REV-DOLL.                                               11200000
 112100                                                                  11210000
 112200***************************************************************   11220000
@@ -1187,6 +1272,7 @@
 146100* CALCULATE THE LATE SUBMISSION PENALTY AMOUNT                   *14610009
 146200******************************************************************14620000
 146300 9100-LATE-SUB-PENALTY.                                           14630010
+146305     INITIALIZE H-HHA-LATE-SUB-DAYS.                              14630509
 146310     INITIALIZE H-HHA-LATE-SUB-PEN-AMT.                           14631009
 146311*----------------------------------------------------------------*14631109
 146312* CALCULATE THE H-HHA-LATE-SUB-PENALTY FOR NON LUPA CLAIMS ONLY  *14631209
@@ -1197,11 +1283,9 @@
 146317        GO  TO 9100-EXIT.                                         14631710
 146318*----------------------------------------------------------------*14631809
 146319* Y = EXCEPTION HAS BEEN GRANTED, NO LATE FILING PENALTY WILL BE *14631909
-146320*     BE CALCULATED                                              *14632009
-146321*----------------------------------------------------------------*14632109
-146322     IF H-HHA-OVERRIDE-IND = 'Y'                                  14632208
-146330        GO  TO 9100-EXIT.                                         14633010
-146331*----------------------------------------------------------------*14633109
+146320*     CALCULATED, BUT THE DAYS-LATE VALUE IS STILL TRACKED BELOW *14632009
+146321*     SO AN OVERRIDE-EXEMPTED LATE SUBMISSION REMAINS VISIBLE    *14632109
+146323*----------------------------------------------------------------*14632309
 146332* IF NO RECEIPT DATE, DO NOT CALCULATE                           *14633209
 146334*----------------------------------------------------------------*14633409
 146350     IF H-HHA-RECEIPT-DATE = SPACES                               14635008
@@ -1231,13 +1315,28 @@
 148030*----------------------------------------------------------------*14803009
 148200     IF WS-DAYS-DIFFERENCE > +5 AND H-HHA-OVERRIDE-IND = 'N'      14820009
 148300        PERFORM 9110-COMPUTE-LATE-SUB-PENALTY                     14830010
-148310           THRU 9110-EXIT.                                        14831010
+148310           THRU 9110-EXIT                                         14831010
+148315     ELSE                                                         14831510
+148316     IF WS-DAYS-DIFFERENCE > +5 AND H-HHA-OVERRIDE-IND = 'Y'       1431610
+148317        PERFORM 9115-TRACK-OVERRIDE-LATE-DAYS                      1431710
+148318           THRU 9115-EXIT.                                         1431810
 149300                                                                  14930000
 149800 9100-EXIT.  EXIT.                                                14980010
 149801                                                                  14980108
 149802******************************************************************14980208
-149804* CALCULATE THE LATE SUBMISSION PENALTY AMOUNT                   *14980409
-149805******************************************************************14980508
+149803* TRACK THE DAYS-LATE VALUE FOR AN OVERRIDE-EXEMPTED CLAIM, WITH  *14980308
+149804* NO PAYMENT IMPACT - H-HHA-OVERRIDE-IND STAYS 'Y' SO HHMGR213   *14980408
+149805* CAN REPORT IT SEPARATELY FROM A PENALIZED LATE SUBMISSION      *14980508
+149806******************************************************************14980608
+149807 9115-TRACK-OVERRIDE-LATE-DAYS.                                   1480710
+149808     IF WS-DAYS-DIFFERENCE > +30                                  1480810
+149809        MOVE 30 TO WS-DAYS-DIFFERENCE.                            1480910
+149810     MOVE WS-DAYS-DIFFERENCE TO H-HHA-LATE-SUB-DAYS.              1481010
+149811 9115-EXIT.  EXIT.                                                1481110
+149812                                                                  1481210
+149813******************************************************************14980208
+149814* CALCULATE THE LATE SUBMISSION PENALTY AMOUNT                   *14980409
+149815******************************************************************14980508
 149806 9110-COMPUTE-LATE-SUB-PENALTY.                                   14980610
 149808     INITIALIZE WS-HRG-PENALTY, WS-OUTL-PENALTY.                  14980829
 149809     INITIALIZE WS-HRG-REDUCED, WS-OUTL-REDUCED.                  14980929
@@ -1247,6 +1346,7 @@
 149814*----------------------------------------------------------------*14981429
 149819     IF WS-DAYS-DIFFERENCE > +30                                  14981930
 149820        MOVE 30 TO WS-DAYS-DIFFERENCE.                            14982029
+149822     MOVE WS-DAYS-DIFFERENCE TO H-HHA-LATE-SUB-DAYS.              14982229
 149826*----------------------------------------------------------------*14982629
 149827* COMPUTE HRG-PAY PENALTY AMOUNT                                 *14982729
 149828*----------------------------------------------------------------*14982829
@@ -1570,4 +1670,29 @@
 152300        MOVE 4 TO WK-RTC-ADJ-IND.                                 15230000
 152400                                                                  15240000
 152500 10000-EXIT.   EXIT.                                              15250000
+
+152510*----------------------------------------------------------------*    46
+152520*    BACK OUT THE LABOR/NON-LABOR SHARES OF THE FINAL,           *    46
+152530*    CASE-MIX AND WAGE-INDEX ADJUSTED H-HHA-TOTAL-PAYMENT, USING *    46
+152540*    THE SAME LABOR-PERCENT/NONLABOR-PERCENT SPLIT AND           *    46
+152550*    WIR-CBSA-WAGEIND FACTOR THE PAYMENT ITSELF WAS BUILT FROM   *    46
+152560*----------------------------------------------------------------*    46
+152570 10100-CALC-LABOR-NONLABOR-SPLIT.                                     46
+152580     COMPUTE WK-10100-WAGE-ADJ-DIVISOR ROUNDED =                      46
+152590         (LABOR-PERCENT * WIR-CBSA-WAGEIND) + NONLABOR-PERCENT.       46
+152600                                                                      46
+152610     IF WK-10100-WAGE-ADJ-DIVISOR = 0                                 46
+152620        MOVE 0 TO H-HHA-LABOR-PORTION                                 46
+152630        MOVE 0 TO H-HHA-NONLABOR-PORTION                              46
+152640        GO TO 10100-EXIT.                                             46
+152650                                                                      46
+152660     COMPUTE H-HHA-LABOR-PORTION ROUNDED =                            46
+152670         H-HHA-TOTAL-PAYMENT *                                        46
+152680         ((LABOR-PERCENT * WIR-CBSA-WAGEIND) /                        46
+152690          WK-10100-WAGE-ADJ-DIVISOR).                                 46
+152700                                                                      46
+152710     COMPUTE H-HHA-NONLABOR-PORTION ROUNDED =                         46
+152720         H-HHA-TOTAL-PAYMENT - H-HHA-LABOR-PORTION.                   46
+152730                                                                      46
+152740 10100-EXIT.   EXIT.                                                  46
 
\ No newline at end of file

@@ -10,6 +10,24 @@
 000335* -- UPDATED TO NOT GET THE CBSA FOR TOB-RAP WITH A              *00033513
 000336*    HHA-SERV-FROM-DATE > '20201231'                             *00033613
 000337******************************************************************00033712
+000338*                   CY2021.4 CHANGES                             *00033813
+000339*                                                                *00033911
+000340* -- ADDED A DISTINCT TOB (32N) FOR THE NOTICE OF ADMISSION      *00034011
+000341*    (NOA), REPLACING THE DATE-BASED TOB-RAP/CBSA BYPASS.  A NOA *00034111
+000342*    IS VALIDATED FOR TIMELY FILING AGAINST HHA-ADMIT-DATE AND   *00034211
+000343*    CARRIES NO HRG/REVENUE PRICING OF ITS OWN.                 *00034311
+000344* -- ADDED FRONT-END FORMAT VALIDATION OF THE PDGM HRG CODE      *00034412
+000345*    (RTC 71) AHEAD OF THE HRG TABLE SEARCH, TO DISTINGUISH A    *00034512
+000346*    STRUCTURALLY INVALID CODE FROM ONE THAT IS SIMPLY NOT ON    *00034612
+000347*    THE TABLE (RTC 70)                                         *00034712
+000348******************************************************************00034812
+000349*                   CY2021.5 CHANGES                             *00034913
+000350*                                                                *00034913
+000351* -- ADDED FRONT-END NPI CHECK-DIGIT (LUHN) VALIDATION (RTC 91)  *00035013
+000352*    AHEAD OF THE ADMIT-DATE EDIT                                *00035113
+000353* -- RESTORED END-TO-END MEDICAL REVIEW INDICATOR VALIDATION     *00035213
+000354*    (RTC 25) AHEAD OF THE ADMIT-DATE EDIT                       *00035313
+000355******************************************************************00035413
 000399******************************************************************00039900
 000400* LUPA = LOW UTILIZATION PAYMENT ADJUSTMENT                      *00040000
 000401******************************************************************00040100
@@ -36,6 +54,9 @@
 002300*       TOB = 327, 329, 32F, 32G, 32H, 32I, 32J,                  00230000
 002400*             32K, 32M, 32Q, 32P                                  00240000
 002500*       WITH REVENUE CODES AND REVENUE QTYS < 5                   00250000
+002510*  32 = CBSA CODE VALID, BUT PRICED USING THE MOST RECENT PRIOR-  00251042
+002520*       YEAR WAGE INDEX BECAUSE NO CURRENT-YEAR ROW WAS FOUND     00252042
+002530*       ON CBSA-WI-TABLE - PAYMENT MADE, NOT REJECTED             00253042
 002600******************************************************************00260000
 002700*                                                                 00270000
 002800*            HHA-RTC   NO PAYMENTS RETURNED                       00280000
@@ -53,12 +74,23 @@
 004000*       3 = MAKE FINAL PAYMENT REDUCED BY 2%,                     00400000
 004100*           PAY RAPS AT 0%                                        00410000
 004200*  40 = ADMIT-DATE > SERV-FROM-DATE                               00420000
+004210*  26 = NOTICE OF ADMISSION (NOA) - FILED, NO PAYMENT             00420010
+004220*       TOB = 32N                                                 00420020
+004230*       HHA-LATE-NOA-DAYS SET IF FILED MORE THAN 5 CALENDAR       00420030
+004240*       DAYS AFTER HHA-ADMIT-DATE, FOR USE BY THE LATE-NOA        00420040
+004250*       PAYMENT REDUCTION ON THE ASSOCIATED FINAL CLAIM           00420050
 004300*  70 = INVALID OR NO HRG CODE PRESENT                            00430000
+004310*  71 = HRG CODE FAILS PDGM FORMAT VALIDATION                     00431000
+004320*       POSITION 1 MUST BE NUMERIC, POSITIONS 2-5 MUST NOT        00432000
+004330*       CONTAIN EMBEDDED BLANKS                                   00433000
 004400*  75 = REMOVED IN CY2020 RELEASE                                 00440000
 004500*  80 = INVALID REVENUE CODE                                      00450000
 004600*  85 = NO REVENUE CODE PRESENT                                   00460000
 004700*       TOB = 327, 329, 32F, 32G, 32H, 32I, 32J,                  00470000
 004800*             32K, 32M, 32Q, 32P                                  00480000
+004900*  90 = DUPLICATE CLAIM - SAME NPI/HIC/FROM-DATE/THRU-DATE         49
+004910*       ALREADY SEEN THIS RUN                                     49
+004900*  91 = NPI FAILS STANDARD CHECK-DIGIT (LUHN) VALIDATION           49
 004900*                                                                 00490000
 005000******************************************************************00500000
 005100                                                                  00510000
@@ -76,8 +108,27 @@
 006300 01  FILLER                         PIC X(40)  VALUE              00630000
 006400     'HHDRV    - W O R K I N G   S T O R A G E'.                  00640000
 006500 01  DRV-VERSION                 PIC X(07)  VALUE 'D2021.3'.      00650010
-006600 01  HHCAL200                    PIC X(08)  VALUE 'HHCAL200'.     00660000
-006700 01  HHCAL213                    PIC X(08)  VALUE 'HHCAL213'.     00670010
+006610*----------------------------------------------------------------   52
+006620*    CALC-PROGRAM-TABLE - RESOLVES THE CALC SUBPROGRAM TO CALL      52
+006630*    FOR A CLAIM, BY EFFECTIVE-DATED ROW.  THE ROW WITH THE        52
+006640*    LATEST EFFECTIVE DATE NOT AFTER THE CLAIM'S SERVICE THRU      52
+006650*    DATE WINS, SUBJECT TO THE ROW'S OWN FROM-DATE FLOOR (SPACES    52
+006645*    MEANS THE ROW HAS NO FROM-DATE FLOOR).  HHCAL200'S FLOOR       52
+006646*    PRESERVES THE ORIGINAL CY2019/CY2020 BOUNDARY, UNDER WHICH A   52
+006647*    CLAIM WITH A CY2019-OR-EARLIER FROM-DATE DID NOT QUALIFY FOR   52
+006648*    HHCAL200 EVEN WHEN ITS THRU-DATE FELL IN CY2020                52
+006660*----------------------------------------------------------------   52
+006670 01  CALC-PROGRAM-TABLE-DATA.                                       52
+006680     05  FILLER   PIC X(24) VALUE '20200101HHCAL20020191231'.       52
+006690     05  FILLER   PIC X(24) VALUE '20210101HHCAL213        '.       52
+006700 01  CALC-PROGRAM-TABLE REDEFINES CALC-PROGRAM-TABLE-DATA.          52
+006710     05  CALC-PROGRAM-ROW   OCCURS 2 TIMES                          52
+006720                            INDEXED BY CPX1.                        52
+006730         10  CALC-PROGRAM-EFFDATE    PIC X(08).                     52
+006740         10  CALC-PROGRAM-NAME       PIC X(08).                     52
+006745         10  CALC-PROGRAM-FROM-FLOOR PIC X(08).                     52
+006750 01  WS-CALC-PROGRAM-BEST-EFFDATE  PIC X(08)  VALUE SPACES.         52
+006760 01  WS-CALC-PROGRAM-BEST-NAME     PIC X(08)  VALUE SPACES.         52
 006800 01  SUB1                        PIC 9(03)  VALUE 0.              00680000
 006900 01  SS-REV                      PIC 9(01)  VALUE 0.              00690000
 007000 01  TB-REV-DOLL-RATE-UNITS.                                      00700000
@@ -89,6 +140,16 @@
 007600        10  TB-STDV-REV-DOLL-RATE      PIC 9(07)V9(02).           00760000
 007700                                                                  00770000
 007800 01  L-HRG-THRESHOLD            PIC X(01).                        00780000
+007810 01  WS-NOA-INT-ADMIT-DATE      PIC 9(07)     VALUE 0.             00781000
+007820 01  WS-NOA-INT-RECEIPT-DATE    PIC 9(07)     VALUE 0.             00782000
+007830 01  WS-NOA-DAYS-DIFFERENCE     PIC S9(07)    VALUE 0.             00783000
+007840 01  WS-HRG-SPACE-CT            PIC 9(01)     VALUE 0.             00784000
+007850 01  WS-CBSA-BEST-EFFDATE       PIC X(08)     VALUE SPACES.       00785042
+007860 01  WS-CBSA-BEST-WAGEIND       PIC 9(02)V9(04) VALUE 0.          00786042
+007870 01  WS-CBSA-BEST-FOUND-SW      PIC X(01)     VALUE 'N'.          00787042
+007880     88  CBSA-BEST-FOUND                       VALUE 'Y'.         00788042
+007890     88  CBSA-BEST-NOT-FOUND                    VALUE 'N'.        00789042
+007895 01  WS-MSA-BEST-EFFDATE        PIC X(08)     VALUE SPACES.       00789542
 007900******************************************************************00790000
 008000*    PASSED TO HHCAL PROGRAM                                     *00800000
 008100******************************************************************00810000
@@ -159,6 +220,36 @@
 014600         10  TB-UDOLL-RATE-NRURAL-NOSUBMIT PIC 9(07)V9(02).       01460000
 014700         10  FILLER                        PIC X.                 01470000
 014800         10  TB-UDOLL-RATE-RURAL-NOSUBMIT  PIC 9(07)V9(02).       01480000
+014950                                                                  01495000
+014960 01  PROV-VBP-TABLE.                                              01496000
+014970     05  T-PROV-DATA       OCCURS 5000                            01497000
+014980                           INDEXED BY PU1 PU2 PU3.                01498000
+014990         10  TB-PROV-NO           PIC X(06).                      01499000
+014991         10  FILLER               PIC X(01).                      01499100
+014992         10  TB-PROV-EFFDATE      PIC X(08).                      01499200
+014993         10  FILLER               PIC X(01).                      01499300
+014994         10  TB-PROV-VBP-ADJ-FAC  PIC 9V9(5).                     01499400
+014995                                                                        44
+014996 01  TOB-TABLE.                                                         44
+014997     05  T-TOB-DATA       OCCURS 20                                     44
+014998                       INDEXED BY TU1 TU2 TU3.                          44
+014999         10  T-TOB-CODE        PIC X(03).                               44
+015000         10  FILLER            PIC X(01).                               44
+015001         10  T-TOB-TYPE        PIC X(01).                               44
+015002                                                                        49
+015003 01  NPI-VALIDATE-FIELDS.                                               49
+015004     05  NPI-CHECK-STRING           PIC X(14).                          49
+015005     05  NPI-CHECK-TABLE REDEFINES NPI-CHECK-STRING.                    49
+015006         10  NPI-CHECK-DIGIT        PIC 9(01)  OCCURS 14                49
+015007                                    INDEXED BY NU1.                     49
+015008     05  NPI-SUPPLIED-CHECK-DIGIT   PIC 9(01).                          49
+015009     05  NPI-CHECK-DIGIT-CALC       PIC 9(01).                          49
+015010     05  NPI-DIGIT-VAL              PIC 9(02).                          49
+015011     05  NPI-LUHN-SUM               PIC 9(04).                          49
+015012     05  NPI-LUHN-QUOT              PIC 9(04).                          49
+015013     05  NPI-LUHN-REM               PIC 9(01).                         49
+015014     05  NPI-LUHN-REM2              PIC 9(01).                         49
+015015 01  MRI1                           PIC 9(02).                         50
 014900                                                                  01490000
 015000*----------------------------------------------------------------*01500000
 015100*  INPUT/OUTPUT RECORD LAYOUT - PIC X(650)                       *01510000
@@ -176,12 +267,6 @@
 016300         10  HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).          01630000
 016400         10  HHA-PROV-PAYMENT-TOTAL  PIC 9(09)V9(02).             01640000
 016500         10  HHA-TOB                 PIC X(03).                   01650000
-016600             88 HHA-VALID-TOB-CLAIM  VALUE                        01660000
-016700             '327', '329',                                        01670000
-016800             '32F', '32G', '32H', '32I', '32J',                   01680000
-016900             '32K', '32M', '32Q', '32P'.                          01690000
-017000             88 HHA-VALID-TOB-RAP    VALUE                        01700000
-017100             '322'.                                               01710000
 017200         10  HHA-CBSA                PIC X(05).                   01720000
 017300             88  HHA-CBSA-RURAL-CHECK-ALL VALUE                   01730000
 017400             '50001', '50002', '50005', '50007', '50025',         01740000
@@ -217,6 +302,8 @@
 020400                 25  HHA-ADMIT-YY    PIC XX.                      02040000
 020500                 25  HHA-ADMIT-MM    PIC XX.                      02050000
 020600                 25  HHA-ADMIT-DD    PIC XX.                      02060000
+020610         10  HHA-ADMIT-DATE-N  REDEFINES                          02061000
+020620             HHA-ADMIT-DATE        PIC 9(8).                      02062000
 020700         10  HHA-LUPA-SRC-ADM           PIC X.                    02070000
 020800         10  HHA-ADJ-IND                PIC X.                    02080000
 020900         10  HHA-PEP-IND             PIC X.                       02090000
@@ -239,9 +326,30 @@
 022600         10  HHA-VBP-ADJ-AMT            PIC S9(7)V99.             02260000
 022700         10  HHA-PPS-STD-VALUE          PIC 9(7)V99.              02270000
 022800         10  HHA-RECEIPT-DATE           PIC X(8).                 02280000
+022810         10  HHA-RECEIPT-DATE-N  REDEFINES                        02281000
+022820             HHA-RECEIPT-DATE       PIC 9(8).                     02282000
 022900         10  HHA-OVERRIDE-IND           PIC X(1).                 02290000
 023000         10  HHA-LATE-SUB-PEN-AMT       PIC 9(7)V9(2).            02300000
-023100         10  FILLER                     PIC X(188).               02310000
+023000         10  HHA-RURAL-ADDON-CAT    PIC X(01).                    02300000
+023010         10  HHA-OUTLIER-CAP-IND    PIC X(01).                    02301000
+023020         10  HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).                02302000
+023025         10  HHA-LATE-SUB-DAYS      PIC 9(03).                    02302500
+023026         10  HHA-LATE-NOA-DAYS      PIC 9(03).                    02302600
+023027         10  HHA-CBSA-MATCHED-EFFDATE PIC X(08).                  02302700
+023028         10  HHA-HRG-MATCHED-EFFDATE  PIC X(08).                  02302800
+023029         10  HHA-REV-MATCHED-EFFDATE  PIC X(08).                  02302900
+023030     10  HHA-TOB-CLASS          PIC X(01).                              44
+023031         88  HHA-TOB-IS-CLAIM   VALUE 'C'.                              44
+023032         88  HHA-TOB-IS-RAP     VALUE 'R'.                              44
+023033         88  HHA-TOB-IS-NOA     VALUE 'N'.                              44
+023034     10  HHA-PEP-FULL-HRG-AMT   PIC 9(07)V9(02).                        46
+023033     10  HHA-LABOR-PORTION      PIC 9(07)V9(02).                        46
+023033     10  HHA-NONLABOR-PORTION   PIC 9(07)V9(02).                        46
+023035     10  HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.                   50
+023036         88  HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.             50
+023037     10  HHA-MSA2               PIC X(05).                           52
+023038     10  HHA-LUPA-ADDON-REASON-CD PIC X(01).                         52
+023037     10  FILLER                     PIC X(107).                        52
 023200                                                                  02320000
 023300*******************************************************           02330000
 023400*    RETURNED BY HHCAL PROGRAM AND PASSED ON TO MGR   *           02340000
@@ -262,6 +370,8 @@
 024900                           CBSA-WI-TABLE                          02490000
 025000                           HRG-TABLE                              02500000
 025100                           REVENUE-TABLE                          02510000
+025050                           PROV-VBP-TABLE                         02505000
+025060                    TOB-TABLE                                           44
 025200                           HHA-INPUT-DATA                         02520000
 025300                           HOLD-VARIABLES-DATA.                   02530000
 025400                                                                  02540000
@@ -274,17 +384,38 @@
 026100     INITIALIZE      CBSA-WAGE-INDEX-DATA.                        02610000
 026200     INITIALIZE      TB-REV-DOLL-RATE-UNITS.                      02620000
 026300                                                                  02630000
-026400     IF HHA-VALID-TOB-CLAIM                                       02640000
-026500     OR HHA-VALID-TOB-RAP                                         02650000
+026310     PERFORM 1245-VALIDATE-TOB THRU 1245-EXIT.                          44
+026320                                                                        44
+026400     IF HHA-TOB-IS-CLAIM                                          02640000
+026500     OR HHA-TOB-IS-RAP                                            02650000
+026510     OR HHA-TOB-IS-NOA                                            02651000
 026600        NEXT SENTENCE                                             02660000
 026700     ELSE                                                         02670000
 026800        MOVE '10' TO HHA-PAY-RTC                                  02680000
 026900        GOBACK.                                                   02690000
 027000                                                                  02700000
+026710     PERFORM 1246-VALIDATE-NPI THRU 1246-EXIT.                    49
+026720     IF HHA-PAY-RTC NOT = '00'                                    49
+026730        GOBACK.                                                   49
+026740                                                                  49
+026750     PERFORM 1248-VALIDATE-MED-REVIEW THRU 1248-EXIT.              50
+026760     IF HHA-PAY-RTC NOT = '00'                                     50
+026770        GOBACK.                                                    50
+026780                                                                   50
 027100     IF HHA-ADMIT-DATE > HHA-SERV-FROM-DATE                       02710000
 027200        MOVE '40' TO HHA-PAY-RTC                                  02720000
 027300        GOBACK.                                                   02730000
 027400                                                                  02740000
+027410*================================================================*02741000
+027420* -- A NOA CARRIES NO HRG/REVENUE PRICING OF ITS OWN.  VALIDATE  *02742000
+027430*    IT FOR TIMELY FILING AND RETURN -- THE LATE-NOA PAYMENT     *02743000
+027440*    REDUCTION, IF ANY, IS APPLIED TO THE ASSOCIATED FINAL CLAIM.*02744000
+027450*================================================================*02745000
+027460     IF HHA-TOB-IS-NOA                                            02746000
+027470        PERFORM 1255-CHECK-NOA-TIMELY THRU 1255-EXIT               02747000
+027480        MOVE '00' TO HHA-PAY-RTC                                  02748000
+027490        GOBACK.                                                   02749000
+027500                                                                  02750000
 027500     COMPUTE HHA-REVENUE-SUM1-6-QTY-ALL =                         02750000
 027600             HHA-REVENUE-QTY-COV-VISITS (1) +                     02760000
 027700             HHA-REVENUE-QTY-COV-VISITS (2) +                     02770000
@@ -293,7 +424,7 @@
 028000             HHA-REVENUE-QTY-COV-VISITS (5) +                     02800000
 028100             HHA-REVENUE-QTY-COV-VISITS (6).                      02810000
 028200                                                                  02820000
-028300     IF  HHA-VALID-TOB-CLAIM                                      02830000
+028300     IF  HHA-TOB-IS-CLAIM                                         02830000
 028400     AND HHA-HRG-INPUT-CODE = SPACE                               02840000
 028500         MOVE '70' TO HHA-PAY-RTC                                 02850000
 028600         GOBACK.                                                  02860000
@@ -301,7 +432,7 @@
 028800     IF HHA-PAY-RTC NOT = '00'                                    02880000
 028900        GOBACK.                                                   02890000
 029000                                                                  02900000
-029100     IF  ((HHA-VALID-TOB-CLAIM) AND                               02910000
+029100     IF  ((HHA-TOB-IS-CLAIM) AND                                  02910000
 029200         (HHA-REVENUE-CODE (1) = SPACE OR                         02920000
 029300          HHA-REVENUE-CODE (2) = SPACE OR                         02930000
 029400          HHA-REVENUE-CODE (3) = SPACE OR                         02940000
@@ -316,31 +447,84 @@
 030300        GOBACK.                                                   03030000
 030400                                                                  03040000
 030500*================================================================*03050000
-030600* -- GET THE CBSA DATA                                           *03060013
-030610* -- DO NOT GET THE CBSA FOR A TOB-RAP WITH A                    *03061013
-030620*    HHA-SERV-FROM-DATE > '20201231'                             *03062013
+030600* -- GET THE CBSA DATA.  NOA RECORDS ARE RETURNED ABOVE BEFORE   *03060013
+030620*    REACHING THIS POINT, SO ONLY CLAIM/RAP TOBS FALL THROUGH.   *03062013
 030700*================================================================*03070000
-030710     IF HHA-VALID-TOB-RAP AND HHA-SERV-FROM-DATE > '20201231'     03071012
-030720         NEXT SENTENCE                                            03072002
-030730     ELSE                                                         03073002
-030800         PERFORM 1250-GET-CBSA THRU 1250-EXIT                     03080002
-030900         IF HHA-PAY-RTC = '00'                                    03090002
-031000            PERFORM 1260-GET-CBSA-WAGE-INDEX THRU 1260-EXIT       03100002
+030800     PERFORM 1250-GET-CBSA THRU 1250-EXIT.                        03080002
+030900     IF HHA-PAY-RTC = '00'                                        03090002
+030910        INITIALIZE WS-CBSA-BEST-EFFDATE WS-CBSA-BEST-WAGEIND      03091042
+030920        SET CBSA-BEST-NOT-FOUND TO TRUE                           03092042
+031000        PERFORM 1260-GET-CBSA-WAGE-INDEX THRU 1260-EXIT           03100002
 031100            VARYING MA2 FROM MA1 BY 1 UNTIL                       03110002
-031200            T-CBSA (MA2) NOT = HHA-CBSA.                          03120002
+031200            T-CBSA (MA2) NOT = HHA-CBSA                           03120042
+031210        IF HHA-PAY-RTC = '30' AND CBSA-BEST-FOUND                 03121042
+031220           PERFORM 1265-USE-PRIOR-YEAR-WAGE-INDEX THRU 1265-EXIT  03122042
+031230        END-IF.                                                   03123042
+031240                                                                  03124042
+031250     PERFORM 1275-GET-MSA2 THRU 1275-EXIT.                        03125042
 031300                                                                  03130000
+040330*================================================================*04033000
+040340*    GET THE PROVIDER VBP ADJUSTMENT FACTOR                      *04034000
+040350*================================================================*04035000
+040360 1270-GET-PROV-VBP.                                               04036000
+                                                                                
+040370     SET PU1 TO 1.                                                04037000
+040380     SEARCH T-PROV-DATA VARYING PU1                               04038000
+040390            AT END                                                04039000
+040400               NEXT SENTENCE                                      04040000
+040410            WHEN TB-PROV-NO (PU1) = HHA-PROV-NO                   04041000
+040420               MOVE TB-PROV-VBP-ADJ-FAC (PU1)                     04042000
+040430                                 TO HHA-PROV-VBP-ADJ-FAC          04043000
+040440     END-SEARCH.                                                  04044000
+                                                                                
+040450 1270-EXIT.  EXIT.                                                04045000
+
+040452*----------------------------------------------------------------   52
+040454*    RESOLVE THE CALC SUBPROGRAM TO CALL FROM CALC-PROGRAM-TABLE,   52
+040456*    TAKING THE ROW WITH THE LATEST EFFECTIVE DATE NOT AFTER THE    52
+040458*    CLAIM'S SERVICE THRU DATE                                     52
+040460*----------------------------------------------------------------   52
+040462 1280-GET-CALC-PROGRAM.                                             52
+040464     INITIALIZE WS-CALC-PROGRAM-BEST-EFFDATE                        52
+040466                WS-CALC-PROGRAM-BEST-NAME.                          52
+040468     SET CPX1 TO 1.                                                 52
+040470     PERFORM 1290-CHECK-CALC-PROGRAM-ROW THRU 1290-EXIT             52
+040472         VARYING CPX1 FROM 1 BY 1                                  52
+040474         UNTIL CPX1 > 2.                                           52
+040476 1280-EXIT.  EXIT.                                                  52
+
+040478 1290-CHECK-CALC-PROGRAM-ROW.                                       52
+040480     IF CALC-PROGRAM-EFFDATE (CPX1) NOT > HHA-SERV-THRU-DATE        52
+040482        AND CALC-PROGRAM-EFFDATE (CPX1) >                          52
+040484            WS-CALC-PROGRAM-BEST-EFFDATE                           52
+040485        AND (CALC-PROGRAM-FROM-FLOOR (CPX1) = SPACES                52
+040486             OR HHA-SERV-FROM-DATE >                                52
+040487                 CALC-PROGRAM-FROM-FLOOR (CPX1))                    52
+040486        MOVE CALC-PROGRAM-EFFDATE (CPX1) TO                        52
+040488             WS-CALC-PROGRAM-BEST-EFFDATE                          52
+040490        MOVE CALC-PROGRAM-NAME (CPX1)    TO                        52
+040492             WS-CALC-PROGRAM-BEST-NAME.                            52
+040494 1290-EXIT.  EXIT.                                                  52
+
 031400*================================================================*03140000
 031500*    GET THE HRG DATA                                            *03150000
 031600*================================================================*03160000
 031700     IF HHA-PAY-RTC = '00'                                        03170000
 031800        PERFORM 2000-GET-HRG THRU 2000-EXIT                       03180000
 031900     END-IF.                                                      03190000
+                                                                                
+031950*================================================================*03195000
+031960*    GET THE PROVIDER VBP ADJUSTMENT FACTOR                      *03196000
+031970*================================================================*03197000
+031980     IF HHA-PAY-RTC = '00'                                        03198000
+031990        PERFORM 1270-GET-PROV-VBP THRU 1270-EXIT                  03199000
+032000     END-IF.                                                      03200000
 032000                                                                  03200000
 032100*================================================================*03210000
 032200*    GET THE REVENUE DATA                                        *03220000
 032300*================================================================*03230000
 032400     IF HHA-PAY-RTC = '00'                                        03240000
-032500        IF HHA-VALID-TOB-CLAIM                                    03250000
+032500        IF HHA-TOB-IS-CLAIM                                       03250000
 032600           PERFORM 2700-GET-REV THRU 2700-EXIT                    03260000
 032700               VARYING SUB1 FROM 1 BY 1 UNTIL                     03270000
 032800                SUB1 > 6.                                         03280000
@@ -351,34 +535,109 @@
 033300        GOBACK.                                                   03330000
 033400                                                                  03340000
 033500*================================================================*03350000
-033600*    FY 2021 VERSION 3                                           *03360007
+033600*    RESOLVE THE CALC SUBPROGRAM TO CALL FROM CALC-PROGRAM-TABLE *03360007
 033700*================================================================*03370000
-033810     IF HHA-SERV-THRU-DATE > 20201231                             03381004
-033900        CALL HHCAL213 USING HHA-INPUT-DATA                        03390010
+033750     PERFORM 1280-GET-CALC-PROGRAM THRU 1280-EXIT.                 03375052
+033800     IF WS-CALC-PROGRAM-BEST-NAME = SPACES                         03380052
+033850        MOVE '40' TO HHA-PAY-RTC                                   03385052
+033870        GOBACK.                                                    03387052
+033900     CALL WS-CALC-PROGRAM-BEST-NAME USING HHA-INPUT-DATA           03390010
 034000                            HOLD-VARIABLES-DATA                   03400000
 034100                            CBSA-WAGE-INDEX-DATA                  03410000
 034200                            TB-REV-DOLL-RATE-UNITS                03420000
 034300                            TB-STDV-DATA                          03430000
 034400                            L-HRG-THRESHOLD                       03440000
-034500         GOBACK.                                                  03450000
-034600*================================================================*03460000
-034700*    FY 2020 VERSION 0                                           *03470000
-034800*================================================================*03480000
-034900     IF HHA-SERV-FROM-DATE > 20191231                             03490000
-035000        CALL HHCAL200 USING HHA-INPUT-DATA                        03500000
-035100                            HOLD-VARIABLES-DATA                   03510000
-035200                            CBSA-WAGE-INDEX-DATA                  03520000
-035300                            TB-REV-DOLL-RATE-UNITS                03530000
-035400                            TB-STDV-DATA                          03540000
-035500                            L-HRG-THRESHOLD                       03550000
-035600         GOBACK.                                                  03560000
 035700                                                                  03570000
 035800*******************************************************           03580000
 035900                                                                  03590000
-036000     MOVE '40' TO HHA-PAY-RTC.                                    03600000
 036100     GOBACK.                                                      03610000
 036200                                                                  03620000
 036300 0100-EXIT.  EXIT.                                                03630000
+036410                                                                        44
+036420*===============================================================*       44
+036430*    CLASSIFY THE TOB AGAINST THE TOBTABL REFERENCE TABLE TO     *      44
+036440*    DETERMINE WHETHER IT IS A CLAIM, A RAP, OR A NOA.  A TOB           44
+036450*    NOT FOUND ON THE TABLE IS LEFT UNCLASSIFIED (SPACES) AND           44
+036460*    FAILS THE VALIDATION CHECK THAT FOLLOWS                     *      44
+036470*===============================================================*       44
+036480 1245-VALIDATE-TOB.                                                     44
+036490                                                                        44
+036500     MOVE SPACE TO HHA-TOB-CLASS.                                       44
+036510     SET TU1 TO 1.                                                      44
+036520     SEARCH T-TOB-DATA VARYING TU1                                      44
+036530            AT END                                                      44
+036540               NEXT SENTENCE                                            44
+036550            WHEN T-TOB-CODE (TU1) = HHA-TOB                             44
+036560               MOVE T-TOB-TYPE (TU1) TO HHA-TOB-CLASS                   44
+036570     END-SEARCH.                                                        44
+036580                                                                        44
+036590 1245-EXIT.  EXIT.                                                      44
+036601*===============================================================*   49
+036602*    VALIDATE HHA-NPI AGAINST THE STANDARD NPI CHECK-DIGIT         *   49
+036603*    ALGORITHM (LUHN).  THE CHECK DIGIT IS COMPUTED OVER A 14-     *   49
+036604*    POSITION STRING FORMED FROM THE FIXED PREFIX '80840'          *   49
+036605*    FOLLOWED BY THE FIRST 9 POSITIONS OF HHA-NPI, AND MUST        *   49
+036606*    MATCH THE 10TH (FINAL) POSITION OF HHA-NPI                    *   49
+036607*===============================================================*   49
+036608 1246-VALIDATE-NPI.                                                 49
+036609                                                                    49
+036610     MOVE '80840' TO NPI-CHECK-STRING (1:5).                        49
+036611     MOVE HHA-NPI (1:9) TO NPI-CHECK-STRING (6:9).                  49
+036612     MOVE HHA-NPI (10:1) TO NPI-SUPPLIED-CHECK-DIGIT.                49
+036613     MOVE ZERO TO NPI-LUHN-SUM.                                     49
+036614     SET NU1 TO 1.                                                  49
+036615     PERFORM 1247-ACCUM-LUHN-DIGIT THRU 1247-EXIT                   49
+036616         VARYING NU1 FROM 1 BY 1 UNTIL NU1 > 14.                    49
+036617                                                                    49
+036618     DIVIDE NPI-LUHN-SUM BY 10 GIVING NPI-LUHN-QUOT                 49
+036619         REMAINDER NPI-LUHN-REM.                                    49
+036620     IF NPI-LUHN-REM = 0                                            49
+036621        MOVE 0 TO NPI-CHECK-DIGIT-CALC                              49
+036622     ELSE                                                           49
+036623        COMPUTE NPI-CHECK-DIGIT-CALC = 10 - NPI-LUHN-REM.           49
+036624                                                                    49
+036625     IF NPI-SUPPLIED-CHECK-DIGIT NOT = NPI-CHECK-DIGIT-CALC         49
+036626        MOVE '91' TO HHA-PAY-RTC.                                   49
+036627                                                                    49
+036628 1246-EXIT.  EXIT.                                                  49
+036629                                                                    49
+036630*===============================================================*   49
+036631*    DOUBLE EVERY SECOND DIGIT OF THE 14-POSITION NPI CHECK       *   49
+036632*    STRING, COUNTING FROM THE LEFT (NU1 EVEN), AND ACCUMULATE    *   49
+036633*    THE LUHN SUM - A DOUBLED DIGIT OVER 9 HAS 9 SUBTRACTED       *   49
+036634*===============================================================*   49
+036635 1247-ACCUM-LUHN-DIGIT.                                             49
+036636                                                                    49
+036637     MOVE NPI-CHECK-DIGIT (NU1) TO NPI-DIGIT-VAL.                   49
+036638     DIVIDE NU1 BY 2 GIVING NPI-LUHN-QUOT                           49
+036639         REMAINDER NPI-LUHN-REM2.                                  49
+036640     IF NPI-LUHN-REM2 = 0                                           49
+036641        COMPUTE NPI-DIGIT-VAL = NPI-DIGIT-VAL * 2                   49
+036642        IF NPI-DIGIT-VAL > 9                                        49
+036643           COMPUTE NPI-DIGIT-VAL = NPI-DIGIT-VAL - 9.               49
+036644                                                                    49
+036645     ADD NPI-DIGIT-VAL TO NPI-LUHN-SUM.                             49
+036646 1247-EXIT.  EXIT.                                                  49
+036648*===============================================================*   50
+036649*    VALIDATE THE MEDICAL REVIEW INDICATOR FOR EACH OF THE 6       *   50
+036650*    REVENUE LINES - ONLY '0', '1', '2', OR SPACE (NO REVENUE      *   50
+036651*    LINE PRESENT) ARE VALID                                      *   50
+036652*===============================================================*   50
+036653 1248-VALIDATE-MED-REVIEW.                                             50
+036654                                                                       50
+036655     SET MRI1 TO 1.                                                    50
+036656     PERFORM 1249-CHECK-MED-REVIEW THRU 1249-EXIT                      50
+036657         VARYING MRI1 FROM 1 BY 1 UNTIL MRI1 > 6.                      50
+036658 1248-EXIT.  EXIT.                                                     50
+036659                                                                       50
+036660 1249-CHECK-MED-REVIEW.                                                50
+036661                                                                       50
+036662     IF NOT HHA-MED-REV-VALID (MRI1)                                   50
+036663        MOVE '25' TO HHA-PAY-RTC.                                      50
+036664 1249-EXIT.  EXIT.                                                     50
+036665                                                                       50
+036647                                                                    49
+036600                                                                        44
 036400                                                                  03640000
 036500*================================================================*03650000
 036600*    GET THE CBSA DATA                                           *03660000
@@ -396,31 +655,140 @@
 037800                                                                  03780000
 037900 1250-EXIT.  EXIT.                                                03790000
 038000                                                                  03800000
+037910*================================================================*03791000
+037920*    VALIDATE THE NOA FOR TIMELY FILING AGAINST HHA-ADMIT-DATE   *03792000
+037930*    CMS REQUIRES THE NOA TO BE FILED WITHIN 5 CALENDAR DAYS OF  *03793000
+037940*    THE ADMISSION DATE.  HHA-LATE-NOA-DAYS IS CARRIED BACK ON   *03794000
+037950*    THE RECORD FOR USE BY THE PAYMENT REDUCTION ON THE          *03795000
+037960*    ASSOCIATED FINAL CLAIM.                                     *03796000
+037970*================================================================*03797000
+037980 1255-CHECK-NOA-TIMELY.                                           03798000
+037990                                                                  03799000
+038000     INITIALIZE HHA-LATE-NOA-DAYS.                                03800010
+038010                                                                  03800020
+038020     IF HHA-RECEIPT-DATE = SPACES                                 03800030
+038030        GO TO 1255-EXIT.                                          03800040
+038040                                                                  03800050
+038050     INITIALIZE WS-NOA-DAYS-DIFFERENCE.                           03800060
+038060                                                                  03800070
+038070     COMPUTE WS-NOA-INT-ADMIT-DATE = FUNCTION                     03800080
+038080             INTEGER-OF-DATE(HHA-ADMIT-DATE-N)                    03800090
+038090     END-COMPUTE.                                                 03800100
+038100                                                                  03800110
+038110     COMPUTE WS-NOA-INT-RECEIPT-DATE = FUNCTION                   03800120
+038120             INTEGER-OF-DATE(HHA-RECEIPT-DATE-N)                  03800130
+038130     END-COMPUTE.                                                 03800140
+038140                                                                  03800150
+038150     COMPUTE WS-NOA-DAYS-DIFFERENCE =                             03800160
+038160             (WS-NOA-INT-RECEIPT-DATE - WS-NOA-INT-ADMIT-DATE)    03800170
+038170     END-COMPUTE.                                                 03800180
+038180                                                                  03800190
+038190     IF WS-NOA-DAYS-DIFFERENCE > +5                               03800200
+038200        IF WS-NOA-DAYS-DIFFERENCE > +30                           03800210
+038210           MOVE 30 TO WS-NOA-DAYS-DIFFERENCE                      03800220
+038220        END-IF                                                    03800230
+038230        MOVE WS-NOA-DAYS-DIFFERENCE TO HHA-LATE-NOA-DAYS.         03800240
+038240                                                                  03800250
+038250 1255-EXIT.  EXIT.                                                03800260
+038260                                                                  03800270
 038100*================================================================*03810000
 038200*    GET THE CBSA WAGE INDEX                                     *03820000
 038300*    SERV-THRU-DATA (CCYY) = CBSA-EFFECTIVE-DATE (CCYY)          *03830000
 038400*================================================================*03840000
 038500 1260-GET-CBSA-WAGE-INDEX.                                        03850000
 038600                                                                  03860000
-038700     IF HHA-VALID-TOB-CLAIM OR HHA-VALID-TOB-RAP                  03870000
+038700     IF HHA-TOB-IS-CLAIM OR HHA-TOB-IS-RAP                        03870000
 038800       IF HHA-SERV-THRU-DATE (1:4) = T-CBSA-EFFDATE (MA2) (1:4)   03880000
 038900         IF HHA-SERV-THRU-DATE NOT < T-CBSA-EFFDATE (MA2)         03890000
 039000            MOVE T-CBSA       (MA2) TO WIR-CBSA                   03900000
 039100            MOVE T-CBSA-EFFDATE (MA2) TO WIR-CBSA-EFFDATE         03910000
+039150            MOVE T-CBSA-EFFDATE (MA2) TO                          03915000
+039160                 HHA-CBSA-MATCHED-EFFDATE                         03916000
 039200            MOVE T-CBSA-WAGEIND (MA2) TO WIR-CBSA-WAGEIND         03920000
 039300            MOVE '00' TO HHA-PAY-RTC                              03930000
-039400            GO TO 1260-EXIT.                                      03940000
+039400            GO TO 1260-EXIT                                       03940042
+039410         END-IF                                                   03941042
+039420       ELSE                                                       03942042
+039430         IF HHA-SERV-THRU-DATE NOT < T-CBSA-EFFDATE (MA2)         03943042
+039440           IF T-CBSA-EFFDATE (MA2) > WS-CBSA-BEST-EFFDATE         03944042
+039450              MOVE T-CBSA-EFFDATE (MA2) TO WS-CBSA-BEST-EFFDATE   03945042
+039460              MOVE T-CBSA-WAGEIND (MA2) TO WS-CBSA-BEST-WAGEIND   03946042
+039470              SET CBSA-BEST-FOUND TO TRUE                         03947042
+039480           END-IF                                                 03948042
+039490         END-IF                                                   03949042
+039495       END-IF.                                                    03949542
 039500                                                                  03950000
 039600     IF WIR-CBSA-WAGEIND NOT NUMERIC                              03960000
 039700           MOVE '30' TO HHA-PAY-RTC.                              03970000
 039800                                                                  03980000
 039900 1260-EXIT.  EXIT.                                                03990000
+039910                                                                  03991042
+039920*---------------------------------------------------------------* 03992042
+039930*    NO CURRENT-YEAR CBSA WAGE INDEX ROW WAS FOUND, BUT AN       *03993042
+039940*    EARLIER-YEAR ROW FOR THE SAME CBSA WAS ON FILE.  PRICE      *03994042
+039950*    THE CLAIM USING THAT PRIOR-YEAR WAGE INDEX AND FLAG IT      *03995042
+039960*    WITH A WARNING RTC INSTEAD OF REJECTING THE CLAIM           *03996042
+039970*---------------------------------------------------------------* 03997042
+039980 1265-USE-PRIOR-YEAR-WAGE-INDEX.                                  03998042
+039990     MOVE HHA-CBSA              TO WIR-CBSA.                      03999042
+040001     MOVE WS-CBSA-BEST-EFFDATE  TO WIR-CBSA-EFFDATE.              04000142
+040002     MOVE WS-CBSA-BEST-EFFDATE  TO HHA-CBSA-MATCHED-EFFDATE.      04000242
+040003     MOVE WS-CBSA-BEST-WAGEIND  TO WIR-CBSA-WAGEIND.              04000342
+040004     MOVE '32' TO HHA-PAY-RTC.                                    04000442
+040005 1265-EXIT.  EXIT.                                                04000542
+040010                                                                  04001042
+040011*================================================================*04001142
+040012*    GET THE LEGACY MSA CODE FOR PRE-2006 CLAIMS. BEFORE CBSAS   *04001242
+040013*    WERE ADOPTED, THE LOCALITY CODE CARRIED ON THE CLAIM IN     *04001342
+040014*    HHA-CBSA WAS THE 4-DIGIT MSA CODE ITSELF, SO IT IS USED     *04001442
+040015*    HERE TO LOOK UP THE MATCHING MSA-WI-TABLE ROW FOR DISPLAY   *04001542
+040016*    ON THE DETAIL REPORT.  CURRENT (POST-2006) CLAIMS DO NOT    *04001642
+040017*    USE THIS FIELD - HHA-CBSA IS REPORTED DIRECTLY FOR THOSE.   *04001742
+040018*================================================================*04001842
+040019 1275-GET-MSA2.                                                   04001942
+040020                                                                  04002042
+040021     MOVE SPACES TO HHA-MSA2.                                     04002142
+040022                                                                  04002242
+040023     IF HHA-SERV-THRU-DATE NOT < 20060101                         04002342
+040024        GO TO 1275-EXIT.                                          04002442
+040025                                                                  04002542
+040026     INITIALIZE WS-MSA-BEST-EFFDATE.                              04002642
+040027     SET MU1 TO 1.                                                04002742
+040028                                                                  04002842
+040029     SEARCH M-MSA-DATA VARYING MU1                                04002942
+040030            AT END                                                04003042
+040031               GO TO 1275-EXIT                                    04003142
+040032            WHEN TB-MSA (MU1) = HHA-CBSA (1:4)                    04003242
+040033               SET MU2 TO MU1.                                    04003342
+040034                                                                  04003442
+040035     PERFORM 1276-GET-BEST-MSA-EFFDATE THRU 1276-EXIT             04003542
+040036         VARYING MU2 FROM MU1 BY 1 UNTIL                          04003642
+040037         TB-MSA (MU2) NOT = HHA-CBSA (1:4).                       04003742
+040038                                                                  04003842
+040039 1275-EXIT.  EXIT.                                                04003942
+040040                                                                  04004042
+040044*================================================================*04004442
+040045*    TAKE THE MSA-WI-TABLE ROW WITH THE LATEST EFFECTIVE DATE    *04004542
+040046*    NOT AFTER THE CLAIM'S SERVICE-THRU DATE                     *04004642
+040047*================================================================*04004742
+040048 1276-GET-BEST-MSA-EFFDATE.                                       04004842
+040049                                                                  04004942
+040050     IF HHA-SERV-THRU-DATE NOT < TB-EFFDATE (MU2)                 04005042
+040051        IF TB-EFFDATE (MU2) > WS-MSA-BEST-EFFDATE                 04005142
+040052           MOVE TB-EFFDATE (MU2) TO WS-MSA-BEST-EFFDATE           04005242
+040053           MOVE TB-MSA     (MU2) TO HHA-MSA2.                     04005342
+040054                                                                  04005442
+040055 1276-EXIT.  EXIT.                                                04005542
 040000                                                                  04000000
 040100*================================================================*04010000
 040200*    GET THE HRG DATA                                            *04020000
 040300*================================================================*04030000
 040400 2000-GET-HRG.                                                    04040000
 040500                                                                  04050000
+040510     PERFORM 2005-VALIDATE-HRG-FORMAT THRU 2005-EXIT.             04051000
+040520     IF HHA-PAY-RTC NOT = '00'                                    04052000
+040530        GO TO 2000-EXIT.                                          04053000
+040540                                                                  04054000
 040600     SET HU1 TO 1.                                                04060000
 040700     SEARCH TB-HRG-DATA VARYING HU1                               04070000
 040800            AT END                                                04080000
@@ -429,9 +797,36 @@
 041100               MOVE TB-HRG-WGTS (HU1) TO HHA-HRG-WGTS             04110000
 041200               MOVE TB-HRG-THRESHOLD (HU1)                        04120000
 041300                                     TO L-HRG-THRESHOLD           04130000
+041350               MOVE TB-HRG-EFFDATE (HU1) TO                       04135000
+041360                    HHA-HRG-MATCHED-EFFDATE                       04136000
 041400     END-SEARCH.                                                  04140000
 041500                                                                  04150000
 041600 2000-EXIT.  EXIT.                                                04160000
+041610                                                                  04161000
+041620******************************************************************04162000
+041630*    VALIDATE THE STRUCTURE OF THE PDGM HRG CODE BEFORE THE       04163000
+041640*    TABLE SEARCH.  POSITION 1 IS THE ADMISSION-SOURCE/TIMING     04164000
+041650*    DIGIT AND MUST BE NUMERIC; POSITIONS 2-5 MUST BE FULLY       04165000
+041660*    POPULATED (NO EMBEDDED BLANKS).  A CODE OF ALL SPACES IS     04166000
+041670*    NOT A FORMAT ERROR HERE -- IT IS REJECTED WITH RTC 70/85     04167000
+041680*    EARLIER IN THE DRIVER, WHERE IT IS FIRST DETECTED            04168000
+041690******************************************************************04169000
+041700 2005-VALIDATE-HRG-FORMAT.                                        04170000
+041710                                                                  04171000
+041720     IF HHA-HRG-INPUT-CODE = SPACES                               04172000
+041730        GO TO 2005-EXIT.                                          04173000
+041740                                                                  04174000
+041750     IF HHA-HRG-INPUT-CODE (1:1) NOT NUMERIC                      04175000
+041760        MOVE '71' TO HHA-PAY-RTC                                  04176000
+041770        GO TO 2005-EXIT.                                          04177000
+041780                                                                  04178000
+041790     MOVE 0 TO WS-HRG-SPACE-CT.                                   04179000
+041800     INSPECT HHA-HRG-INPUT-CODE (2:4)                             04180000
+041810             TALLYING WS-HRG-SPACE-CT FOR ALL SPACE.              04181000
+041820     IF WS-HRG-SPACE-CT > 0                                       04182000
+041830        MOVE '71' TO HHA-PAY-RTC.                                 04183000
+041840                                                                  04184000
+041850 2005-EXIT.  EXIT.                                                04185000
 041700                                                                  04170000
 041800*================================================================*04180000
 041900*    GET THE REVENUE DATA                                        *04190000
@@ -465,6 +860,8 @@
 044700 2800-GET-REV-SEARCH.                                             04470000
 044800                                                                  04480000
 044900     IF HHA-SERV-THRU-DATE NOT < TB-REV-EFFDATE (RU2)             04490000
+044950         MOVE TB-REV-EFFDATE (RU2) TO                             04495000
+044960              HHA-REV-MATCHED-EFFDATE                             04496000
 045000         MOVE TB-REV-CODE             (RU2) TO                    04500000
 045100              TB-STDV-REV-CODE      (SUB1)                        04510000
 045200         MOVE TB-REV-DOLL-RATE-NRURAL (RU2) TO                    04520000

@@ -0,0 +1,353 @@
+000200 IDENTIFICATION DIVISION.                                         00020000
+000300 PROGRAM-ID.    HHSPL213.                                         00030000
+000400                                                                  00040000
+000500*----------------------------------------------------------------*00050000
+000600*  THIS PROGRAM SPLITS AN HHAFILE INPUT STREAM INTO FOUR          00060000
+000700*  PROVIDER-NUMBER-RANGE PARTITIONS (SPLIT1-SPLIT4) SO THAT FOUR  00070000
+000800*  COPIES OF THE HHMGR213/HHOPN213/HHDRV213 CHAIN CAN PRICE A     00080000
+000900*  MONTH-END VOLUME CONCURRENTLY, EACH LOADING ITS OWN COPY OF    00090000
+001000*  THE CBSA/MSA/HRG/REV TABLES.  THE PARTITION RANGES ARE READ    00100000
+001100*  FROM PARTTABL RATHER THAN BUILT IN, SO THE PROVIDER-NUMBER     00110000
+001200*  SPLIT POINTS CAN BE REBALANCED WITHOUT A RECOMPILE.  EACH      00120000
+001300*  SPLIT RECORD IS TAGGED WITH ITS ORIGINAL HHAFILE SEQUENCE      00130000
+001400*  NUMBER ON A COMPANION SEQ1-SEQ4 FILE SO HHMRG213 CAN RESTORE   00140000
+001500*  ORIGINAL CLAIM ORDER ON THE WAY BACK IN.  SPLITn RECORDS ARE   00150000
+001600*  UNMODIFIED 650-BYTE HHA-INPUT-DATA RECORDS, SO HHMGR213 READS  00160000
+001700*  THEM AS ITS HHAFILE WITH NO PROGRAM CHANGES OF ITS OWN.        00170000
+001800*----------------------------------------------------------------*00180000
+001900                                                                  00190000
+002000 DATE-COMPILED.                                                   00200000
+002100 ENVIRONMENT                     DIVISION.                        00210000
+002200                                                                  00220000
+002300 CONFIGURATION                   SECTION.                         00230000
+002400 SOURCE-COMPUTER.                IBM-370.                         00240000
+002500 OBJECT-COMPUTER.                IBM-370.                         00250000
+002600                                                                  00260000
+002700 INPUT-OUTPUT SECTION.                                            00270000
+002800 FILE-CONTROL.                                                    00280000
+002900                                                                  00290000
+003000     SELECT HHAFILE   ASSIGN TO UT-S-HHAFILE                      00300000
+003100         FILE STATUS IS HHA-STAT.                                 00310000
+003200     SELECT PARTTABL  ASSIGN TO UT-S-PARTTABL                     00320000
+003300         FILE STATUS IS PRT-TBL-STAT.                             00330000
+003400     SELECT SPLIT1    ASSIGN TO UT-S-SPLIT1                       00340000
+003500         FILE STATUS IS SPL1-STAT.                                00350000
+003600     SELECT SPLIT2    ASSIGN TO UT-S-SPLIT2                       00360000
+003700         FILE STATUS IS SPL2-STAT.                                00370000
+003800     SELECT SPLIT3    ASSIGN TO UT-S-SPLIT3                       00380000
+003900         FILE STATUS IS SPL3-STAT.                                00390000
+004000     SELECT SPLIT4    ASSIGN TO UT-S-SPLIT4                       00400000
+004100         FILE STATUS IS SPL4-STAT.                                00410000
+004200     SELECT SEQ1      ASSIGN TO UT-S-SEQ1                         00420000
+004300         FILE STATUS IS SEQ1-STAT.                                00430000
+004400     SELECT SEQ2      ASSIGN TO UT-S-SEQ2                         00440000
+004500         FILE STATUS IS SEQ2-STAT.                                00450000
+004600     SELECT SEQ3      ASSIGN TO UT-S-SEQ3                         00460000
+004700         FILE STATUS IS SEQ3-STAT.                                00470000
+004800     SELECT SEQ4      ASSIGN TO UT-S-SEQ4                         00480000
+004900         FILE STATUS IS SEQ4-STAT.                                00490000
+005000                                                                  00500000
+005100 DATA DIVISION.                                                   00510000
+005200 FILE SECTION.                                                    00520000
+005300 FD  HHAFILE                                                      00530000
+005400     RECORDING MODE IS F                                          00540000
+005500     LABEL RECORDS ARE STANDARD.                                  00550000
+005600 01  HHAFILE-REC             PIC X(650).                          00560000
+005700                                                                  00570000
+005800 FD  PARTTABL                                                     00580000
+005900     RECORDING MODE IS F                                          00590000
+006000     LABEL RECORDS ARE STANDARD.                                  00600000
+006100 01  PARTTABL-REC.                                                00610000
+006200     05  PT-PART-NO           PIC 9(01).                          00620000
+006300     05  FILLER                PIC X(01).                         00630000
+006400     05  PT-PROV-NO-LOW       PIC X(06).                          00640000
+006500     05  FILLER                PIC X(01).                         00650000
+006600     05  PT-PROV-NO-HIGH      PIC X(06).                          00660000
+006700                                                                  00670000
+006800 FD  SPLIT1                                                       00680000
+006900     RECORDING MODE IS F                                          00690000
+007000     LABEL RECORDS ARE STANDARD.                                  00700000
+007100 01  SPLIT1-REC              PIC X(650).                          00710000
+007200 FD  SPLIT2                                                       00720000
+007300     RECORDING MODE IS F                                          00730000
+007400     LABEL RECORDS ARE STANDARD.                                  00740000
+007500 01  SPLIT2-REC              PIC X(650).                          00750000
+007600 FD  SPLIT3                                                       00760000
+007700     RECORDING MODE IS F                                          00770000
+007800     LABEL RECORDS ARE STANDARD.                                  00780000
+007900 01  SPLIT3-REC              PIC X(650).                          00790000
+008000 FD  SPLIT4                                                       00800000
+008100     RECORDING MODE IS F                                          00810000
+008200     LABEL RECORDS ARE STANDARD.                                  00820000
+008300 01  SPLIT4-REC              PIC X(650).                          00830000
+008400                                                                  00840000
+008500 FD  SEQ1                                                         00850000
+008600     RECORDING MODE IS F                                          00860000
+008700     LABEL RECORDS ARE STANDARD.                                  00870000
+008800 01  SEQ1-REC                PIC 9(09).                           00880000
+008900 FD  SEQ2                                                         00890000
+009000     RECORDING MODE IS F                                          00900000
+009100     LABEL RECORDS ARE STANDARD.                                  00910000
+009200 01  SEQ2-REC                PIC 9(09).                           00920000
+009300 FD  SEQ3                                                         00930000
+009400     RECORDING MODE IS F                                          00940000
+009500     LABEL RECORDS ARE STANDARD.                                  00950000
+009600 01  SEQ3-REC                PIC 9(09).                           00960000
+009700 FD  SEQ4                                                         00970000
+009800     RECORDING MODE IS F                                          00980000
+009900     LABEL RECORDS ARE STANDARD.                                  00990000
+010000 01  SEQ4-REC                PIC 9(09).                           01000000
+010100                                                                  01010000
+010200 WORKING-STORAGE SECTION.                                         01020000
+010300 01  FILLER                      PIC X(40)  VALUE                 01030000
+010400     'HHSPL    - W O R K I N G   S T O R A G E'.                  01040000
+010500 01  HHSPL-VERSION                PIC X(07)  VALUE 'R2026.1'.     01050000
+010600 01  EOF-HHA                       PIC 9(01)  VALUE 0.            01060000
+010700 01  EOF-PART                      PIC 9(01)  VALUE 0.            01070000
+010800 01  HHAFILE-CTR                   PIC 9(09)  VALUE 0.            01080000
+010900 01  GLOBAL-SEQ-CTR                PIC 9(09)  VALUE 0.            01090000
+011000 01  UNMATCHED-CTR                 PIC 9(09)  VALUE 0.            01100000
+011100 01  PART1-CTR                     PIC 9(09)  VALUE 0.            01110000
+011200 01  PART2-CTR                     PIC 9(09)  VALUE 0.            01120000
+011300 01  PART3-CTR                     PIC 9(09)  VALUE 0.            01130000
+011400 01  PART4-CTR                     PIC 9(09)  VALUE 0.            01140000
+011500 01  WK-PART-NO                    PIC 9(01)  VALUE 0.            01150000
+011600 01  HHA-STAT.                                                    01160000
+011700     05  HHA-STAT1              PIC X.                            01170000
+011800     05  HHA-STAT2              PIC X.                            01180000
+011900 01  PRT-TBL-STAT.                                                01190000
+012000     05  PRT-TBL-STAT1          PIC X.                            01200000
+012100     05  PRT-TBL-STAT2          PIC X.                            01210000
+012200 01  SPL1-STAT.                                                   01220000
+012300     05  SPL1-STAT1             PIC X.                            01230000
+012400     05  SPL1-STAT2             PIC X.                            01240000
+012500 01  SPL2-STAT.                                                   01250000
+012600     05  SPL2-STAT1             PIC X.                            01260000
+012700     05  SPL2-STAT2             PIC X.                            01270000
+012800 01  SPL3-STAT.                                                   01280000
+012900     05  SPL3-STAT1             PIC X.                            01290000
+013000     05  SPL3-STAT2             PIC X.                            01300000
+013100 01  SPL4-STAT.                                                   01310000
+013200     05  SPL4-STAT1             PIC X.                            01320000
+013300     05  SPL4-STAT2             PIC X.                            01330000
+013400 01  SEQ1-STAT.                                                   01340000
+013500     05  SEQ1-STAT1             PIC X.                            01350000
+013600     05  SEQ1-STAT2             PIC X.                            01360000
+013700 01  SEQ2-STAT.                                                   01370000
+013800     05  SEQ2-STAT1             PIC X.                            01380000
+013900     05  SEQ2-STAT2             PIC X.                            01390000
+014000 01  SEQ3-STAT.                                                   01400000
+014100     05  SEQ3-STAT1             PIC X.                            01410000
+014200     05  SEQ3-STAT2             PIC X.                            01420000
+014300 01  SEQ4-STAT.                                                   01430000
+014400     05  SEQ4-STAT1             PIC X.                            01440000
+014500     05  SEQ4-STAT2             PIC X.                            01450000
+014600                                                                  01460000
+014700*----------------------------------------------------------------*01470000
+014800*  PARTITION-RANGE REFERENCE TABLE LOADED FROM PARTTABL           01480000
+014900*----------------------------------------------------------------*01490000
+015000 01  PART-TABLE.                                                  01500000
+015100     05  PT-DATA           OCCURS 4                               01510000
+015200             INDEXED BY PU1 PU2.                                  01520000
+015300         10  PT-PART-NO-T      PIC 9(01).                         01530000
+015400         10  PT-PROV-LOW-T     PIC X(06).                         01540000
+015500         10  PT-PROV-HIGH-T    PIC X(06).                         01550000
+015600                                                                  01560000
+015700*----------------------------------------------------------------*01570000
+015800*  INPUT/OUTPUT RECORD LAYOUT - PIC X(650) - MUST STAY IN SYNC    01580000
+015900*  WITH THE HHA-INPUT-DATA LAYOUT CARRIED BY HHMGR213/HHDRV213/   01590000
+016000*  HHCAL213/HHCAL200/HHOPN213/HHRMT213/HHRGT213                   01600000
+016100*----------------------------------------------------------------*01610000
+016200 01  HHA-INPUT-DATA.                                              01620000
+016300     05  HHA-DATA.                                                01630000
+016400         10  HHA-NPI                 PIC X(10).                   01640000
+016500         10  HHA-HIC                 PIC X(12).                   01650000
+016600         10  HHA-PROV-NO             PIC X(06).                   01660000
+016700         10  HHA-INIT-PAY-QRP-INDICATOR  PIC X(01).               01670000
+016800             88  HHA-WITH-DATA-CHECK VALUE '0', '1'.              01680000
+016900             88  HHA-NO-DATA-CHECK   VALUE '2', '3'.              01690000
+017000         10  HHA-PROV-VBP-ADJ-FAC    PIC 9V9(5).                  01700000
+017100         10  HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).          01710000
+017200         10  HHA-PROV-PAYMENT-TOTAL  PIC 9(09)V9(02).             01720000
+017300         10  HHA-TOB                 PIC X(03).                   01730000
+017400         10  HHA-CBSA                PIC X(05).                   01740000
+017500         10  HHA-COUNTY-CODE         PIC X(05).                   01750000
+017600         10  HHA-SERV-FROM-DATE.                                  01760000
+017700             15  HHA-FROM-CC         PIC XX.                      01770000
+017800             15  HHA-FROM-YYMMDD.                                 01780000
+017900                 25  HHA-FROM-YY     PIC XX.                      01790000
+018000                 25  HHA-FROM-MM     PIC XX.                      01800000
+018100                 25  HHA-FROM-DD     PIC XX.                      01810000
+018200         10  HHA-SERV-THRU-DATE.                                  01820000
+018300             15  HHA-THRU-CC         PIC XX.                      01830000
+018400             15  HHA-THRU-YYMMDD.                                 01840000
+018500                 25  HHA-THRU-YY     PIC XX.                      01850000
+018600                 25  HHA-THRU-MM     PIC XX.                      01860000
+018700                 25  HHA-THRU-DD     PIC XX.                      01870000
+018800         10  HHA-ADMIT-DATE.                                      01880000
+018900             15  HHA-ADMIT-CC        PIC XX.                      01890000
+019000             15  HHA-ADMIT-YYMMDD.                                01900000
+019100                 25  HHA-ADMIT-YY    PIC XX.                      01910000
+019200                 25  HHA-ADMIT-MM    PIC XX.                      01920000
+019300                 25  HHA-ADMIT-DD    PIC XX.                      01930000
+019400         10  HHA-LUPA-SRC-ADM           PIC X.                    01940000
+019500         10  HHA-ADJ-IND                PIC X.                    01950000
+019600         10  HHA-PEP-INDICATOR       PIC X.                       01960000
+019700         10  HHA-HRG-INPUT-CODE       PIC X(05).                  01970000
+019800         10  HHA-HRG-NO-OF-DAYS       PIC 9(03).                  01980000
+019900         10  HHA-HRG-WGTS             PIC 9(02)V9(04).            01990000
+020000         10  HHA-HRG-PAY              PIC 9(07)V9(02).            02000000
+020100         10  HHA-REVENUE-DATA     OCCURS 6.                       02010000
+020200             15  HHA-REVENUE-CODE              PIC X(04).         02020000
+020300             15  HHA-REVENUE-QTY-COV-VISITS    PIC 9(03).         02030000
+020400             15  HHA-REVENUE-QTY-OUTL-UNITS    PIC 9(05).         02040000
+020500             15  HHA-REVENUE-EARLIEST-DATE     PIC 9(08).         02050000
+020600             15  HHA-REVENUE-DOLL-RATE         PIC 9(07)V9(02).   02060000
+020700             15  HHA-REVENUE-COST              PIC 9(07)V9(02).   02070000
+020800             15  HHA-REVENUE-ADD-ON-VISIT-AMT  PIC 9(07)V9(02).   02080000
+020900         10  HHA-PAY-RTC                PIC 99.                   02090000
+021000         10  HHA-REVENUE-SUM1-6-QTY-ALL PIC 9(05).                02100000
+021100         10  HHA-OUTLIER-PAYMENT        PIC 9(07)V9(02).          02110000
+021200         10  HHA-TOTAL-PAYMENT          PIC 9(07)V9(02).          02120000
+021300     05  HHA-VBP-ADJ-AMT                PIC S9(7)V99.             02130000
+021400     05  HHA-PPS-STD-VALUE              PIC 9(7)V99.              02140000
+021500     05  HHA-RECEIPT-DATE           PIC X(8).                     02150000
+021600     05  HHA-OVERRIDE-IND           PIC X(1).                     02160000
+021700     05  HHA-LATE-SUB-PEN-AMT       PIC 9(7)V9(2).                02170000
+021800     05  HHA-RURAL-ADDON-CAT    PIC X(01).                        02180000
+021900     05  HHA-OUTLIER-CAP-IND    PIC X(01).                        02190000
+022000     05  HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).                    02200000
+022100     05  HHA-LATE-SUB-DAYS          PIC 9(03).                    02210000
+022200     05  HHA-LATE-NOA-DAYS          PIC 9(03).                    02220000
+022300     05  HHA-CBSA-MATCHED-EFFDATE   PIC X(08).                    02230000
+022400     05  HHA-HRG-MATCHED-EFFDATE    PIC X(08).                    02240000
+022500     05  HHA-REV-MATCHED-EFFDATE    PIC X(08).                    02250000
+022600     05  HHA-TOB-CLASS           PIC X(01).                       02260000
+022700         88  HHA-TOB-IS-CLAIM     VALUE 'C'.                      02270000
+022800         88  HHA-TOB-IS-RAP       VALUE 'R'.                      02280000
+022900         88  HHA-TOB-IS-NOA       VALUE 'N'.                      02290000
+022910     05  HHA-PEP-FULL-HRG-AMT    PIC 9(07)V9(02).                 02291000
+022920     05  HHA-LABOR-PORTION       PIC 9(07)V9(02).                 02292000
+022930     05  HHA-NONLABOR-PORTION    PIC 9(07)V9(02).                 02293000
+022940     05  HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.             02294000
+022941         88  HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.       02294100
+022950     05  HHA-MSA2                 PIC X(05).                      02295000
+022960     05  HHA-LUPA-ADDON-REASON-CD PIC X(01).                      02296000
+023000     05  FILLER                     PIC X(107).                   02300000
+023100                                                                  02310000
+023200 PROCEDURE  DIVISION.                                             02320000
+023300                                                                  02330000
+023400 0000-MAINLINE  SECTION.                                          02340000
+023500     PERFORM 1000-LOAD-PARTTABL THRU 1000-EXIT.                   02350000
+023600                                                                  02360000
+023700     OPEN INPUT  HHAFILE                                          02370000
+023800         OUTPUT SPLIT1 SPLIT2 SPLIT3 SPLIT4                       02380000
+023900         OUTPUT SEQ1 SEQ2 SEQ3 SEQ4.                              02390000
+024000                                                                  02400000
+024100     MOVE 0 TO EOF-HHA.                                           02410000
+024200                                                                  02420000
+024300     PERFORM 2000-PROCESS-HHAFILE THRU 2000-EXIT                  02430000
+024400         UNTIL EOF-HHA = 1.                                       02440000
+024500                                                                  02450000
+024600     CLOSE HHAFILE SPLIT1 SPLIT2 SPLIT3 SPLIT4 SEQ1 SEQ2 SEQ3 SEQ402460000
+024700                                                                  02470000
+024800     DISPLAY '-- PROGRAM HHSPL213  VERSION  ===> ' HHSPL-VERSION. 02480000
+024900     DISPLAY '-- HHAFILE RECORDS READ    ===> ' HHAFILE-CTR.      02490000
+025000     DISPLAY '-- SPLIT1 RECORDS WRITTEN  ===> ' PART1-CTR.        02500000
+025100     DISPLAY '-- SPLIT2 RECORDS WRITTEN  ===> ' PART2-CTR.        02510000
+025200     DISPLAY '-- SPLIT3 RECORDS WRITTEN  ===> ' PART3-CTR.        02520000
+025300     DISPLAY '-- SPLIT4 RECORDS WRITTEN  ===> ' PART4-CTR.        02530000
+025400     DISPLAY '-- UNMATCHED PROV-NO (DEFAULTED TO PART 1) ===> '   02540000
+025500         UNMATCHED-CTR.                                           02550000
+025600                                                                  02560000
+025700     STOP RUN.                                                    02570000
+025800                                                                  02580000
+025900*================================================================*02590000
+026000*  LOAD THE PROVIDER-NUMBER-RANGE PARTITION TABLE FROM PARTTABL   02600000
+026100*================================================================*02610000
+026200 1000-LOAD-PARTTABL.                                              02620000
+026300     OPEN INPUT PARTTABL.                                         02630000
+026400     INITIALIZE PART-TABLE.                                       02640000
+026500     MOVE 0 TO EOF-PART.                                          02650000
+026600     SET PU2 TO EOF-PART.                                         02660000
+026700                                                                  02670000
+026800     PERFORM 1010-READ-PARTTABL THRU 1010-EXIT                    02680000
+026900         UNTIL EOF-PART = 1.                                      02690000
+027000                                                                  02700000
+027100     CLOSE PARTTABL.                                              02710000
+027200 1000-EXIT.  EXIT.                                                02720000
+027300                                                                  02730000
+027400 1010-READ-PARTTABL.                                              02740000
+027500     READ PARTTABL                                                02750000
+027600           AT END   MOVE 1 TO EOF-PART.                           02760000
+027700                                                                  02770000
+027800     IF EOF-PART = 0                                              02780000
+027900         SET PU2 UP BY 1                                          02790000
+028000            MOVE PT-PART-NO      TO PT-PART-NO-T   (PU2)          02800000
+028100            MOVE PT-PROV-NO-LOW  TO PT-PROV-LOW-T  (PU2)          02810000
+028200            MOVE PT-PROV-NO-HIGH TO PT-PROV-HIGH-T (PU2)          02820000
+028300     END-IF.                                                      02830000
+028400 1010-EXIT.  EXIT.                                                02840000
+028500                                                                  02850000
+028600*================================================================*02860000
+028700*  READ ONE HHAFILE CLAIM, ASSIGN A PARTITION, AND WRITE IT OUT   02870000
+028800*================================================================*02880000
+028900 2000-PROCESS-HHAFILE.                                            02890000
+029000     READ HHAFILE INTO HHA-INPUT-DATA                             02900000
+029100           AT END   MOVE 1 TO EOF-HHA                             02910000
+029200              GO TO 2000-EXIT.                                    02920000
+029300                                                                  02930000
+029400     ADD 1 TO HHAFILE-CTR.                                        02940000
+029500     ADD 1 TO GLOBAL-SEQ-CTR.                                     02950000
+029600                                                                  02960000
+029700     PERFORM 2100-DETERMINE-PARTITION THRU 2100-EXIT.             02970000
+029800     PERFORM 2200-WRITE-SPLIT-RECORD  THRU 2200-EXIT.             02980000
+029900 2000-EXIT.  EXIT.                                                02990000
+030000                                                                  03000000
+030100*================================================================*03010000
+030200*  SEARCH PART-TABLE FOR THE RANGE THAT CONTAINS HHA-PROV-NO.     03020000
+030300*  A PROVIDER NUMBER NOT COVERED BY ANY RANGE DEFAULTS TO         03030000
+030400*  PARTITION 1 SO NO CLAIM IS EVER DROPPED                        03040000
+030500*================================================================*03050000
+030600 2100-DETERMINE-PARTITION.                                        03060000
+030700     MOVE 0 TO WK-PART-NO.                                        03070000
+030800     SET PU1 TO 1.                                                03080000
+030900     SEARCH PT-DATA VARYING PU1                                   03090000
+031000         AT END                                                   03100000
+031100            NEXT SENTENCE                                         03110000
+031200         WHEN HHA-PROV-NO NOT < PT-PROV-LOW-T  (PU1)              03120000
+031300            AND HHA-PROV-NO NOT > PT-PROV-HIGH-T (PU1)            03130000
+031400            MOVE PT-PART-NO-T (PU1) TO WK-PART-NO                 03140000
+031500     END-SEARCH.                                                  03150000
+031600                                                                  03160000
+031700     IF WK-PART-NO = 0                                            03170000
+031800         MOVE 1 TO WK-PART-NO                                     03180000
+031900         ADD 1 TO UNMATCHED-CTR                                   03190000
+032000     END-IF.                                                      03200000
+032100 2100-EXIT.  EXIT.                                                03210000
+032200                                                                  03220000
+032300*================================================================*03230000
+032400*  WRITE THE CLAIM TO ITS ASSIGNED SPLIT/SEQ FILE PAIR            03240000
+032500*================================================================*03250000
+032600 2200-WRITE-SPLIT-RECORD.                                         03260000
+032700     MOVE GLOBAL-SEQ-CTR TO SEQ1-REC SEQ2-REC SEQ3-REC SEQ4-REC.  03270000
+032800                                                                  03280000
+032900     IF WK-PART-NO = 1                                            03290000
+033000         WRITE SPLIT1-REC FROM HHA-INPUT-DATA                     03300000
+033100         WRITE SEQ1-REC                                           03310000
+033200         ADD 1 TO PART1-CTR                                       03320000
+033300     ELSE                                                         03330000
+033400     IF WK-PART-NO = 2                                            03340000
+033500         WRITE SPLIT2-REC FROM HHA-INPUT-DATA                     03350000
+033600         WRITE SEQ2-REC                                           03360000
+033700         ADD 1 TO PART2-CTR                                       03370000
+033800     ELSE                                                         03380000
+033900     IF WK-PART-NO = 3                                            03390000
+034000         WRITE SPLIT3-REC FROM HHA-INPUT-DATA                     03400000
+034100         WRITE SEQ3-REC                                           03410000
+034200         ADD 1 TO PART3-CTR                                       03420000
+034300     ELSE                                                         03430000
+034400         WRITE SPLIT4-REC FROM HHA-INPUT-DATA                     03440000
+034500         WRITE SEQ4-REC                                           03450000
+034600         ADD 1 TO PART4-CTR.                                      03460000
+034700 2200-EXIT.  EXIT.                                                03470000

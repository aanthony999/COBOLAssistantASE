@@ -21,6 +21,36 @@
 002100         FILE STATUS IS UT2-STAT.                                 00210032
 002200     SELECT PRTFILE    ASSIGN TO UT-S-PRTFILE                     00220032
 002300         FILE STATUS IS PRT-STAT.                                 00230032
+002310     SELECT EXCPFILE   ASSIGN TO UT-S-EXCPFILE                    00231032
+002320         FILE STATUS IS EXC-STAT.                                 00232032
+002325     SELECT RURAUDIT   ASSIGN TO UT-S-RURAUDIT                    00232532
+002326         FILE STATUS IS RUR-STAT.                                 00232632
+002327     SELECT CAPRPT     ASSIGN TO UT-S-CAPRPT                      00232732
+002328         FILE STATUS IS CAP-STAT.                                 00232832
+002329     SELECT LATERPT    ASSIGN TO UT-S-LATERPT                     00232932
+002330         FILE STATUS IS LAT-STAT.                                 00233032
+002332     SELECT RAPXCHK    ASSIGN TO UT-S-RAPXCHK                     00233232
+002333         FILE STATUS IS RPX-STAT.                                 00233332
+002331     SELECT OPTIONAL CHKPTIN ASSIGN TO UT-S-CHKPTIN               00233132
+002340         FILE STATUS IS CHI-STAT.                                 00234032
+002350     SELECT CHKPTOUT   ASSIGN TO UT-S-CHKPTOUT                    00235032
+002360         FILE STATUS IS CHO-STAT.                                 00236032
+002365     SELECT OPTIONAL REPRICE ASSIGN TO UT-S-REPRICE               00236538
+002370         FILE STATUS IS RPI-STAT.                                 00237038
+002375     SELECT REPRPT     ASSIGN TO UT-S-REPRPT                      00237538
+002380         FILE STATUS IS RPR-STAT.                                 00238038
+002385     SELECT RATEAUD    ASSIGN TO UT-S-RATEAUD                     00238538
+002390         FILE STATUS IS RTA-STAT.                                 00239038
+002392     SELECT OPTIONAL PARMCARD ASSIGN TO UT-S-PARMCARD             00239241
+002394         FILE STATUS IS PRM-STAT.                                 00239441
+002396     SELECT FINRPT     ASSIGN TO UT-S-FINRPT                      00239642
+002398         FILE STATUS IS FIN-STAT.                                 00239842
+002399     SELECT OPTIONAL PROVTOTIN ASSIGN TO UT-S-PROVTOTIN                 45
+002401        FILE STATUS IS PTI-STAT.                                      45
+002402     SELECT PROVTOTOUT ASSIGN TO UT-S-PROVTOTOUT                      45
+002403         FILE STATUS IS PTO-STAT.                                     45
+002404     SELECT STDVRPT    ASSIGN TO UT-S-STDVRPT                         46
+002405         FILE STATUS IS STV-STAT.                                     46
 002400                                                                  00240032
 002500 DATA DIVISION.                                                   00250032
 002600 FILE SECTION.                                                    00260032
@@ -38,9 +68,106 @@
 003800                                                                  00380032
 003900 FD  PRTFILE                                                      00390032
 004000     RECORDING MODE IS F                                          00400032
-004100     BLOCK CONTAINS 133 RECORDS                                   00410032
+004100     BLOCK CONTAINS 147 RECORDS                                   00410046
 004200     LABEL RECORDS ARE STANDARD.                                  00420032
-004300 01  PRTFILE-LINE                PIC X(133).                      00430032
+004300 01  PRTFILE-LINE                PIC X(149).                      00430051
+
+003910 FD  EXCPFILE                                                     03910032
+003920     RECORDING MODE IS F                                          03920032
+003930     BLOCK CONTAINS 133 RECORDS                                   03930032
+003940     LABEL RECORDS ARE STANDARD.                                  03940032
+003950 01  EXCPFILE-LINE               PIC X(133).                      03950032
+003960                                                                  00396032
+003961 FD  RURAUDIT                                                     00396132
+003962     RECORDING MODE IS F                                          00396232
+003963     BLOCK CONTAINS 133 RECORDS                                   00396332
+003964     LABEL RECORDS ARE STANDARD.                                  00396432
+003965 01  RURAUDIT-LINE           PIC X(133).                          00396532
+003967 FD  CAPRPT                                                       00396732
+003968     RECORDING MODE IS F                                          00396832
+003969     BLOCK CONTAINS 133 RECORDS                                   00396932
+003970     LABEL RECORDS ARE STANDARD.                                  00397032
+003971 01  CAPRPT-LINE             PIC X(133).                          00397132
+003972                                                                  00397232
+003973 FD  LATERPT                                                      00397332
+003974     RECORDING MODE IS F                                          00397432
+003975     BLOCK CONTAINS 133 RECORDS                                   00397532
+003976     LABEL RECORDS ARE STANDARD.                                  00397632
+003977 01  LATERPT-LINE            PIC X(133).                          00397732
+003978                                                                  00397832
+003979 FD  RAPXCHK                                                      00397932
+003980     RECORDING MODE IS F                                          00398032
+003981     BLOCK CONTAINS 133 RECORDS                                   00398132
+003982     LABEL RECORDS ARE STANDARD.                                  00398232
+003983 01  RAPXCHK-LINE            PIC X(133).                          00398332
+003984                                                                  00398432
+003985 FD  REPRICE                                                      00398538
+003986     LABEL RECORDS ARE STANDARD                                   00398638
+003987     RECORDING MODE IS F                                          00398738
+003988     BLOCK CONTAINS 0 RECORDS.                                    00398838
+003989 01  REPRICE-REC                 PIC X(650).                      00398938
+003990                                                                  00399038
+003991 FD  REPRPT                                                       00399138
+003992     RECORDING MODE IS F                                          00399238
+003993     BLOCK CONTAINS 133 RECORDS                                   00399338
+003994     LABEL RECORDS ARE STANDARD.                                  00399438
+003995 01  REPRPT-LINE                 PIC X(133).                      00399538
+003996                                                                  00399638
+003997 FD  RATEAUD                                                      00399738
+003998     RECORDING MODE IS F                                          00399838
+003999     BLOCK CONTAINS 133 RECORDS                                   00399938
+004000     LABEL RECORDS ARE STANDARD.                                  00400038
+004001 01  RATEAUD-LINE                PIC X(133).                      00400138
+004002                                                                  00400238
+004003 FD  PARMCARD                                                     00400341
+004004     RECORDING MODE IS F                                          00400441
+004005     BLOCK CONTAINS 0 RECORDS                                     00400541
+004006     LABEL RECORDS ARE STANDARD.                                  00400641
+004007 01  PARMCARD-REC              PIC X(80).                         00400741
+004008                                                                  00400841
+004009 FD  FINRPT                                                       00400942
+004010     RECORDING MODE IS F                                          00401042
+004011     BLOCK CONTAINS 133 RECORDS                                   00401142
+004012     LABEL RECORDS ARE STANDARD.                                  00401242
+004013 01  FINRPT-LINE                 PIC X(133).                      00401342
+004014                                                                  00401442
+004015 FD  PROVTOTIN                                                         45
+004016     RECORDING MODE IS F                                               45
+004017     BLOCK CONTAINS 0 RECORDS                                          45
+004018     LABEL RECORDS ARE STANDARD.                                       45
+004019 01  PROVTOTIN-REC.                                                    45
+004020     05  PTI-PROV-NO            PIC X(06).                             45
+004021     05  PTI-PAYMENT-TOTAL      PIC 9(09)V9(02).                       45
+004022     05  PTI-OUTLIER-TOTAL      PIC 9(08)V9(02).                       45
+004023     05  FILLER                 PIC X(53).                             45
+004024                                                                       45
+004025 FD  PROVTOTOUT                                                       45
+004026     RECORDING MODE IS F                                              45
+004027     BLOCK CONTAINS 0 RECORDS                                         45
+004028     LABEL RECORDS ARE STANDARD.                                      45
+004029 01  PROVTOTOUT-REC.                                                  45
+004030     05  PTO-PROV-NO            PIC X(06).                            45
+004031     05  PTO-PAYMENT-TOTAL      PIC 9(09)V9(02).                      45
+004032     05  PTO-OUTLIER-TOTAL      PIC 9(08)V9(02).                      45
+004033     05  FILLER                 PIC X(53).                            45
+004034                                                                      45
+004035 FD  STDVRPT                                                          46
+004036     RECORDING MODE IS F                                             46
+004037     BLOCK CONTAINS 133 RECORDS                                      46
+004038     LABEL RECORDS ARE STANDARD.                                     46
+004039 01  STDVRPT-LINE                PIC X(133).                         46
+004040                                                                     46
+003970 FD  CHKPTIN                                                      00397032
+003980     RECORDING MODE IS F                                          00398032
+003990     BLOCK CONTAINS 0 RECORDS                                     00399032
+004010     LABEL RECORDS ARE STANDARD.                                  00401032
+004020 01  CHKPTIN-REC               PIC X(80).                         00402032
+004030                                                                  00403032
+004040 FD  CHKPTOUT                                                     00404032
+004050     RECORDING MODE IS F                                          00405032
+004060     BLOCK CONTAINS 0 RECORDS                                     00406032
+004070     LABEL RECORDS ARE STANDARD.                                  00407032
+004080 01  CHKPTOUT-REC              PIC X(80).                         00408032
 004400                                                                  00440032
 004500                                                                  00450032
 004600 WORKING-STORAGE SECTION.                                         00460032
@@ -54,6 +181,9 @@
 004680 01  HHAFILE-CTR                 PIC 9(09)  VALUE 0.              00468032
 004690 01  OUTFILE-CTR                 PIC 9(09)  VALUE 0.              00469032
 004700 01  PRTFILE-CTR                 PIC 9(09)  VALUE 0.              00470032
+004705 01  RESTART-SKIP-CTR            PIC 9(09)  VALUE 0.              00470541
+004710 01  FILTEROUT-CTR               PIC 9(09)  VALUE 0.              00471041
+004715 01  WS-TIEOUT-CTR               PIC 9(09)  VALUE 0.              00471541
 004800 01  UT1-STAT.                                                    00480032
 004900     05  UT1-STAT1               PIC X.                           00490032
 005000     05  UT1-STAT2               PIC X.                           00500032
@@ -63,6 +193,164 @@
 005400 01  PRT-STAT.                                                    00540032
 005500     05  PRT-STAT1               PIC X.                           00550032
 005600     05  PRT-STAT2               PIC X.                           00560032
+005610 01  EXCPFILE-CTR                PIC 9(09)  VALUE 0.              00561032
+005620 01  EXC-LINE-CTR                PIC 9(02)  VALUE 65.             00562032
+005630 01  EXC-STAT.                                                    00563032
+005640     05  EXC-STAT1               PIC X.                           00564032
+005650     05  EXC-STAT2               PIC X.                           00565032
+005660 01  EXCEPTION-RTC-COUNTS.                                        00566032
+005670     03  FILLER    OCCURS 100.                                    00567032
+005680         05  EXC-RTC-COUNT     PIC 9(07)  COMP.                   00568032
+005690                                                                  00569032
+005695 01  RURAUDIT-CTR            PIC 9(09)  VALUE 0.                  00569532
+005696 01  RUR-LINE-CTR            PIC 9(02)  VALUE 65.                 00569632
+005697 01  RUR-STAT.                                                    00569732
+005698     05  RUR-STAT1           PIC X.                               00569832
+005699     05  RUR-STAT2           PIC X.                               00569932
+005700 01  RUR-CAT-A-CTR           PIC 9(07)  VALUE 0.                  00570032
+005701 01  RUR-CAT-B-CTR           PIC 9(07)  VALUE 0.                  00570132
+005702 01  RUR-CAT-C-CTR           PIC 9(07)  VALUE 0.                  00570232
+005703 01  CAPRPT-CTR              PIC 9(09)  VALUE 0.                  00570332
+005704 01  CAP-LINE-CTR            PIC 9(02)  VALUE 65.                 00570432
+005705 01  CAP-STAT.                                                    00570532
+005706     05  CAP-STAT1           PIC X.                               00570632
+005707     05  CAP-STAT2           PIC X.                               00570732
+005708 01  CAP-CAPPED-CTR          PIC 9(07)  VALUE 0.                  00570832
+005709 01  CAP-IMPACT-TOTAL        PIC S9(09)V9(02) VALUE 0.            00570932
+005710 01  LATERPT-CTR             PIC 9(09)  VALUE 0.                  00571032
+005711 01  LAT-LINE-CTR            PIC 9(02)  VALUE 65.                 00571132
+005712 01  LAT-STAT.                                                    00571232
+005713     05  LAT-STAT1           PIC X.                               00571332
+005714     05  LAT-STAT2           PIC X.                               00571432
+005715 01  LAT-BKT1-CTR            PIC 9(07)  VALUE 0.                  00571532
+005716 01  LAT-BKT1-AMT            PIC S9(09)V9(02) VALUE 0.            00571632
+005717 01  LAT-BKT2-CTR            PIC 9(07)  VALUE 0.                  00571732
+005718 01  LAT-BKT2-AMT            PIC S9(09)V9(02) VALUE 0.            00571832
+005719 01  LAT-BKT3-CTR            PIC 9(07)  VALUE 0.                  00571932
+005720 01  LAT-BKT3-AMT            PIC S9(09)V9(02) VALUE 0.            00572032
+005720 01  LAT-BKT4-CTR            PIC 9(07)  VALUE 0.                       51
+005721 01  RAPXCHK-CTR             PIC 9(09)  VALUE 0.                  00572132
+005722 01  RPX-LINE-CTR            PIC 9(02)  VALUE 65.                 00572232
+005723 01  RPX-IX                  PIC 9(04)  VALUE 0.                  00572332
+005724 01  RPX-STAT.                                                    00572432
+005725     05  RPX-STAT1           PIC X.                               00572532
+005726     05  RPX-STAT2           PIC X.                               00572632
+005727 01  RPX-NOMATCH-CTR         PIC 9(07)  VALUE 0.                  00572732
+005728 01  RPX-ORPHAN-CTR          PIC 9(07)  VALUE 0.                  00572832
+005729 01  RAP-TRK-NEXT            PIC 9(04)  VALUE 0.                  00572932
+005723 01  NOA-HRG-PENALTY             PIC 9(7)V9(2) VALUE 0.           00572332
+005724 01  NOA-OUTL-PENALTY            PIC 9(7)V9(2) VALUE 0.           00572432
+005730 01  RAP-TRACK-TABLE.                                             00573032
+005731     05  RAP-TRK-DATA        OCCURS 5000                          00573132
+005732                             INDEXED BY RX1.                      00573232
+005733         10  RAP-TRK-HIC     PIC X(12).                           00573332
+005734         10  RAP-TRK-PROV    PIC X(06).                           00573432
+005735         10  RAP-TRK-MATCHED PIC X(01)  VALUE 'N'.                00573532
+005736         10  RAP-TRK-NOA-DAYS-LATE PIC 9(03) VALUE 0.             00573632
+005737 01  DUP-TRK-NEXT            PIC 9(05)  VALUE 0.                       47
+005738 01  DUP-CLAIM-SW            PIC X(01)  VALUE 'N'.                     47
+005739     88  DUPLICATE-CLAIM-FOUND          VALUE 'Y'.                    47
+005740     88  DUPLICATE-CLAIM-NOT-FOUND      VALUE 'N'.                    47
+005741 01  DUP-TRACK-TABLE.                                                 47
+005742     05  DUP-TRK-DATA        OCCURS 20000                            47
+005743                             INDEXED BY DX1.                         47
+005744         10  DUP-TRK-NPI       PIC X(10).                             51
+005745         10  DUP-TRK-HIC       PIC X(12).                            47
+005747         10  DUP-TRK-FROM-DATE PIC X(08).                            47
+005748         10  DUP-TRK-THRU-DATE PIC X(08).                            47
+005691 01  CHKPT-EOF-SW               PIC 9(01)  VALUE 0.               00569132
+005692 01  RESTART-CTR                PIC 9(09)  VALUE 0.               00569232
+005693 01  RESTART-NPI                PIC X(10).                        00569332
+005694 01  RESTART-HIC                PIC X(12).                        00569432
+005695 01  CHECKPOINT-INTERVAL        PIC 9(05)  VALUE 01000.           00569532
+005696 01  CHKPT-CTR-SINCE            PIC 9(05)  VALUE 0.               00569632
+005697 01  CHI-STAT.                                                    00569732
+005698     05  CHI-STAT1              PIC X.                            00569832
+005699     05  CHI-STAT2              PIC X.                            00569932
+005700 01  CHO-STAT.                                                    00570032
+005701     05  CHO-STAT1              PIC X.                            00570132
+005702     05  CHO-STAT2              PIC X.                            00570232
+005703 01  CHKPT-DATA.                                                  00570332
+005704     05  CHKPT-CTR              PIC 9(09).                        00570432
+005705     05  CHKPT-NPI              PIC X(10).                        00570532
+005706     05  CHKPT-HIC              PIC X(12).                        00570632
+005707     05  FILLER                 PIC X(49).                        00570732
+005708 01  RPI-STAT.                                                    00570838
+005709     05  RPI-STAT1              PIC X.                            00570938
+005710     05  RPI-STAT2              PIC X.                            00571038
+005711 01  RPR-STAT.                                                    00571138
+005712     05  RPR-STAT1              PIC X.                            00571238
+005713     05  RPR-STAT2              PIC X.                            00571338
+005714 01  WS-REPRICE-SW              PIC X(01)  VALUE 'N'.             00571438
+005715     88  REPRICE-MODE                      VALUE 'Y'.             00571538
+005716     88  NOT-REPRICE-MODE                  VALUE 'N'.             00571638
+005717 01  REPRPT-CTR                 PIC 9(09)  VALUE 0.               00571738
+005718 01  REP-LINE-CTR               PIC 9(02)  VALUE 65.              00571838
+005719 01  REP-CHANGED-CTR            PIC 9(07)  VALUE 0.               00571938
+005720 01  WS-OLD-PAY-RTC             PIC 99          VALUE 0.          00572038
+005721 01  WS-OLD-TOTAL-PAYMENT       PIC 9(07)V9(02) VALUE 0.          00572138
+005722 01  RTA-STAT.                                                    00572238
+005723     05  RTA-STAT1              PIC X.                            00572338
+005724     05  RTA-STAT2              PIC X.                            00572438
+005725 01  RATEAUD-CTR                PIC 9(09)  VALUE 0.               00572538
+005726 01  RTA-LINE-CTR               PIC 9(02)  VALUE 65.              00572638
+005727 01  PRM-STAT.                                                    00572741
+005728     05  PRM-STAT1              PIC X.                            00572841
+005729     05  PRM-STAT2              PIC X.                            00572941
+005730 01  PARM-CARD-DATA.                                              00573041
+005741     05  PARM-PROV-NO           PIC X(06)  VALUE SPACES.          00574141
+005742     05  PARM-FROM-DATE         PIC 9(08)  VALUE 0.               00574241
+005743     05  PARM-THRU-DATE         PIC 9(08)  VALUE 99999999.        00574341
+005744     05  FILLER                 PIC X(58).                        00574441
+005745 01  REC-SELECTED-SW            PIC X(01)  VALUE 'Y'.             00574541
+005746     88  RECORD-SELECTED                   VALUE 'Y'.             00574641
+005747     88  RECORD-NOT-SELECTED               VALUE 'N'.             00574741
+005748 01  FIN-STAT.                                                    00574842
+005749     05  FIN-STAT1              PIC X.                            00574942
+005750     05  FIN-STAT2              PIC X.                            00575042
+005751 01  FIN-LINE-CTR               PIC 9(02)  VALUE 65.              00575142
+005751 01  FINRPT-CTR                 PIC 9(09)  VALUE 0.               00575242
+005752 01  CBSA-SUMM-NEXT             PIC 9(04)  VALUE 0.               00575242
+005753 01  CBSA-SUMM-TABLE.                                             00575342
+005754     05  CBSA-SUMM-DATA         OCCURS 500                        00575442
+005755                                INDEXED BY CU1.                   00575542
+005756         10  CBSA-SUMM-CODE     PIC X(05).                        00575642
+005757         10  CBSA-SUMM-CLAIM-CTR PIC 9(07).                       00575742
+005758         10  CBSA-SUMM-TOTAL-PAY PIC 9(09)V9(02).                 00575842
+005759         10  CBSA-SUMM-OUTLIER-PAY PIC 9(09)V9(02).               00575942
+005761         10  CBSA-SUMM-LABOR-PORTION    PIC 9(09)V9(02).               46
+005762         10  CBSA-SUMM-NONLABOR-PORTION PIC 9(09)V9(02).               46
+005760 01  FIN-GRAND-TOTAL-PAY        PIC 9(11)V9(02) VALUE 0.          00576042
+005761 01  FIN-GRAND-OUTLIER-PAY      PIC 9(11)V9(02) VALUE 0.          00576142
+005763 01  STDV-GRAND-LABOR           PIC 9(11)V9(02) VALUE 0.               46
+005764 01  STDV-GRAND-NONLABOR        PIC 9(11)V9(02) VALUE 0.               46
+005765 01  STDVRPT-CTR                PIC 9(09)  VALUE 0.                    46
+005766 01  STDV-LINE-CTR              PIC 9(02)  VALUE 65.                   46
+005762 01  PTI-STAT.                                                         45
+005763     05  PTI-STAT1              PIC X.                                 45
+005764     05  PTI-STAT2              PIC X.                                 45
+005765 01  PTO-STAT.                                                         45
+005766     05  PTO-STAT1              PIC X.                                 45
+005767     05  PTO-STAT2              PIC X.                                 45
+005768 01  STV-STAT.                                                         46
+005769     05  STV-STAT1              PIC X.                                 46
+005770     05  STV-STAT2              PIC X.                                 46
+005768 01  PROV-TOT-EOF-SW            PIC 9(01)  VALUE 0.                    45
+005769 01  PROV-TOT-NEXT              PIC 9(04)  VALUE 0.                    45
+005770*---------------------------------------------------------------*     45
+005771*    PROVIDER YEAR-TO-DATE RUNNING OUTLIER-POOL TOTALS, SEEDED  *     45
+005772*    FROM PROVTOTIN (A PRIOR RUN'S PROVTOTOUT) AND UPDATED      *     45
+005773*    CLAIM BY CLAIM AS HHAFILE IS PROCESSED, SO THE 10% OUTLIER *     45
+005774*    CAP CHECK IN HHCAL213/HHCAL200 NO LONGER HAS TO TRUST THE  *     45
+005775*    HHA-PROV-PAYMENT-TOTAL/HHA-PROV-OUTLIER-PAY-TOTAL VALUES   *     45
+005776*    CARRIED ON THE INCOMING HHAFILE RECORD                     *     45
+005777*---------------------------------------------------------------*     45
+005778 01  PROV-TOT-TABLE.                                                   45
+005779     05  PROV-TOT-DATA          OCCURS 2000                            45
+005780                                INDEXED BY PV1.                        45
+005781         10  PROV-TOT-PROV-NO        PIC X(06).                        45
+005782         10  PROV-TOT-PAYMENT-TOTAL  PIC 9(09)V9(02).                  45
+005783         10  PROV-TOT-OUTLIER-TOTAL  PIC 9(08)V9(02).                  45
 005700*----------------------------------------------------------------*00570032
 005800*  INPUT/OUTPUT RECORD LAYOUT - PIC X(650)                       *00580032
 005900*  THIS RECORD WAS MODIFIED FOR THE 01/01/2020 RELEASE           *00590032
@@ -79,12 +367,6 @@
 006820         10  HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).          00682032
 006830         10  HHA-PROV-PAYMENT-TOTAL  PIC 9(09)V9(02).             00683032
 006840         10  HHA-TOB                 PIC X(03).                   00684032
-006850             88 HHA-VALID-TOB-CLAIM  VALUE                        00685032
-006860             '327', '329',                                        00686032
-006870             '32F', '32G', '32H', '32I', '32J',                   00687032
-006880             '32K', '32M', '32Q', '32P'.                          00688032
-006890             88 H-VALID-TOB-RAP     VALUE                         00689032
-006900             '322'.                                               00690032
 006901         10  HHA-CBSA                PIC X(05).                   00690132
 006902         10  HHA-COUNTY-CODE         PIC X(05).                   00690232
 006903         10  HHA-SERV-FROM-DATE.                                  00690332
@@ -129,9 +411,27 @@
 006942     05  HHA-RECEIPT-DATE           PIC X(8).                     00694232
 006943     05  HHA-OVERRIDE-IND           PIC X(1).                     00694332
 006944     05  HHA-LATE-SUB-PEN-AMT       PIC 9(7)V9(2).                00694432
-006945     05  FILLER                     PIC X(188).                   00694532
-006946                                                                  00694632
-006947 01  HOLD-VARIABLES-DATA.                                         00694732
+006944     05  HHA-RURAL-ADDON-CAT    PIC X(01).                        00694432
+006945     05  HHA-OUTLIER-CAP-IND    PIC X(01).                        00694532
+006946     05  HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).                    00694632
+006948     05  HHA-LATE-SUB-DAYS          PIC 9(03).                    00694832
+006951     05  HHA-LATE-NOA-DAYS          PIC 9(03).                    00695132
+006952     05  HHA-CBSA-MATCHED-EFFDATE   PIC X(08).                    00695232
+006953     05  HHA-HRG-MATCHED-EFFDATE    PIC X(08).                    00695332
+006954     05  HHA-REV-MATCHED-EFFDATE    PIC X(08).                    00695432
+006954     05  HHA-TOB-CLASS           PIC X(01).                             44
+006954         88  HHA-TOB-IS-CLAIM     VALUE 'C'.                            44
+006954         88  HHA-TOB-IS-RAP       VALUE 'R'.                            44
+006954         88  HHA-TOB-IS-NOA       VALUE 'N'.                            44
+006954     05  HHA-PEP-FULL-HRG-AMT    PIC 9(07)V9(02).                       45
+006954     05  HHA-LABOR-PORTION       PIC 9(07)V9(02).                       46
+006954     05  HHA-NONLABOR-PORTION    PIC 9(07)V9(02).                       46
+006955     05  HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.                   50
+006956         88  HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.             50
+006958     05  HHA-MSA2                   PIC X(05).                         51
+006959     05  HHA-LUPA-ADDON-REASON-CD PIC X(01).                         52
+006957     05  FILLER                     PIC X(107).                        52
+006950 01  HOLD-VARIABLES-DATA.                                         00695032
 006948     02  HOLD-VAR-DATA.                                           00694832
 006949         05  PRICER-OPTION-SW         PIC X.                      00694932
 006950         05  HHOPN-VERSION            PIC X(07).                  00695032
@@ -144,6 +444,21 @@
 007200     03  FILLER    OCCURS 23.                                     00720034
 007300         05  COUNT-TOTAL       PIC 9(09)  COMP.                   00730032
 007400                                                                  00740032
+007410*----------------------------------------------------------------*00741032
+007420*    PER-YEAR REPORT SEGMENTATION - PRTFILE IS BROKEN WITH A     *00742032
+007430*    NEW PAGE AND A "REPORT YEAR" BANNER LINE EVERY TIME THE     *00743032
+007440*    YEAR BUCKET COMPUTED BY 0400-APPLY-COUNTERS CHANGES         *00744032
+007450*----------------------------------------------------------------*00745032
+007460 01  WS-CURR-YEAR-BKT            PIC 9(02)  VALUE 0.              00746032
+007470 01  WS-PREV-YEAR-BKT            PIC 9(02)  VALUE 0.              00747032
+007480 01  YRB-YEAR-LABEL              PIC X(07)  VALUE SPACES.         00748032
+007490 01  YEAR-BREAK-LINE.                                             00749032
+007500     05  FILLER                 PIC X(05)  VALUE SPACES.          00750032
+007510     05  FILLER                 PIC X(18)  VALUE                  00751032
+007520         '=== REPORT YEAR: '.                                     00752032
+007530     05  YRB-LABEL-OUT          PIC X(07)  VALUE SPACES.          00753032
+007540     05  FILLER                 PIC X(04)  VALUE ' ==='.          00754032
+007550                                                                  00755032
 007500*******************************************************           00750032
 007600*----------------------------------------------------**           00760032
 007700*    HHA PAYMENT REPORT COMPONENTS                    *           00770032
@@ -169,6 +484,8 @@
 009700     05  PRT-MED-IND5            PIC X.                           00970032
 009800     05  PRT-MED-IND6            PIC X.                           00980032
 009900     05  FILLER                  PIC X(01)  VALUE SPACES.         00990032
+009950     05  PRT-LUPA-REASON         PIC X.                           00995046
+009960     05  FILLER                  PIC X(01)  VALUE SPACES.         00996046
 010000     05  PRT-TOB                 PIC XXX.                         01000032
 010100     05  PRT-OUTLIER-PAY         PIC $$,$$$,$$$.99.               01010032
 010200     05  PRT-PAYMENT-RATE        PIC $$,$$$,$$$.99.               01020032
@@ -184,6 +501,8 @@
 011200     05  FILLER                  PIC X(01)  VALUE SPACES.         01120032
 011300     05  PRT-THRU-DATE           PIC X(08).                       01130032
 011400     05  PRT-REV-DOLL-RATE-1     PIC $$,$$$,$$$.99.               01140032
+011410     05  FILLER                  PIC X(01)  VALUE SPACES.         01141046
+011420     05  PRT-PEP-FULL-AMT        PIC $$,$$$,$$$.99.               01142046
 011500                                                                  01150032
 011600 01  HHA-HEAD1.                                                   01160032
 011700     05  FILLER                  PIC X(01)  VALUE SPACES.         01170032
@@ -193,6 +512,7 @@
 012100        '                                            '.           01210032
 012200     05  FILLER                  PIC X(44)  VALUE                 01220032
 012300        '                                            '.           01230032
+012310     05  FILLER                  PIC X(14)  VALUE SPACES.         01231046
 012400                                                                  01240032
 012500 01  HHA-HEAD2.                                                   01250032
 012600     05  FILLER                  PIC X(01)  VALUE SPACES.         01260032
@@ -202,6 +522,7 @@
 013000        '                          T E S T   D A T A '.           01300032
 013100     05  FILLER                  PIC X(44)  VALUE                 01310032
 013200        '  R E P O R T                               '.           01320032
+013210     05  FILLER                  PIC X(14)  VALUE SPACES.         01321046
 013300                                                                  01330032
 013400 01  HHA-HEAD3.                                                   01340032
 013500     05  FILLER                  PIC X(01)  VALUE SPACES.         01350032
@@ -211,6 +532,8 @@
 013900        'ROM    PEP  MED   TOB    OUTLIER         TOT'.           01390032
 014000     05  FILLER                  PIC X(44)  VALUE                 01400032
 014100        'AL   RTC SUM3/SUM6  PAY  THRU        REV-1  '.           01410032
+014110     05  FILLER                  PIC X(14)  VALUE                 01411046
+014120        '  FULL-EPISODE'.                                         01412046
 014200                                                                  01420032
 014300 01  HHA-HEAD4.                                                   01430032
 014400     05  FILLER                  PIC X(01)  VALUE SPACES.         01440032
@@ -220,17 +543,389 @@
 014800        'ATE    COD  COD          PAYMENT        PAYM'.           01480032
 014900     05  FILLER                  PIC X(44)  VALUE                 01490032
 015000        'ENT         QTY     IND  DATE        RATE   '.           01500032
+015010     05  FILLER                  PIC X(14)  VALUE                 01501046
+015020        '  PEP AMOUNT  '.                                         01502046
 015100                                                                  01510032
+015210*----------------------------------------------------------------*01521032
+015220*    EXCEPTION/REJECT REGISTER REPORT COMPONENTS               *  01522032
+015230*    LISTS EVERY CLAIM WITH HHA-PAY-RTC OTHER THAN '00'/'01'    * 01523032
+015240*    AND SUMMARIZES THE COUNT OF CLAIMS REJECTED BY RTC CODE    * 01524032
+015250*----------------------------------------------------------------*01525032
+015260 01  EXCP-DETAIL-LINE.                                            01526032
+015270     05  FILLER                  PIC X(02)  VALUE SPACES.         01527032
+015280     05  EXCP-NPI                PIC X(10).                       01528032
+015290     05  FILLER                  PIC X(02)  VALUE SPACES.         01529032
+015300     05  EXCP-HIC                PIC X(12).                       01530032
+015310     05  FILLER                  PIC X(02)  VALUE SPACES.         01531032
+015320     05  EXCP-PROV               PIC X(06).                       01532032
+015330     05  FILLER                  PIC X(04)  VALUE SPACES.         01533032
+015340     05  EXCP-RTC                PIC 99.                          01534032
+015350     05  FILLER                  PIC X(04)  VALUE SPACES.         01535032
+015360     05  EXCP-FROM-DATE          PIC X(08).                       01536032
+015370                                                                  01537032
+015380 01  EXCP-HEAD1.                                                  01538032
+015390     05  FILLER                  PIC X(01)  VALUE SPACES.         01539032
+015400     05  FILLER                  PIC X(44)  VALUE                 01540032
+015410        ' HHA EXCEPTION/REJECT REGISTER              '.           01541032
+015420                                                                  01542032
+015430 01  EXCP-HEAD2.                                                  01543032
+015440     05  FILLER                  PIC X(01)  VALUE SPACES.         01544032
+015450     05  FILLER                  PIC X(44)  VALUE                 01545032
+015460       '    NPI         HIC         PROV   RTC  FROM'.            01546032
+015470     05  FILLER                  PIC X(44)  VALUE                 01547032
+015480       '   DATE                                     '.            01548032
+015490                                                                  01549032
+015500 01  EXCP-SUMM-LINE.                                              01550032
+015510     05  FILLER                  PIC X(10)  VALUE SPACES.         01551032
+015520     05  FILLER                  PIC X(24)  VALUE                 01552032
+015530       '-- RTC                  '.                                01553032
+015540     05  EXCP-SUMM-RTC           PIC 99.                          01554032
+015550     05  FILLER                  PIC X(15)  VALUE                 01555032
+015560       'REJECT COUNT =>'.                                         01556032
+015570     05  EXCP-SUMM-COUNT         PIC ZZZ,ZZ9.                     01557032
+015581*----------------------------------------------------------------*01558132
+015582*    RURAL ADD-ON AUDIT TRAIL REPORT COMPONENTS                  *01558232
+015583*    LISTS EVERY CLAIM WHERE A STATE-AND-COUNTY OR EXTRA-COUNTY  *01558332
+015584*    RURAL ADD-ON CATEGORY WAS APPLIED DURING PRICING            *01558432
+015585*----------------------------------------------------------------*01558532
+015586 01  RUR-DETAIL-LINE.                                             01558632
+015587     05  FILLER                  PIC X(02)  VALUE SPACES.         01558732
+015588     05  RUR-NPI                 PIC X(10).                       01558832
+015589     05  FILLER                  PIC X(02)  VALUE SPACES.         01558932
+015590     05  RUR-HIC                 PIC X(12).                       01559032
+015591     05  FILLER                  PIC X(02)  VALUE SPACES.         01559132
+015592     05  RUR-PROV                PIC X(06).                       01559232
+015593     05  FILLER                  PIC X(04)  VALUE SPACES.         01559332
+015594     05  RUR-CBSA                PIC X(05).                       01559432
+015595     05  FILLER                  PIC X(04)  VALUE SPACES.         01559532
+015596     05  RUR-COUNTY              PIC X(05).                       01559632
+015597     05  FILLER                  PIC X(04)  VALUE SPACES.         01559732
+015598     05  RUR-CATEGORY            PIC X(01).                       01559832
+015599                                                                  01559932
+015601 01  RUR-HEAD1.                                                   01560132
+015602     05  FILLER                  PIC X(01)  VALUE SPACES.         01560232
+015603     05  FILLER                  PIC X(44)  VALUE                 01560332
+015604        ' HHA RURAL ADD-ON AUDIT TRAIL               '.           01560432
+015605                                                                  01560532
+015606 01  RUR-HEAD2.                                                   01560632
+015607     05  FILLER                  PIC X(01)  VALUE SPACES.         01560732
+015608     05  FILLER                  PIC X(44)  VALUE                 01560832
+015609        '    NPI         HIC         PROV  CBSA  COUN'.           01560932
+015610     05  FILLER                  PIC X(44)  VALUE                 01561032
+015611        'TY  CAT                                     '.           01561132
+015612                                                                  01561232
+015613 01  RUR-SUMM-LINE.                                               01561332
+015614     05  FILLER                  PIC X(10)  VALUE SPACES.         01561432
+015615     05  FILLER                  PIC X(24)  VALUE                 01561532
+015616        '-- RURAL CATEGORY       '.                               01561632
+015617     05  RUR-SUMM-CAT            PIC X(01).                       01561732
+015618     05  FILLER                  PIC X(15)  VALUE                 01561832
+015619        'CLAIM COUNT  =>'.                                        01561932
+015620     05  RUR-SUMM-COUNT          PIC ZZZ,ZZ9.                     01562032
+015622                                                                  01562232
+015623*----------------------------------------------------------------*01562332
+015624*    OUTLIER-CAP IMPACT REPORT COMPONENTS                        *01562432
+015625*    LISTS EVERY CLAIM WHERE THE PROVIDER-LEVEL 10% OUTLIER POOL *01562532
+015626*    CAP REDUCED THE CLAIM'S OUTLIER PAYMENT BELOW ITS UNCAPPED  *01562632
+015627*    (PRE-CAP) CALCULATED AMOUNT                                 *01562732
+015628*----------------------------------------------------------------*01562832
+015629 01  CAP-DETAIL-LINE.                                             01562932
+015630     05  FILLER                  PIC X(02)  VALUE SPACES.         01563032
+015631     05  CAP-NPI                 PIC X(10).                       01563132
+015632     05  FILLER                  PIC X(02)  VALUE SPACES.         01563232
+015633     05  CAP-HIC                 PIC X(12).                       01563332
+015634     05  FILLER                  PIC X(02)  VALUE SPACES.         01563432
+015635     05  CAP-PROV                PIC X(06).                       01563532
+015636     05  FILLER                  PIC X(02)  VALUE SPACES.         01563632
+015637     05  CAP-PRECAP-AMT          PIC ZZZ,ZZ9.99.                  01563732
+015638     05  FILLER                  PIC X(02)  VALUE SPACES.         01563832
+015639     05  CAP-POSTCAP-AMT         PIC ZZZ,ZZ9.99.                  01563932
+015640     05  FILLER                  PIC X(02)  VALUE SPACES.         01564032
+015641     05  CAP-IMPACT-AMT          PIC ZZZ,ZZ9.99.                  01564132
+015642                                                                  01564232
+015643 01  CAP-HEAD1.                                                   01564332
+015644     05  FILLER                  PIC X(01)  VALUE SPACES.         01564432
+015645     05  FILLER                  PIC X(44)  VALUE                 01564532
+015646        ' HHA OUTLIER-CAP IMPACT REPORT              '.           01564632
+015647                                                                  01564732
+015648 01  CAP-HEAD2.                                                   01564832
+015649     05  FILLER                  PIC X(01)  VALUE SPACES.         01564932
+015650     05  FILLER                  PIC X(44)  VALUE                 01565032
+015651        '    NPI         HIC         PROV  PRE-CAP  P'.           01565132
+015652     05  FILLER                  PIC X(44)  VALUE                 01565232
+015653        'OST-CAP  IMPACT                             '.           01565332
+015654                                                                  01565432
+015655 01  CAP-SUMM-LINE.                                               01565532
+015656     05  FILLER                  PIC X(10)  VALUE SPACES.         01565632
+015657     05  FILLER                  PIC X(24)  VALUE                 01565732
+015658        '-- CLAIMS CAPPED      =>'.                               01565832
+015659     05  CAP-SUMM-COUNT          PIC ZZZ,ZZ9.                     01565932
+015660     05  FILLER                  PIC X(15)  VALUE SPACES.         01566032
+015661     05  FILLER                  PIC X(20)  VALUE                 01566132
+015662        'TOTAL IMPACT $  =>'.                                     01566232
+015663     05  CAP-SUMM-IMPACT         PIC ZZZ,ZZZ,ZZ9.99.              01566332
+015664                                                                  01566432
+015664*---------------------------------------------------------------*  1566438
+015665*RE-PRICING DELTA REPORT - REPRICES A PRIOR RUN'S OUTFILE   *      1566538
+015666*AGAINST CURRENT TABLES AND LISTS EVERY CLAIM WHOSE RTC OR  *      1566638
+015667*TOTAL PAYMENT CHANGED FROM WHAT WAS PAID THE FIRST TIME    *      1566738
+015668*---------------------------------------------------------------*  1566838
+015669 01  REP-DETAIL-LINE.                                              1566938
+015670     05  FILLER                  PIC X(02)  VALUE SPACES.          1567038
+015671     05  REP-NPI                 PIC X(10).                        1567138
+015672     05  FILLER                  PIC X(02)  VALUE SPACES.          1567238
+015673     05  REP-HIC                 PIC X(12).                        1567338
+015674     05  FILLER                  PIC X(02)  VALUE SPACES.          1567438
+015675     05  REP-PROV                PIC X(06).                        1567538
+015676     05  FILLER                  PIC X(02)  VALUE SPACES.          1567638
+015677     05  REP-OLD-RTC             PIC 99.                           1567738
+015678     05  FILLER                  PIC X(01)  VALUE '/'.             1567838
+015679     05  REP-NEW-RTC             PIC 99.                           1567938
+015680     05  FILLER                  PIC X(03)  VALUE SPACES.          1568038
+015681     05  REP-OLD-PAYMENT         PIC ZZZ,ZZ9.99.                   1568138
+015682     05  FILLER                  PIC X(03)  VALUE SPACES.          1568238
+015683     05  REP-NEW-PAYMENT         PIC ZZZ,ZZ9.99.                   1568338
+015684     05  FILLER                  PIC X(03)  VALUE SPACES.          1568438
+015685     05  REP-PAYMENT-DIFF        PIC -ZZ,ZZ9.99.                   1568538
+015686                                                                   1568638
+015687 01  REP-HEAD1.                                                    1568738
+015688     05  FILLER                  PIC X(01)  VALUE SPACES.          1568838
+015689     05  FILLER                  PIC X(44)  VALUE                  1568938
+015690        ' HHA RE-PRICING DELTA REPORT                '.            1569038
+015691                                                                   1569138
+015692 01  REP-HEAD2.                                                    1569238
+015693     05  FILLER                  PIC X(01)  VALUE SPACES.          1569338
+015694     05  FILLER                  PIC X(44)  VALUE                  1569438
+015695        '    NPI         HIC         PROV  RTC       '.            1569538
+015696     05  FILLER                  PIC X(44)  VALUE                  1569638
+015697        '  OLD-PAYMENT   NEW-PAYMENT    DIFFERENCE   '.            1569738
+015698                                                                   1569838
+015699 01  REP-SUMM-LINE.                                                1569938
+015700     05  FILLER                  PIC X(10)  VALUE SPACES.          1570038
+015701     05  FILLER                  PIC X(24)  VALUE                  1570138
+015702        '-- CLAIMS CHANGED     =>'.                                1570238
+015703     05  REP-SUMM-COUNT          PIC ZZZ,ZZ9.                      1570338
+015704                                                                   1570438
+015705*----------------------------------------------------------------*01570538
+015706*    PER-CLAIM RATE-LOOKUP AUDIT TRAIL                          * 01570638
+015707*    RECORDS THE CBSA/HRG/REVENUE TABLE EFFECTIVE-DATE KEYS       01570738
+015708*    ACTUALLY MATCHED BY HHDRV213 FOR EVERY CLAIM PRICED, SO A    01570838
+015709*    MAC/CMS AUDIT QUESTION ABOUT RATE VINTAGE CAN BE ANSWERED    01570938
+015710*    WITHOUT RE-RUNNING THE PRICER                              * 01571038
+015711*----------------------------------------------------------------*01571138
+015712 01  RTA-DETAIL-LINE.                                             01571238
+015713     05  FILLER                  PIC X(02)  VALUE SPACES.         01571338
+015714     05  RTA-NPI                 PIC X(10).                       01571438
+015715     05  FILLER                  PIC X(02)  VALUE SPACES.         01571538
+015716     05  RTA-HIC                 PIC X(12).                       01571638
+015717     05  FILLER                  PIC X(02)  VALUE SPACES.         01571738
+015718     05  RTA-PROV                PIC X(06).                       01571838
+015719     05  FILLER                  PIC X(03)  VALUE SPACES.         01571938
+015720     05  RTA-CBSA-EFFDATE        PIC X(08).                       01572038
+015721     05  FILLER                  PIC X(03)  VALUE SPACES.         01572138
+015722     05  RTA-HRG-EFFDATE         PIC X(08).                       01572238
+015723     05  FILLER                  PIC X(03)  VALUE SPACES.         01572338
+015724     05  RTA-REV-EFFDATE         PIC X(08).                       01572438
+015725     05  FILLER                  PIC X(03)  VALUE SPACES.         01572538
+015726     05  RTA-RTC                 PIC 99.                          01572638
+015727                                                                  01572738
+015728 01  RTA-HEAD1.                                                   01572838
+015729     05  FILLER                  PIC X(01)  VALUE SPACES.         01572938
+015730     05  FILLER                  PIC X(44)  VALUE                 01573038
+015731        ' HHA RATE-LOOKUP AUDIT TRAIL                '.           01573138
+015732                                                                  01573238
+015733 01  RTA-HEAD2.                                                   01573338
+015734     05  FILLER                  PIC X(01)  VALUE SPACES.         01573438
+015735     05  FILLER                  PIC X(44)  VALUE                 01573538
+015736        '    NPI         HIC         PROV   CBSA-EFF '.           01573638
+015737     05  FILLER                  PIC X(44)  VALUE                 01573738
+015738        '  HRG-EFF     REV-EFF     RTC              '.            01573838
+015739                                                                  01573938
+015740 01  RTA-SUMM-LINE.                                               01574038
+015741     05  FILLER                  PIC X(10)  VALUE SPACES.         01574138
+015742     05  FILLER                  PIC X(24)  VALUE                 01574238
+015743        '-- AUDIT RECS WRITTEN =>'.                               01574338
+015744     05  RTA-SUMM-COUNT          PIC ZZZ,ZZZ,ZZ9.                 01574438
+015745                                                                  01574542
+015746*----------------------------------------------------------------*01574642
+015747*    FINANCIAL SUMMARY REPORT - CLAIM COUNT AND PAYMENT TOTALS   *01574742
+015748*    ACCUMULATED AND PRINTED BY HHA-CBSA AT END OF JOB           *01574842
+015749*----------------------------------------------------------------*01574942
+015750 01  FIN-DETAIL-LINE.                                             01575042
+015751     05  FILLER                  PIC X(04)  VALUE SPACES.         01575142
+015752     05  FIN-CBSA                PIC X(05).                       01575242
+015753     05  FILLER                  PIC X(06)  VALUE SPACES.         01575342
+015754     05  FIN-CLAIM-CTR           PIC ZZZ,ZZ9.                     01575442
+015755     05  FILLER                  PIC X(05)  VALUE SPACES.         01575542
+015756     05  FIN-TOTAL-PAY           PIC Z,ZZZ,ZZZ,ZZ9.99.            01575642
+015757     05  FILLER                  PIC X(03)  VALUE SPACES.         01575742
+015758     05  FIN-OUTLIER-PAY         PIC Z,ZZZ,ZZZ,ZZ9.99.            01575842
+015759                                                                  01575942
+015760 01  FIN-HEAD1.                                                   01576042
+015761     05  FILLER                  PIC X(01)  VALUE SPACES.         01576142
+015762     05  FILLER                  PIC X(44)  VALUE                 01576242
+015763        ' HHA PAYMENT SUMMARY BY CBSA                '.           01576342
+015764                                                                  01576442
+015765 01  FIN-HEAD2.                                                   01576542
+015766     05  FILLER                  PIC X(01)  VALUE SPACES.         01576642
+015767     05  FILLER                  PIC X(44)  VALUE                 01576742
+015768        ' CBSA        CLAIMS       TOTAL PAY         '.           01576842
+015769     05  FILLER                  PIC X(44)  VALUE                 01576942
+015770        '  OUTLIER PAY                               '.           01577042
+015771                                                                  01577142
+015772 01  FIN-SUMM-LINE.                                               01577242
+015773     05  FILLER                  PIC X(02)  VALUE SPACES.         01577342
+015774     05  FILLER                  PIC X(24)  VALUE                 01577442
+015775        '-- TOTAL CBSA GROUPS  =>'.                               01577542
+015776     05  FIN-SUMM-GROUPS         PIC ZZZ,ZZ9.                     01577642
+015777     05  FILLER                  PIC X(03)  VALUE SPACES.         01577742
+015778     05  FILLER                  PIC X(19)  VALUE                 01577842
+015779        'GRAND TOTAL PAY  =>'.                                    01577942
+015780     05  FIN-SUMM-TOTAL-PAY      PIC Z,ZZZ,ZZZ,ZZ9.99.            01578042
+015781                                                                  01578142
+015782*----------------------------------------------------------------*    46
+015783*    STANDARDIZED-VALUE LABOR/NON-LABOR BREAKDOWN REPORT         *    46
+015784*    SHOWS, BY HHA-CBSA, THE WAGE-INDEX-ADJUSTED SPLIT OF THE    *    46
+015785*    TOTAL PAYMENT BETWEEN ITS LABOR AND NON-LABOR SHARES        *    46
+015786*----------------------------------------------------------------*    46
+015787 01  STDV-DETAIL-LINE.                                                46
+015788     05  FILLER                  PIC X(04)  VALUE SPACES.             46
+015789     05  STDV-CBSA               PIC X(05).                           46
+015790     05  FILLER                  PIC X(06)  VALUE SPACES.             46
+015791     05  STDV-CLAIM-CTR          PIC ZZZ,ZZ9.                         46
+015792     05  FILLER                  PIC X(04)  VALUE SPACES.             46
+015793     05  STDV-LABOR-PORTION      PIC Z,ZZZ,ZZZ,ZZ9.99.                46
+015794     05  FILLER                  PIC X(03)  VALUE SPACES.             46
+015795     05  STDV-NONLABOR-PORTION   PIC Z,ZZZ,ZZZ,ZZ9.99.                46
+015796                                                                      46
+015797 01  STDV-HEAD1.                                                      46
+015798     05  FILLER                  PIC X(01)  VALUE SPACES.             46
+015799     05  FILLER                  PIC X(52)  VALUE                     46
+015800        ' HHA STANDARDIZED-VALUE LABOR/NON-LABOR BREAKDOWN  '.        46
+015801                                                                      46
+015802 01  STDV-HEAD2.                                                      46
+015803     05  FILLER                  PIC X(01)  VALUE SPACES.             46
+015804     05  FILLER                  PIC X(44)  VALUE                    46
+015805        ' CBSA        CLAIMS       LABOR PAY        '.                46
+015806     05  FILLER                  PIC X(44)  VALUE                    46
+015807        '  NON-LABOR PAY                             '.               46
+015808                                                                      46
+015809 01  STDV-SUMM-LINE.                                                  46
+015810     05  FILLER                  PIC X(02)  VALUE SPACES.             46
+015811     05  FILLER                  PIC X(24)  VALUE                    46
+015812        '-- TOTAL CBSA GROUPS  =>'.                                   46
+015813     05  STDV-SUMM-GROUPS        PIC ZZZ,ZZ9.                        46
+015814     05  FILLER                  PIC X(03)  VALUE SPACES.             46
+015815     05  FILLER                  PIC X(17)  VALUE                    46
+015816        'GRAND LABOR    =>'.                                          46
+015817     05  STDV-SUMM-LABOR         PIC Z,ZZZ,ZZZ,ZZ9.99.                46
+015818     05  FILLER                  PIC X(02)  VALUE SPACES.             46
+015819     05  FILLER                  PIC X(17)  VALUE                    46
+015820        'GRAND NONLABOR =>'.                                          46
+015821     05  STDV-SUMM-NONLABOR      PIC Z,ZZZ,ZZZ,ZZ9.99.                46
+015822                                                                      46
+015665*----------------------------------------------------------------*01566509
+015666*    LATE SUBMISSION PENALTY - BUCKETED SUMMARY REPORT           *01566609
+015667*    SUMMARIZES (NO PER-CLAIM DETAIL) THE LATE-FILING PENALTY    *01566709
+015668*    CLAIM COUNT AND DOLLAR AMOUNT BY DAYS-LATE RANGE            *01566809
+015669*----------------------------------------------------------------*01566909
+015670 01  LAT-HEAD1.                                                   01567009
+015671     05  FILLER                  PIC X(01)  VALUE SPACES.         01567109
+015672     05  FILLER                  PIC X(44)  VALUE                 01567209
+015673        ' LATE SUBMISSION PENALTY - BUCKETED SUMMARY '.           01567309
+015674                                                                  01567409
+015675 01  LAT-HEAD2.                                                   01567509
+015676     05  FILLER                  PIC X(01)  VALUE SPACES.         01567609
+015677     05  FILLER                  PIC X(44)  VALUE                 01567709
+015678        '   DAYS LATE RANGE        CLAIM COUNT    P'.             01567809
+015679     05  FILLER                  PIC X(44)  VALUE                 01567909
+015680        'ENALTY AMOUNT                               '.           01568009
+015681                                                                  01568109
+015682 01  LAT-BKT-LINE.                                                01568209
+015683     05  FILLER                  PIC X(10)  VALUE SPACES.         01568309
+015684     05  LAT-BKT-DESC            PIC X(20).                       01568409
+015685     05  LAT-BKT-COUNT           PIC ZZZ,ZZ9.                     01568509
+015686     05  FILLER                  PIC X(06)  VALUE SPACES.         01568609
+015687     05  LAT-BKT-AMOUNT          PIC ZZZ,ZZZ,ZZ9.99.              01568709
+015689                                                                  01568909
+015690*----------------------------------------------------------------*01569009
+015691*    RAP / FINAL-CLAIM CROSS-CHECK REPORT COMPONENTS              01569109
+015692*    LISTS FINAL CLAIMS (TOB 327/329/32F-32Q) WITH NO MATCHING    01569209
+015693*    RAP (TOB 322) SEEN EARLIER IN THE RUN FOR THE SAME HIC AND   01569309
+015694*    PROVIDER, AND RAPS LEFT UNMATCHED AT END-OF-JOB              01569409
+015695*----------------------------------------------------------------*01569509
+015696 01  RPX-DETAIL-LINE.                                             01569609
+015697     05  FILLER                  PIC X(02)  VALUE SPACES.         01569709
+015698     05  RPX-HIC                 PIC X(12).                       01569809
+015699     05  FILLER                  PIC X(02)  VALUE SPACES.         01569909
+015700     05  RPX-PROV                PIC X(06).                       01570009
+015701     05  FILLER                  PIC X(02)  VALUE SPACES.         01570109
+015702     05  RPX-TYPE                PIC X(30).                       01570209
+015703                                                                  01570309
+015704 01  RPX-HEAD1.                                                   01570409
+015705     05  FILLER                  PIC X(01)  VALUE SPACES.         01570509
+015706     05  FILLER                  PIC X(44)  VALUE                 01570609
+015707    ' RAP / FINAL-CLAIM CROSS-CHECK REPORT       '.               01570709
+015708                                                                  01570809
+015709 01  RPX-HEAD2.                                                   01570909
+015710     05  FILLER                  PIC X(01)  VALUE SPACES.         01571009
+015711     05  FILLER                  PIC X(44)  VALUE                 01571109
+015712    '    HIC         PROV    EXCEPTION TYPE      '.               01571209
+015713                                                                  01571309
+015714 01  RPX-SUMM-LINE.                                               01571409
+015715     05  FILLER                  PIC X(10)  VALUE SPACES.         01571509
+015716     05  FILLER                  PIC X(27)  VALUE                 01571609
+015717        '-- FINAL CLAIMS W/O RAP =>'.                             01571709
+015718     05  RPX-SUMM-NOMATCH        PIC ZZZ,ZZ9.                     01571809
+015719     05  FILLER                  PIC X(10)  VALUE SPACES.         01571909
+015720     05  FILLER                  PIC X(24)  VALUE                 01572009
+015721        '-- RAPS W/O FINAL CLM =>'.                               01572109
+015722     05  RPX-SUMM-ORPHAN         PIC ZZZ,ZZ9.                     01572209
+015688                                                                  01568809
+015621                                                                  01562132
+015580                                                                  01558032
 015200**--------------------------------------------------------------  01520032
 015300 PROCEDURE  DIVISION.                                             01530032
 015400                                                                  01540032
 015500 0000-MAINLINE  SECTION.                                          01550032
 015600     OPEN INPUT  HHAFILE                                          01560032
 015700          OUTPUT OUTFILE                                          01570032
-015800          OUTPUT PRTFILE.                                         01580032
+015800          OUTPUT PRTFILE                                          01580032
+015810          OUTPUT EXCPFILE                                         01581032
+015815          OUTPUT RURAUDIT                                         01581532
+015817          OUTPUT CAPRPT                                           01581732
+015818          OUTPUT LATERPT                                          01581832
+015819          OUTPUT RAPXCHK                                          01581932
+015820          OUTPUT CHKPTOUT                                         01582032
+015821          OUTPUT RATEAUD                                          01582142
+015822          OUTPUT FINRPT                                           01582242
+015823          OUTPUT PROVTOTOUT                                            45
+015824          OUTPUT STDVRPT.                                              46
 015900                                                                  01590032
 016000     MOVE LOW-VALUES TO TOTAL-COUNTERS.                           01600032
+016010     MOVE ZEROS TO EXCEPTION-RTC-COUNTS.                          01601032
+016020                                                                  01602032
+016030*---------------------------------------------------------------* 01603032
+016040*    CHECK FOR A PRIOR RESTART CHECKPOINT AND RESUME IF FOUND   * 01604032
+016050*---------------------------------------------------------------* 01605032
+016060      PERFORM 0050-RESTART-CHECK THRU 0050-EXIT.                  01606032
 016100                                                                  01610032
+016110*---------------------------------------------------------------* 01611038
+016120*    CHECK FOR A RE-PRICING RUN AND SWITCH INPUT/REPORTING MODE * 01612038
+016130*---------------------------------------------------------------* 01613038
+016140      PERFORM 0075-REPRICE-CHECK THRU 0075-EXIT.                  01614038
+016150                                                                  01615038
+016151*---------------------------------------------------------------* 01615141
+016152*    CHECK FOR AN OPTIONAL PARAMETER CARD RESTRICTING THE RUN   * 01615241
+016153*---------------------------------------------------------------* 01615341
+016154      PERFORM 0080-PARM-CHECK THRU 0080-EXIT.                     01615441
+016155                                                                  01615541
+016156*---------------------------------------------------------------*     45
+016157*    SEED THE PROVIDER YTD OUTLIER-POOL TOTALS FROM ANY PRIOR   *     45
+016158*    RUN'S PROVTOTOUT EXTRACT, IF ONE HAS BEEN ASSIGNED         *     45
+016159*---------------------------------------------------------------*     45
+016160      PERFORM 0090-LOAD-PROV-TOTALS THRU 0090-EXIT.                   45
+016161                                                                      45
 016200     PERFORM 0100-PROCESS-RECORDS THRU 0100-EXIT UNTIL EOF-SW = 1.01620032
 016300                                                                  01630032
 016400     DISPLAY ' '.                                                 01640032
@@ -338,21 +1033,86 @@
 026200     DISPLAY '-- INPUT  COUNTS FOR HHAFILE  ===> ' HHAFILE-CTR.   02620032
 026300     DISPLAY '-- OUTPUT COUNTS FOR OUTFILE  ===> ' OUTFILE-CTR.   02630032
 026400     DISPLAY '-- OUTPUT COUNTS FOR PRTFILE  ===> ' PRTFILE-CTR.   02640032
+026410     DISPLAY '-- OUTPUT COUNTS FOR EXCPFILE ===> ' EXCPFILE-CTR.  02641032
+026415     DISPLAY '-- OUTPUT COUNTS FOR RURAUDIT ===> ' RURAUDIT-CTR.  02641532
+026416     DISPLAY '-- OUTPUT COUNTS FOR CAPRPT   ===> ' CAPRPT-CTR.    02641632
+026416     DISPLAY '-- RESTART SKIPPED COUNT   ===> ' RESTART-SKIP-CTR.       51
+026417     DISPLAY '-- PARM FILTERED OUT COUNT    ===> ' FILTEROUT-CTR.       51
+026417     DISPLAY '-- OUTPUT COUNTS FOR LATERPT  ===> ' LATERPT-CTR.   02641732
+026418     DISPLAY '-- OUTPUT COUNTS FOR RAPXCHK  ===> ' RAPXCHK-CTR.   02641832
+026418     DISPLAY '-- OUTPUT COUNTS FOR RATEAUD  ===> ' RATEAUD-CTR.   02641832
+026418     DISPLAY '-- OUTPUT COUNTS FOR FINRPT   ===> ' FINRPT-CTR.    02641942
+026419     DISPLAY '-- OUTPUT COUNTS FOR STDVRPT  ===> ' STDVRPT-CTR.         46
+026419     IF REPRICE-MODE                                               2641938
+026419     DISPLAY '-- OUTPUT COUNTS FOR REPRPT   ===> ' REPRPT-CTR.     2641938
+026420                                                                  02642032
+026430     PERFORM 1400-EXCP-SUMMARY THRU 1400-EXIT.                    02643032
+026435     PERFORM 1500-RUR-SUMMARY THRU 1500-EXIT.                     02643532
+026436     PERFORM 1600-CAP-SUMMARY THRU 1600-EXIT.                     02643632
+026437     PERFORM 1700-LATE-SUMMARY THRU 1700-EXIT.                    02643732
+026438     PERFORM 1800-RAPXCHK-ORPHANS THRU 1800-EXIT.                 02643832
+026438     PERFORM 1650-RTA-SUMMARY THRU 1650-EXIT.                     02643832
+026438     PERFORM 1930-FIN-SUMMARY THRU 1930-EXIT.                     02643942
+026439     IF REPRICE-MODE                                               2643938
+026439     PERFORM 1900-REP-SUMMARY THRU 1900-EXIT.                      2643938
+026441     PERFORM 1950-WRITE-PROV-TOTALS THRU 1950-EXIT.                  45
+026442     PERFORM 1938-STDV-SUMMARY THRU 1938-EXIT.                         46
+026440                                                                  02644032
+026450*---------------------------------------------------------------* 02645032
+026460*    CONTROL TOTAL TIE-OUT - HHAFILE INPUT COUNT, LESS ANY      * 02646032
+026465*    CHECKPOINT-RESTART-SKIPPED AND PARM-CARD-FILTERED-OUT      * 02646532
+026470*    RECORDS, MUST BALANCE TO THE OUTFILE AND PRTFILE COUNTS    * 02647032
+026480*---------------------------------------------------------------* 02648032
+026485     COMPUTE WS-TIEOUT-CTR =                                      2648541
+026486       HHAFILE-CTR - RESTART-SKIP-CTR - FILTEROUT-CTR.             2648641
+026490     IF  WS-TIEOUT-CTR NOT = OUTFILE-CTR                          02649032
+026491     OR  WS-TIEOUT-CTR NOT = PRTFILE-CTR                          02649132
+026492         DISPLAY '** CONTROL TOTAL ERROR **'                      02649232
+026493         MOVE 16 TO RETURN-CODE                                   02649332
+026494     ELSE                                                         02649432
+026495         DISPLAY '-- CONTROL TOTALS BALANCED --'.                 02649532
 026500                                                                  02650032
 026600     CLOSE HHAFILE.                                               02660032
 026700     CLOSE OUTFILE.                                               02670032
 026800     CLOSE PRTFILE.                                               02680032
+026810     CLOSE EXCPFILE.                                              02681032
+026815     CLOSE RURAUDIT.                                              02681532
+026816     CLOSE CAPRPT.                                                02681632
+026817     CLOSE LATERPT.                                               02681732
+026818     CLOSE RAPXCHK.                                               02681832
+026819     CLOSE RATEAUD.                                               02681932
+026819     CLOSE FINRPT.                                                02682042
+026821     CLOSE PROVTOTOUT.                                               45
+026822     CLOSE STDVRPT.                                                   46
+026820      CLOSE CHKPTOUT.                                             02682032
+026821     IF REPRICE-MODE                                               2682138
+026822     CLOSE REPRICE                                                 2682238
+026823     CLOSE REPRPT.                                                 2682338
 026900                                                                  02690032
 027000     STOP RUN.                                                    02700032
 027100                                                                  02710032
 027200 0100-PROCESS-RECORDS.                                            02720032
-027300     READ HHAFILE INTO HHA-INPUT-DATA                             02730032
-027400         AT END                                                   02740032
-027500             MOVE 1 TO EOF-SW                                     02750032
-027600             GO TO 0100-EXIT.                                     02760032
+027300     IF REPRICE-MODE                                               2730038
+027310     READ REPRICE INTO HHA-INPUT-DATA                              2731038
+027320         AT END                                                    2732038
+027330             MOVE 1 TO EOF-SW                                      2733038
+027340             GO TO 0100-EXIT                                       2734038
+027350     ELSE                                                          2735038
+027360     READ HHAFILE INTO HHA-INPUT-DATA                              2736038
+027370         AT END                                                    2737038
+027380             MOVE 1 TO EOF-SW                                      2738038
+027390             GO TO 0100-EXIT.                                      2739038
 027700                                                                  02770032
 027800     ADD 1 TO HHAFILE-CTR.                                        02780032
+027805     PERFORM 0085-CHECK-PARM-FILTER THRU 0085-EXIT.               02780541
+027810                                                                  02781032
+027820      ADD 1 TO CHKPT-CTR-SINCE.                                   02782032
+027830      IF CHKPT-CTR-SINCE >= CHECKPOINT-INTERVAL                   02783032
+027840          PERFORM 0070-WRITE-CHKPT THRU 0070-EXIT.                02784032
 027900                                                                  02790032
+027950     MOVE HHA-PAY-RTC       TO WS-OLD-PAY-RTC.                     2795038
+027960     MOVE HHA-TOTAL-PAYMENT TO WS-OLD-TOTAL-PAYMENT.               2796038
+027970                                                                   2797038
 028000     MOVE ALL '0' TO HOLD-VAR-DATA                                02800032
 028100     INITIALIZE      HHA-PAY-RTC                                  02810032
 028200                     HHA-REVENUE-SUM1-6-QTY-ALL                   02820032
@@ -361,9 +1121,14 @@
 028500                     HHA-VBP-ADJ-AMT                              02850032
 028600                     HHA-PPS-STD-VALUE.                           02860032
 028700                                                                  02870032
-028800     IF  EOF-SW = 0                                               02880032
+028800     IF  EOF-SW = 0 AND RECORD-SELECTED                           02880041
 028900         PERFORM 0400-APPLY-COUNTERS THRU 0400-EXIT               02890032
-029000         PERFORM 0200-CALL-DRV THRU 0200-EXIT                     02900032
+028950         PERFORM 0095-SET-PROV-TOTALS THRU 0095-EXIT                   45
+028955         PERFORM 0097-CHECK-DUPLICATE-CLAIM THRU 0097-EXIT             47
+028960         IF DUPLICATE-CLAIM-FOUND                                     47
+028965             MOVE '90' TO HHA-PAY-RTC                                 47
+028970         ELSE                                                         47
+028975             PERFORM 0200-CALL-DRV THRU 0200-EXIT                     47
 029100         PERFORM 1100-WRITE THRU 1100-EXIT.                       02910032
 029200                                                                  02920032
 029300 0100-EXIT.  EXIT.                                                02930032
@@ -377,89 +1142,111 @@
 030100                                                                  03010032
 030200      IF HHA-SERV-THRU-DATE < 20020101                            03020032
 030300         ADD 1 TO COUNT-TOTAL (1)                                 03030032
+030300     MOVE  1 TO WS-CURR-YEAR-BKT                                  03030032
 030400         GO TO 0400-EXIT.                                         03040032
 030500                                                                  03050032
 030600      IF HHA-SERV-THRU-DATE < 20030101                            03060032
 030700         ADD 1 TO COUNT-TOTAL (2)                                 03070032
+030700     MOVE  2 TO WS-CURR-YEAR-BKT                                  03070032
 030800         GO TO 0400-EXIT.                                         03080032
 030900                                                                  03090032
 031000      IF HHA-SERV-THRU-DATE < 20040101                            03100032
 031100         ADD 1 TO COUNT-TOTAL (3)                                 03110032
+031100     MOVE  3 TO WS-CURR-YEAR-BKT                                  03110032
 031200         GO TO 0400-EXIT.                                         03120032
 031300                                                                  03130032
 031400      IF HHA-SERV-THRU-DATE < 20050101                            03140032
 031500         ADD 1 TO COUNT-TOTAL (4)                                 03150032
+031500     MOVE  4 TO WS-CURR-YEAR-BKT                                  03150032
 031600         GO TO 0400-EXIT.                                         03160032
 031700                                                                  03170032
 031800      IF HHA-SERV-THRU-DATE < 20060101                            03180032
 031900         ADD 1 TO COUNT-TOTAL (5)                                 03190032
+031900     MOVE  5 TO WS-CURR-YEAR-BKT                                  03190032
 032000         GO TO 0400-EXIT.                                         03200032
 032100                                                                  03210032
 032200      IF HHA-SERV-THRU-DATE < 20070101                            03220032
 032300         ADD 1 TO COUNT-TOTAL (6)                                 03230032
+032300     MOVE  6 TO WS-CURR-YEAR-BKT                                  03230032
 032400         GO TO 0400-EXIT.                                         03240032
 032500                                                                  03250032
 032600      IF HHA-SERV-THRU-DATE < 20080101                            03260032
 032700         ADD 1 TO COUNT-TOTAL (7)                                 03270032
+032700     MOVE  7 TO WS-CURR-YEAR-BKT                                  03270032
 032800         GO TO 0400-EXIT.                                         03280032
 032900                                                                  03290032
 033000      IF HHA-SERV-THRU-DATE < 20090101                            03300032
 033100         ADD 1 TO COUNT-TOTAL (8)                                 03310032
+033100     MOVE  8 TO WS-CURR-YEAR-BKT                                  03310032
 033200         GO TO 0400-EXIT.                                         03320032
 033300                                                                  03330032
 033400      IF HHA-SERV-THRU-DATE < 20100101                            03340032
 033500         ADD 1 TO COUNT-TOTAL (9)                                 03350032
+033500     MOVE  9 TO WS-CURR-YEAR-BKT                                  03350032
 033600         GO TO 0400-EXIT.                                         03360032
 033700                                                                  03370032
 033800      IF HHA-SERV-THRU-DATE < 20100401                            03380032
 033900         ADD 1 TO COUNT-TOTAL (10)                                03390032
+033900     MOVE 10 TO WS-CURR-YEAR-BKT                                  03390032
 034000         GO TO 0400-EXIT.                                         03400032
 034100                                                                  03410032
 034200      IF HHA-SERV-THRU-DATE < 20110101                            03420032
 034300         ADD 1 TO COUNT-TOTAL (11)                                03430032
+034300     MOVE 11 TO WS-CURR-YEAR-BKT                                  03430032
 034400         GO TO 0400-EXIT.                                         03440032
 034500                                                                  03450032
 034600      IF HHA-SERV-THRU-DATE < 20120101                            03460032
 034700         ADD 1 TO COUNT-TOTAL (12)                                03470032
+034700     MOVE 12 TO WS-CURR-YEAR-BKT                                  03470032
 034800         GO TO 0400-EXIT.                                         03480032
 034900                                                                  03490032
 035000      IF HHA-SERV-THRU-DATE < 20130101                            03500032
 035100         ADD 1 TO COUNT-TOTAL (13)                                03510032
+035100     MOVE 13 TO WS-CURR-YEAR-BKT                                  03510032
 035200         GO TO 0400-EXIT.                                         03520032
 035300                                                                  03530032
 035400      IF HHA-SERV-THRU-DATE < 20140101                            03540032
 035500         ADD 1 TO COUNT-TOTAL (14)                                03550032
+035500     MOVE 14 TO WS-CURR-YEAR-BKT                                  03550032
 035600         GO TO 0400-EXIT.                                         03560032
 035700                                                                  03570032
 035800      IF HHA-SERV-THRU-DATE < 20150101                            03580032
 035900         ADD 1 TO COUNT-TOTAL (15)                                03590032
+035900     MOVE 15 TO WS-CURR-YEAR-BKT                                  03590032
 036000         GO TO 0400-EXIT.                                         03600032
 036100                                                                  03610032
 036200      IF HHA-SERV-THRU-DATE < 20160101                            03620032
 036300         ADD 1 TO COUNT-TOTAL (16)                                03630032
+036300     MOVE 16 TO WS-CURR-YEAR-BKT                                  03630032
 036400         GO TO 0400-EXIT.                                         03640032
 036500                                                                  03650032
 036600      IF HHA-SERV-THRU-DATE < 20170101                            03660032
 036700         ADD 1 TO COUNT-TOTAL (17)                                03670032
+036700     MOVE 17 TO WS-CURR-YEAR-BKT                                  03670032
 036800         GO TO 0400-EXIT.                                         03680032
 036900                                                                  03690032
 037000      IF HHA-SERV-THRU-DATE < 20180101                            03700032
 037100         ADD 1 TO COUNT-TOTAL (18)                                03710032
+037100     MOVE 18 TO WS-CURR-YEAR-BKT                                  03710032
 037200         GO TO 0400-EXIT.                                         03720032
 037300                                                                  03730032
 037400      IF HHA-SERV-THRU-DATE < 20190101                            03740032
 037500         ADD 1 TO COUNT-TOTAL (19)                                03750032
+037500     MOVE 19 TO WS-CURR-YEAR-BKT                                  03750032
 037600         GO TO 0400-EXIT.                                         03760032
 037700                                                                  03770032
 037800      IF HHA-SERV-THRU-DATE < 20200101                            03780032
 037900         ADD 1 TO COUNT-TOTAL (20)                                03790032
+037900     MOVE 20 TO WS-CURR-YEAR-BKT                                  03790032
 038000         GO TO 0400-EXIT.                                         03800032
 038100                                                                  03810032
 038200      IF HHA-SERV-THRU-DATE < 20210101                            03820032
 038300         ADD 1 TO COUNT-TOTAL (21)                                03830032
+038300     MOVE 21 TO WS-CURR-YEAR-BKT                                  03830032
 038400         GO TO 0400-EXIT.                                         03840032
 038500                                                                  03850032
 038600      ADD 1 TO COUNT-TOTAL (22).                                  03860032
+038610     MOVE 22 TO WS-CURR-YEAR-BKT.                                 03861032
 038700                                                                  03870032
 038800 0400-EXIT.  EXIT.                                                03880032
 038900                                                                  03890032
@@ -469,17 +1256,19 @@
 039300*    PRINT HHA PROSPECTIVE PAYMENT TEST DATA DETAIL REPORT        03930032
 039400******************************************************************03940032
 039500                                                                  03950032
+039510     IF WS-CURR-YEAR-BKT NOT = WS-PREV-YEAR-BKT                   03951032
+039520        MOVE 99 TO LINE-CTR.                                      03952032
+039530                                                                  03953032
 039600     IF  LINE-CTR > 54                                            03960032
 039700         PERFORM 1200-HHA-HEADINGS THRU 1200-EXIT.                03970032
 039800                                                                  03980032
 039900     MOVE SPACES          TO  HHA-DETAIL-LINE.                    03990032
 040000                                                                  04000032
-040100*    IF HHA-SERV-THRU-DATE < 20060101                             04010032
-040200*       MOVE HHA-MSA2          TO PRT-MSA-CBSA                    04020032
-040300*    ELSE                                                         04030032
-040400*       MOVE HHA-CBSA          TO PRT-MSA-CBSA.                   04040032
+040100     IF HHA-SERV-THRU-DATE < 20060101                                 51
+040200        MOVE HHA-MSA2          TO PRT-MSA-CBSA                        51
+040300     ELSE                                                             51
+040400        MOVE HHA-CBSA          TO PRT-MSA-CBSA.                       51
 040500                                                                  04050032
-040600     MOVE HHA-CBSA           TO PRT-MSA-CBSA.                     04060032
 040700     MOVE HHA-SERV-FROM-DATE TO PRT-FROM-DATE.                    04070032
 040800     MOVE HHA-SERV-THRU-DATE TO PRT-THRU-DATE.                    04080032
 040900                                                                  04090032
@@ -491,19 +1280,24 @@
 041500     MOVE HHA-REVENUE-SUM1-6-QTY-ALL TO PRT-16-QTY.               04150032
 041600                                                                  04160032
 041700     MOVE HHA-PEP-INDICATOR          TO PRT-PEP.                  04170032
-041800*    MOVE HHA-MED-REVIEW-INDICATOR (1)  TO PRT-MED-IND1.          04180032
-041900*    MOVE HHA-MED-REVIEW-INDICATOR (2)  TO PRT-MED-IND2.          04190032
-042000*    MOVE HHA-MED-REVIEW-INDICATOR (3)  TO PRT-MED-IND3.          04200032
-042100*    MOVE HHA-MED-REVIEW-INDICATOR (4)  TO PRT-MED-IND4.          04210032
-042200*    MOVE HHA-MED-REVIEW-INDICATOR (5)  TO PRT-MED-IND5.          04220032
-042300*    MOVE HHA-MED-REVIEW-INDICATOR (6)  TO PRT-MED-IND6.          04230032
+041800     MOVE HHA-MED-REVIEW-INDICATOR (1)  TO PRT-MED-IND1.              50
+041810     MOVE HHA-MED-REVIEW-INDICATOR (2)  TO PRT-MED-IND2.              50
+041820     MOVE HHA-MED-REVIEW-INDICATOR (3)  TO PRT-MED-IND3.              50
+041830     MOVE HHA-MED-REVIEW-INDICATOR (4)  TO PRT-MED-IND4.              50
+041840     MOVE HHA-MED-REVIEW-INDICATOR (5)  TO PRT-MED-IND5.              50
+041850     MOVE HHA-MED-REVIEW-INDICATOR (6)  TO PRT-MED-IND6.              50
+041900     MOVE HHA-LUPA-ADDON-REASON-CD   TO PRT-LUPA-REASON.               52
 042400     MOVE HHA-TOB                    TO PRT-TOB.                  04240032
 042500     MOVE HHA-INIT-PAY-QRP-INDICATOR TO PRT-INIT-PAY-IND.         04250032
+042550                                                                  04255032
+042560     IF HHA-TOB-IS-CLAIM                                          04256032
+042570        PERFORM 1198-APPLY-LATE-NOA-PENALTY THRU 1198-EXIT.       04257032
 042600                                                                  04260032
 042700     MOVE HHA-OUTLIER-PAYMENT        TO PRT-OUTLIER-PAY.          04270032
 042800     MOVE HHA-TOTAL-PAYMENT          TO PRT-PAYMENT-RATE.         04280032
 042900     MOVE HHA-REVENUE-DOLL-RATE (1)  TO                           04290032
 043000                                      PRT-REV-DOLL-RATE-1.        04300032
+043010     MOVE HHA-PEP-FULL-HRG-AMT       TO PRT-PEP-FULL-AMT.         04301046
 043100                                                                  04310032
 043200     MOVE HHA-PAY-RTC                TO PRT-HHA-RTC.              04320032
 043300                                                                  04330032
@@ -512,7 +1306,31 @@
 043600     ADD 1 TO PRTFILE-CTR.                                        04360032
 043700     IF PRT-STAT1 > 0 DISPLAY ' BAD1 WRITE ON PRTFILE FILE'.      04370032
 043800     ADD 1 TO LINE-CTR.                                           04380032
-043900                                                                  04390032
+043810                                                                  04381032
+043820     IF HHA-PAY-RTC NOT = '00' AND HHA-PAY-RTC NOT = '01'         04382032
+043822        AND HHA-PAY-RTC NOT = '03' AND HHA-PAY-RTC NOT = '04'     04382232
+043824        AND HHA-PAY-RTC NOT = '05' AND HHA-PAY-RTC NOT = '06'     04382432
+043826        AND HHA-PAY-RTC NOT = '32'                                04382632
+043830        PERFORM 1150-WRITE-EXCP THRU 1150-EXIT.                   04383032
+043835                                                                  04383532
+043840     IF HHA-RURAL-ADDON-CAT NOT = SPACE                           04384032
+043850        PERFORM 1160-WRITE-RURAUDIT THRU 1160-EXIT.               04385032
+043855                                                                  04385532
+043860     IF HHA-OUTLIER-CAP-IND = 'Y'                                 04386032
+043870        PERFORM 1170-WRITE-CAPRPT THRU 1170-EXIT.                 04387032
+043880                                                                  04388032
+043890     IF HHA-LATE-SUB-PEN-AMT > 0 OR HHA-LATE-SUB-DAYS > 0         04388932
+043895        PERFORM 1180-ACCUM-LATE-BUCKET THRU 1180-EXIT.            04389032
+043896                                                                  04389632
+043897     IF HHA-TOB-IS-RAP OR HHA-TOB-IS-NOA                          04389732
+043898        PERFORM 1190-TRACK-RAP THRU 1190-EXIT                     04389832
+043899     ELSE                                                         04389932
+043900     IF HHA-TOB-IS-CLAIM                                          04390032
+043901        PERFORM 1195-XCHK-FINAL THRU 1195-EXIT.                   04390132
+043902                                                                  04390232
+043903     PERFORM 1192-WRITE-RATEAUD THRU 1192-EXIT.                   04390332
+043904     PERFORM 1193-ACCUM-CBSA-SUMMARY THRU 1193-EXIT.              04390442
+043905     PERFORM 1194-ACCUM-PROV-TOTALS THRU 1194-EXIT.                   45
 044000******************************************************************04400032
 044100*    WRITE OUT-REC FILE 600 BYTES TO GO INTO YOUR INTERFACE       04410032
 044200******************************************************************04420032
@@ -520,6 +1338,9 @@
 044400                                                                  04440032
 044500     IF UT2-STAT1 > 0 DISPLAY ' BAD2 WRITE ON OUTFILE  FILE'.     04450032
 044600     ADD 1 TO OUTFILE-CTR.                                        04460032
+044650                                                                   4465038
+044660     IF REPRICE-MODE                                               4466038
+044670         PERFORM 1191-WRITE-REPRPT THRU 1191-EXIT.                 4467038
 044700                                                                  04470032
 044800 1100-EXIT.  EXIT.                                                04480032
 044900                                                                  04490032
@@ -542,7 +1363,1050 @@
 046600     MOVE ALL '  -' TO PRTFILE-LINE.                              04660032
 046700     WRITE PRTFILE-LINE AFTER ADVANCING 1.                        04670032
 046800     IF PRT-STAT1 > 0 DISPLAY ' BAD7 WRITE ON PRTFILE FILE'.      04680032
-046900     MOVE 7 TO LINE-CTR.                                          04690032
+046810                                                                  04681032
+046820     PERFORM 1205-SET-YEAR-LABEL THRU 1205-EXIT.                  04682032
+046830     MOVE WS-CURR-YEAR-BKT TO WS-PREV-YEAR-BKT.                   04683032
+046840     MOVE YRB-YEAR-LABEL   TO YRB-LABEL-OUT.                      04684032
+046850     WRITE PRTFILE-LINE FROM YEAR-BREAK-LINE                      04685032
+046860                             AFTER ADVANCING 1.                   04686032
+046870     IF PRT-STAT1 > 0 DISPLAY ' BAD9 WRITE ON PRTFILE FILE'.      04687032
+046900     MOVE 9 TO LINE-CTR.                                          04690032
 047000                                                                  04700032
 047100 1200-EXIT.  EXIT.                                                04710032
+047110                                                                  04711032
+047120******************************************************************04712032
+047130*    DERIVE THE DISPLAY LABEL FOR THE CURRENT YEAR BUCKET, FOR   *04713032
+047140*    THE PER-YEAR REPORT SEGMENTATION BANNER ON EACH PRTFILE     *04714032
+047150*    PAGE.  MIRRORS THE BUCKET RANGES IN 0400-APPLY-COUNTERS     *04715032
+047160*    AND THE LABELS USED IN THE END-OF-JOB COUNT DISPLAYS BELOW  *04716032
+047170******************************************************************04717032
+047180 1205-SET-YEAR-LABEL.                                             04718032
+047190     IF WS-CURR-YEAR-BKT = 1                                      04719032
+047200        MOVE 'FY2001' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04720032
+047210     IF WS-CURR-YEAR-BKT = 2                                      04721032
+047220        MOVE 'FY2002' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04722032
+047230     IF WS-CURR-YEAR-BKT = 3                                      04723032
+047240        MOVE 'FY2003' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04724032
+047250     IF WS-CURR-YEAR-BKT = 4                                      04725032
+047260        MOVE 'FY2004' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04726032
+047270     IF WS-CURR-YEAR-BKT = 5                                      04727032
+047280        MOVE 'FY2005' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04728032
+047290     IF WS-CURR-YEAR-BKT = 6                                      04729032
+047300        MOVE 'CY2006' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04730032
+047310     IF WS-CURR-YEAR-BKT = 7                                      04731032
+047320        MOVE 'CY2007' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04732032
+047330     IF WS-CURR-YEAR-BKT = 8                                      04733032
+047340        MOVE 'CY2008' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04734032
+047350     IF WS-CURR-YEAR-BKT = 9                                      04735032
+047360        MOVE 'CY2009' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04736032
+047370     IF WS-CURR-YEAR-BKT = 10                                     04737032
+047380        MOVE 'CY2010C' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.        04738032
+047390     IF WS-CURR-YEAR-BKT = 11                                     04739032
+047400        MOVE 'CY20109' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.        04740032
+047410     IF WS-CURR-YEAR-BKT = 12                                     04741032
+047420        MOVE 'CY2011' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04742032
+047430     IF WS-CURR-YEAR-BKT = 13                                     04743032
+047440        MOVE 'CY2012' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04744032
+047450     IF WS-CURR-YEAR-BKT = 14                                     04745032
+047460        MOVE 'CY2013' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04746032
+047470     IF WS-CURR-YEAR-BKT = 15                                     04747032
+047480        MOVE 'CY2014' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04748032
+047490     IF WS-CURR-YEAR-BKT = 16                                     04749032
+047500        MOVE 'CY2015' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04750032
+047510     IF WS-CURR-YEAR-BKT = 17                                     04751032
+047520        MOVE 'CY2016' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04752032
+047530     IF WS-CURR-YEAR-BKT = 18                                     04753032
+047540        MOVE 'CY2017' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04754032
+047550     IF WS-CURR-YEAR-BKT = 19                                     04755032
+047560        MOVE 'CY2018' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04756032
+047570     IF WS-CURR-YEAR-BKT = 20                                     04757032
+047580        MOVE 'CY2019' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04758032
+047590     IF WS-CURR-YEAR-BKT = 21                                     04759032
+047600        MOVE 'CY2020' TO YRB-YEAR-LABEL  GO TO 1205-EXIT.         04760032
+047610     MOVE 'CY2021' TO YRB-YEAR-LABEL.                             04761032
+047620                                                                  04762032
+047630 1205-EXIT.  EXIT.                                                04763032
+047200                                                                  04720032
+047300 1150-WRITE-EXCP.                                                 04730032
+047400                                                                  04740032
+047500*---------------------------------------------------------------* 04750032
+047600*    PRINT EXCEPTION/REJECT REGISTER DETAIL LINE AND TALLY THE  * 04760032
+047700*    CLAIM AGAINST THE RTC CODE IT WAS REJECTED UNDER           * 04770032
+047800*---------------------------------------------------------------* 04780032
+047900     IF  EXC-LINE-CTR > 54                                        04790032
+048000         PERFORM 1300-EXCP-HEADINGS THRU 1300-EXIT.               04800032
+048100                                                                  04810032
+048200     MOVE SPACES          TO  EXCP-DETAIL-LINE.                   04820032
+048300     MOVE HHA-NPI             TO EXCP-NPI.                        04830032
+048400     MOVE HHA-HIC             TO EXCP-HIC.                        04840032
+048500     MOVE HHA-PROV-NO         TO EXCP-PROV.                       04850032
+048600     MOVE HHA-PAY-RTC         TO EXCP-RTC.                        04860032
+048700     MOVE HHA-SERV-FROM-DATE  TO EXCP-FROM-DATE.                  04870032
+048800                                                                  04880032
+048900     WRITE EXCPFILE-LINE FROM EXCP-DETAIL-LINE                    04890032
+049000                              AFTER ADVANCING 1.                  04900032
+049100     IF EXC-STAT1 > 0 DISPLAY ' BAD8 WRITE ON EXCPFILE FILE'.     04910032
+049200     ADD 1 TO EXCPFILE-CTR.                                       04920032
+049300     ADD 1 TO EXC-LINE-CTR.                                       04930032
+049400     ADD 1 TO EXC-RTC-COUNT (HHA-PAY-RTC + 1).                    04940032
+049500                                                                  04950032
+049600 1150-EXIT.  EXIT.                                                04960032
+049700                                                                  04970032
+049800 1300-EXCP-HEADINGS.                                              04980032
+049900     WRITE EXCPFILE-LINE FROM EXCP-HEAD1                          04990032
+050000                              AFTER ADVANCING PAGE.               05000032
+050100     IF EXC-STAT1 > 0 DISPLAY ' BAD9 WRITE ON EXCPFILE FILE'.     05010032
+050200     WRITE EXCPFILE-LINE FROM EXCP-HEAD2                          05020032
+050300                              AFTER ADVANCING 2.                  05030032
+050400     IF EXC-STAT1 > 0 DISPLAY ' BAD9 WRITE ON EXCPFILE FILE'.     05040032
+050500     MOVE ALL '-' TO EXCPFILE-LINE.                               05050032
+050600     WRITE EXCPFILE-LINE AFTER ADVANCING 1.                       05060032
+050700     IF EXC-STAT1 > 0 DISPLAY ' BAD9 WRITE ON EXCPFILE FILE'.     05070032
+050800     MOVE 5 TO EXC-LINE-CTR.                                      05080032
+050900                                                                  05090032
+051000 1300-EXIT.  EXIT.                                                05100032
+051100                                                                  05110032
+051200 1400-EXCP-SUMMARY.                                               05120032
+051300*---------------------------------------------------------------* 05130032
+051400*    WRITE THE END-OF-JOB RTC SUMMARY SECTION OF THE EXCEPTION  * 05140032
+051500*    REGISTER, ONE LINE FOR EVERY RTC CODE THAT REJECTED CLAIMS * 05150032
+051600*---------------------------------------------------------------* 05160032
+051700     SET SUB1 TO 1.                                               05170032
+051800                                                                  05180032
+051900     PERFORM 1450-EXCP-SUMM-LINE THRU 1450-EXIT                   05190032
+052000             VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > 100.           05200032
+052100                                                                  05210032
+052200 1400-EXIT.  EXIT.                                                05220032
+052300                                                                  05230032
+052400 1450-EXCP-SUMM-LINE.                                             05240032
+052500     IF EXC-RTC-COUNT (SUB1) = 0                                  05250032
+052600         GO TO 1450-EXIT.                                         05260032
+052700                                                                  05270032
+052800     MOVE SPACES           TO EXCP-SUMM-LINE.                     05280032
+052900     COMPUTE EXCP-SUMM-RTC = SUB1 - 1.                            05290032
+053000     MOVE EXC-RTC-COUNT (SUB1) TO EXCP-SUMM-COUNT.                05300032
+053100                                                                  05310032
+053200     WRITE EXCPFILE-LINE FROM EXCP-SUMM-LINE                      05320032
+053300                              AFTER ADVANCING 1.                  05330032
+053400     IF EXC-STAT1 > 0 DISPLAY ' BAD9 WRITE ON EXCPFILE FILE'.     05340032
+053500                                                                  05350032
+053600 1450-EXIT.  EXIT.                                                05360032
+053700                                                                  05370032
+053800 1160-WRITE-RURAUDIT.                                             05380032
+053900*---------------------------------------------------------------* 05390032
+054000*    PRINT RURAL ADD-ON AUDIT TRAIL DETAIL LINE AND TALLY THE   * 05400032
+054100*    CLAIM AGAINST THE RURAL ADD-ON CATEGORY THAT WAS APPLIED   * 05410032
+054200*---------------------------------------------------------------* 05420032
+054300     IF  RUR-LINE-CTR > 54                                        05430032
+054400         PERFORM 1350-RUR-HEADINGS THRU 1350-EXIT.                05440032
+054500                                                                  05450032
+054600     MOVE SPACES          TO  RUR-DETAIL-LINE.                    05460032
+054700     MOVE HHA-NPI             TO RUR-NPI.                         05470032
+054800     MOVE HHA-HIC             TO RUR-HIC.                         05480032
+054900     MOVE HHA-PROV-NO         TO RUR-PROV.                        05490032
+055000     MOVE HHA-CBSA           TO RUR-CBSA.                         05500032
+055100     MOVE HHA-COUNTY-CODE    TO RUR-COUNTY.                       05510032
+055200     MOVE HHA-RURAL-ADDON-CAT TO RUR-CATEGORY.                    05520032
+055300                                                                  05530032
+055400     WRITE RURAUDIT-LINE FROM RUR-DETAIL-LINE                     05540032
+055500                              AFTER ADVANCING 1.                  05550032
+055600     IF RUR-STAT1 > 0 DISPLAY ' BADA WRITE ON RURAUDIT FILE'.     05560032
+055700     ADD 1 TO RURAUDIT-CTR.                                       05570032
+055800     ADD 1 TO RUR-LINE-CTR.                                       05580032
+055900                                                                  05590032
+056000     IF HHA-RURAL-ADDON-CAT = 'A'                                 05600032
+056100         ADD 1 TO RUR-CAT-A-CTR                                   05610032
+056200     ELSE                                                         05620032
+056300     IF HHA-RURAL-ADDON-CAT = 'B'                                 05630032
+056400         ADD 1 TO RUR-CAT-B-CTR                                   05640032
+056500     ELSE                                                         05650032
+056600     IF HHA-RURAL-ADDON-CAT = 'C'                                 05660032
+056700         ADD 1 TO RUR-CAT-C-CTR.                                  05670032
+056800                                                                  05680032
+056900 1160-EXIT.  EXIT.                                                05690032
+057000                                                                  05700032
+057100 1350-RUR-HEADINGS.                                               05710032
+057200     WRITE RURAUDIT-LINE FROM RUR-HEAD1                           05720032
+057300                              AFTER ADVANCING PAGE.               05730032
+057400     IF RUR-STAT1 > 0 DISPLAY ' BADB WRITE ON RURAUDIT FILE'.     05740032
+057500     WRITE RURAUDIT-LINE FROM RUR-HEAD2                           05750032
+057600                              AFTER ADVANCING 2.                  05760032
+057700     IF RUR-STAT1 > 0 DISPLAY ' BADB WRITE ON RURAUDIT FILE'.     05770032
+057800     MOVE ALL '-' TO RURAUDIT-LINE.                               05780032
+057900     WRITE RURAUDIT-LINE AFTER ADVANCING 1.                       05790032
+058000     IF RUR-STAT1 > 0 DISPLAY ' BADB WRITE ON RURAUDIT FILE'.     05800032
+058100     MOVE 5 TO RUR-LINE-CTR.                                      05810032
+058200                                                                  05820032
+058300 1350-EXIT.  EXIT.                                                05830032
+058400                                                                  05840032
+058500 1500-RUR-SUMMARY.                                                05850032
+058600*---------------------------------------------------------------* 05860032
+058700*    WRITE THE END-OF-JOB RURAL ADD-ON CATEGORY SUMMARY SECTION * 05870032
+058800*---------------------------------------------------------------* 05880032
+058900     IF RUR-CAT-A-CTR = 0 AND RUR-CAT-B-CTR = 0                   05890032
+059000                       AND RUR-CAT-C-CTR = 0                      05900032
+059100         GO TO 1500-EXIT.                                         05910032
+059200                                                                  05920032
+059300     MOVE SPACES           TO RUR-SUMM-LINE.                      05930032
+059400     MOVE 'A'              TO RUR-SUMM-CAT.                       05940032
+059500     MOVE RUR-CAT-A-CTR    TO RUR-SUMM-COUNT.                     05950032
+059600     WRITE RURAUDIT-LINE FROM RUR-SUMM-LINE                       05960032
+059700                              AFTER ADVANCING 1.                  05970032
+059800                                                                  05980032
+059900     MOVE SPACES           TO RUR-SUMM-LINE.                      05990032
+060000     MOVE 'B'              TO RUR-SUMM-CAT.                       06000032
+060100     MOVE RUR-CAT-B-CTR    TO RUR-SUMM-COUNT.                     06010032
+060200     WRITE RURAUDIT-LINE FROM RUR-SUMM-LINE                       06020032
+060300                              AFTER ADVANCING 1.                  06030032
+060400                                                                  06040032
+060500     MOVE SPACES           TO RUR-SUMM-LINE.                      06050032
+060600     MOVE 'C'              TO RUR-SUMM-CAT.                       06060032
+060700     MOVE RUR-CAT-C-CTR    TO RUR-SUMM-COUNT.                     06070032
+060800     WRITE RURAUDIT-LINE FROM RUR-SUMM-LINE                       06080032
+060900                              AFTER ADVANCING 1.                  06090032
+061000                                                                  06100032
+061100 1500-EXIT.  EXIT.                                                06110032
+061200                                                                  06120032
+061300 1170-WRITE-CAPRPT.                                               06130032
+061400*---------------------------------------------------------------* 06140032
+061500*    PRINT OUTLIER-CAP IMPACT DETAIL LINE AND ACCUMULATE THE    * 06150032
+061600*    CAPPED-CLAIM COUNT AND DOLLAR IMPACT FOR THE END-OF-JOB    * 06160032
+061700*    SUMMARY LINE                                               * 06170032
+061800*---------------------------------------------------------------* 06180032
+061900     IF  CAP-LINE-CTR > 54                                        06190032
+062000         PERFORM 1370-CAP-HEADINGS THRU 1370-EXIT.                06200032
+062100                                                                  06210032
+062200     MOVE SPACES          TO  CAP-DETAIL-LINE.                    06220032
+062300     MOVE HHA-NPI             TO CAP-NPI.                         06230032
+062400     MOVE HHA-HIC             TO CAP-HIC.                         06240032
+062500     MOVE HHA-PROV-NO         TO CAP-PROV.                        06250032
+062600     MOVE HHA-OUTLIER-PRECAP-AMT TO CAP-PRECAP-AMT.               06260032
+062700     MOVE HHA-OUTLIER-PAYMENT    TO CAP-POSTCAP-AMT.              06270032
+062800     COMPUTE CAP-IMPACT-AMT =                                     06280032
+062900             HHA-OUTLIER-PRECAP-AMT - HHA-OUTLIER-PAYMENT.        06290032
+063000                                                                  06300032
+063100     WRITE CAPRPT-LINE FROM CAP-DETAIL-LINE                       06310032
+063200                              AFTER ADVANCING 1.                  06320032
+063300     IF CAP-STAT1 > 0 DISPLAY ' BADC WRITE ON CAPRPT FILE'.       06330032
+063400     ADD 1 TO CAPRPT-CTR.                                         06340032
+063500     ADD 1 TO CAP-LINE-CTR.                                       06350032
+063600     ADD 1 TO CAP-CAPPED-CTR.                                     06360032
+063700     COMPUTE CAP-IMPACT-TOTAL ROUNDED =                           06370032
+063800             CAP-IMPACT-TOTAL +                                   06380032
+063900             (HHA-OUTLIER-PRECAP-AMT - HHA-OUTLIER-PAYMENT).      06390032
+064000                                                                  06400032
+064100 1170-EXIT.  EXIT.                                                06410032
+064200                                                                  06420032
+064300 1370-CAP-HEADINGS.                                               06430032
+064400     WRITE CAPRPT-LINE FROM CAP-HEAD1                             06440032
+064500                              AFTER ADVANCING PAGE.               06450032
+064600     IF CAP-STAT1 > 0 DISPLAY ' BADD WRITE ON CAPRPT FILE'.       06460032
+064700     WRITE CAPRPT-LINE FROM CAP-HEAD2                             06470032
+064800                              AFTER ADVANCING 2.                  06480032
+064900     IF CAP-STAT1 > 0 DISPLAY ' BADD WRITE ON CAPRPT FILE'.       06490032
+065000     MOVE ALL '-' TO CAPRPT-LINE.                                 06500032
+065100     WRITE CAPRPT-LINE AFTER ADVANCING 1.                         06510032
+065200     IF CAP-STAT1 > 0 DISPLAY ' BADD WRITE ON CAPRPT FILE'.       06520032
+065300     MOVE 5 TO CAP-LINE-CTR.                                      06530032
+065400                                                                  06540032
+065500 1370-EXIT.  EXIT.                                                06550032
+065600                                                                  06560032
+065700 1600-CAP-SUMMARY.                                                06570032
+065800*---------------------------------------------------------------* 06580032
+065900*    WRITE THE END-OF-JOB OUTLIER-CAP IMPACT SUMMARY LINE       * 06590032
+066000*---------------------------------------------------------------* 06600032
+066100     IF CAP-CAPPED-CTR = 0                                        06610032
+066200         GO TO 1600-EXIT.                                         06620032
+066300                                                                  06630032
+066400     MOVE SPACES           TO CAP-SUMM-LINE.                      06640032
+066500     MOVE CAP-CAPPED-CTR   TO CAP-SUMM-COUNT.                     06650032
+066600     MOVE CAP-IMPACT-TOTAL TO CAP-SUMM-IMPACT.                    06660032
+066700     WRITE CAPRPT-LINE FROM CAP-SUMM-LINE                         06670032
+066800                              AFTER ADVANCING 1.                  06680032
+066900                                                                  06690032
+067000 1600-EXIT.  EXIT.                                                06700032
+067100                                                                  06710032
+067110 1192-WRITE-RATEAUD.                                              06711000
+067120*---------------------------------------------------------------* 06712000
+067130*    WRITE THE PER-CLAIM RATE-LOOKUP AUDIT TRAIL LINE, RECORDING* 06713000
+067140*    WHICH CBSA/HRG/REVENUE TABLE ROW HHDRV213 ACTUALLY MATCHED * 06714000
+067150*---------------------------------------------------------------* 06715000
+067160     IF  RTA-LINE-CTR > 54                                        06716000
+067170         PERFORM 1375-RTA-HEADINGS THRU 1375-EXIT.                06717000
+067180                                                                  06718000
+067190     MOVE SPACES               TO  RTA-DETAIL-LINE.               06719000
+067200     MOVE HHA-NPI                  TO RTA-NPI.                    06720000
+067210     MOVE HHA-HIC                  TO RTA-HIC.                    06721000
+067220     MOVE HHA-PROV-NO              TO RTA-PROV.                   06722000
+067230     MOVE HHA-CBSA-MATCHED-EFFDATE TO RTA-CBSA-EFFDATE.           06723000
+067240     MOVE HHA-HRG-MATCHED-EFFDATE  TO RTA-HRG-EFFDATE.            06724000
+067250     MOVE HHA-REV-MATCHED-EFFDATE  TO RTA-REV-EFFDATE.            06725000
+067260     MOVE HHA-PAY-RTC              TO RTA-RTC.                    06726000
+067270                                                                  06727000
+067280     WRITE RATEAUD-LINE FROM RTA-DETAIL-LINE                      06728000
+067290                              AFTER ADVANCING 1.                  06729000
+067300     IF RTA-STAT1 > 0 DISPLAY ' BADH WRITE ON RATEAUD FILE'.      06730000
+067310     ADD 1 TO RATEAUD-CTR.                                        06731000
+067320     ADD 1 TO RTA-LINE-CTR.                                       06732000
+067330                                                                  06733000
+067340 1192-EXIT.  EXIT.                                                06734000
+067350                                                                  06735000
+067351*---------------------------------------------------------------* 06735142
+067352*    ACCUMULATE THIS CLAIM'S PAYMENT AND OUTLIER AMOUNTS INTO   * 06735242
+067353*    THE CBSA-LEVEL SUMMARY TABLE, ADDING A NEW ENTRY THE FIRST * 06735342
+067354*    TIME A GIVEN CBSA CODE IS SEEN                             * 06735442
+067355*---------------------------------------------------------------* 06735542
+067356 1193-ACCUM-CBSA-SUMMARY.                                         06735642
+067357     SET CU1 TO 1.                                                06735742
+067358     SEARCH CBSA-SUMM-DATA VARYING CU1                            06735842
+067359         AT END                                                   06735942
+067360             IF CBSA-SUMM-NEXT < 500                              06736042
+067361                 ADD 1 TO CBSA-SUMM-NEXT                          06736142
+067362                 SET CU1 TO CBSA-SUMM-NEXT                        06736242
+067363                 MOVE HHA-CBSA TO CBSA-SUMM-CODE (CU1)            06736342
+067364                 MOVE 1 TO CBSA-SUMM-CLAIM-CTR (CU1)              06736442
+067365                 MOVE HHA-TOTAL-PAYMENT                           06736542
+067366                     TO CBSA-SUMM-TOTAL-PAY (CU1)                 06736642
+067367                 MOVE HHA-OUTLIER-PAYMENT                         06736742
+067368                     TO CBSA-SUMM-OUTLIER-PAY (CU1)               06736842
+067381                MOVE HHA-LABOR-PORTION                                46
+067382                    TO CBSA-SUMM-LABOR-PORTION (CU1)                  46
+067383                MOVE HHA-NONLABOR-PORTION                             46
+067384                    TO CBSA-SUMM-NONLABOR-PORTION (CU1)               46
+067369             END-IF                                               06736942
+067370         WHEN CBSA-SUMM-CODE (CU1) = HHA-CBSA                     06737042
+067371             ADD 1 TO CBSA-SUMM-CLAIM-CTR (CU1)                   06737142
+067372             ADD HHA-TOTAL-PAYMENT                                06737242
+067373                 TO CBSA-SUMM-TOTAL-PAY (CU1)                     06737342
+067374             ADD HHA-OUTLIER-PAYMENT                              06737442
+067375                 TO CBSA-SUMM-OUTLIER-PAY (CU1)                   06737542
+067391            ADD HHA-LABOR-PORTION                                     46
+067392                TO CBSA-SUMM-LABOR-PORTION (CU1)                      46
+067393            ADD HHA-NONLABOR-PORTION                                  46
+067394                TO CBSA-SUMM-NONLABOR-PORTION (CU1)                   46
+067376     END-SEARCH.                                                  06737642
+067377 1193-EXIT.  EXIT.                                                06737742
+067378                                                                  06737842
+067379*---------------------------------------------------------------*     45
+067380*    ADD THIS PRICED CLAIM'S PAYMENT AND OUTLIER AMOUNTS INTO   *     45
+067381*    THE PROVIDER'S OWN RUNNING YTD OUTLIER-POOL TOTALS, SO THE *     45
+067382*    NEXT CLAIM FOR THIS PROVIDER SEES A TOTAL WE ACTUALLY      *     45
+067383*    TRACKED RATHER THAN ONE TRUSTED FROM HHAFILE                     45
+067384*---------------------------------------------------------------*     45
+067385 1194-ACCUM-PROV-TOTALS.                                               45
+067386     SET PV1 TO 1.                                                     45
+067387     SEARCH PROV-TOT-DATA VARYING PV1                                  45
+067388         AT END                                                        45
+067389             IF PROV-TOT-NEXT < 2000                                   45
+067390                 ADD 1 TO PROV-TOT-NEXT                                45
+067391                 SET PV1 TO PROV-TOT-NEXT                              45
+067392                 MOVE HHA-PROV-NO TO PROV-TOT-PROV-NO (PV1)            45
+067393                 MOVE HHA-TOTAL-PAYMENT                                45
+067394                     TO PROV-TOT-PAYMENT-TOTAL (PV1)                   45
+067395                 MOVE HHA-OUTLIER-PAYMENT                              45
+067396                     TO PROV-TOT-OUTLIER-TOTAL (PV1)                   45
+067397             END-IF                                                    45
+067398         WHEN PROV-TOT-PROV-NO (PV1) = HHA-PROV-NO                     45
+067399             ADD HHA-TOTAL-PAYMENT                                     45
+067400                 TO PROV-TOT-PAYMENT-TOTAL (PV1)                       45
+067401             ADD HHA-OUTLIER-PAYMENT                                   45
+067402                 TO PROV-TOT-OUTLIER-TOTAL (PV1)                       45
+067403     END-SEARCH.                                                       45
+067404 1194-EXIT.  EXIT.                                                     45
+067405                                                                       45
+067360 1375-RTA-HEADINGS.                                               06736000
+067370     WRITE RATEAUD-LINE FROM RTA-HEAD1                            06737000
+067380                              AFTER ADVANCING PAGE.               06738000
+067390     IF RTA-STAT1 > 0 DISPLAY ' BADI WRITE ON RATEAUD FILE'.      06739000
+067400     WRITE RATEAUD-LINE FROM RTA-HEAD2                            06740000
+067410                              AFTER ADVANCING 2.                  06741000
+067420     IF RTA-STAT1 > 0 DISPLAY ' BADI WRITE ON RATEAUD FILE'.      06742000
+067430     MOVE ALL '-' TO RATEAUD-LINE.                                06743000
+067440     WRITE RATEAUD-LINE AFTER ADVANCING 1.                        06744000
+067450     IF RTA-STAT1 > 0 DISPLAY ' BADI WRITE ON RATEAUD FILE'.      06745000
+067460     MOVE 5 TO RTA-LINE-CTR.                                      06746000
+067470                                                                  06747000
+067480 1375-EXIT.  EXIT.                                                06748000
+067490                                                                  06749000
+067500 1650-RTA-SUMMARY.                                                06750000
+067510*---------------------------------------------------------------* 06751000
+067520*    WRITE THE END-OF-JOB RATE-LOOKUP AUDIT RECORD COUNT LINE   * 06752000
+067530*---------------------------------------------------------------* 06753000
+067540     MOVE SPACES          TO RTA-SUMM-LINE.                       06754000
+067550     MOVE RATEAUD-CTR     TO RTA-SUMM-COUNT.                      06755000
+067560     WRITE RATEAUD-LINE FROM RTA-SUMM-LINE                        06756000
+067570                             AFTER ADVANCING 1.                   06757000
+067580                                                                  06758000
+067590 1650-EXIT.  EXIT.                                                06759000
+067600                                                                  06760000
+067600                                                                  06760042
+067610 1930-FIN-SUMMARY.                                                06761042
+067620*---------------------------------------------------------------* 06762042
+067630*   WRITE THE END-OF-JOB FINANCIAL SUMMARY REPORT - ONE LINE     *06763042
+067640*   PER CBSA GROUP, TOTALING CLAIM COUNT, TOTAL PAYMENT, AND     *06764042
+067650*   OUTLIER PAYMENT, PLUS A GRAND-TOTAL SUMMARY LINE             *06765042
+067660*---------------------------------------------------------------* 06766042
+067670     IF CBSA-SUMM-NEXT = 0                                        06767042
+067680         GO TO 1930-EXIT.                                         06768042
+067690                                                                  06769042
+067700     SET CU1 TO 1.                                                06770042
+067710     PERFORM 1935-WRITE-FIN-DETAIL THRU 1935-EXIT                 06771042
+067720         CBSA-SUMM-NEXT TIMES.                                    06772042
+067730                                                                  06773042
+067740     MOVE SPACES              TO FIN-SUMM-LINE.                   06774042
+067750     MOVE CBSA-SUMM-NEXT       TO FIN-SUMM-GROUPS.                06775042
+067760     MOVE FIN-GRAND-TOTAL-PAY  TO FIN-SUMM-TOTAL-PAY.             06776042
+067770     WRITE FINRPT-LINE FROM FIN-SUMM-LINE                         06777042
+067780                              AFTER ADVANCING 2.                  06778042
+067790     IF FIN-STAT1 > 0 DISPLAY ' BADJ WRITE ON FINRPT FILE'.       06779042
+067800                                                                  06780042
+067810 1930-EXIT.  EXIT.                                                06781042
+067820                                                                  06782042
+067830 1935-WRITE-FIN-DETAIL.                                           06783042
+067840*---------------------------------------------------------------* 06784042
+067850*   WRITE ONE FINANCIAL SUMMARY DETAIL LINE FOR A SINGLE CBSA    *06785042
+067860*---------------------------------------------------------------* 06786042
+067870     IF FIN-LINE-CTR > 54                                         06787042
+067880         PERFORM 1940-FIN-HEADINGS THRU 1940-EXIT.                06788042
+067890                                                                  06789042
+067900     MOVE SPACES                      TO FIN-DETAIL-LINE.         06790042
+067910     MOVE CBSA-SUMM-CODE (CU1)         TO FIN-CBSA.               06791042
+067920     MOVE CBSA-SUMM-CLAIM-CTR (CU1)    TO FIN-CLAIM-CTR.          06792042
+067930     MOVE CBSA-SUMM-TOTAL-PAY (CU1)    TO FIN-TOTAL-PAY.          06793042
+067940     MOVE CBSA-SUMM-OUTLIER-PAY (CU1)  TO FIN-OUTLIER-PAY.        06794042
+067950     WRITE FINRPT-LINE FROM FIN-DETAIL-LINE                       06795042
+067960                              AFTER ADVANCING 1.                  06796042
+067970     IF FIN-STAT1 > 0 DISPLAY ' BADJ WRITE ON FINRPT FILE'.       06797042
+067980     ADD 1 TO FINRPT-CTR.                                         06798042
+067990     ADD 1 TO FIN-LINE-CTR.                                       06799042
+068000     ADD CBSA-SUMM-TOTAL-PAY (CU1)   TO FIN-GRAND-TOTAL-PAY.      06800042
+068010     ADD CBSA-SUMM-OUTLIER-PAY (CU1) TO FIN-GRAND-OUTLIER-PAY.    06801042
+068020                                                                  06802042
+068030     SET CU1 UP BY 1.                                             06803042
+068040 1935-EXIT.  EXIT.                                                06804042
+068050                                                                  06805042
+068060 1940-FIN-HEADINGS.                                               06806042
+068070*---------------------------------------------------------------* 06807042
+068080*   WRITE REPORT HEADINGS FOR THE FINRPT REPORT ON A NEW PAGE    *06808042
+068090*---------------------------------------------------------------* 06809042
+068100     WRITE FINRPT-LINE FROM FIN-HEAD1 AFTER ADVANCING PAGE.       06810042
+068110     IF FIN-STAT1 > 0 DISPLAY ' BADK WRITE ON FINRPT FILE'.       06811042
+068120     WRITE FINRPT-LINE FROM FIN-HEAD2 AFTER ADVANCING 2.          06812042
+068130     IF FIN-STAT1 > 0 DISPLAY ' BADK WRITE ON FINRPT FILE'.       06813042
+068140     MOVE ALL '-' TO FINRPT-LINE.                                 06814042
+068150     WRITE FINRPT-LINE AFTER ADVANCING 1.                         06815042
+068160     IF FIN-STAT1 > 0 DISPLAY ' BADK WRITE ON FINRPT FILE'.       06816042
+068170     MOVE 5 TO FIN-LINE-CTR.                                      06817042
+068180                                                                  06818042
+068190 1940-EXIT.  EXIT.                                                06819042
+068191                                                                       46
+068192 1938-STDV-SUMMARY.                                                    46
+068193*---------------------------------------------------------------*     46
+068194*   WRITE THE END-OF-JOB STANDARDIZED-VALUE LABOR/NON-LABOR     *     46
+068195*   BREAKDOWN REPORT - ONE LINE PER CBSA GROUP, TOTALING THE     *     46
+068196*   WAGE-INDEX-ADJUSTED LABOR AND NON-LABOR PAYMENT SHARES,      *     46
+068197*   PLUS A GRAND-TOTAL SUMMARY LINE                              *     46
+068198*---------------------------------------------------------------*     46
+068199     IF CBSA-SUMM-NEXT = 0                                            46
+068200         GO TO 1938-EXIT.                                             46
+068201                                                                       46
+068202     SET CU1 TO 1.                                                    46
+068203     PERFORM 1939-WRITE-STDV-DETAIL THRU 1939-EXIT                    46
+068204         CBSA-SUMM-NEXT TIMES.                                        46
+068205                                                                      46
+068206     MOVE SPACES               TO STDV-SUMM-LINE.                    46
+068207     MOVE CBSA-SUMM-NEXT        TO STDV-SUMM-GROUPS.                 46
+068208     MOVE STDV-GRAND-LABOR      TO STDV-SUMM-LABOR.                  46
+068209     MOVE STDV-GRAND-NONLABOR   TO STDV-SUMM-NONLABOR.               46
+068210     WRITE STDVRPT-LINE FROM STDV-SUMM-LINE                          46
+068211                              AFTER ADVANCING 2.                     46
+068212     IF STV-STAT1 > 0 DISPLAY ' BADJ WRITE ON STDVRPT FILE'.         46
+068213                                                                     46
+068214 1938-EXIT.  EXIT.                                                   46
+068215                                                                     46
+068216 1939-WRITE-STDV-DETAIL.                                             46
+068217*---------------------------------------------------------------*    46
+068218*   WRITE ONE LABOR/NON-LABOR BREAKDOWN DETAIL LINE FOR A        *    46
+068219*   SINGLE CBSA                                                  *    46
+068220*---------------------------------------------------------------*    46
+068221     IF STDV-LINE-CTR > 54                                           46
+068222         PERFORM 1941-STDV-HEADINGS THRU 1941-EXIT.                  46
+068223                                                                     46
+068224     MOVE SPACES                         TO STDV-DETAIL-LINE.        46
+068225     MOVE CBSA-SUMM-CODE (CU1)            TO STDV-CBSA.              46
+068226     MOVE CBSA-SUMM-CLAIM-CTR (CU1)       TO STDV-CLAIM-CTR.         46
+068227     MOVE CBSA-SUMM-LABOR-PORTION (CU1)   TO STDV-LABOR-PORTION.     46
+068228     MOVE CBSA-SUMM-NONLABOR-PORTION (CU1)                            46
+068229         TO STDV-NONLABOR-PORTION.                                    46
+068229     WRITE STDVRPT-LINE FROM STDV-DETAIL-LINE                        46
+068230                              AFTER ADVANCING 1.                     46
+068231     IF STV-STAT1 > 0 DISPLAY ' BADJ WRITE ON STDVRPT FILE'.         46
+068232     ADD 1 TO STDVRPT-CTR.                                          46
+068233     ADD 1 TO STDV-LINE-CTR.                                        46
+068234     ADD CBSA-SUMM-LABOR-PORTION (CU1)    TO STDV-GRAND-LABOR.      46
+068235     ADD CBSA-SUMM-NONLABOR-PORTION (CU1) TO STDV-GRAND-NONLABOR.   46
+068236                                                                     46
+068237     SET CU1 UP BY 1.                                                46
+068238 1939-EXIT.  EXIT.                                                   46
+068239                                                                     46
+068240 1941-STDV-HEADINGS.                                                 46
+068241*---------------------------------------------------------------*    46
+068242*   WRITE REPORT HEADINGS FOR THE STDVRPT REPORT ON A NEW PAGE   *    46
+068243*---------------------------------------------------------------*    46
+068244     WRITE STDVRPT-LINE FROM STDV-HEAD1 AFTER ADVANCING PAGE.       46
+068245     IF STV-STAT1 > 0 DISPLAY ' BADK WRITE ON STDVRPT FILE'.         46
+068246     WRITE STDVRPT-LINE FROM STDV-HEAD2 AFTER ADVANCING 2.          46
+068247     IF STV-STAT1 > 0 DISPLAY ' BADK WRITE ON STDVRPT FILE'.         46
+068248     MOVE ALL '-' TO STDVRPT-LINE.                                   46
+068249     WRITE STDVRPT-LINE AFTER ADVANCING 1.                          46
+068250     IF STV-STAT1 > 0 DISPLAY ' BADK WRITE ON STDVRPT FILE'.         46
+068251     MOVE 5 TO STDV-LINE-CTR.                                        46
+068252                                                                     46
+068253 1941-EXIT.  EXIT.                                                   46
+068254                                                                     46
+067200 1180-ACCUM-LATE-BUCKET.                                          06720032
+067300*---------------------------------------------------------------* 06730032
+067400*    TALLY THE LATE SUBMISSION PENALTY CLAIM COUNT AND DOLLAR   * 06740032
+067500*    AMOUNT INTO ITS DAYS-LATE RANGE BUCKET FOR THE END-OF-JOB  * 06750032
+067600*    BUCKETED SUMMARY REPORT.  AN OVERRIDE-EXEMPTED LATE CLAIM  * 06760032
+067610*    (NO PENALTY CHARGED) FALLS INTO ITS OWN BUCKET INSTEAD OF  *      51
+067620*    THE DAYS-LATE RANGE BUCKETS, WHICH ARE PENALIZED-CLAIMS    *      51
+067630*    ONLY                                                       *      51
+067700*---------------------------------------------------------------* 06770032
+067750     IF  HHA-OVERRIDE-IND = 'Y'                                        51
+067760         ADD 1 TO LAT-BKT4-CTR                                         51
+067770         GO TO 1180-EXIT.                                              51
+067800     IF  HHA-LATE-SUB-DAYS <= 10                                  06780032
+067900         ADD 1 TO LAT-BKT1-CTR                                    06790032
+068000         ADD HHA-LATE-SUB-PEN-AMT TO LAT-BKT1-AMT                 06800032
+068100     ELSE                                                         06810032
+068200     IF  HHA-LATE-SUB-DAYS <= 20                                  06820032
+068300         ADD 1 TO LAT-BKT2-CTR                                    06830032
+068400         ADD HHA-LATE-SUB-PEN-AMT TO LAT-BKT2-AMT                 06840032
+068500     ELSE                                                         06850032
+068600         ADD 1 TO LAT-BKT3-CTR                                    06860032
+068700         ADD HHA-LATE-SUB-PEN-AMT TO LAT-BKT3-AMT.                06870032
+068800                                                                  06880032
+068900 1180-EXIT.  EXIT.                                                06890032
+069000                                                                  06900032
+069100 1700-LATE-SUMMARY.                                               06910032
+069200*---------------------------------------------------------------* 06920032
+069300*    WRITE THE LATE SUBMISSION PENALTY BUCKETED SUMMARY LINES   * 06930032
+069400*---------------------------------------------------------------* 06940032
+069500     IF  LAT-BKT1-CTR = 0 AND LAT-BKT2-CTR = 0                    06950032
+069600             AND LAT-BKT3-CTR = 0 AND LAT-BKT4-CTR = 0             06960032
+069700         GO TO 1700-EXIT.                                         06970032
+069800                                                                  06980032
+069900     WRITE LATERPT-LINE FROM LAT-HEAD1 AFTER ADVANCING PAGE.      06990032
+070000     IF LAT-STAT1 > 0 DISPLAY ' BADE WRITE ON LATERPT FILE'.      07000032
+070100     WRITE LATERPT-LINE FROM LAT-HEAD2 AFTER ADVANCING 2.         07010032
+070200     IF LAT-STAT1 > 0 DISPLAY ' BADE WRITE ON LATERPT FILE'.      07020032
+070300                                                                  07030032
+070400     MOVE SPACES              TO LAT-BKT-LINE.                    07040032
+070500     MOVE '6-10 DAYS LATE'    TO LAT-BKT-DESC.                    07050032
+070600     MOVE LAT-BKT1-CTR        TO LAT-BKT-COUNT.                   07060032
+070700     MOVE LAT-BKT1-AMT        TO LAT-BKT-AMOUNT.                  07070032
+070800     WRITE LATERPT-LINE FROM LAT-BKT-LINE AFTER ADVANCING 1.      07080032
+070900     IF LAT-STAT1 > 0 DISPLAY ' BADE WRITE ON LATERPT FILE'.      07090032
+071000                                                                  07100032
+071100     MOVE SPACES              TO LAT-BKT-LINE.                    07110032
+071200     MOVE '11-20 DAYS LATE'   TO LAT-BKT-DESC.                    07120032
+071300     MOVE LAT-BKT2-CTR        TO LAT-BKT-COUNT.                   07130032
+071400     MOVE LAT-BKT2-AMT        TO LAT-BKT-AMOUNT.                  07140032
+071500     WRITE LATERPT-LINE FROM LAT-BKT-LINE AFTER ADVANCING 1.      07150032
+071600     IF LAT-STAT1 > 0 DISPLAY ' BADE WRITE ON LATERPT FILE'.      07160032
+071700                                                                  07170032
+071800     MOVE SPACES              TO LAT-BKT-LINE.                    07180032
+071900     MOVE '21-30 DAYS LATE'   TO LAT-BKT-DESC.                    07190032
+072000     MOVE LAT-BKT3-CTR        TO LAT-BKT-COUNT.                   07200032
+072100     MOVE LAT-BKT3-AMT        TO LAT-BKT-AMOUNT.                  07210032
+072200     WRITE LATERPT-LINE FROM LAT-BKT-LINE AFTER ADVANCING 1.      07220032
+072300     IF LAT-STAT1 > 0 DISPLAY ' BADE WRITE ON LATERPT FILE'.      07230032
+072310                                                                       51
+072320     MOVE SPACES              TO LAT-BKT-LINE.                         51
+072330     MOVE 'OVERRIDE EXEMPTED'  TO LAT-BKT-DESC.                        51
+072340     MOVE LAT-BKT4-CTR        TO LAT-BKT-COUNT.                        51
+072350     MOVE 0                   TO LAT-BKT-AMOUNT.                       51
+072360     WRITE LATERPT-LINE FROM LAT-BKT-LINE AFTER ADVANCING 1.           51
+072370     IF LAT-STAT1 > 0 DISPLAY ' BADE WRITE ON LATERPT FILE'.           51
+072400                                                                  07240032
+072500 1700-EXIT.  EXIT.                                                07250032
+072510                                                                  07251032
+072520 1190-TRACK-RAP.                                                  07252032
+072530*---------------------------------------------------------------* 07253032
+072540*    RECORD A RAP (TOB 322) OR NOA (TOB 32N) INTO THE            *07254032
+072550*    RAP-TRACKING TABLE SO A LATER FINAL CLAIM FOR THE SAME      *07255032
+072560*    HIC/PROVIDER CAN BE MATCHED AGAINST IT, AND SO UNMATCHED    *07256032
+072565*    RAPS CAN BE REPORTED AT EOJ.  A LATE NOA'S DAYS-LATE VALUE  *07256532
+072566*    IS CARRIED FORWARD SO 1198-APPLY-LATE-NOA-PENALTY CAN       *07256632
+072567*    REDUCE THE ASSOCIATED FINAL CLAIM'S PAYMENT                * 07256732
+072570*---------------------------------------------------------------* 07257032
+072580     IF RAP-TRK-NEXT < 5000                                       07258032
+072590         ADD 1 TO RAP-TRK-NEXT                                    07259032
+072600         SET RX1 TO RAP-TRK-NEXT                                  07260032
+072610         MOVE HHA-HIC     TO RAP-TRK-HIC (RX1)                    07261032
+072620         MOVE HHA-PROV-NO TO RAP-TRK-PROV (RX1)                   07262032
+072625         MOVE HHA-LATE-NOA-DAYS TO RAP-TRK-NOA-DAYS-LATE (RX1)    07262532
+072630         MOVE 'N'         TO RAP-TRK-MATCHED (RX1).               07263032
+072640                                                                  07264032
+072650 1190-EXIT.  EXIT.                                                07265032
+072655                                                                  07265532
+072656******************************************************************07265609
+072657*    A FINAL CLAIM HAS COME THROUGH - IF A PRIOR NOA FOR THE     *07265709
+072658*    SAME HIC/PROVIDER WAS FILED LATE, REDUCE THIS CLAIM'S       *07265809
+072659*    HRG AND OUTLIER PAYMENT BY THE SAME DAYS-LATE/30 PRORATION  *07265909
+072660*    HHCAL213'S 9110-COMPUTE-LATE-SUB-PENALTY USES FOR A LATE    *07266009
+072661*    RAP, THEN RECOMPUTE THE TOTAL PAYMENT                       *07266109
+072662******************************************************************07266209
+072663 1198-APPLY-LATE-NOA-PENALTY.                                     07266309
+072664     SET RX1 TO 1                                                 07266409
+072665     SEARCH RAP-TRK-DATA VARYING RX1                              07266509
+072666         AT END                                                   07266609
+072667             CONTINUE                                             07266709
+072668         WHEN RAP-TRK-HIC (RX1)  = HHA-HIC                        07266809
+072669          AND RAP-TRK-PROV (RX1) = HHA-PROV-NO                    07266909
+072670          AND RAP-TRK-NOA-DAYS-LATE (RX1) > 0                     07267009
+072671             MOVE RAP-TRK-NOA-DAYS-LATE (RX1) TO HHA-LATE-NOA-DAYS07267109
+072672             PERFORM 1199-COMPUTE-LATE-NOA-PENALTY                07267209
+072673                THRU 1199-EXIT                                    07267309
+072674     END-SEARCH.                                                  07267409
+072675                                                                  07267509
+072676 1198-EXIT.  EXIT.                                                07267609
+072677                                                                  07267709
+072678******************************************************************07267809
+072679*    APPLY THE DAY/30 PRORATION TO THE HRG AND OUTLIER PAYMENT   *07267909
+072680*    AMOUNTS AND RECOMPUTE THE TOTAL PAYMENT                     *07268009
+072681******************************************************************07268109
+072682 1199-COMPUTE-LATE-NOA-PENALTY.                                   07268209
+072683     INITIALIZE NOA-HRG-PENALTY, NOA-OUTL-PENALTY.                07268309
+072684     COMPUTE NOA-HRG-PENALTY ROUNDED =                            07268409
+072685             HHA-HRG-PAY * HHA-LATE-NOA-DAYS / 30.                07268509
+072686     COMPUTE HHA-HRG-PAY ROUNDED =                                07268609
+072687             HHA-HRG-PAY - NOA-HRG-PENALTY.                       07268709
+072688     COMPUTE NOA-OUTL-PENALTY ROUNDED =                           07268809
+072689             HHA-OUTLIER-PAYMENT * HHA-LATE-NOA-DAYS / 30.        07268909
+072690     COMPUTE HHA-OUTLIER-PAYMENT ROUNDED =                        07269009
+072691             HHA-OUTLIER-PAYMENT - NOA-OUTL-PENALTY.              07269109
+072692     COMPUTE HHA-TOTAL-PAYMENT ROUNDED =                          07269209
+072693             HHA-HRG-PAY + HHA-OUTLIER-PAYMENT.                   07269309
+072694                                                                  07269409
+072695 1199-EXIT.  EXIT.                                                07269509
+072696                                                                  07269609
+072670 1195-XCHK-FINAL.                                                 07267032
+072680*---------------------------------------------------------------* 07268032
+072690*    A FINAL CLAIM HAS COME THROUGH - SEARCH THE RAP-TRACKING    *07269032
+072700*    TABLE FOR A PRIOR RAP FOR THE SAME HIC/PROVIDER.  IF NONE   *07270032
+072710*    IS FOUND, WRITE AN EXCEPTION LINE TO RAPXCHK.  IF FOUND,    *07271032
+072720*    MARK THE RAP ENTRY MATCHED SO IT IS NOT REPORTED AS AN      *07272032
+072730*    ORPHAN RAP AT END-OF-JOB                                    *07273032
+072740*---------------------------------------------------------------* 07274032
+072750     SET RX1 TO 1                                                 07275032
+072760     SEARCH RAP-TRK-DATA VARYING RX1                              07276032
+072770         AT END                                                   07277032
+072780             ADD 1 TO RPX-NOMATCH-CTR                             07278032
+072790             ADD 1 TO RAPXCHK-CTR                                 07279032
+072800             MOVE SPACES      TO RPX-DETAIL-LINE                  07280032
+072810             MOVE HHA-HIC     TO RPX-HIC                          07281032
+072820             MOVE HHA-PROV-NO TO RPX-PROV                         07282032
+072830             MOVE 'FINAL CLAIM HAS NO PRIOR RAP'                  07283032
+072840                              TO RPX-TYPE                         07284032
+072850             PERFORM 1196-WRITE-RAPXCHK THRU 1196-EXIT            07285032
+072860         WHEN RAP-TRK-HIC (RX1) = HHA-HIC                         07286032
+072870          AND RAP-TRK-PROV (RX1) = HHA-PROV-NO                    07287032
+072880             MOVE 'Y' TO RAP-TRK-MATCHED (RX1)                    07288032
+072890     END-SEARCH.                                                  07289032
+072900                                                                  07290032
+072910 1195-EXIT.  EXIT.                                                07291032
+072920                                                                  07292032
+072930 1196-WRITE-RAPXCHK.                                              07293032
+072940*---------------------------------------------------------------* 07294032
+072950*    WRITE ONE DETAIL LINE TO THE RAP/FINAL CROSS-CHECK REPORT   *07295032
+072960*---------------------------------------------------------------* 07296032
+072970     IF RPX-LINE-CTR > 60                                         07297032
+072980         PERFORM 1197-RAPX-HEADINGS THRU 1197-EXIT.               07298032
+072990                                                                  07299032
+073000     WRITE RAPXCHK-LINE FROM RPX-DETAIL-LINE AFTER ADVANCING 1.   07300032
+073010     IF RPX-STAT1 > 0 DISPLAY ' BADF WRITE ON RAPXCHK FILE'.      07301032
+073020     ADD 1 TO RPX-LINE-CTR.                                       07302032
+073030                                                                  07303032
+073040 1196-EXIT.  EXIT.                                                07304032
+073050                                                                  07305032
+073060 1197-RAPX-HEADINGS.                                              07306032
+073070*---------------------------------------------------------------* 07307032
+073080*    WRITE REPORT HEADINGS FOR THE RAPXCHK REPORT ON A NEW PAGE  *07308032
+073090*---------------------------------------------------------------* 07309032
+073100     WRITE RAPXCHK-LINE FROM RPX-HEAD1 AFTER ADVANCING PAGE.      07310032
+073110     IF RPX-STAT1 > 0 DISPLAY ' BADF WRITE ON RAPXCHK FILE'.      07311032
+073120     WRITE RAPXCHK-LINE FROM RPX-HEAD2 AFTER ADVANCING 2.         07312032
+073130     IF RPX-STAT1 > 0 DISPLAY ' BADF WRITE ON RAPXCHK FILE'.      07313032
+073140     MOVE 5 TO RPX-LINE-CTR.                                      07314032
+073150                                                                  07315032
+073160 1197-EXIT.  EXIT.                                                07316032
+073170                                                                  07317032
+073180 1800-RAPXCHK-ORPHANS.                                            07318032
+073190*---------------------------------------------------------------* 07319032
+073200*    END-OF-JOB PASS OVER THE RAP-TRACKING TABLE - ANY RAP LEFT  *07320032
+073210*    UNMATCHED NEVER HAD A FINAL CLAIM SUBMITTED FOR IT          *07321032
+073220*---------------------------------------------------------------* 07322032
+073230     IF RAP-TRK-NEXT = 0                                          07323032
+073240         GO TO 1800-EXIT.                                         07324032
+073250                                                                  07325032
+073260     SET RX1 TO 1                                                 07326032
+073270     PERFORM 1810-CHECK-ORPHAN THRU 1810-EXIT                     07327032
+073280         RAP-TRK-NEXT TIMES.                                      07328032
+073290                                                                  07329032
+073300     PERFORM 1820-RPX-SUMMARY THRU 1820-EXIT.                     07330032
+073310                                                                  07331032
+073320 1800-EXIT.  EXIT.                                                07332032
+073330                                                                  07333032
+073340 1810-CHECK-ORPHAN.                                               07334032
+073350*---------------------------------------------------------------* 07335032
+073360*    TEST ONE RAP-TRACKING TABLE ENTRY FOR A MISSING FINAL CLAIM *07336032
+073370*---------------------------------------------------------------* 07337032
+073380     IF RAP-TRK-MATCHED (RX1) = 'N'                               07338032
+073390         ADD 1 TO RPX-ORPHAN-CTR                                  07339032
+073400         ADD 1 TO RAPXCHK-CTR                                     07340032
+073410         MOVE SPACES                 TO RPX-DETAIL-LINE           07341032
+073420         MOVE RAP-TRK-HIC (RX1)      TO RPX-HIC                   07342032
+073430         MOVE RAP-TRK-PROV (RX1)     TO RPX-PROV                  07343032
+073440         MOVE 'RAP HAS NO FINAL CLAIM'                            07344032
+073450                                     TO RPX-TYPE                  07345032
+073460         PERFORM 1196-WRITE-RAPXCHK THRU 1196-EXIT.               07346032
+073470                                                                  07347032
+073480     SET RX1 UP BY 1.                                             07348032
+073490                                                                  07349032
+073500 1810-EXIT.  EXIT.                                                07350032
+073510                                                                  07351032
+073520 1820-RPX-SUMMARY.                                                07352032
+073530*---------------------------------------------------------------* 07353032
+073540*    WRITE THE END-OF-JOB RAP/FINAL-CLAIM CROSS-CHECK SUMMARY    *07354032
+073550*---------------------------------------------------------------* 07355032
+073560     IF RPX-NOMATCH-CTR = 0 AND RPX-ORPHAN-CTR = 0                07356032
+073570         GO TO 1820-EXIT.                                         07357032
+073580                                                                  07358032
+073590     MOVE SPACES          TO RPX-SUMM-LINE.                       07359032
+073600     MOVE RPX-NOMATCH-CTR TO RPX-SUMM-NOMATCH.                    07360032
+073610     MOVE RPX-ORPHAN-CTR  TO RPX-SUMM-ORPHAN.                     07361032
+073620     WRITE RAPXCHK-LINE FROM RPX-SUMM-LINE                        07362032
+073630                              AFTER ADVANCING 2.                  07363032
+073640                                                                  07364032
+073650 1820-EXIT.  EXIT.                                                07365032
+073660                                                                  07366032
+053700                                                                  05370032
+053800 0050-RESTART-CHECK.                                              05380032
+053900*---------------------------------------------------------------* 05390032
+054000*    IF A CHECKPOINT FILE FROM A PRIOR RUN IS PRESENT, READ IT  * 05400032
+054100*    THROUGH TO ITS LAST RECORD AND SKIP ALREADY-PROCESSED      * 05410032
+054200*    HHAFILE RECORDS SO THE RUN CAN RESUME WHERE IT LEFT OFF    * 05420032
+054300*---------------------------------------------------------------* 05430032
+054400      OPEN INPUT CHKPTIN.                                         05440032
+054500                                                                  05450032
+054600      IF CHI-STAT1 = '0' OR CHI-STAT1 = '9'                       05460032
+054700          PERFORM 0055-READ-CHKPTIN THRU 0055-EXIT                05470032
+054800                  UNTIL CHKPT-EOF-SW = 1                          05480032
+054900          CLOSE CHKPTIN                                           05490032
+055000          IF RESTART-CTR > 0                                      05500032
+055100             DISPLAY '-- RESTART AFTER CHKPT RECORD ===> '        05510032
+055200                      RESTART-CTR                                 05520032
+055300              PERFORM 0060-SKIP-RECORDS THRU 0060-EXIT.           05530032
+055400                                                                  05540032
+055500 0050-EXIT.  EXIT.                                                05550032
+055600                                                                  05560032
+055700 0055-READ-CHKPTIN.                                               05570032
+055800      READ CHKPTIN INTO CHKPT-DATA                                05580032
+055900          AT END                                                  05590032
+056000              MOVE 1 TO CHKPT-EOF-SW                              05600032
+056100              GO TO 0055-EXIT.                                    05610032
+056200                                                                  05620032
+056300      MOVE CHKPT-CTR             TO RESTART-CTR.                  05630032
+056400      MOVE CHKPT-NPI             TO RESTART-NPI.                  05640032
+056500      MOVE CHKPT-HIC             TO RESTART-HIC.                  05650032
+056600                                                                  05660032
+056700 0055-EXIT.  EXIT.                                                05670032
+056800                                                                  05680032
+056900 0060-SKIP-RECORDS.                                               05690032
+057000*---------------------------------------------------------------* 05700032
+057100*    RE-READ AND DISCARD THE HHAFILE RECORDS ALREADY PROCESSED  * 05710032
+057200*    IN THE PRIOR RUN, WITHOUT RE-PRICING OR RE-WRITING THEM    * 05720032
+057300*---------------------------------------------------------------* 05730032
+057400      PERFORM 0065-SKIP-ONE THRU 0065-EXIT                        05740032
+057500              RESTART-CTR TIMES.                                  05750032
+057600                                                                  05760032
+057700 0060-EXIT.  EXIT.                                                05770032
+057800                                                                  05780032
+057900 0065-SKIP-ONE.                                                   05790032
+058000     IF REPRICE-MODE                                               5800038
+058010     READ REPRICE INTO HHA-INPUT-DATA                              5801038
+058020         AT END                                                    5802038
+058030             MOVE 1 TO EOF-SW                                      5803038
+058040             GO TO 0065-EXIT                                       5804038
+058050     ELSE                                                          5805038
+058060     READ HHAFILE INTO HHA-INPUT-DATA                              5806038
+058070         AT END                                                    5807038
+058080             MOVE 1 TO EOF-SW                                      5808038
+058090             GO TO 0065-EXIT.                                      5809038
+058400                                                                  05840032
+058500      ADD 1 TO HHAFILE-CTR.                                       05850032
+058510      ADD 1 TO RESTART-SKIP-CTR.                                  05851041
+058600                                                                  05860032
+058700 0065-EXIT.  EXIT.                                                05870032
+058800                                                                  05880032
+058900 0070-WRITE-CHKPT.                                                05890032
+059000*---------------------------------------------------------------* 05900032
+059100*    PERIODICALLY SAVE THE CURRENT INPUT COUNT AND LAST CLAIM   * 05910032
+059200*    KEY TO THE CHECKPOINT FILE SO A FAILED RUN CAN BE RESTARTED* 05920032
+059300*---------------------------------------------------------------* 05930032
+059400      MOVE HHAFILE-CTR           TO CHKPT-CTR.                    05940032
+059500      MOVE HHA-NPI               TO CHKPT-NPI.                    05950032
+059600      MOVE HHA-HIC               TO CHKPT-HIC.                    05960032
+059700                                                                  05970032
+059800      WRITE CHKPTOUT-REC FROM CHKPT-DATA.                         05980032
+059900      IF CHO-STAT1 > 0 DISPLAY ' BADA WRITE ON CHKPTOUT FILE'.    05990032
+060000      MOVE 0 TO CHKPT-CTR-SINCE.                                  06000032
+060100                                                                  06010032
+060200 0070-EXIT.  EXIT.                                                06020032
+060300                                                                   6030038
+060310 0075-REPRICE-CHECK.                                               6031038
+060320*---------------------------------------------------------------*  6032038
+060330*IF A PRIOR RUN'S OUTFILE HAS BEEN ASSIGNED TO REPRICE, SWITCH  *  6033038
+060340*TO RE-PRICING MODE - CLAIMS ARE READ FROM THAT FILE INSTEAD OF *  6034038
+060350*HHAFILE AND RE-PRICED AGAINST WHATEVER TABLES HHOPN213 LOADED  *  6035038
+060360*FOR THIS RUN.  A REPRPT DELTA LINE IS WRITTEN FOR EVERY CLAIM  *  6036038
+060370*WHOSE RTC OR TOTAL PAYMENT CHANGES FROM WHAT WAS RECORDED THE  *  6037038
+060380*FIRST TIME THROUGH                                             *  6038038
+060390*---------------------------------------------------------------*  6039038
+060400     OPEN INPUT REPRICE.                                           6040038
+060410                                                                   6041038
+060420     IF RPI-STAT1 = '0' OR RPI-STAT1 = '9'                         6042038
+060430         SET REPRICE-MODE TO TRUE                                  6043038
+060440         OPEN OUTPUT REPRPT                                        6044038
+060450         PERFORM 1380-REP-HEADINGS THRU 1380-EXIT                  6045038
+060460     ELSE                                                          6046038
+060470         SET NOT-REPRICE-MODE TO TRUE.                             6047038
+060480                                                                   6048038
+060490 0075-EXIT.  EXIT.                                                 6049038
+060500                                                                   6050038
+060501 0080-PARM-CHECK.                                                 06050141
+060502*---------------------------------------------------------------* 06050241
+060503*IF AN OPTIONAL PARAMETER CARD IS PRESENT, READ IT AND USE IT   * 06050341
+060504*TO RESTRICT THIS RUN TO A SINGLE HHA-PROV-NO AND/OR AN         * 06050441
+060505*HHA-SERV-FROM-DATE RANGE.  COLUMNS 1-6 CARRY THE PROVIDER      * 06050541
+060506*NUMBER FILTER (SPACES = NO PROVIDER FILTER), COLUMNS 7-14      * 06050641
+060507*CARRY THE FROM-DATE LOWER BOUND, AND COLUMNS 15-22 CARRY THE   * 06050741
+060508*THRU-DATE UPPER BOUND (ZEROS/SPACES ON EITHER BOUND MEANS NO   * 06050841
+060509*RESTRICTION ON THAT BOUND).  WITH NO PARAMETER CARD PRESENT,   * 06050941
+060510*EVERY HHAFILE/REPRICE RECORD IS SELECTED, AS BEFORE            * 06051041
+060511*---------------------------------------------------------------* 06051141
+060512     OPEN INPUT PARMCARD.                                         06051241
+060513                                                                  06051341
+060514     IF PRM-STAT1 = '0' OR PRM-STAT1 = '9'                        06051441
+060515         READ PARMCARD INTO PARM-CARD-DATA                        06051541
+060516             AT END CONTINUE                                      06051641
+060517         END-READ                                                 06051741
+060518         CLOSE PARMCARD                                           06051841
+060519         IF PARM-FROM-DATE = 0                                    06051941
+060520             MOVE 0 TO PARM-FROM-DATE                             06052041
+060521         END-IF                                                   06052141
+060522         IF PARM-THRU-DATE = 0                                    06052241
+060523             MOVE 99999999 TO PARM-THRU-DATE                      06052341
+060524         END-IF                                                   06052441
+060525     ELSE                                                         06052541
+060526         CONTINUE.                                                06052641
+060527                                                                  06052741
+060528     IF PARM-PROV-NO NOT = SPACES OR PARM-FROM-DATE > 0           06052841
+060529        OR PARM-THRU-DATE < 99999999                              06052941
+060530         DISPLAY '-- PARM CARD PROVIDER FILTER  ===> '            06053041
+060531                  PARM-PROV-NO                                    06053141
+060532         DISPLAY '-- PARM CARD FROM-DATE FILTER ===> '            06053241
+060533                  PARM-FROM-DATE                                  06053341
+060534         DISPLAY '-- PARM CARD THRU-DATE FILTER ===> '            06053441
+060535                  PARM-THRU-DATE.                                 06053541
+060536                                                                  06053641
+060537 0080-EXIT.  EXIT.                                                06053741
+060538                                                                  06053841
+060539*================================================================ 06053941
+060540*    TEST ONE CLAIM AGAINST THE PARAMETER-CARD FILTER, IF ANY     06054041
+060541*================================================================ 06054141
+060542 0085-CHECK-PARM-FILTER.                                          06054241
+060543     SET RECORD-SELECTED TO TRUE.                                 06054341
+060544                                                                  06054441
+060545     IF PARM-PROV-NO NOT = SPACES                                 06054541
+060546        AND HHA-PROV-NO NOT = PARM-PROV-NO                        06054641
+060547         SET RECORD-NOT-SELECTED TO TRUE.                         06054741
+060548                                                                  06054841
+060549     IF HHA-SERV-FROM-DATE < PARM-FROM-DATE                       06054941
+060550        OR HHA-SERV-FROM-DATE > PARM-THRU-DATE                    06055041
+060551         SET RECORD-NOT-SELECTED TO TRUE.                         06055141
+060551     IF NOT RECORD-SELECTED                                       06055151
+060552         ADD 1 TO FILTEROUT-CTR.                                  06055251
+060553 0085-EXIT.  EXIT.                                                06055341
+060553                                                                  06055341
+060554*================================================================    45
+060555*    SEED THE PROVIDER YTD OUTLIER-POOL TOTALS TABLE FROM A          45
+060556*    PRIOR RUN'S PROVTOTOUT EXTRACT, IF PROVTOTIN IS ASSIGNED        45
+060557*================================================================    45
+060558 0090-LOAD-PROV-TOTALS.                                               45
+060559     OPEN INPUT PROVTOTIN.                                            45
+060560                                                                      45
+060561     IF PTI-STAT1 = '0' OR PTI-STAT1 = '9'                            45
+060562         PERFORM 0092-READ-PROVTOTIN THRU 0092-EXIT                   45
+060563                 UNTIL PROV-TOT-EOF-SW = 1                            45
+060564         CLOSE PROVTOTIN.                                             45
+060565 0090-EXIT.  EXIT.                                                    45
+060566                                                                      45
+060567 0092-READ-PROVTOTIN.                                                 45
+060568     READ PROVTOTIN                                                   45
+060569         AT END                                                       45
+060570             MOVE 1 TO PROV-TOT-EOF-SW                                45
+060571             GO TO 0092-EXIT.                                         45
+060572                                                                      45
+060573     IF PROV-TOT-NEXT < 2000                                          45
+060574         ADD 1 TO PROV-TOT-NEXT                                       45
+060575         SET PV1 TO PROV-TOT-NEXT                                     45
+060576         MOVE PTI-PROV-NO       TO PROV-TOT-PROV-NO     (PV1)         45
+060577         MOVE PTI-PAYMENT-TOTAL TO PROV-TOT-PAYMENT-TOTAL (PV1)       45
+060578         MOVE PTI-OUTLIER-TOTAL TO PROV-TOT-OUTLIER-TOTAL (PV1).      45
+060579 0092-EXIT.  EXIT.                                                    45
+060580                                                                      45
+060581*================================================================    45
+060582*    BEFORE PRICING, OVERRIDE THE INCOMING HHA-PROV-PAYMENT-TOTAL/   45
+060583*    HHA-PROV-OUTLIER-PAY-TOTAL WITH OUR OWN TRACKED RUNNING TOTALS  45
+060584*    FOR THIS PROVIDER (NOT INCLUDING THE CLAIM ABOUT TO BE PRICED), 45
+060585*    ADDING A NEW ZERO-BALANCE ENTRY THE FIRST TIME A PROVIDER IS    45
+060586*    SEEN                                                            45
+060587*================================================================    45
+060588 0095-SET-PROV-TOTALS.                                                45
+060589     SET PV1 TO 1.                                                    45
+060590     SEARCH PROV-TOT-DATA VARYING PV1                                 45
+060591         AT END                                                       45
+060592             PERFORM 0096-INSERT-PROV-TOTAL THRU 0096-EXIT            45
+060593         WHEN PROV-TOT-PROV-NO (PV1) = HHA-PROV-NO                    45
+060594             MOVE PROV-TOT-PAYMENT-TOTAL (PV1)                        45
+060595                 TO HHA-PROV-PAYMENT-TOTAL                            45
+060596             MOVE PROV-TOT-OUTLIER-TOTAL (PV1)                        45
+060597                 TO HHA-PROV-OUTLIER-PAY-TOTAL                        45
+060598     END-SEARCH.                                                      45
+060599 0095-EXIT.  EXIT.                                                    45
+060600                                                                      45
+060601 0096-INSERT-PROV-TOTAL.                                              45
+060602     IF PROV-TOT-NEXT < 2000                                          45
+060603         ADD 1 TO PROV-TOT-NEXT                                       45
+060604         SET PV1 TO PROV-TOT-NEXT                                     45
+060605         MOVE HHA-PROV-NO TO PROV-TOT-PROV-NO     (PV1)               45
+060606         MOVE 0           TO PROV-TOT-PAYMENT-TOTAL (PV1)             45
+060607         MOVE 0           TO PROV-TOT-OUTLIER-TOTAL (PV1)             45
+060608     END-IF.                                                         45
+060609     MOVE 0 TO HHA-PROV-PAYMENT-TOTAL.                                45
+060610     MOVE 0 TO HHA-PROV-OUTLIER-PAY-TOTAL.                            45
+060611 0096-EXIT.  EXIT.                                                    45
+060612                                                                      45
+060613*================================================================     47
+060614*    DUPLICATE-CLAIM DETECTION - SEARCH THE RUNNING TABLE OF EVERY    47
+060615*    CLAIM SEEN SO FAR THIS RUN FOR THE SAME NPI/HIC/FROM-DATE/       51
+060616*    THRU-DATE; IF FOUND, FLAG THIS CLAIM AS A DUPLICATE              51
+060617*    SO PRICING IS BYPASSED AND THE CLAIM REJECTS WITH RTC 90;        47
+060618*    OTHERWISE ADD IT TO THE TABLE                                    47
+060619*================================================================     47
+060620 0097-CHECK-DUPLICATE-CLAIM.                                          47
+060621     MOVE 'N' TO DUP-CLAIM-SW.                                        47
+060622     SET DX1 TO 1.                                                    47
+060623     SEARCH DUP-TRK-DATA VARYING DX1                                  47
+060624         AT END                                                       47
+060625             PERFORM 0098-INSERT-DUP-TRACK THRU 0098-EXIT             47
+060626         WHEN DUP-TRK-NPI  (DX1) = HHA-NPI                             51
+060627          AND DUP-TRK-HIC  (DX1) = HHA-HIC                             51
+060629          AND DUP-TRK-FROM-DATE (DX1) = HHA-SERV-FROM-DATE            47
+060630          AND DUP-TRK-THRU-DATE (DX1) = HHA-SERV-THRU-DATE            47
+060631             SET DUPLICATE-CLAIM-FOUND TO TRUE                        47
+060632     END-SEARCH.                                                      47
+060633 0097-EXIT.  EXIT.                                                    47
+060634                                                                      47
+060635 0098-INSERT-DUP-TRACK.                                               47
+060636     IF DUP-TRK-NEXT < 20000                                          47
+060637         ADD 1 TO DUP-TRK-NEXT                                        47
+060638         SET DX1 TO DUP-TRK-NEXT                                      47
+060639         MOVE HHA-NPI            TO DUP-TRK-NPI       (DX1)            51
+060640         MOVE HHA-HIC            TO DUP-TRK-HIC       (DX1)           47
+060642         MOVE HHA-SERV-FROM-DATE TO DUP-TRK-FROM-DATE (DX1)           47
+060643         MOVE HHA-SERV-THRU-DATE TO DUP-TRK-THRU-DATE (DX1).          47
+060644 0098-EXIT.  EXIT.                                                    47
+060645                                                                      47
+060510 1191-WRITE-REPRPT.                                                  6051038
+060520*---------------------------------------------------------------*  6052038
+060530*PRINT A RE-PRICING DELTA LINE WHEN THE NEWLY COMPUTED RTC OR   *  6053038
+060540*TOTAL PAYMENT DIFFERS FROM THE VALUE READ FROM THE REPRICE     *  6054038
+060550*INPUT RECORD                                                   *  6055038
+060560*---------------------------------------------------------------*  6056038
+060570     IF HHA-PAY-RTC = WS-OLD-PAY-RTC                               6057038
+060580        AND HHA-TOTAL-PAYMENT = WS-OLD-TOTAL-PAYMENT               6058038
+060590         GO TO 1191-EXIT.                                          6059038
+060600                                                                   6060038
+060610     IF  REP-LINE-CTR > 54                                         6061038
+060620         PERFORM 1380-REP-HEADINGS THRU 1380-EXIT.                 6062038
+060630                                                                   6063038
+060640     MOVE SPACES          TO  REP-DETAIL-LINE.                     6064038
+060650     MOVE HHA-NPI             TO REP-NPI.                          6065038
+060660     MOVE HHA-HIC             TO REP-HIC.                          6066038
+060670     MOVE HHA-PROV-NO         TO REP-PROV.                         6067038
+060680     MOVE WS-OLD-PAY-RTC      TO REP-OLD-RTC.                      6068038
+060690     MOVE HHA-PAY-RTC         TO REP-NEW-RTC.                      6069038
+060700     MOVE WS-OLD-TOTAL-PAYMENT TO REP-OLD-PAYMENT.                 6070038
+060710     MOVE HHA-TOTAL-PAYMENT   TO REP-NEW-PAYMENT.                  6071038
+060720     COMPUTE REP-PAYMENT-DIFF =                                    6072038
+060730             HHA-TOTAL-PAYMENT - WS-OLD-TOTAL-PAYMENT.             6073038
+060740                                                                   6074038
+060750     WRITE REPRPT-LINE FROM REP-DETAIL-LINE                        6075038
+060760                             AFTER ADVANCING 1.                    6076038
+060770     IF RPR-STAT1 > 0 DISPLAY ' BADF WRITE ON REPRPT  FILE'.       6077038
+060780     ADD 1 TO REPRPT-CTR.                                          6078038
+060790     ADD 1 TO REP-LINE-CTR.                                        6079038
+060800     ADD 1 TO REP-CHANGED-CTR.                                     6080038
+060810                                                                   6081038
+060820 1191-EXIT.  EXIT.                                                 6082038
+060830                                                                   6083038
+060840 1380-REP-HEADINGS.                                                6084038
+060850     WRITE REPRPT-LINE FROM REP-HEAD1                              6085038
+060860                             AFTER ADVANCING PAGE.                 6086038
+060870     IF RPR-STAT1 > 0 DISPLAY ' BADG WRITE ON REPRPT  FILE'.       6087038
+060880     WRITE REPRPT-LINE FROM REP-HEAD2                              6088038
+060890                             AFTER ADVANCING 2.                    6089038
+060900     IF RPR-STAT1 > 0 DISPLAY ' BADG WRITE ON REPRPT  FILE'.       6090038
+060910     MOVE ALL '-' TO REPRPT-LINE.                                  6091038
+060920     WRITE REPRPT-LINE AFTER ADVANCING 1.                          6092038
+060930     IF RPR-STAT1 > 0 DISPLAY ' BADG WRITE ON REPRPT  FILE'.       6093038
+060940     MOVE 5 TO REP-LINE-CTR.                                       6094038
+060950                                                                   6095038
+060960 1380-EXIT.  EXIT.                                                 6096038
+060970                                                                   6097038
+060980 1900-REP-SUMMARY.                                                 6098038
+060990*---------------------------------------------------------------*  6099038
+061000*WRITE THE END-OF-JOB RE-PRICING DELTA COUNT SUMMARY LINE       *  6100038
+061010*---------------------------------------------------------------*  6101038
+061020     MOVE SPACES           TO REP-SUMM-LINE.                       6102038
+061030     MOVE REP-CHANGED-CTR  TO REP-SUMM-COUNT.                      6103038
+061040     WRITE REPRPT-LINE FROM REP-SUMM-LINE                          6104038
+061050                            AFTER ADVANCING 1.                     6105038
+061060                                                                   6106038
+061070 1900-EXIT.  EXIT.                                                 6107038
+061080                                                                       45
+061090*================================================================     45
+061100*    WRITE THIS RUN'S FINAL PROVIDER YTD OUTLIER-POOL TOTALS TO       45
+061110*    PROVTOTOUT, SO THE NEXT RUN CAN SEED ITS OWN TOTALS FROM         45
+061120*    PROVTOTIN RATHER THAN FROM AN UPSTREAM-SUPPLIED FIGURE           45
+061130*================================================================     45
+061140 1950-WRITE-PROV-TOTALS.                                               45
+061150     PERFORM 1955-WRITE-ONE-PROV-TOTAL THRU 1955-EXIT                 45
+061160             VARYING PV1 FROM 1 BY 1 UNTIL PV1 > PROV-TOT-NEXT.       45
+061170     DISPLAY '-- PROVIDERS WRITTEN TO PROVTOTOUT ===> '                45
+061180              PROV-TOT-NEXT.                                          45
+061190 1950-EXIT.  EXIT.                                                    45
+061200                                                                      45
+061210 1955-WRITE-ONE-PROV-TOTAL.                                           45
+061220     MOVE SPACES                        TO PROVTOTOUT-REC.            45
+061230     MOVE PROV-TOT-PROV-NO     (PV1)    TO PTO-PROV-NO.               45
+061240     MOVE PROV-TOT-PAYMENT-TOTAL (PV1)  TO PTO-PAYMENT-TOTAL.         45
+061250     MOVE PROV-TOT-OUTLIER-TOTAL (PV1)  TO PTO-OUTLIER-TOTAL.         45
+061260     WRITE PROVTOTOUT-REC.                                            45
+061270     IF PTO-STAT1 > 0 DISPLAY ' BADK WRITE ON PROVTOTOUT FILE'.       45
+061280 1955-EXIT.  EXIT.                                                    45
 
\ No newline at end of file

@@ -61,6 +61,8 @@
 004300*  85 = NO REVENUE CODE PRESENT                                  *00430000
 004400*       TOB = 327, 329, 32F, 32G, 32H, 32I, 32J,                 *00440000
 004500*             32K, 32M, 32Q, 32P                                 *00450000
+004550*  90 = DUPLICATE CLAIM - SAME NPI/HIC/FROM-DATE/THRU-DATE       *00455000
+004560*       ALREADY SEEN THIS RUN                                   *00456000
 004600*                                                                *00460000
 004700******************************************************************00470000
 004800* QRP  = QUALITY REPORTING PROGRAM                               *00480000
@@ -128,6 +130,21 @@
 011000******  2327.68 TIMES 0.65  = 1512.99  ROUNDED UP  ************** 01100000
 011100***************************************************************** 01110000
 011200 01  OUTL-LOSS-SHAR-RATIO-PERCENT PIC 9(01)V9(02) VALUE 0.80.     01120000
+011210*----------------------------------------------------------------    48
+011220*    OUTLIER LOSS-SHARING RATIO / FDL RATE-PARAMETERS TABLE       *    48
+011230*    ALLOWS THE LOSS-SHARING PERCENTAGE TO BE CHANGED FOR A       *    48
+011240*    LATER EFFECTIVE DATE WITHOUT A PROGRAM CHANGE - THE ROW      *    48
+011250*    WITH THE LATEST EFFECTIVE DATE NOT AFTER THE CLAIM'S         *    48
+011260*    SERVICE THRU DATE WINS                                      *    48
+011270*----------------------------------------------------------------    48
+011280 01  RATE-PARM-TABLE-DATA.                                            48
+011290     05  FILLER   PIC X(11) VALUE '20200101080'.                      48
+011300 01  RATE-PARM-TABLE REDEFINES RATE-PARM-TABLE-DATA.                  48
+011310     05  RATE-PARM-ROW   OCCURS 1 TIMES                               48
+011320                         INDEXED BY RPM1.                             48
+011330         10  RATE-PARM-EFFDATE        PIC X(08).                      48
+011340         10  RATE-PARM-LOSS-SHARE-PCT PIC 9V99.                       48
+011350 01  WS-RATE-PARM-BEST-EFFDATE  PIC X(08)      VALUE SPACES.          48
 011300 01  LUPA-LABOR-ADJ               PIC 9(03)V9(02) VALUE 0.        01130000
 011400 01  LUPA-NON-LABOR-ADJ           PIC 9(03)V9(02) VALUE 0.        01140000
 011500 01  FED-EPISODE-RATE-AMT         PIC 9(05)V9(02) VALUE 0.        01150000
@@ -193,6 +210,7 @@
 017500     05  WK-10000-OUTLIER-POOL-DIF      PIC S9(07)V9(02).         01750000
 017600     05  WK-10000-OUTLIER-POOL-PERCENT  PIC S9(09)V9(02).         01760000
 017700     05  WK-10000-OUTLIER-AVAIL-POOL    PIC S9(09)V9(02).         01770000
+017750     05  WK-10100-WAGE-ADJ-DIVISOR      PIC 9(03)V9(05).               46
 017800                                                                  01780000
 017900*----------------------------------------------------------------*01790000
 018000*    STATE & COUNTY CODE RURAL ADD ON TABLE                      *01800000
@@ -214,12 +232,6 @@
 019600         10  H-HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).        01960000
 019700         10  H-HHA-PROV-PAYMENT-TOTAL PIC 9(09)V9(02).            01970000
 019800         10  H-HHA-TOB               PIC X(03).                   01980000
-019900             88 H-HHA-VALID-TOB-CLAIM VALUE                       01990000
-020000             '327', '329',                                        02000000
-020100             '32F', '32G', '32H', '32I', '32J',                   02010000
-020200             '32K', '32M', '32Q', '32P'.                          02020000
-020300             88 H-HHA-VALID-TOB-RAP  VALUE                        02030000
-020400             '322'.                                               02040000
 020500         10  H-HHA-CBSA              PIC X(05).                   02050000
 020600             88  H-HHA-CBSA-RURAL-CHECK-ALL VALUE                 02060000
 020700             '50001', '50002', '50005', '50007', '50025',         02070000
@@ -276,7 +288,31 @@
 025800         10  H-HHA-TOTAL-PAYMENT        PIC 9(07)V9(02).          02580000
 025900         10  H-HHA-VBP-ADJ-AMT          PIC S9(7)V99.             02590000
 026000         10  H-HHA-PPS-STD-VALUE        PIC 9(7)V99.              02600000
-026100         10  FILLER                     PIC X(206).               02610000
+026010         10  H-HHA-RECEIPT-DATE         PIC X(8).                 02601000
+026020         10  H-HHA-RECEIPT-DATE-N       REDEFINES                 02602000
+026030             H-HHA-RECEIPT-DATE         PIC 9(8).                 02603000
+026040         10  H-HHA-OVERRIDE-IND         PIC X(1).                 02604000
+026050         10  H-HHA-LATE-SUB-PEN-AMT     PIC 9(7)V9(2).            02605000
+026100         10  H-HHA-RURAL-ADDON-CAT  PIC X(01).                    02610000
+026160         10  H-HHA-OUTLIER-CAP-IND    PIC X(01).                  02616000
+026170         10  H-HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).              02617000
+026175         10  H-HHA-LATE-SUB-DAYS      PIC 9(03).                  02617500
+026176         10  H-HHA-LATE-NOA-DAYS      PIC 9(03).                  02617600
+026177         10  H-HHA-CBSA-MATCHED-EFFDATE PIC X(08).                02617700
+026178         10  H-HHA-HRG-MATCHED-EFFDATE  PIC X(08).                02617800
+026179         10  H-HHA-REV-MATCHED-EFFDATE  PIC X(08).                02617900
+026179     10  H-HHA-TOB-CLASS         PIC X(01).                             44
+026179         88  H-HHA-TOB-IS-CLAIM   VALUE 'C'.                            44
+026179         88  H-HHA-TOB-IS-RAP     VALUE 'R'.                            44
+026179         88  H-HHA-TOB-IS-NOA     VALUE 'N'.                            44
+026185     10  H-HHA-PEP-FULL-HRG-AMT  PIC 9(07)V9(02).                       45
+026179     10  H-HHA-LABOR-PORTION     PIC 9(07)V9(02).                       46
+026179     10  H-HHA-NONLABOR-PORTION  PIC 9(07)V9(02).                       46
+026181     10  H-HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.                50
+026182         88  H-HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.          50
+026184     10  H-HHA-MSA2                 PIC X(05).                         51
+026183     10  H-HHA-LUPA-ADDON-REASON-CD PIC X(01).                         52
+026180     10  FILLER                     PIC X(107).                         52
 026200 LINKAGE SECTION.                                                 02620000
 026300*----------------------------------------------------------------*02630000
 026400*  INPUT/OUTPUT RECORD LAYOUT - PIC X(650)                       *02640000
@@ -294,12 +330,6 @@
 027600         10  HHA-PROV-OUTLIER-PAY-TOTAL PIC 9(08)V9(02).          02760000
 027700         10  HHA-PROV-PAYMENT-TOTAL  PIC 9(09)V9(02).             02770000
 027800         10  HHA-TOB                 PIC X(03).                   02780000
-027900             88 HHA-VALID-TOB-CLAIM  VALUE                        02790000
-028000             '327', '329',                                        02800000
-028100             '32F', '32G', '32H', '32I', '32J',                   02810000
-028200             '32K', '32M', '32Q', '32P'.                          02820000
-028300             88 HHA-VALID-TOB-RAP    VALUE                        02830000
-028400             '322'.                                               02840000
 028500         10  HHA-CBSA                PIC X(05).                   02850000
 028600             88  HHA-CBSA-RURAL-CHECK-ALL VALUE                   02860000
 028700             '50001', '50002', '50005', '50007', '50025',         02870000
@@ -356,7 +386,31 @@
 033800         10  HHA-TOTAL-PAYMENT          PIC 9(07)V9(02).          03380000
 033900         10  HHA-VBP-ADJ-AMT            PIC S9(7)V99.             03390000
 034000         10  HHA-PPS-STD-VALUE          PIC 9(7)V99.              03400000
-034100         10  FILLER                     PIC X(206).               03410000
+034010         10  HHA-RECEIPT-DATE           PIC X(8).                 03401000
+034020         10  HHA-RECEIPT-DATE-N         REDEFINES                 03402000
+034030             HHA-RECEIPT-DATE           PIC 9(8).                 03403000
+034040         10  HHA-OVERRIDE-IND           PIC X(1).                 03404000
+034050         10  HHA-LATE-SUB-PEN-AMT       PIC 9(7)V9(2).            03405000
+034100         10  HHA-RURAL-ADDON-CAT  PIC X(01).                      03410000
+034160         10  HHA-OUTLIER-CAP-IND    PIC X(01).                    03416000
+034170         10  HHA-OUTLIER-PRECAP-AMT PIC 9(7)V9(2).                03417000
+034175         10  HHA-LATE-SUB-DAYS      PIC 9(03).                    03417500
+034176         10  HHA-LATE-NOA-DAYS      PIC 9(03).                    03417600
+034177         10  HHA-CBSA-MATCHED-EFFDATE PIC X(08).                  03417700
+034178         10  HHA-HRG-MATCHED-EFFDATE  PIC X(08).                  03417800
+034179         10  HHA-REV-MATCHED-EFFDATE  PIC X(08).                  03417900
+034179     10  HHA-TOB-CLASS           PIC X(01).                             44
+034179         88  HHA-TOB-IS-CLAIM     VALUE 'C'.                            44
+034179         88  HHA-TOB-IS-RAP       VALUE 'R'.                            44
+034179         88  HHA-TOB-IS-NOA       VALUE 'N'.                            44
+034185     10  HHA-PEP-FULL-HRG-AMT    PIC 9(07)V9(02).                       45
+034179     10  HHA-LABOR-PORTION       PIC 9(07)V9(02).                       46
+034179     10  HHA-NONLABOR-PORTION    PIC 9(07)V9(02).                       46
+034181     10  HHA-MED-REVIEW-INDICATOR PIC X(01) OCCURS 6.                  50
+034182         88  HHA-MED-REV-VALID  VALUE '0', '1', '2', SPACE.            50
+034184     10  HHA-MSA2                 PIC X(05).                           51
+034183     10  HHA-LUPA-ADDON-REASON-CD PIC X(01).                           52
+034180     10  FILLER                     PIC X(107).                         52
 034200                                                                  03420000
 034300 01  HOLD-VARIABLES-DATA.                                         03430000
 034400     02  HOLD-VAR-DATA.                                           03440000
@@ -404,8 +458,8 @@
 038600                                                                  03860000
 038700 400-CALC-THE-HHA.                                                03870000
 038800                                                                  03880000
-038900     IF H-HHA-VALID-TOB-CLAIM                                     03890000
-039000     OR H-HHA-VALID-TOB-RAP                                       03900000
+038900     IF H-HHA-TOB-IS-CLAIM                                        03890000
+039000     OR H-HHA-TOB-IS-RAP                                          03900000
 039100         CONTINUE                                                 03910000
 039200     ELSE                                                         03920000
 039300         MOVE '10' TO H-HHA-PAY-RTC                               03930000
@@ -419,17 +473,19 @@
 040100        PERFORM 2000-TBL-SCC-SEARCH THRU 2000-EXIT                04010000
 040200        IF H-HHA-PAY-RTC = '31'                                   04020000
 040300           GO TO 400-EXIT.                                        04030000
+040210*    SAVE RURAL ADD-ON CATEGORY FOR AUDIT REPORTING               04021010
+040220     MOVE WS-RURAL-CATEGORY TO H-HHA-RURAL-ADDON-CAT.             04022010
 040400                                                                  04040000
 040500     IF H-HHA-HRG-INPUT-CODE = SPACE                              04050000
 040600         MOVE '70' TO H-HHA-PAY-RTC                               04060000
 040700         GO TO 400-EXIT.                                          04070000
 040800                                                                  04080000
-040900     IF H-HHA-VALID-TOB-CLAIM                                     04090000
+040900     IF H-HHA-TOB-IS-CLAIM                                        04090000
 041000        IF H-HHA-REVENUE-CODE (1) = SPACE                         04100000
 041100           MOVE '85' TO H-HHA-PAY-RTC                             04110000
 041200           GO TO 400-EXIT.                                        04120000
 041300                                                                  04130000
-041400     IF H-HHA-VALID-TOB-CLAIM                                     04140000
+041400     IF H-HHA-TOB-IS-CLAIM                                        04140000
 041500        IF H-HHA-PEP-IND = 'Y'                                    04150000
 041600           IF H-HHA-HRG-NO-OF-DAYS = ZEROES                       04160000
 041700              MOVE '15' TO H-HHA-PAY-RTC                          04170000
@@ -491,11 +547,11 @@
 047300             VARYING SS-ADJ FROM 1 BY 1                           04730000
 047400             UNTIL SS-ADJ > 6.                                    04740000
 047500                                                                  04750000
-047600     IF H-HHA-VALID-TOB-RAP                                       04760000
+047600     IF H-HHA-TOB-IS-RAP                                          04760000
 047700        PERFORM 500-INITIAL-PAYMENT THRU 500-EXIT                 04770000
 047800     END-IF.                                                      04780000
 047900                                                                  04790000
-048000     IF H-HHA-VALID-TOB-CLAIM                                     04800000
+048000     IF H-HHA-TOB-IS-CLAIM                                        04800000
 048100        PERFORM 1000-FINAL-PAYMENT THRU 1000-EXIT                 04810000
 048200     END-IF.                                                      04820000
 048300                                                                  04830000
@@ -615,6 +671,7 @@
 059700                      H-HHA-REVENUE-ADD-ON-VISIT-AMT (4)          05970000
 059800                      H-HHA-REVENUE-ADD-ON-VISIT-AMT (5)          05980000
 059900                                                                  05990000
+059950           MOVE '1' TO H-HHA-LUPA-ADDON-REASON-CD.                05995000
 060000           GO TO RTC-CHECK.                                       06000000
 060100                                                                  06010000
 060200*    IF  REVENUE EARLIEST DATES = DEFAULT THEN                    06020000
@@ -630,6 +687,7 @@
 061200                    H-HHA-REVENUE-ADD-ON-VISIT-AMT (4)            06120000
 061300                    H-HHA-REVENUE-ADD-ON-VISIT-AMT (5)            06130000
 061400                                                                  06140000
+061450           MOVE '2' TO H-HHA-LUPA-ADDON-REASON-CD.                06145000
 061500           GO TO RTC-CHECK.                                       06150000
 061600                                                                  06160000
 061700*    IF PT OCCURS ON EARLIEST DATE THEN LUPA ADD ON APPLIES TO    06170000
@@ -1051,6 +1109,7 @@
 103300*                    OUTLIER PAYMENT                              10330000
 103400***************************************************************   10340000
 103500 7000-OUTLIER-PAYMENT.                                            10350000
+103550     PERFORM 7050-GET-RATE-PARMS THRU 7050-EXIT.                      48
 103600                                                                  10360000
 103700     COMPUTE OUT-THRES-LABOR-ADJ ROUNDED =                        10370000
 103800               WIR-CBSA-WAGEIND *                                 10380000
@@ -1078,9 +1137,17 @@
 106000      IF WK-7000-AB-DIFF > ZERO                                   10600000
 106100         COMPUTE WK-7000-CALC ROUNDED =                           10610000
 106200               OUTL-LOSS-SHAR-RATIO-PERCENT * WK-7000-AB-DIFF     10620000
+106210                                                                  10621000
+106220     MOVE WK-7000-CALC TO H-HHA-OUTLIER-PRECAP-AMT                10622000
 106300                                                                  10630000
 106400*** ================== NEW OUTLIER CAP HERE ========              10640000
 106500         PERFORM 10000-OUTLIER-CAP-CALC THRU 10000-EXIT           10650000
+106520                                                                  10652000
+106530     IF WK-RTC-ADJ-IND = 4                                        10653000
+106540        MOVE 'Y' TO H-HHA-OUTLIER-CAP-IND                         10654000
+106550     ELSE                                                         10655000
+106560        MOVE 'N' TO H-HHA-OUTLIER-CAP-IND                         10656000
+106570     END-IF                                                       10657000
 106600*** ================== NEW OUTLIER CAP HERE ========              10660000
 106700                                                                  10670000
 106800****===================                                           10680000
@@ -1097,9 +1164,34 @@
 107900         COMPUTE H-HHA-TOTAL-PAYMENT ROUNDED =                    10790000
 108000                (WK-3000-PEP-N-PRETOT-PAY +                       10800000
 108100                 WK-4000-PEP-Y-PRETOT-PAY)                        10810000
-108200         PERFORM 9050-WHICH-RTC-NO-OUTLIER THRU 9050-EXIT.        10820000
+108200         PERFORM 9050-WHICH-RTC-NO-OUTLIER THRU 9050-EXIT         10820000
+108210         MOVE SPACE TO H-HHA-OUTLIER-CAP-IND                      10821000
+108220         MOVE ZERO  TO H-HHA-OUTLIER-PRECAP-AMT.                  10822000
 108300                                                                  10830000
+108310     PERFORM 10100-CALC-LABOR-NONLABOR-SPLIT THRU 10100-EXIT.          46
 108400 7000-EXIT.   EXIT.                                               10840000
+108410*----------------------------------------------------------------   48
+108420*    RESOLVE OUTL-LOSS-SHAR-RATIO-PERCENT FROM RATE-PARM-TABLE,     48
+108430*    TAKING THE ROW WITH THE LATEST EFFECTIVE DATE NOT AFTER THE    48
+108440*    CLAIM'S SERVICE THRU DATE                                      48
+108450*----------------------------------------------------------------   48
+108460 7050-GET-RATE-PARMS.                                                48
+108470     INITIALIZE WS-RATE-PARM-BEST-EFFDATE.                           48
+108480     SET RPM1 TO 1.                                                  48
+108490     PERFORM 7060-CHECK-RATE-PARM-ROW THRU 7060-EXIT                 48
+108500         VARYING RPM1 FROM 1 BY 1                                    48
+108510         UNTIL RPM1 > 1.                                             48
+108520 7050-EXIT.   EXIT.                                                  48
+108530                                                                     48
+108540 7060-CHECK-RATE-PARM-ROW.                                           48
+108550     IF RATE-PARM-EFFDATE (RPM1) NOT > H-HHA-SERV-THRU-DATE          48
+108560        AND RATE-PARM-EFFDATE (RPM1) > WS-RATE-PARM-BEST-EFFDATE     48
+108570        MOVE RATE-PARM-EFFDATE (RPM1)        TO                     48
+108580             WS-RATE-PARM-BEST-EFFDATE                              48
+108590        MOVE RATE-PARM-LOSS-SHARE-PCT (RPM1) TO                     48
+108595             OUTL-LOSS-SHAR-RATIO-PERCENT.                          48
+108596 7060-EXIT.   EXIT.                                                  48
+108597                                                                     48
 108500                                                                  10850000
 108600 8000-ADD-REV-DOLL.                                               10860000
 108700                                                                  10870000
@@ -1466,4 +1558,29 @@
 144800        MOVE 4 TO WK-RTC-ADJ-IND.                                 14480000
 144900                                                                  14490000
 145000 10000-EXIT.   EXIT.                                              14500000
+
+145010*----------------------------------------------------------------*    46
+145020*    BACK OUT THE LABOR/NON-LABOR SHARES OF THE FINAL,           *    46
+145030*    CASE-MIX AND WAGE-INDEX ADJUSTED H-HHA-TOTAL-PAYMENT, USING *    46
+145040*    THE SAME LABOR-PERCENT/NONLABOR-PERCENT SPLIT AND           *    46
+145050*    WIR-CBSA-WAGEIND FACTOR THE PAYMENT ITSELF WAS BUILT FROM   *    46
+145060*----------------------------------------------------------------*    46
+145070 10100-CALC-LABOR-NONLABOR-SPLIT.                                     46
+145080     COMPUTE WK-10100-WAGE-ADJ-DIVISOR ROUNDED =                      46
+145090         (LABOR-PERCENT * WIR-CBSA-WAGEIND) + NONLABOR-PERCENT.       46
+145100                                                                      46
+145110     IF WK-10100-WAGE-ADJ-DIVISOR = 0                                 46
+145120        MOVE 0 TO H-HHA-LABOR-PORTION                                 46
+145130        MOVE 0 TO H-HHA-NONLABOR-PORTION                              46
+145140        GO TO 10100-EXIT.                                             46
+145150                                                                      46
+145160     COMPUTE H-HHA-LABOR-PORTION ROUNDED =                            46
+145170         H-HHA-TOTAL-PAYMENT *                                        46
+145180         ((LABOR-PERCENT * WIR-CBSA-WAGEIND) /                        46
+145190          WK-10100-WAGE-ADJ-DIVISOR).                                 46
+145200                                                                      46
+145210     COMPUTE H-HHA-NONLABOR-PORTION ROUNDED =                         46
+145220         H-HHA-TOTAL-PAYMENT - H-HHA-LABOR-PORTION.                   46
+145230                                                                      46
+145240 10100-EXIT.   EXIT.                                                  46
 
\ No newline at end of file

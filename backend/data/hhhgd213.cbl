@@ -0,0 +1,308 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    HHHGD213.                                         00020000
+000300                                                                  00030000
+000400*----------------------------------------------------------------*00040000
+000500*  THIS PROGRAM COMPARES A PRIOR AND CURRENT HRGTABL EXTRACT      00050000
+000600*  AND REPORTS HRG CODES ADDED, DELETED, OR CHANGED BETWEEN THEM  00060000
+000700*----------------------------------------------------------------*00070000
+000800                                                                  00080000
+000900 DATE-COMPILED.                                                   00090000
+001000 ENVIRONMENT                     DIVISION.                        00100000
+001100                                                                  00110000
+001200 CONFIGURATION                   SECTION.                         00120000
+001300 SOURCE-COMPUTER.                IBM-370.                         00130000
+001400 OBJECT-COMPUTER.                IBM-370.                         00140000
+001500                                                                  00150000
+001600 INPUT-OUTPUT SECTION.                                            00160000
+001700 FILE-CONTROL.                                                    00170000
+001800                                                                  00180000
+001900     SELECT OLDHRG    ASSIGN TO UT-S-OLDHRG                       00190000
+002000         FILE STATUS IS OLD-STAT.                                 00200000
+002100     SELECT NEWHRG    ASSIGN TO UT-S-NEWHRG                       00210000
+002200         FILE STATUS IS NEW-STAT.                                 00220000
+002300     SELECT DIFFRPT   ASSIGN TO UT-S-DIFFRPT                      00230000
+002400         FILE STATUS IS DIF-STAT.                                 00240000
+002500                                                                  00250000
+002600 DATA DIVISION.                                                   00260000
+002700 FILE SECTION.                                                    00270000
+002800 FD  OLDHRG                                                       00280000
+002900     RECORDING MODE IS F                                          00290000
+003000     LABEL RECORDS ARE STANDARD.                                  00300000
+003100 01  OLD-HRG-REC.                                                 00310000
+003200     05  OLD-HRG-CODE             PIC X(05).                      00320000
+003300     05  FILLER                   PIC X(01).                      00330000
+003400     05  OLD-HRG-EFFDATE          PIC X(08).                      00340000
+003500     05  FILLER                   PIC X(01).                      00350000
+003600     05  OLD-HRG-WGTS             PIC 9(02)V9(04).                00360000
+003700     05  FILLER                   PIC X(01).                      00370000
+003800     05  OLD-HRG-THRESHOLD        PIC X(01).                      00380000
+003900     05  FILLER                   PIC X(57).                      00390000
+004000                                                                  00400000
+004100 FD  NEWHRG                                                       00410000
+004200     RECORDING MODE IS F                                          00420000
+004300     LABEL RECORDS ARE STANDARD.                                  00430000
+004400 01  NEW-HRG-REC.                                                 00440000
+004500     05  NEW-HRG-CODE             PIC X(05).                      00450000
+004600     05  FILLER                   PIC X(01).                      00460000
+004700     05  NEW-HRG-EFFDATE          PIC X(08).                      00470000
+004800     05  FILLER                   PIC X(01).                      00480000
+004900     05  NEW-HRG-WGTS             PIC 9(02)V9(04).                00490000
+005000     05  FILLER                   PIC X(01).                      00500000
+005100     05  NEW-HRG-THRESHOLD        PIC X(01).                      00510000
+005200     05  FILLER                   PIC X(57).                      00520000
+005300                                                                  00530000
+005400 FD  DIFFRPT                                                      00540000
+005500     RECORDING MODE IS F                                          00550000
+005600     BLOCK CONTAINS 133 RECORDS                                   00560000
+005700     LABEL RECORDS ARE STANDARD.                                  00570000
+005800 01  DIFFRPT-LINE             PIC X(133).                         00580000
+005900                                                                  00590000
+006000 WORKING-STORAGE SECTION.                                         00600000
+006100 01  FILLER                      PIC X(40)  VALUE                 00610000
+006200     'HHHGD    - W O R K I N G   S T O R A G E'.                  00620000
+006300 01  HHHGD-VERSION                PIC X(07)  VALUE 'G2021.3'.     00630000
+006400 01  SUB1                         PIC 9(05)  VALUE 0.             00640000
+006500 01  EOF-OLD                      PIC 9(01)  VALUE 0.             00650000
+006600 01  EOF-NEW                      PIC 9(01)  VALUE 0.             00660000
+006700 01  OLD-CT                       PIC 9(05)  VALUE 0.             00670000
+006800 01  NEW-CT                       PIC 9(05)  VALUE 0.             00680000
+006900 01  ADD-CT                       PIC 9(05)  VALUE 0.             00690000
+007000 01  DEL-CT                       PIC 9(05)  VALUE 0.             00700000
+007100 01  CHG-CT                       PIC 9(05)  VALUE 0.             00710000
+007200 01  OLD-STAT.                                                    00720000
+007300     05  OLD-STAT1                PIC X.                          00730000
+007400     05  OLD-STAT2                PIC X.                          00740000
+007500 01  NEW-STAT.                                                    00750000
+007600     05  NEW-STAT1                PIC X.                          00760000
+007700     05  NEW-STAT2                PIC X.                          00770000
+007800 01  DIF-STAT.                                                    00780000
+007900     05  DIF-STAT1                PIC X.                          00790000
+008000     05  DIF-STAT2                PIC X.                          00800000
+008100                                                                  00810000
+008200 01  OLD-HRG-TABLE.                                               00820000
+008300     05  T-OLD-DATA        OCCURS 432                             00830000
+008400                           INDEXED BY OU1 OU2 OU3.                00840000
+008500         10  TB-OLD-HRG-CODE       PIC X(05).                     00850000
+008600         10  FILLER                PIC X(01).                     00860000
+008700         10  TB-OLD-HRG-EFFDATE    PIC X(08).                     00870000
+008800         10  FILLER                PIC X(01).                     00880000
+008900         10  TB-OLD-HRG-WGTS       PIC 9(02)V9(04).               00890000
+009000         10  FILLER                PIC X(01).                     00900000
+009100         10  TB-OLD-HRG-THRESHOLD  PIC X(01).                     00910000
+009200                                                                  00920000
+009300 01  NEW-HRG-TABLE.                                               00930000
+009400     05  T-NEW-DATA        OCCURS 432                             00940000
+009500                           INDEXED BY NU1 NU2 NU3.                00950000
+009600         10  TB-NEW-HRG-CODE       PIC X(05).                     00960000
+009700         10  FILLER                PIC X(01).                     00970000
+009800         10  TB-NEW-HRG-EFFDATE    PIC X(08).                     00980000
+009900         10  FILLER                PIC X(01).                     00990000
+010000         10  TB-NEW-HRG-WGTS       PIC 9(02)V9(04).               01000000
+010100         10  FILLER                PIC X(01).                     01010000
+010200         10  TB-NEW-HRG-THRESHOLD  PIC X(01).                     01020000
+010300                                                                  01030000
+010400*---------------------------------------------------------------* 01040000
+010500*    HRG TABLE BEFORE/AFTER DIFFERENCE REPORT COMPONENTS        * 01050000
+010600*---------------------------------------------------------------* 01060000
+010700 01  DIF-HEAD1.                                                   01070000
+010800     05  FILLER              PIC X(01)  VALUE SPACES.             01080000
+010900     05  FILLER              PIC X(55)  VALUE                     01090000
+011000        ' HHHGD213 - HRG TABLE BEFORE/AFTER DIFFERENCE REPORT '.  01100000
+011100 01  DIF-HEAD2.                                                   01110000
+011200     05  FILLER              PIC X(01)  VALUE SPACES.             01120000
+011300     05  FILLER              PIC X(50)  VALUE                     01130000
+011400    ' ACTION   HRG CODE  OLD WGT  NEW WGT  OLD T  NEW T'.         01140000
+011500 01  DIF-DETAIL-LINE.                                             01150000
+011600     05  FILLER              PIC X(03)  VALUE SPACES.             01160000
+011700     05  DIF-ACTION          PIC X(08).                           01170000
+011800     05  FILLER              PIC X(02)  VALUE SPACES.             01180000
+011900     05  DIF-HRG-CODE        PIC X(05).                           01190000
+012000     05  FILLER              PIC X(05)  VALUE SPACES.             01200000
+012100     05  DIF-OLD-WGTS        PIC Z9.9999.                         01210000
+012200     05  FILLER              PIC X(02)  VALUE SPACES.             01220000
+012300     05  DIF-NEW-WGTS        PIC Z9.9999.                         01230000
+012400     05  FILLER              PIC X(05)  VALUE SPACES.             01240000
+012500     05  DIF-OLD-THRESH      PIC X(01).                           01250000
+012600     05  FILLER              PIC X(05)  VALUE SPACES.             01260000
+012700     05  DIF-NEW-THRESH      PIC X(01).                           01270000
+012800 01  DIF-SUMM-LINE.                                               01280000
+012900     05  FILLER              PIC X(03)  VALUE SPACES.             01290000
+012700     05  DIF-SUMM-LABEL     PIC X(18).                            01270000
+013100     05  DIF-SUMM-COUNT      PIC ZZ,ZZ9.                          01310000
+013200                                                                  01320000
+013300**--------------------------------------------------------------  01330000
+013400 PROCEDURE  DIVISION.                                             01340000
+013500                                                                  01350000
+013600 0000-MAINLINE  SECTION.                                          01360000
+013700     OPEN INPUT  OLDHRG                                           01370000
+013800          INPUT  NEWHRG                                           01380000
+013900          OUTPUT DIFFRPT.                                         01390000
+014000                                                                  01400000
+014100     PERFORM 1000-LOAD-OLDHRG THRU 1000-EXIT.                     01410000
+014200     PERFORM 1100-LOAD-NEWHRG THRU 1100-EXIT.                     01420000
+014300                                                                  01430000
+014400     PERFORM 2000-WRITE-DIFF-HEADERS THRU 2000-EXIT.              01440000
+014500                                                                  01450000
+014600     PERFORM 2100-COMPARE-NEW-TO-OLD THRU 2100-EXIT               01460000
+014700             VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > NEW-CT.        01470000
+014800                                                                  01480000
+014900     PERFORM 2200-COMPARE-OLD-TO-NEW THRU 2200-EXIT               01490000
+015000             VARYING SUB1 FROM 1 BY 1 UNTIL SUB1 > OLD-CT.        01500000
+015100                                                                  01510000
+015200     PERFORM 2900-WRITE-DIFF-SUMMARY THRU 2900-EXIT.              01520000
+015300                                                                  01530000
+015400     CLOSE OLDHRG.                                                01540000
+015500     CLOSE NEWHRG.                                                01550000
+015600     CLOSE DIFFRPT.                                               01560000
+015700                                                                  01570000
+015800     DISPLAY '-- PROGRAM HHHGD213  VERSION  ===> ' HHHGD-VERSION. 01580000
+015900     DISPLAY '-- HRG CODES ADDED   ===> ' ADD-CT.                 01590000
+016000     DISPLAY '-- HRG CODES DELETED ===> ' DEL-CT.                 01600000
+016100     DISPLAY '-- HRG CODES CHANGED ===> ' CHG-CT.                 01610000
+016200                                                                  01620000
+016300     STOP RUN.                                                    01630000
+016400                                                                  01640000
+016500*================================================================*01650000
+016600*    LOAD THE PRIOR (OLD) HRG TABLE EXTRACT                      *01660000
+016700*================================================================*01670000
+016800 1000-LOAD-OLDHRG.                                                01680000
+016900     INITIALIZE OLD-HRG-TABLE.                                    01690000
+017000     MOVE 0 TO EOF-OLD.                                           01700000
+017100     SET OU3 TO EOF-OLD.                                          01710000
+017200                                                                  01720000
+017300     PERFORM 1010-READ-OLDHRG THRU 1010-EXIT                      01730000
+017400             UNTIL EOF-OLD = 1.                                   01740000
+017500 1000-EXIT.  EXIT.                                                01750000
+017600                                                                  01760000
+017700 1010-READ-OLDHRG.                                                01770000
+017800     READ OLDHRG                                                  01780000
+017900          AT END   MOVE 1 TO EOF-OLD.                             01790000
+018000                                                                  01800000
+018100     IF EOF-OLD = 0                                               01810000
+018200        ADD 1 TO OLD-CT                                           01820000
+018300        SET OU3 UP BY 1                                           01830000
+018400            MOVE OLD-HRG-CODE      TO TB-OLD-HRG-CODE     (OU3)   01840000
+018500            MOVE OLD-HRG-EFFDATE   TO TB-OLD-HRG-EFFDATE  (OU3)   01850000
+018600            MOVE OLD-HRG-WGTS      TO TB-OLD-HRG-WGTS     (OU3)   01860000
+018700            MOVE OLD-HRG-THRESHOLD TO TB-OLD-HRG-THRESHOLD(OU3).  01870000
+018800 1010-EXIT.  EXIT.                                                01880000
+018900                                                                  01890000
+019000*================================================================*01900000
+019100*    LOAD THE CURRENT (NEW) HRG TABLE EXTRACT                    *01910000
+019200*================================================================*01920000
+019300 1100-LOAD-NEWHRG.                                                01930000
+019400     INITIALIZE NEW-HRG-TABLE.                                    01940000
+019500     MOVE 0 TO EOF-NEW.                                           01950000
+019600     SET NU3 TO EOF-NEW.                                          01960000
+019700                                                                  01970000
+019800     PERFORM 1110-READ-NEWHRG THRU 1110-EXIT                      01980000
+019900             UNTIL EOF-NEW = 1.                                   01990000
+020000 1100-EXIT.  EXIT.                                                02000000
+020100                                                                  02010000
+020200 1110-READ-NEWHRG.                                                02020000
+020300     READ NEWHRG                                                  02030000
+020400          AT END   MOVE 1 TO EOF-NEW.                             02040000
+020500                                                                  02050000
+020600     IF EOF-NEW = 0                                               02060000
+020700        ADD 1 TO NEW-CT                                           02070000
+020800        SET NU3 UP BY 1                                           02080000
+020900            MOVE NEW-HRG-CODE      TO TB-NEW-HRG-CODE     (NU3)   02090000
+021000            MOVE NEW-HRG-EFFDATE   TO TB-NEW-HRG-EFFDATE  (NU3)   02100000
+021100            MOVE NEW-HRG-WGTS      TO TB-NEW-HRG-WGTS     (NU3)   02110000
+021200            MOVE NEW-HRG-THRESHOLD TO TB-NEW-HRG-THRESHOLD(NU3).  02120000
+021300 1110-EXIT.  EXIT.                                                02130000
+021400                                                                  02140000
+021500*================================================================*02150000
+021600*    WRITE THE DIFFERENCE REPORT HEADINGS                       * 02160000
+021700*================================================================*02170000
+021800 2000-WRITE-DIFF-HEADERS.                                         02180000
+021900     WRITE DIFFRPT-LINE FROM DIF-HEAD1                            02190000
+022000                           AFTER ADVANCING PAGE.                  02200000
+022100     WRITE DIFFRPT-LINE FROM DIF-HEAD2                            02210000
+022200                           AFTER ADVANCING 2.                     02220000
+022300     MOVE ALL '-' TO DIFFRPT-LINE.                                02230000
+022400     WRITE DIFFRPT-LINE AFTER ADVANCING 1.                        02240000
+022500 2000-EXIT.  EXIT.                                                02250000
+022600                                                                  02260000
+022700*================================================================*02270000
+022800*    FOR EACH NEW-TABLE ENTRY, LOOK IT UP IN THE OLD TABLE       *02280000
+022900*    MISSING  = HRG CODE ADDED                                  * 02290000
+023000*    MISMATCH = HRG CODE CHANGED                                * 02300000
+023100*================================================================*02310000
+023200 2100-COMPARE-NEW-TO-OLD.                                         02320000
+023300     SET OU1 TO 1.                                                02330000
+023400     SEARCH T-OLD-DATA VARYING OU1                                02340000
+023500            AT END                                                02350000
+023600               ADD 1 TO ADD-CT                                    02360000
+023700               MOVE SPACES          TO DIF-DETAIL-LINE            02370000
+023800               MOVE 'ADDED'         TO DIF-ACTION                 02380000
+023900               MOVE TB-NEW-HRG-CODE (SUB1) TO DIF-HRG-CODE        02390000
+024000               MOVE TB-NEW-HRG-WGTS (SUB1) TO DIF-NEW-WGTS        02400000
+024100               MOVE TB-NEW-HRG-THRESHOLD (SUB1) TO DIF-NEW-THRESH 02410000
+024200               WRITE DIFFRPT-LINE FROM DIF-DETAIL-LINE            02420000
+024300                                     AFTER ADVANCING 1            02430000
+024400            WHEN TB-OLD-HRG-CODE (OU1) = TB-NEW-HRG-CODE (SUB1)   02440000
+024500               IF TB-OLD-HRG-WGTS (OU1) NOT =                     02450000
+024510                               TB-NEW-HRG-WGTS (SUB1)             02451000
+024520               OR TB-OLD-HRG-THRESHOLD (OU1) NOT =                02452000
+024530                          TB-NEW-HRG-THRESHOLD (SUB1)             02453000
+024800                  ADD 1 TO CHG-CT                                 02480000
+024900                  MOVE SPACES          TO DIF-DETAIL-LINE         02490000
+025000                  MOVE 'CHANGED'       TO DIF-ACTION              02500000
+025100                  MOVE TB-NEW-HRG-CODE (SUB1) TO DIF-HRG-CODE     02510000
+025200                  MOVE TB-OLD-HRG-WGTS (OU1)  TO DIF-OLD-WGTS     02520000
+025300                  MOVE TB-NEW-HRG-WGTS (SUB1) TO DIF-NEW-WGTS     02530000
+025400                  MOVE TB-OLD-HRG-THRESHOLD (OU1)                 02540000
+025410                                       TO DIF-OLD-THRESH          02541000
+025500                  MOVE TB-NEW-HRG-THRESHOLD (SUB1)                02550000
+025510                                       TO DIF-NEW-THRESH          02551000
+025600                  WRITE DIFFRPT-LINE FROM DIF-DETAIL-LINE         02560000
+025700                                        AFTER ADVANCING 1         02570000
+025800               END-IF                                             02580000
+025900     END-SEARCH.                                                  02590000
+026000 2100-EXIT.  EXIT.                                                02600000
+026100                                                                  02610000
+026200*================================================================*02620000
+026300*    FOR EACH OLD-TABLE ENTRY, LOOK IT UP IN THE NEW TABLE       *02630000
+026400*    MISSING = HRG CODE DELETED                                 * 02640000
+026500*================================================================*02650000
+026600 2200-COMPARE-OLD-TO-NEW.                                         02660000
+026700     SET NU1 TO 1.                                                02670000
+026800     SEARCH T-NEW-DATA VARYING NU1                                02680000
+026900            AT END                                                02690000
+027000               ADD 1 TO DEL-CT                                    02700000
+027100               MOVE SPACES          TO DIF-DETAIL-LINE            02710000
+027200               MOVE 'DELETED'       TO DIF-ACTION                 02720000
+027300               MOVE TB-OLD-HRG-CODE (SUB1) TO DIF-HRG-CODE        02730000
+027400               MOVE TB-OLD-HRG-WGTS (SUB1) TO DIF-OLD-WGTS        02740000
+027500               MOVE TB-OLD-HRG-THRESHOLD (SUB1) TO DIF-OLD-THRESH 02750000
+027600               WRITE DIFFRPT-LINE FROM DIF-DETAIL-LINE            02760000
+027700                                     AFTER ADVANCING 1            02770000
+027800            WHEN TB-NEW-HRG-CODE (NU1) = TB-OLD-HRG-CODE (SUB1)   02780000
+027900               CONTINUE                                           02790000
+028000     END-SEARCH.                                                  02800000
+028100 2200-EXIT.  EXIT.                                                02810000
+028200                                                                  02820000
+028300*================================================================*02830000
+028400*    WRITE THE DIFFERENCE REPORT SUMMARY COUNTS                 * 02840000
+028500*================================================================*02850000
+028600 2900-WRITE-DIFF-SUMMARY.                                         02860000
+028700     MOVE ALL '-' TO DIFFRPT-LINE.                                02870000
+028800     WRITE DIFFRPT-LINE AFTER ADVANCING 2.                        02880000
+028900                                                                  02890000
+029000     MOVE SPACES            TO DIF-SUMM-LINE.                     02900000
+029100     MOVE 'HRG CODES ADDED  ' TO DIF-SUMM-LABEL.                  02910000
+029200     MOVE ADD-CT            TO DIF-SUMM-COUNT.                    02920000
+029300     WRITE DIFFRPT-LINE FROM DIF-SUMM-LINE AFTER ADVANCING 1.     02930000
+029400                                                                  02940000
+029500     MOVE SPACES              TO DIF-SUMM-LINE.                   02950000
+029600     MOVE 'HRG CODES DELETED' TO DIF-SUMM-LABEL.                  02960000
+029700     MOVE DEL-CT              TO DIF-SUMM-COUNT.                  02970000
+029800     WRITE DIFFRPT-LINE FROM DIF-SUMM-LINE AFTER ADVANCING 1.     02980000
+029900                                                                  02990000
+030000     MOVE SPACES              TO DIF-SUMM-LINE.                   03000000
+030100     MOVE 'HRG CODES CHANGED' TO DIF-SUMM-LABEL.                  03010000
+030200     MOVE CHG-CT              TO DIF-SUMM-COUNT.                  03020000
+030300     WRITE DIFFRPT-LINE FROM DIF-SUMM-LINE AFTER ADVANCING 1.     03030000
+030400 2900-EXIT.  EXIT.                                                03040000
+
\ No newline at end of file
